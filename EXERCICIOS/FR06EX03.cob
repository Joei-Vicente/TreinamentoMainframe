@@ -1,450 +1,622 @@
-      *================================================================J00001000
-       IDENTIFICATION                  DIVISION.                        00002000
-      *================================================================*00003000
-                                                                        00004000
-       PROGRAM-ID. FR06EX03                                             00005001
-                                                                        00006000
-      *================================================================*00007000
-      *                                                                *00008000
-      *     AUTOR.......: JOEI LORENTI                                 *00009000
-      *     ANALISTA....: IVAN SANCHES                                 *00009100
-      *     EMPRESA.....: FOURSYS                                      *00009200
-      *     DATA........: 26/05/2022                                   *00009300
-      *----------------------------------------------------------------*00009400
-      *     OBJETIVO....: RECEBER DADOS  DOS ARQUIVOS DE ENTRADA       *00009500
-      *                   CLI2505 E MOV2505, FAZER A RELACAO (BALANCO) *00009600
-      *                   ENTRE AS CHAVES E GRAVAR NOS ARQUIVOS DE     *00009700
-      *                   SAIDA MOV2505A, MOV2505C.                    *00009803
-      *                                                                *00009900
-      *================================================================*00010000
-       ENVIRONMENT                     DIVISION.                        00011002
-      *================================================================*00012000
-                                                                        00013000
-      *----------------------------------------------------------------*00014000
-       CONFIGURATION                   SECTION.                         00015002
-      *----------------------------------------------------------------*00016000
-                                                                        00017000
-       SPECIAL-NAMES.                                                   00018000
-           DECIMAL-POINT IS COMMA.                                      00019000
-                                                                        00020000
-      *----------------------------------------------------------------*00030000
-       INPUT-OUTPUT                    SECTION.                         00040002
-      *----------------------------------------------------------------*00050000
-                                                                        00060000
-       FILE-CONTROL.                                                    00070000
-            SELECT CLI2505  ASSIGN     TO CLI2505                       00071002
-            FILE STATUS                IS WRK-FS-CLI2505.               00071102
-                                                                        00071200
-            SELECT MOV2505  ASSIGN     TO MOV2505                       00071302
-            FILE STATUS                IS WRK-FS-MOV2505.               00071402
-                                                                        00071500
-            SELECT MOV2505A  ASSIGN    TO MOV2505A                      00071602
-            FILE STATUS                IS WRK-FS-MOV2505A.              00071702
-                                                                        00071800
-            SELECT MOV2505C  ASSIGN    TO MOV2505C                      00071902
-            FILE STATUS                IS WRK-FS-MOV2505C.              00072002
-                                                                        00072100
-      *================================================================*00072200
-       DATA                            DIVISION.                        00072302
-      *================================================================*00072400
-                                                                        00072500
-      *----------------------------------------------------------------*00072600
-       FILE                            SECTION.                         00072702
-      *----------------------------------------------------------------*00072800
-                                                                        00072902
-      *----------------------------------------------------------------*00073002
-      *   INPUT - DADOS DO ARQUIVO DE ENTRADA (CLI2505)                *00073102
-      *                                    LRECL = 46                  *00073202
-      *----------------------------------------------------------------*00073302
-                                                                        00073402
-       FD   CLI2505                                                     00073502
-            RECORDING MODE IS F                                         00073602
-            LABEL RECORD IS STANDARD                                    00073702
-            BLOCK CONTAINS 0 RECORDS.                                   00073802
-                                                                        00073902
-                                                                        00074102
-       01 FD-CLI2505.                                                   00074202
-          05 FD-CLI2505-CHAVE.                                          00074302
-             10 FD-CLI2505-AGENCIA     PIC X(04).                       00074402
-             10 FD-CLI2505-CONTA       PIC X(04).                       00074502
-          05 FD-CLI2505-NOME           PIC X(30).                       00074602
-          05 FD-CLI2505-SALDO          PIC 9(08).                       00074702
-                                                                        00074802
-      *----------------------------------------------------------------*00074902
-      *   INPUT - DADOS DO ARQUIVO DE ENTRADA (MOV2505)                *00075002
-      *                                    LRECL = 47                  *00075102
-      *----------------------------------------------------------------*00075202
-                                                                        00075302
-                                                                        00075402
-       FD   MOV2505                                                     00075502
-            RECORDING MODE IS F                                         00075602
-            LABEL RECORD IS STANDARD                                    00075702
-            BLOCK CONTAINS 0 RECORDS.                                   00075802
-                                                                        00076102
-       01 FD-MOV2505.                                                   00076202
-          05 FD-MOV2505-CHAVE.                                          00076302
-             10 FD-MOV2505-AGENCIA     PIC X(04).                       00076402
-             10 FD-MOV2505-CONTA       PIC X(04).                       00076502
-          05 FD-MOVIMENTO              PIC X(30).                       00076602
-          05 FD-VALORMOV               PIC 9(08).                       00076702
-          05 FD-TIPOMOV                PIC X(01).                       00076802
-                                                                        00076902
-      *----------------------------------------------------------------*00077002
-      *   INPUT - DADOS DO ARQUIVO DE SAIDA (MOV2505A)                 *00077102
-      *                                    LRECL = 46                  *00077202
-      *----------------------------------------------------------------*00077302
-                                                                        00077402
-       FD   MOV2505A                                                    00077502
-            RECORDING MODE IS F                                         00077602
-            LABEL RECORD IS STANDARD                                    00077702
-            BLOCK CONTAINS 0 RECORDS.                                   00077802
-                                                                        00077902
-                                                                        00078102
-       01 FD-MOV2505A                  PIC X(46).                       00078202
-                                                                        00078300
-      *----------------------------------------------------------------*00078402
-      *   INPUT - DADOS DO ARQUIVO DE SAIDA (MOV2505C)                 *00078502
-      *                                    LRECL = 46                  *00078602
-      *----------------------------------------------------------------*00078702
-                                                                        00078802
-       FD  MOV2505C                                                     00078900
-           RECORDING MODE IS F                                          00079000
-           LABEL RECORD IS STANDARD                                     00079100
-           BLOCK CONTAINS 0 RECORDS.                                    00079200
-                                                                        00079300
-                                                                        00079500
-       01 FD-MOV2505C                  PIC X(46).                       00079602
-                                                                        00079700
-      *----------------------------------------------------------------J00079800
-       WORKING-STORAGE                 SECTION.                         00079902
-      *----------------------------------------------------------------*00080000
-                                                                        00080100
-      *----------------------------------------------------------------*00080202
-       01 FILLER                       PIC X(050)  VALUE                00080302
-           '*** INICIO DA WORKING FR06EX03 ***'.                        00080402
-      *----------------------------------------------------------------*00080502
-                                                                        00080602
-      *----------------------------------------------------------------*00080702
-       01 FILLER                       PIC X(050)  VALUE                00080802
-           '*** AREA DO ARQUIVO LOGERROS ***'.                          00080902
-      *----------------------------------------------------------------*00081002
-                                                                        00081102
-                                                                        00081302
-       COPY '#GRVLOG'.                                                  00081400
-                                                                        00081500
-                                                                        00081600
-       77 WRK-GRV                      PIC X(06) VALUE 'GRVLOG'.        00081702
-                                                                        00081800
-                                                                        00081902
-      *----------------------------------------------------------------*00082002
-       01 FILLER                       PIC X(050)  VALUE                00082102
-           '*** AREA DE VARIAVEIS DE FILE-STATUS ***'.                  00082202
-      *----------------------------------------------------------------*00082302
-                                                                        00082700
-       77 WRK-FS-CLI2505               PIC 9(02) VALUE ZEROS.           00082802
-       77 WRK-FS-MOV2505               PIC 9(02) VALUE ZEROS.           00082902
-       77 WRK-FS-MOV2505A              PIC 9(02) VALUE ZEROS.           00083002
-       77 WRK-FS-MOV2505C              PIC 9(02) VALUE ZEROS.           00083102
-                                                                        00083200
-      *----------------------------------------------------------------*00083302
-       01 FILLER                       PIC X(050)  VALUE                00083402
-           '*** AREA DE ACUMULADORES ***'.                              00083502
-      *----------------------------------------------------------------*00083602
-                                                                        00084000
-       77 WRK-ACU-LIDOS-CLI            PIC 9(02) VALUE ZEROS.           00084102
-       77 WRK-ACU-LIDOS-MOV            PIC 9(02) VALUE ZEROS.           00084202
-       77 WRK-ACU-GRAV-MOV-A           PIC 9(02) VALUE ZEROS.           00084302
-       77 WRK-ACU-GRAV-MOV-C           PIC 9(02) VALUE ZEROS.           00084402
-                                                                        00084500
-      *================================================================*00084600
-       PROCEDURE                       DIVISION.                        00084702
-      *================================================================*00084800
-                                                                        00084902
-      ******************************************************************00085002
-      *                    ROTINA PRINCIPAL                            *00085102
-      ******************************************************************00085202
-                                                                        00085302
-      *----------------------------------------------------------------*00085400
-       0000-PRINCIPAL                  SECTION.                         00085502
-      *----------------------------------------------------------------*00085600
-                                                                        00085700
-            PERFORM 1000-INICIAR.                                       00085802
-                                                                        00085900
-            PERFORM 1100-VERIFICAR-VAZIO.                               00086002
-                                                                        00086100
-            PERFORM 2000-PROCESSAR     UNTIL WRK-FS-CLI2505 EQUAL 10    00086202
-                                       AND WRK-FS-MOV2505   EQUAL 10.   00086302
-                                                                        00086400
-                                                                        00086500
-            PERFORM 3000-FINALIZAR.                                     00086602
-                                                                        00086700
-            STOP RUN.                                                   00086802
-                                                                        00086900
-      *----------------------------------------------------------------*00087000
-       0000-99-FIM.                    EXIT.                            00087100
-      *----------------------------------------------------------------*00087200
-                                                                        00087300
-      ******************************************************************00087402
-      *                    PROCEDIMENTOS INICIAIS                      *00087502
-      ******************************************************************00087602
-                                                                        00087702
-      *----------------------------------------------------------------*00087800
-       1000-INICIAR                    SECTION.                         00087900
-      *----------------------------------------------------------------*00088000
-                                                                        00088102
-            OPEN INPUT  CLI2505                                         00088202
-                        MOV2505                                         00088302
-            OPEN OUTPUT MOV2505A                                        00088402
-                        MOV2505C.                                       00088502
-                                                                        00088602
-            PERFORM 4000-TESTE-FS.                                      00088702
-                                                                        00088800
-      *----------------------------------------------------------------*00088900
-       1000-99-FIM.                    EXIT.                            00089000
-      *----------------------------------------------------------------*00089100
-                                                                        00089200
-      ******************************************************************00089302
-      *                    VERIFICAR VAZIO                             *00089402
-      ******************************************************************00089502
-                                                                        00089602
-      *----------------------------------------------------------------*00089700
-       1100-VERIFICAR-VAZIO            SECTION.                         00089800
-      *----------------------------------------------------------------*00089900
-                                                                        00090000
-            READ CLI2505.                                               00090102
-            READ MOV2505.                                               00090202
-                                                                        00090302
-            ADD 1                      TO WRK-ACU-LIDOS-CLI.            00090402
-            ADD 1                      TO WRK-ACU-LIDOS-MOV.            00090502
-                                                                        00090602
-      *----------------------------------------------------------------*00090702
-       1100-99-FIM.                    EXIT.                            00090802
-      *----------------------------------------------------------------*00090902
-                                                                        00091002
-      ******************************************************************00091102
-      *                    PROCESSAMENTO PRINCIPAL                     *00091202
-      ******************************************************************00091302
-                                                                        00091402
-      *----------------------------------------------------------------*00091502
-       2000-PROCESSAR                  SECTION.                         00091602
-      *----------------------------------------------------------------*00091702
-                                                                        00091802
-            EVALUATE TRUE                                               00091902
-                                                                        00092002
-                WHEN FD-CLI2505-CHAVE  LESS FD-MOV2505-CHAVE            00092102
-                    IF FD-CLI2505-SALDO                                 00092202
-                                       GREATER THAN OR                  00092302
-                                       EQUAL 1000000                    00092402
-                        PERFORM 2300-GRAVAR-MOV2505A                    00092502
-                      ELSE                                              00092602
-                        PERFORM 2400-GRAVAR-MOV2505C                    00092702
-                    END-IF                                              00092802
-                                                                        00092902
-                    PERFORM 2200-LER-CLI2505                            00093002
-                                                                        00093102
-                WHEN FD-CLI2505-CHAVE EQUAL FD-MOV2505-CHAVE            00093202
-                    PERFORM 2500-ATUALIZA-SALDO                         00093302
-                    PERFORM 2100-LER-MOV2505                            00093402
-                                                                        00093502
-                WHEN OTHER                                              00093602
-                    DISPLAY 'CHAVE ERRADA'                              00093702
-                    PERFORM 2100-LER-MOV2505                            00093802
-                                                                        00093902
-                END-EVALUATE.                                           00094002
-                                                                        00094102
-      *----------------------------------------------------------------*00094202
-       2000-99-FIM.                    EXIT.                            00094302
-      *----------------------------------------------------------------*00094402
-                                                                        00094502
-      ******************************************************************00094602
-      *      LEITURA DO ARQUIVO DE ENTRADA - MOV2505                   *00094702
-      ******************************************************************00094802
-                                                                        00094902
-      *----------------------------------------------------------------*00095002
-       2100-LER-MOV2505                SECTION.                         00095102
-      *----------------------------------------------------------------*00095202
-                 READ MOV2505                                           00095302
-                  IF WRK-FS-MOV2505 EQUAL 10                            00095402
-                   MOVE HIGH-VALUES TO FD-MOV2505-CHAVE                 00095502
-                  END-IF.                                               00095602
-            ADD 1                        TO WRK-ACU-LIDOS-MOV.          00095702
-      *----------------------------------------------------------------*00095802
-       2100-99-FIM.                    EXIT.                            00095902
-      *----------------------------------------------------------------*00096002
-                                                                        00096102
-      ******************************************************************00096202
-      *      LEITURA DO ARQUIVO DE ENTRADA - CLI2505                   *00096302
-      ******************************************************************00096402
-                                                                        00096502
-      *----------------------------------------------------------------*00096602
-       2200-LER-CLI2505                SECTION.                         00096702
-      *----------------------------------------------------------------*00096802
-                 READ CLI2505.                                          00096902
-            ADD 1                        TO WRK-ACU-LIDOS-CLI.          00097002
-                                                                        00097102
-      *----------------------------------------------------------------*00097202
-       2200-99-FIM.                    EXIT.                            00097302
-      *----------------------------------------------------------------*00097402
-      *----------------------------------------------------------------*00097502
-       2300-GRAVAR-MOV2505A            SECTION.                         00097602
-      *----------------------------------------------------------------*00097702
-                                                                        00097802
-                WRITE FD-MOV2505A     FROM FD-CLI2505.                  00097902
-            ADD 1                        TO WRK-ACU-GRAV-MOV-A.         00098002
-                                                                        00098102
-      *----------------------------------------------------------------*00098202
-       2300-99-FIM.                    EXIT.                            00098302
-      *----------------------------------------------------------------*00098402
-                                                                        00098502
-      *----------------------------------------------------------------*00098602
-       2400-GRAVAR-MOV2505C            SECTION.                         00098702
-      *----------------------------------------------------------------*00098802
-                                                                        00098902
-                WRITE FD-MOV2505C FROM FD-CLI2505.                      00099002
-            ADD 1                        TO WRK-ACU-GRAV-MOV-C.         00099102
-                                                                        00099202
-      *----------------------------------------------------------------*00099302
-       2400-99-FIM.                    EXIT.                            00099402
-      *----------------------------------------------------------------*00099502
-                                                                        00099602
-      *----------------------------------------------------------------*00099702
-       2500-ATUALIZA-SALDO             SECTION.                         00099802
-      *----------------------------------------------------------------*00099902
-                                                                        00100002
-            IF FD-TIPOMOV EQUAL 'C'                                     00100102
-               ADD FD-VALORMOV TO FD-CLI2505-SALDO                      00100202
-            ELSE                                                        00100302
-              IF FD-TIPOMOV EQUAL 'D'                                   00100402
-               SUBTRACT FD-VALORMOV FROM FD-CLI2505-SALDO               00100502
-              ELSE                                                      00100602
-               DISPLAY FD-CLI2505-CHAVE 'SEM SALDO'                     00100702
-              END-IF                                                    00100802
-            END-IF.                                                     00100902
-                                                                        00101002
-      *----------------------------------------------------------------*00101102
-       2500-99-FIM.                    EXIT.                            00101202
-      *----------------------------------------------------------------*00101302
-                                                                        00101402
-      *----------------------------------------------------------------*00101502
-       3000-FINALIZAR                  SECTION.                         00101602
-      *----------------------------------------------------------------*00101702
-                                                                        00101802
-            IF                                                          00101902
-              WRK-ACU-LIDOS-CLI GREATER ZEROS                           00102002
-              AND  WRK-ACU-LIDOS-MOV GREATER ZEROS                      00102102
-                PERFORM 5000-TOTAIS                                     00102202
-            ELSE                                                        00102302
-                DISPLAY 'ERRO NO PROCESSAMENTO'                         00102402
-            END-IF                                                      00102502
-                                                                        00102602
-            CLOSE CLI2505                                               00102702
-                  MOV2505                                               00102802
-                  MOV2505A                                              00102902
-                  MOV2505C.                                             00103002
-                                                                        00103102
-      *----------------------------------------------------------------*00103202
-       3000-99-FIM.                    EXIT.                            00103302
-      *----------------------------------------------------------------*00103402
-                                                                        00103502
-      *----------------------------------------------------------------*00103602
-       4000-TESTE-FS                   SECTION.                         00103702
-      *----------------------------------------------------------------*00103802
-                                                                        00103902
-           PERFORM 4100-TESTE-FS-CLI2505.                               00104002
-                                                                        00104102
-           PERFORM 4200-TESTE-FS-MOV2505.                               00104202
-                                                                        00104302
-           PERFORM 4300-TESTE-FS-MOV2505A.                              00104402
-                                                                        00104502
-           PERFORM 4400-TESTE-FS-MOV2505C.                              00104602
-                                                                        00104702
-      *----------------------------------------------------------------*00104802
-       4000-99-FIM.                    EXIT.                            00104902
-      *----------------------------------------------------------------*00105002
-                                                                        00105102
-      *----------------------------------------------------------------*00105202
-       4100-TESTE-FS-CLI2505           SECTION.                         00105302
-      *----------------------------------------------------------------*00105402
-                                                                        00105502
-           IF WRK-FS-CLI2505           NOT EQUAL ZERO                   00105602
-               MOVE 'FR06EX03'         TO WRK-PROGRAMA                  00105702
-               MOVE 'ERRO NO OPEN CLI2505 '                             00105802
-                                       TO WRK-MSG-ERRO                  00105902
-               MOVE '4100'             TO WRK-SECTION                   00106003
-               MOVE WRK-FS-CLI2505     TO WRK-STATUS                    00106102
-                 PERFORM 9000-TRATAR-ERRO                               00106202
-           END-IF.                                                      00106302
-                                                                        00106402
-      *----------------------------------------------------------------*00106502
-       4100-99-FIM.                    EXIT.                            00106602
-      *----------------------------------------------------------------*00106702
-      *----------------------------------------------------------------*00106802
-       4200-TESTE-FS-MOV2505           SECTION.                         00106902
-      *----------------------------------------------------------------*00107002
-                                                                        00107102
-           IF WRK-FS-MOV2505           NOT EQUAL ZEROS                  00107202
-               MOVE 'FR06EX03'         TO WRK-PROGRAMA                  00107302
-               MOVE 'ERRO NO OPEN MOV2505 '                             00107402
-                                       TO WRK-MSG-ERRO                  00107502
-               MOVE '4200'             TO WRK-SECTION                   00107603
-               MOVE WRK-FS-MOV2505     TO WRK-STATUS                    00107702
-                 PERFORM 9000-TRATAR-ERRO                               00107802
-           END-IF.                                                      00107902
-                                                                        00108002
-      *----------------------------------------------------------------*00108102
-       4200-99-FIM.                    EXIT.                            00108202
-      *----------------------------------------------------------------*00108302
-      *----------------------------------------------------------------*00108402
-       4300-TESTE-FS-MOV2505A          SECTION.                         00108502
-      *----------------------------------------------------------------*00108602
-                                                                        00108702
-           IF WRK-FS-MOV2505A          NOT EQUAL ZERO                   00108802
-               MOVE 'FR06EX03'         TO WRK-PROGRAMA                  00108902
-               MOVE 'ERRO NO OPEN MOV2505A'                             00109002
-                                       TO WRK-MSG-ERRO                  00109102
-               MOVE '4300'             TO WRK-SECTION                   00109203
-               MOVE WRK-FS-MOV2505A    TO WRK-STATUS                    00109302
-                 PERFORM 9000-TRATAR-ERRO                               00109402
-           END-IF.                                                      00109502
-                                                                        00109602
-      *----------------------------------------------------------------*00109702
-       4300-99-FIM.                    EXIT.                            00109802
-      *----------------------------------------------------------------*00109902
-      *----------------------------------------------------------------*00110002
-       4400-TESTE-FS-MOV2505C          SECTION.                         00110102
-      *----------------------------------------------------------------*00110202
-                                                                        00110302
-           IF WRK-FS-MOV2505C          NOT EQUAL ZERO                   00110402
-               MOVE 'FR06EX03'         TO WRK-PROGRAMA                  00110502
-               MOVE 'ERRO NO OPEN MOV2505'                              00110602
-                                       TO WRK-MSG-ERRO                  00110702
-               MOVE '4400'             TO WRK-SECTION                   00110803
-               MOVE WRK-FS-MOV2505C    TO WRK-STATUS                    00110902
-                 PERFORM 9000-TRATAR-ERRO                               00111002
-           END-IF.                                                      00111102
-                                                                        00111202
-      *----------------------------------------------------------------*00111302
-       4400-99-FIM.                    EXIT.                            00111402
-      *----------------------------------------------------------------*00111502
-      *----------------------------------------------------------------*00111602
-       5000-TOTAIS                     SECTION.                         00111702
-      *----------------------------------------------------------------*00111802
-                                                                        00111902
-            DISPLAY 'TOTAL LIDOS CLI2505---------->' WRK-ACU-LIDOS-CLI  00112002
-            DISPLAY 'TOTAL LIDOS MOV2505---------->' WRK-ACU-LIDOS-MOV  00112102
-            DISPLAY 'TOTAL GRAVADOS MOV2505A------>' WRK-ACU-GRAV-MOV-A 00112202
-            DISPLAY 'TOTAL GRAVADOS MOV2505C------>' WRK-ACU-GRAV-MOV-C.00112302
-                                                                        00112502
-      *----------------------------------------------------------------*00112602
-       5000-99-FIM.                    EXIT.                            00112702
-      *----------------------------------------------------------------*00112802
-      *----------------------------------------------------------------*00112902
-       9000-TRATAR-ERRO                SECTION.                         00113002
-      *----------------------------------------------------------------*00113102
-                                                                        00113202
-           CALL WRK-GRV                USING WRK-LOG                    00113302
-           GOBACK.                                                      00113402
-                                                                        00113503
-      *----------------------------------------------------------------*00113602
-       9000-99-FIM.                    EXIT.                            00114000
-      *----------------------------------------------------------------*00120000
+      *================================================================J00000010
+       IDENTIFICATION                  DIVISION.                        00000020
+      *================================================================*00000030
+                                                                        00000040
+       PROGRAM-ID. FR06EX03.                                            00000050
+                                                                        00000060
+      *================================================================*00000070
+      *                                                                *00000080
+      *     AUTOR.......: JOEI LORENTI                                 *00000090
+      *     ANALISTA....: IVAN SANCHES                                 *00000100
+      *     EMPRESA.....: FOURSYS                                      *00000110
+      *     DATA........: 26/05/2022                                   *00000120
+      *----------------------------------------------------------------*00000130
+      *     OBJETIVO....: RECEBER DADOS  DOS ARQUIVOS DE ENTRADA       *00000140
+      *                   CLI2505 E MOV2505, FAZER A RELACAO (BALANCO) *00000150
+      *                   ENTRE AS CHAVES E GRAVAR NOS ARQUIVOS DE     *00000160
+      *                   SAIDA MOV2505A, MOV2505C.                    *00000170
+      *                                                                *00000180
+      *----------------------------------------------------------------*00000190
+      *     MANUTENCAO:                                                *00000200
+      *     19/08/2022 JL - MOVIMENTOS SEM CLIENTE CORRESPONDENTE      *00000210
+      *     PASSAM A SER GRAVADOS NO ARQUIVO EXCECAO. MOVIMENTOS COM   *00000220
+      *     FD-TIPOMOV DIFERENTE DE 'C'/'D' PASSAM A SER REJEITADOS    *00000230
+      *     NO ARQUIVO SUSPENSO EM VEZ DE SIMPLESMENTE IGNORADOS.      *00000240
+      *     ACRESCENTADA UMA TERCEIRA FAIXA DE SALDO (MOV2505B) PARA   *00000250
+      *     CLIENTES ENTRE OS LIMITES INFERIOR E SUPERIOR. O TOTAL DE  *00000260
+      *     CREDITOS E DEBITOS APLICADOS PASSA A SER ACUMULADO E       *00000270
+      *     EXIBIDO COMO TOTAL DE CONTROLE NO FECHAMENTO DO JOB.       *00000280
+      *     22/08/2022 JL - 2200-LER-CLI2505 PASSA A PINAR             *00000281
+      *     FD-CLI2505-CHAVE EM HIGH-VALUES NO FIM DE ARQUIVO (COMO    *00000282
+      *     2100-LER-MOV2505 JA FAZIA), SENAO O SALDO CONGELADO DO     *00000283
+      *     ULTIMO CLIENTE FICAVA MENOR QUE A CHAVE DE MOVIMENTO E OS  *00000284
+      *     MOVIMENTOS ORFAOS RESTANTES NUNCA CAIAM NO WHEN OTHER/     *00000285
+      *     EXCECAO. O TOTAL DE CREDITOS MENOS DEBITOS PASSA TAMBEM A  *00000286
+      *     SER CONFERIDO CONTRA O SALDO LIQUIDO REALMENTE APLICADO    *00000287
+      *     NOS CLIENTES, SETANDO RETURN-CODE = 4 EM CASO DE           *00000288
+      *     DIVERGENCIA.                                               *00000289
+      *                                                                *00000290
+      *================================================================*00000300
+       ENVIRONMENT                     DIVISION.                        00000310
+      *================================================================*00000320
+                                                                        00000330
+      *----------------------------------------------------------------*00000340
+       CONFIGURATION                   SECTION.                         00000350
+      *----------------------------------------------------------------*00000360
+                                                                        00000370
+       SPECIAL-NAMES.                                                   00000380
+           DECIMAL-POINT IS COMMA.                                      00000390
+                                                                        00000400
+      *----------------------------------------------------------------*00000410
+       INPUT-OUTPUT                    SECTION.                         00000420
+      *----------------------------------------------------------------*00000430
+                                                                        00000440
+       FILE-CONTROL.                                                    00000450
+            SELECT CLI2505  ASSIGN     TO CLI2505                       00000460
+            FILE STATUS                IS WRK-FS-CLI2505.               00000470
+                                                                        00000480
+            SELECT MOV2505  ASSIGN     TO MOV2505                       00000490
+            FILE STATUS                IS WRK-FS-MOV2505.               00000500
+                                                                        00000510
+            SELECT MOV2505A  ASSIGN    TO MOV2505A                      00000520
+            FILE STATUS                IS WRK-FS-MOV2505A.              00000530
+                                                                        00000540
+            SELECT MOV2505B  ASSIGN    TO MOV2505B                      00000550
+            FILE STATUS                IS WRK-FS-MOV2505B.              00000560
+                                                                        00000570
+            SELECT MOV2505C  ASSIGN    TO MOV2505C                      00000580
+            FILE STATUS                IS WRK-FS-MOV2505C.              00000590
+                                                                        00000600
+            SELECT EXCECAO   ASSIGN    TO EXCECAO                       00000610
+            FILE STATUS                IS WRK-FS-EXCECAO.               00000620
+                                                                        00000630
+            SELECT SUSPENSO  ASSIGN    TO SUSPENSO                      00000640
+            FILE STATUS                IS WRK-FS-SUSPENSO.              00000650
+                                                                        00000660
+      *================================================================*00000670
+       DATA                            DIVISION.                        00000680
+      *================================================================*00000690
+                                                                        00000700
+      *----------------------------------------------------------------*00000710
+       FILE                            SECTION.                         00000720
+      *----------------------------------------------------------------*00000730
+                                                                        00000740
+      *----------------------------------------------------------------*00000750
+      *   INPUT - DADOS DO ARQUIVO DE ENTRADA (CLI2505)                *00000760
+      *                                    LRECL = 46                  *00000770
+      *----------------------------------------------------------------*00000780
+                                                                        00000790
+       FD   CLI2505                                                     00000800
+            RECORDING MODE IS F                                         00000810
+            LABEL RECORD IS STANDARD                                    00000820
+            BLOCK CONTAINS 0 RECORDS.                                   00000830
+                                                                        00000840
+                                                                        00000850
+       01 FD-CLI2505.                                                   00000860
+          05 FD-CLI2505-CHAVE.                                          00000870
+             10 FD-CLI2505-AGENCIA     PIC X(04).                       00000880
+             10 FD-CLI2505-CONTA       PIC X(04).                       00000890
+          05 FD-CLI2505-NOME           PIC X(30).                       00000900
+          05 FD-CLI2505-SALDO          PIC 9(08).                       00000910
+                                                                        00000920
+      *----------------------------------------------------------------*00000930
+      *   INPUT - DADOS DO ARQUIVO DE ENTRADA (MOV2505)                *00000940
+      *                                    LRECL = 47                  *00000950
+      *----------------------------------------------------------------*00000960
+                                                                        00000970
+                                                                        00000980
+       FD   MOV2505                                                     00000990
+            RECORDING MODE IS F                                         00001000
+            LABEL RECORD IS STANDARD                                    00001010
+            BLOCK CONTAINS 0 RECORDS.                                   00001020
+                                                                        00001030
+       01 FD-MOV2505.                                                   00001040
+          05 FD-MOV2505-CHAVE.                                          00001050
+             10 FD-MOV2505-AGENCIA     PIC X(04).                       00001060
+             10 FD-MOV2505-CONTA       PIC X(04).                       00001070
+          05 FD-MOVIMENTO              PIC X(30).                       00001080
+          05 FD-VALORMOV               PIC 9(08).                       00001090
+          05 FD-TIPOMOV                PIC X(01).                       00001100
+                                                                        00001110
+      *----------------------------------------------------------------*00001120
+      *   INPUT - DADOS DO ARQUIVO DE SAIDA (MOV2505A)                 *00001130
+      *                                    LRECL = 46                  *00001140
+      *----------------------------------------------------------------*00001150
+                                                                        00001160
+       FD   MOV2505A                                                    00001170
+            RECORDING MODE IS F                                         00001180
+            LABEL RECORD IS STANDARD                                    00001190
+            BLOCK CONTAINS 0 RECORDS.                                   00001200
+                                                                        00001210
+                                                                        00001220
+       01 FD-MOV2505A                  PIC X(46).                       00001230
+                                                                        00001240
+      *----------------------------------------------------------------*00001250
+      *   INPUT - DADOS DO ARQUIVO DE SAIDA (MOV2505B)                 *00001260
+      *                                    LRECL = 46                  *00001270
+      *----------------------------------------------------------------*00001280
+                                                                        00001290
+       FD   MOV2505B                                                    00001300
+            RECORDING MODE IS F                                         00001310
+            LABEL RECORD IS STANDARD                                    00001320
+            BLOCK CONTAINS 0 RECORDS.                                   00001330
+                                                                        00001340
+       01 FD-MOV2505B                  PIC X(46).                       00001350
+                                                                        00001360
+      *----------------------------------------------------------------*00001370
+      *   INPUT - DADOS DO ARQUIVO DE SAIDA (MOV2505C)                 *00001380
+      *                                    LRECL = 46                  *00001390
+      *----------------------------------------------------------------*00001400
+                                                                        00001410
+       FD  MOV2505C                                                     00001420
+           RECORDING MODE IS F                                          00001430
+           LABEL RECORD IS STANDARD                                     00001440
+           BLOCK CONTAINS 0 RECORDS.                                    00001450
+                                                                        00001460
+                                                                        00001470
+       01 FD-MOV2505C                  PIC X(46).                       00001480
+                                                                        00001490
+      *----------------------------------------------------------------*00001500
+      *   OUTPUT - MOVIMENTOS SEM CLIENTE CORRESPONDENTE (EXCECAO)     *00001510
+      *                                    LRECL = 47                  *00001520
+      *----------------------------------------------------------------*00001530
+                                                                        00001540
+       FD  EXCECAO                                                      00001550
+           RECORDING MODE IS F                                          00001560
+           LABEL RECORD IS STANDARD                                     00001570
+           BLOCK CONTAINS 0 RECORDS.                                    00001580
+                                                                        00001590
+       01 FD-EXCECAO                   PIC X(47).                       00001600
+                                                                        00001610
+      *----------------------------------------------------------------*00001620
+      *   OUTPUT - MOVIMENTOS COM FD-TIPOMOV INVALIDO (SUSPENSO)       *00001630
+      *                                    LRECL = 47                  *00001640
+      *----------------------------------------------------------------*00001650
+                                                                        00001660
+       FD  SUSPENSO                                                     00001670
+           RECORDING MODE IS F                                          00001680
+           LABEL RECORD IS STANDARD                                     00001690
+           BLOCK CONTAINS 0 RECORDS.                                    00001700
+                                                                        00001710
+       01 FD-SUSPENSO                  PIC X(47).                       00001720
+                                                                        00001730
+      *----------------------------------------------------------------*00001740
+       WORKING-STORAGE                 SECTION.                         00001750
+      *----------------------------------------------------------------*00001760
+                                                                        00001770
+      *----------------------------------------------------------------*00001780
+       01 FILLER                       PIC X(050)  VALUE                00001790
+           '*** INICIO DA WORKING FR06EX03 ***'.                        00001800
+      *----------------------------------------------------------------*00001810
+                                                                        00001820
+      *----------------------------------------------------------------*00001830
+       01 FILLER                       PIC X(050)  VALUE                00001840
+           '*** AREA DO ARQUIVO LOGERROS ***'.                          00001850
+      *----------------------------------------------------------------*00001860
+                                                                        00001870
+                                                                        00001880
+       COPY '#GRVLOG2'.                                                 00001890
+                                                                        00001900
+                                                                        00001910
+       77 WRK-GRV                      PIC X(06) VALUE 'GRVLOG'.        00001920
+                                                                        00001930
+                                                                        00001940
+      *----------------------------------------------------------------*00001950
+       01 FILLER                       PIC X(050)  VALUE                00001960
+           '*** AREA DE VARIAVEIS DE FILE-STATUS ***'.                  00001970
+      *----------------------------------------------------------------*00001980
+                                                                        00001990
+       77 WRK-FS-CLI2505               PIC 9(02) VALUE ZEROS.           00002000
+       77 WRK-FS-MOV2505               PIC 9(02) VALUE ZEROS.           00002010
+       77 WRK-FS-MOV2505A              PIC 9(02) VALUE ZEROS.           00002020
+       77 WRK-FS-MOV2505B              PIC 9(02) VALUE ZEROS.           00002030
+       77 WRK-FS-MOV2505C              PIC 9(02) VALUE ZEROS.           00002040
+       77 WRK-FS-EXCECAO               PIC 9(02) VALUE ZEROS.           00002050
+       77 WRK-FS-SUSPENSO              PIC 9(02) VALUE ZEROS.           00002060
+                                                                        00002070
+      *----------------------------------------------------------------*00002080
+       01 FILLER                       PIC X(050)  VALUE                00002090
+           '*** AREA DE ACUMULADORES ***'.                              00002100
+      *----------------------------------------------------------------*00002110
+                                                                        00002120
+       77 WRK-ACU-LIDOS-CLI            PIC 9(02) VALUE ZEROS.           00002130
+       77 WRK-ACU-LIDOS-MOV            PIC 9(02) VALUE ZEROS.           00002140
+       77 WRK-ACU-GRAV-MOV-A           PIC 9(02) VALUE ZEROS.           00002150
+       77 WRK-ACU-GRAV-MOV-B           PIC 9(02) VALUE ZEROS.           00002160
+       77 WRK-ACU-GRAV-MOV-C           PIC 9(02) VALUE ZEROS.           00002170
+       77 WRK-ACU-GRAV-EXC             PIC 9(02) VALUE ZEROS.           00002180
+       77 WRK-ACU-GRAV-SUSP            PIC 9(02) VALUE ZEROS.           00002190
+       77 WRK-ACU-TOTAL-CREDITO        PIC 9(09) VALUE ZEROS.           00002200
+       77 WRK-ACU-TOTAL-DEBITO         PIC 9(09) VALUE ZEROS.           00002210
+       77 WRK-ACU-SALDO-LIQUIDO        PIC S9(09) VALUE ZEROS.          00002211
+                                                                        00002220
+      *================================================================*00002230
+       PROCEDURE                       DIVISION.                        00002240
+      *================================================================*00002250
+                                                                        00002260
+      ******************************************************************00002270
+      *                    ROTINA PRINCIPAL                            *00002280
+      ******************************************************************00002290
+                                                                        00002300
+      *----------------------------------------------------------------*00002310
+       0000-PRINCIPAL                  SECTION.                         00002320
+      *----------------------------------------------------------------*00002330
+                                                                        00002340
+            PERFORM 1000-INICIAR.                                       00002350
+                                                                        00002360
+            PERFORM 1100-VERIFICAR-VAZIO.                               00002370
+                                                                        00002380
+            PERFORM 2000-PROCESSAR     UNTIL WRK-FS-CLI2505 EQUAL 10    00002390
+                                       AND WRK-FS-MOV2505   EQUAL 10.   00002400
+                                                                        00002410
+                                                                        00002420
+            PERFORM 3000-FINALIZAR.                                     00002430
+                                                                        00002440
+            STOP RUN.                                                   00002450
+                                                                        00002460
+      *----------------------------------------------------------------*00002470
+       0000-99-FIM.                    EXIT.                            00002480
+      *----------------------------------------------------------------*00002490
+                                                                        00002500
+      ******************************************************************00002510
+      *                    PROCEDIMENTOS INICIAIS                      *00002520
+      ******************************************************************00002530
+                                                                        00002540
+      *----------------------------------------------------------------*00002550
+       1000-INICIAR                    SECTION.                         00002560
+      *----------------------------------------------------------------*00002570
+                                                                        00002580
+            OPEN INPUT  CLI2505                                         00002590
+                        MOV2505                                         00002600
+            OPEN OUTPUT MOV2505A                                        00002610
+                        MOV2505B                                        00002620
+                        MOV2505C                                        00002630
+                        EXCECAO                                         00002640
+                        SUSPENSO.                                       00002650
+                                                                        00002660
+            PERFORM 4000-TESTE-FS.                                      00002670
+                                                                        00002680
+      *----------------------------------------------------------------*00002690
+       1000-99-FIM.                    EXIT.                            00002700
+      *----------------------------------------------------------------*00002710
+                                                                        00002720
+      ******************************************************************00002730
+      *                    VERIFICAR VAZIO                             *00002740
+      ******************************************************************00002750
+                                                                        00002760
+      *----------------------------------------------------------------*00002770
+       1100-VERIFICAR-VAZIO            SECTION.                         00002780
+      *----------------------------------------------------------------*00002790
+                                                                        00002800
+            READ CLI2505.                                               00002810
+            READ MOV2505.                                               00002820
+                                                                        00002830
+            ADD 1                      TO WRK-ACU-LIDOS-CLI.            00002840
+            ADD 1                      TO WRK-ACU-LIDOS-MOV.            00002850
+                                                                        00002860
+      *----------------------------------------------------------------*00002870
+       1100-99-FIM.                    EXIT.                            00002880
+      *----------------------------------------------------------------*00002890
+                                                                        00002900
+      ******************************************************************00002910
+      *                    PROCESSAMENTO PRINCIPAL                     *00002920
+      ******************************************************************00002930
+                                                                        00002940
+      *----------------------------------------------------------------*00002950
+       2000-PROCESSAR                  SECTION.                         00002960
+      *----------------------------------------------------------------*00002970
+                                                                        00002980
+            EVALUATE TRUE                                               00002990
+                                                                        00003000
+                WHEN FD-CLI2505-CHAVE  LESS FD-MOV2505-CHAVE            00003010
+                    EVALUATE TRUE                                       00003020
+                        WHEN FD-CLI2505-SALDO                           00003030
+                                       GREATER THAN OR                  00003040
+                                       EQUAL 1000000                    00003050
+                            PERFORM 2300-GRAVAR-MOV2505A                00003060
+                        WHEN FD-CLI2505-SALDO                           00003070
+                                       GREATER THAN OR                  00003080
+                                       EQUAL 100000                     00003090
+                            PERFORM 2350-GRAVAR-MOV2505B                00003100
+                        WHEN OTHER                                      00003110
+                            PERFORM 2400-GRAVAR-MOV2505C                00003120
+                    END-EVALUATE                                        00003130
+                                                                        00003140
+                    PERFORM 2200-LER-CLI2505                            00003150
+                                                                        00003160
+                WHEN FD-CLI2505-CHAVE EQUAL FD-MOV2505-CHAVE            00003170
+                    PERFORM 2500-ATUALIZA-SALDO                         00003180
+                    PERFORM 2100-LER-MOV2505                            00003190
+                                                                        00003200
+                WHEN OTHER                                              00003210
+                    DISPLAY 'MOVIMENTO SEM CLIENTE - CHAVE: '           00003220
+                            FD-MOV2505-CHAVE                            00003230
+                    WRITE FD-EXCECAO   FROM FD-MOV2505                  00003240
+                    ADD 1              TO WRK-ACU-GRAV-EXC              00003250
+                    PERFORM 2100-LER-MOV2505                            00003260
+                                                                        00003270
+            END-EVALUATE.                                               00003280
+                                                                        00003290
+      *----------------------------------------------------------------*00003300
+       2000-99-FIM.                    EXIT.                            00003310
+      *----------------------------------------------------------------*00003320
+                                                                        00003330
+      ******************************************************************00003340
+      *      LEITURA DO ARQUIVO DE ENTRADA - MOV2505                   *00003350
+      ******************************************************************00003360
+                                                                        00003370
+      *----------------------------------------------------------------*00003380
+       2100-LER-MOV2505                SECTION.                         00003390
+      *----------------------------------------------------------------*00003400
+                 READ MOV2505                                           00003410
+                  IF WRK-FS-MOV2505 EQUAL 10                            00003420
+                   MOVE HIGH-VALUES TO FD-MOV2505-CHAVE                 00003430
+                  END-IF.                                               00003440
+            ADD 1                        TO WRK-ACU-LIDOS-MOV.          00003450
+      *----------------------------------------------------------------*00003460
+       2100-99-FIM.                    EXIT.                            00003470
+      *----------------------------------------------------------------*00003480
+                                                                        00003490
+      ******************************************************************00003500
+      *      LEITURA DO ARQUIVO DE ENTRADA - CLI2505                   *00003510
+      ******************************************************************00003520
+                                                                        00003530
+      *----------------------------------------------------------------*00003540
+       2200-LER-CLI2505                SECTION.                         00003550
+      *----------------------------------------------------------------*00003560
+                 READ CLI2505                                           00003570
+                  IF WRK-FS-CLI2505 EQUAL 10                            00003571
+                   MOVE HIGH-VALUES TO FD-CLI2505-CHAVE                 00003572
+                  END-IF.                                               00003573
+            ADD 1                        TO WRK-ACU-LIDOS-CLI.          00003580
+                                                                        00003590
+      *----------------------------------------------------------------*00003600
+       2300-GRAVAR-MOV2505A            SECTION.                         00003610
+      *----------------------------------------------------------------*00003620
+                                                                        00003630
+                WRITE FD-MOV2505A     FROM FD-CLI2505.                  00003640
+            ADD 1                        TO WRK-ACU-GRAV-MOV-A.         00003650
+                                                                        00003660
+      *----------------------------------------------------------------*00003670
+       2300-99-FIM.                    EXIT.                            00003680
+      *----------------------------------------------------------------*00003690
+                                                                        00003700
+      *----------------------------------------------------------------*00003710
+       2350-GRAVAR-MOV2505B            SECTION.                         00003720
+      *----------------------------------------------------------------*00003730
+                                                                        00003740
+                WRITE FD-MOV2505B     FROM FD-CLI2505.                  00003750
+            ADD 1                        TO WRK-ACU-GRAV-MOV-B.         00003760
+                                                                        00003770
+      *----------------------------------------------------------------*00003780
+       2350-99-FIM.                    EXIT.                            00003790
+      *----------------------------------------------------------------*00003800
+                                                                        00003810
+      *----------------------------------------------------------------*00003820
+       2400-GRAVAR-MOV2505C            SECTION.                         00003830
+      *----------------------------------------------------------------*00003840
+                                                                        00003850
+                WRITE FD-MOV2505C FROM FD-CLI2505.                      00003860
+            ADD 1                        TO WRK-ACU-GRAV-MOV-C.         00003870
+                                                                        00003880
+      *----------------------------------------------------------------*00003890
+       2400-99-FIM.                    EXIT.                            00003900
+      *----------------------------------------------------------------*00003910
+                                                                        00003920
+      *----------------------------------------------------------------*00003930
+       2500-ATUALIZA-SALDO             SECTION.                         00003940
+      *----------------------------------------------------------------*00003950
+                                                                        00003960
+            IF FD-TIPOMOV EQUAL 'C'                                     00003970
+               ADD FD-VALORMOV TO FD-CLI2505-SALDO                      00003980
+               ADD FD-VALORMOV TO WRK-ACU-TOTAL-CREDITO                 00003990
+               ADD FD-VALORMOV TO WRK-ACU-SALDO-LIQUIDO                 00003991
+            ELSE                                                        00004000
+              IF FD-TIPOMOV EQUAL 'D'                                   00004010
+               SUBTRACT FD-VALORMOV FROM FD-CLI2505-SALDO               00004020
+               ADD FD-VALORMOV TO WRK-ACU-TOTAL-DEBITO                  00004030
+               SUBTRACT FD-VALORMOV FROM WRK-ACU-SALDO-LIQUIDO          00004031
+              ELSE                                                      00004040
+               DISPLAY FD-CLI2505-CHAVE 'TIPO DE MOVIMENTO INVALIDO'    00004050
+               WRITE FD-SUSPENSO FROM FD-MOV2505                        00004060
+               ADD 1 TO WRK-ACU-GRAV-SUSP                               00004070
+              END-IF                                                    00004080
+            END-IF.                                                     00004090
+                                                                        00004100
+      *----------------------------------------------------------------*00004110
+       2500-99-FIM.                    EXIT.                            00004120
+      *----------------------------------------------------------------*00004130
+                                                                        00004140
+      *----------------------------------------------------------------*00004150
+       3000-FINALIZAR                  SECTION.                         00004160
+      *----------------------------------------------------------------*00004170
+                                                                        00004180
+            IF                                                          00004190
+              WRK-ACU-LIDOS-CLI GREATER ZEROS                           00004200
+              AND  WRK-ACU-LIDOS-MOV GREATER ZEROS                      00004210
+                PERFORM 5000-TOTAIS                                     00004220
+            ELSE                                                        00004230
+                DISPLAY 'ERRO NO PROCESSAMENTO'                         00004240
+            END-IF                                                      00004250
+                                                                        00004260
+            CLOSE CLI2505                                               00004270
+                  MOV2505                                               00004280
+                  MOV2505A                                              00004290
+                  MOV2505B                                              00004300
+                  MOV2505C                                              00004310
+                  EXCECAO                                               00004320
+                  SUSPENSO.                                             00004330
+                                                                        00004340
+      *----------------------------------------------------------------*00004350
+       3000-99-FIM.                    EXIT.                            00004360
+      *----------------------------------------------------------------*00004370
+                                                                        00004380
+      *----------------------------------------------------------------*00004390
+       4000-TESTE-FS                   SECTION.                         00004400
+      *----------------------------------------------------------------*00004410
+                                                                        00004420
+           PERFORM 4100-TESTE-FS-CLI2505.                               00004430
+                                                                        00004440
+           PERFORM 4200-TESTE-FS-MOV2505.                               00004450
+                                                                        00004460
+           PERFORM 4300-TESTE-FS-MOV2505A.                              00004470
+                                                                        00004480
+           PERFORM 4400-TESTE-FS-MOV2505C.                              00004490
+                                                                        00004500
+           PERFORM 4500-TESTE-FS-MOV2505B.                              00004510
+                                                                        00004520
+           PERFORM 4600-TESTE-FS-EXCECAO.                               00004530
+                                                                        00004540
+           PERFORM 4700-TESTE-FS-SUSPENSO.                              00004550
+                                                                        00004560
+      *----------------------------------------------------------------*00004570
+       4000-99-FIM.                    EXIT.                            00004580
+      *----------------------------------------------------------------*00004590
+                                                                        00004600
+      *----------------------------------------------------------------*00004610
+       4100-TESTE-FS-CLI2505           SECTION.                         00004620
+      *----------------------------------------------------------------*00004630
+                                                                        00004640
+           IF WRK-FS-CLI2505           NOT EQUAL ZERO                   00004650
+               MOVE 'FR06EX03'         TO WRK-PROGRAMA                  00004660
+               MOVE 'ERRO NO OPEN CLI2505 '                             00004670
+                                       TO WRK-MSG-ERRO                  00004680
+               MOVE '4100'             TO WRK-SECTION                   00004690
+               MOVE WRK-FS-CLI2505     TO WRK-STATUS                    00004700
+                 PERFORM 9000-TRATAR-ERRO                               00004710
+           END-IF.                                                      00004720
+                                                                        00004730
+      *----------------------------------------------------------------*00004740
+       4100-99-FIM.                    EXIT.                            00004750
+      *----------------------------------------------------------------*00004760
+      *----------------------------------------------------------------*00004770
+       4200-TESTE-FS-MOV2505           SECTION.                         00004780
+      *----------------------------------------------------------------*00004790
+                                                                        00004800
+           IF WRK-FS-MOV2505           NOT EQUAL ZEROS                  00004810
+               MOVE 'FR06EX03'         TO WRK-PROGRAMA                  00004820
+               MOVE 'ERRO NO OPEN MOV2505 '                             00004830
+                                       TO WRK-MSG-ERRO                  00004840
+               MOVE '4200'             TO WRK-SECTION                   00004850
+               MOVE WRK-FS-MOV2505     TO WRK-STATUS                    00004860
+                 PERFORM 9000-TRATAR-ERRO                               00004870
+           END-IF.                                                      00004880
+                                                                        00004890
+      *----------------------------------------------------------------*00004900
+       4200-99-FIM.                    EXIT.                            00004910
+      *----------------------------------------------------------------*00004920
+      *----------------------------------------------------------------*00004930
+       4300-TESTE-FS-MOV2505A          SECTION.                         00004940
+      *----------------------------------------------------------------*00004950
+                                                                        00004960
+           IF WRK-FS-MOV2505A          NOT EQUAL ZERO                   00004970
+               MOVE 'FR06EX03'         TO WRK-PROGRAMA                  00004980
+               MOVE 'ERRO NO OPEN MOV2505A'                             00004990
+                                       TO WRK-MSG-ERRO                  00005000
+               MOVE '4300'             TO WRK-SECTION                   00005010
+               MOVE WRK-FS-MOV2505A    TO WRK-STATUS                    00005020
+                 PERFORM 9000-TRATAR-ERRO                               00005030
+           END-IF.                                                      00005040
+                                                                        00005050
+      *----------------------------------------------------------------*00005060
+       4300-99-FIM.                    EXIT.                            00005070
+      *----------------------------------------------------------------*00005080
+      *----------------------------------------------------------------*00005090
+       4400-TESTE-FS-MOV2505C          SECTION.                         00005100
+      *----------------------------------------------------------------*00005110
+                                                                        00005120
+           IF WRK-FS-MOV2505C          NOT EQUAL ZERO                   00005130
+               MOVE 'FR06EX03'         TO WRK-PROGRAMA                  00005140
+               MOVE 'ERRO NO OPEN MOV2505'                              00005150
+                                       TO WRK-MSG-ERRO                  00005160
+               MOVE '4400'             TO WRK-SECTION                   00005170
+               MOVE WRK-FS-MOV2505C    TO WRK-STATUS                    00005180
+                 PERFORM 9000-TRATAR-ERRO                               00005190
+           END-IF.                                                      00005200
+                                                                        00005210
+      *----------------------------------------------------------------*00005220
+       4400-99-FIM.                    EXIT.                            00005230
+      *----------------------------------------------------------------*00005240
+      *----------------------------------------------------------------*00005250
+       4500-TESTE-FS-MOV2505B          SECTION.                         00005260
+      *----------------------------------------------------------------*00005270
+                                                                        00005280
+           IF WRK-FS-MOV2505B          NOT EQUAL ZERO                   00005290
+               MOVE 'FR06EX03'         TO WRK-PROGRAMA                  00005300
+               MOVE 'ERRO NO OPEN MOV2505B'                             00005310
+                                       TO WRK-MSG-ERRO                  00005320
+               MOVE '4500'             TO WRK-SECTION                   00005330
+               MOVE WRK-FS-MOV2505B    TO WRK-STATUS                    00005340
+                 PERFORM 9000-TRATAR-ERRO                               00005350
+           END-IF.                                                      00005360
+                                                                        00005370
+      *----------------------------------------------------------------*00005380
+       4500-99-FIM.                    EXIT.                            00005390
+      *----------------------------------------------------------------*00005400
+      *----------------------------------------------------------------*00005410
+       4600-TESTE-FS-EXCECAO           SECTION.                         00005420
+      *----------------------------------------------------------------*00005430
+                                                                        00005440
+           IF WRK-FS-EXCECAO           NOT EQUAL ZERO                   00005450
+               MOVE 'FR06EX03'         TO WRK-PROGRAMA                  00005460
+               MOVE 'ERRO NO OPEN EXCECAO'                              00005470
+                                       TO WRK-MSG-ERRO                  00005480
+               MOVE '4600'             TO WRK-SECTION                   00005490
+               MOVE WRK-FS-EXCECAO     TO WRK-STATUS                    00005500
+                 PERFORM 9000-TRATAR-ERRO                               00005510
+           END-IF.                                                      00005520
+                                                                        00005530
+      *----------------------------------------------------------------*00005540
+       4600-99-FIM.                    EXIT.                            00005550
+      *----------------------------------------------------------------*00005560
+      *----------------------------------------------------------------*00005570
+       4700-TESTE-FS-SUSPENSO          SECTION.                         00005580
+      *----------------------------------------------------------------*00005590
+                                                                        00005600
+           IF WRK-FS-SUSPENSO          NOT EQUAL ZERO                   00005610
+               MOVE 'FR06EX03'         TO WRK-PROGRAMA                  00005620
+               MOVE 'ERRO NO OPEN SUSPENSO'                             00005630
+                                       TO WRK-MSG-ERRO                  00005640
+               MOVE '4700'             TO WRK-SECTION                   00005650
+               MOVE WRK-FS-SUSPENSO    TO WRK-STATUS                    00005660
+                 PERFORM 9000-TRATAR-ERRO                               00005670
+           END-IF.                                                      00005680
+                                                                        00005690
+      *----------------------------------------------------------------*00005700
+       4700-99-FIM.                    EXIT.                            00005710
+      *----------------------------------------------------------------*00005720
+      *----------------------------------------------------------------*00005730
+       5000-TOTAIS                     SECTION.                         00005740
+      *----------------------------------------------------------------*00005750
+                                                                        00005760
+            DISPLAY 'TOTAL LIDOS CLI2505---------->' WRK-ACU-LIDOS-CLI  00005770
+            DISPLAY 'TOTAL LIDOS MOV2505---------->' WRK-ACU-LIDOS-MOV  00005780
+            DISPLAY 'TOTAL GRAVADOS MOV2505A------>' WRK-ACU-GRAV-MOV-A 00005790
+            DISPLAY 'TOTAL GRAVADOS MOV2505B------>' WRK-ACU-GRAV-MOV-B 00005800
+            DISPLAY 'TOTAL GRAVADOS MOV2505C------>' WRK-ACU-GRAV-MOV-C 00005810
+            DISPLAY 'TOTAL GRAVADOS EXCECAO------->' WRK-ACU-GRAV-EXC   00005820
+            DISPLAY 'TOTAL GRAVADOS SUSPENSO------>' WRK-ACU-GRAV-SUSP  00005830
+            DISPLAY 'TOTAL CREDITOS-->' WRK-ACU-TOTAL-CREDITO           00005840
+            DISPLAY 'TOTAL DEBITOS--->' WRK-ACU-TOTAL-DEBITO            00005850
+            DISPLAY 'SALDO LIQUIDO--->' WRK-ACU-SALDO-LIQUIDO           00005851
+                                                                        00005860
+            IF (WRK-ACU-TOTAL-CREDITO - WRK-ACU-TOTAL-DEBITO)           00005861
+                   NOT EQUAL WRK-ACU-SALDO-LIQUIDO                      00005862
+                DISPLAY '*** ALERTA: CREDITOS - DEBITOS DIFERENTE'      00005863
+                DISPLAY '    DO SALDO LIQUIDO MOVIMENTADO ***'          00005864
+                MOVE 4                TO RETURN-CODE                    00005865
+            END-IF.                                                     00005866
+                                                                        00005870
+      *----------------------------------------------------------------*00005875
+       5000-99-FIM.                    EXIT.                            00005880
+      *----------------------------------------------------------------*00005890
+      *----------------------------------------------------------------*00005900
+       9000-TRATAR-ERRO                SECTION.                         00005910
+      *----------------------------------------------------------------*00005920
+                                                                        00005930
+           CALL WRK-GRV                USING WRK-LOG                    00005940
+           GOBACK.                                                      00005950
+                                                                        00005960
+      *----------------------------------------------------------------*00005970
+       9000-99-FIM.                    EXIT.                            00005980
+      *----------------------------------------------------------------*00005990
