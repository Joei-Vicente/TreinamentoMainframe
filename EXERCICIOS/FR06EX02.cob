@@ -1,299 +1,364 @@
-      *=============================================================*   00001001
-       IDENTIFICATION                            DIVISION.              00002001
-      *=============================================================*   00003001
-                                                                        00004001
-       PROGRAM-ID. FR06EX02.                                            00005001
-                                                                        00006001
-      *=============================================================*   00007001
-      *   AUTOR...........: JOEI LORENTI                            *   00008001
-      *   ANALISTA........: IVAN SANCHES                            *   00008101
-      *   DATA ...........: 24/05/2022                              *   00009001
-      *-------------------------------------------------------------*   00009101
-      *                                                             *   00009201
-      *   OBJETIVO........: ESTE PROGRAMA TEM A FINALIDADE DE       *   00010001
-      *                     RECEBER DADOS  DOS ARQUIVOS DE ENTRADA  *   00010101
-      *                     FUNC3 E PROJ3, FAZER A RELAÇÃO (BALANCO)*   00010201
-      *                     ENTRE AS CHAVES E GRAVAR  NO ARQUIVO DE *   00010301
-      *                     SAIDA  FUNPROJ3.                        *   00010401
-      *                                                             *   00010501
-      *-------------------------------------------------------------*   00010601
-      *                                                             *   00010701
-      *    ARQUIVOS....:                                            *   00010801
-      *      DDNAME            I/O                  INCLUDE/BOOK    *   00010901
-      *     FUNC3               I                      --------     *   00011001
-      *     PROJ3               I                      --------     *   00011101
-      *     FUNPROJ3            O                      --------     *   00011201
-      *     EXCECAO             O                               *       00011303
-      *-------------------------------------------------------------*   00011401
-      *                                                             *   00011502
-      *   MODULOS.....:                                             *   00011602
-      *     #GRVLOG                         GRAVAR LOG DE ERROS     *   00011702
-      *                                                             *   00011802
-      *                                                             *   00011902
-      *=============================================================*   00012301
-                                                                        00012401
-      *=============================================================*   00012701
-       ENVIRONMENT                     DIVISION.                        00012802
-      *=============================================================*   00013001
-                                                                        00014001
-      *-------------------------------------------------------------*   00015001
-       CONFIGURATION                   SECTION.                         00015102
-      *-------------------------------------------------------------*   00015201
-       SPECIAL-NAMES.                                                   00015301
-           DECIMAL-POINT IS COMMA.                                      00015401
-                                                                        00015501
-       INPUT-OUTPUT                    SECTION.                         00015602
-                                                                        00015702
-       FILE-CONTROL.                                                    00015801
-            SELECT FUNC3               ASSIGN TO  FUNC3                 00015902
-                 FILE STATUS IS WRK-FS-FUNC3.                           00016001
-                                                                        00016201
-            SELECT PROJ3               ASSIGN TO  PROJ3                 00016302
-                 FILE STATUS IS WRK-FS-PROJ3.                           00016401
-                                                                        00016501
-            SELECT FUNPROJ3            ASSIGN TO FUNPROJ3               00016602
-                 FILE STATUS IS WRK-FS-FUNPROJ3.                        00016701
-                                                                        00016803
-            SELECT EXCECAO             ASSIGN TO EXCECAO                00016903
-                 FILE STATUS IS WRK-FS-EXC.                             00017004
-                                                                        00017103
-      *=============================================================*   00017203
-       DATA                            DIVISION.                        00017303
-      *=============================================================*   00017403
-      *-------------------------------------------------------------*   00017503
-       FILE                            SECTION.                         00017603
-      *-------------------------------------------------------------*   00017703
-       FD FUNC3                                                         00017803
-           RECORDING MODE IS F                                          00017903
-           LABEL RECORD IS STANDARD                                     00018003
-           BLOCK CONTAINS 0 RECORDS.                                    00018103
-      *------------------ LRECL 39                                      00018203
-       01 FD-FUNC3.                                                     00018303
-          05 FD-FUNC3-ID               PIC X(05).                       00018403
-          05 FD-FUNC3-NOME             PIC X(30).                       00018503
-          05 FD-FUNC3-SETOR            PIC 9(04).                       00018603
-                                                                        00018703
-                                                                        00018901
-       FD PROJ3                                                         00019001
-           RECORDING MODE IS F                                          00019101
-           LABEL RECORD IS STANDARD                                     00019201
-           BLOCK CONTAINS 0 RECORDS.                                    00020001
-      *------------------ LRECL 28                                      00020101
-       01 FD-PROJ3.                                                     00020201
-          05 FD-PROJ3-ID               PIC X(05).                       00020402
-          05 FD-PROJ3-PROJETO          PIC X(20).                       00020502
-          05 FD-PROJ3-QTHORAS          PIC 9(03).                       00020602
-                                                                        00020801
-       FD FUNPROJ3                                                      00021001
-           RECORDING MODE IS F.                                         00021104
-      *------------------ LRECL 58                                      00021203
-       01 FD-FUNPROJ3 PIC X(58).                                        00021301
-                                                                        00021401
-       FD EXCECAO                                                       00021503
-           RECORDING MODE IS F.                                         00021604
-      *------------------ LRECL 58                                      00021703
-       01 FD-EXCECAO PIC X(35).                                         00021804
-                                                                        00021903
-      *-------------------------------------------------------------*   00022001
-       WORKING-STORAGE                 SECTION.                         00022101
-      *-------------------------------------------------------------*   00022201
-       01 WRK-SAIDA.                                                    00022302
-         05 WRK-IDFUNC                 PIC 9(05).                       00022402
-         05 WRK-NOMEFUNC               PIC X(30).                       00022502
-         05 WRK-PROJETO                PIC X(20).                       00022602
-         05 WRK-QTHORAS                PIC 9(03).                       00022702
-                                                                        00022801
-      *-------------------------------------------------------------*   00022903
-      *                    AREA DE VARIAVEIS DE FS                  *   00023003
-      *-------------------------------------------------------------*   00023103
-                                                                        00023201
-       77 WRK-FS-FUNC3                 PIC 9(02).                       00023301
-       77 WRK-FS-PROJ3                 PIC 9(02).                       00023401
-       77 WRK-FS-FUNPROJ3              PIC 9(02).                       00023501
-       77 WRK-FS-EXC                   PIC 9(02).                       00023604
-                                                                        00023703
-      *-------------------------------------------------------------*   00023803
-      *                    AREA DE ACUMULADORES                     *   00023903
-      *-------------------------------------------------------------*   00024003
-                                                                        00024103
-       77 WRK-ACU-LIDOS-FUN            PIC 9(03) VALUE ZEROS.           00024203
-       77 WRK-ACU-LIDOS-PRO            PIC 9(03) VALUE ZEROS.           00024303
-       77 WRK-ACU-GRAVADOS             PIC 9(03) VALUE ZEROS.           00024403
-       77 WRK-ACU-GRAV-EXC             PIC 9(03) VALUE ZEROS.           00024503
-                                                                        00024604
-                                                                        00024704
-      *-------------------------------------------------------------*   00024804
-      *                    AREA DE AUXILIARES                       *   00024904
-      *-------------------------------------------------------------*   00025004
-                                                                        00025104
-       77 WRK-AUX-EXC                  PIC 9(02) VALUE ZEROS.           00025204
-       01 WRK-EXCECAO.                                                  00025304
-          05 WRK-EXC-ID                PIC X(05).                       00025404
-          05 WRK-EXC-NOME              PIC X(30).                       00025504
-                                                                        00025604
-      *-------------------------------------------------------------*   00025704
-      *                    AREA BOOK GRVLOG - GRAVAR ERROS          *   00025804
-      *-------------------------------------------------------------*   00025904
-                                                                        00026004
-            COPY '#GRVLOG'.                                             00026104
-                                                                        00026204
-      *=============================================================*   00026304
-       PROCEDURE                       DIVISION.                        00026404
-      *=============================================================*   00026504
-      *----------------------------------------------------------------*00026604
-       0000-PRINCIPAL                  SECTION.                         00026704
-      *----------------------------------------------------------------*00026804
-                                                                        00026904
-            PERFORM 1000-INICIAR.                                       00027004
-                                                                        00027104
-            PERFORM 2000-VERIFICAR-VAZIO.                               00027204
-                                                                        00027304
-            PERFORM 3000-PROCESSAR     UNTIL WRK-FS-FUNC3 EQUAL 10      00027404
-                                       AND   WRK-FS-PROJ3 EQUAL 10.     00027504
-      * -----------ACU-LIDOS-FUNC                                       00027604
-      *         ADD 1                 TO WRK-ACU-LIDOS-FUN              00027704
-            PERFORM 4000-FINALIZAR.                                     00027804
-                                                                        00027904
-            STOP RUN.                                                   00028004
-                                                                        00028104
-                                                                        00028204
-      *----------------------------------------------------------------*00028304
-       1000-INICIAR                    SECTION.                         00028404
-      *----------------------------------------------------------------*00028504
-             OPEN INPUT  FUNC3                                          00028604
-                         PROJ3                                          00028704
-                  OUTPUT FUNPROJ3                                       00028804
-                         EXCECAO.                                       00028904
-                                                                        00029004
-               PERFORM 1300-TESTARSTATUS.                               00029104
-                                                                        00029204
-      *----------------------------------------------------------------*00029304
-       1300-TESTARSTATUS               SECTION.                         00029404
-      *----------------------------------------------------------------*00029504
-                                                                        00029604
-                 PERFORM 1310-TESTARSTATUS-FUNC3.                       00029704
-                 PERFORM 1320-TESTARSTATUS-PROJ3.                       00029804
-                 PERFORM 1330-TESTARSTATUS-FUNPROJ3.                    00029904
-                                                                        00030004
-      *----------------------------------------------------------------*00030104
-       1310-TESTARSTATUS-FUNC3         SECTION.                         00030204
-      *----------------------------------------------------------------*00030304
-                                                                        00030404
-               IF WRK-FS-FUNC3         NOT EQUAL 00                     00030504
-                 MOVE 'FR06EX02'               TO WRK-PROGRAMA          00030604
-                 MOVE 'ERRO NO OPEN FUNC3 '    TO WRK-MSG-ERRO          00030704
-                 MOVE '1300'                   TO WRK-SECTION           00030804
-                 MOVE WRK-FS-FUNC3             TO WRK-STATUS            00030904
-                  PERFORM 9000-TRATAERROS                               00031004
-               END-IF.                                                  00031104
-                                                                        00031204
-      *----------------------------------------------------------------*00031304
-       1320-TESTARSTATUS-PROJ3         SECTION.                         00031404
-      *----------------------------------------------------------------*00031504
-               IF WRK-FS-PROJ3 NOT EQUAL 00                             00031604
-                 MOVE 'FR06EX02'               TO WRK-PROGRAMA          00031704
-                 MOVE 'ERRO NO OPEN PROJ3'     TO WRK-MSG-ERRO          00031804
-                 MOVE '1300'                   TO WRK-SECTION           00031904
-                 MOVE WRK-FS-PROJ3             TO WRK-STATUS            00032004
-                  PERFORM 9000-TRATAERROS                               00032104
-               END-IF.                                                  00032204
-                                                                        00032304
-      *----------------------------------------------------------------*00032404
-       1330-TESTARSTATUS-FUNPROJ3      SECTION.                         00032504
-      *----------------------------------------------------------------*00032604
-               IF WRK-FS-FUNPROJ3  NOT EQUAL 00                         00032704
-                 MOVE 'FR06EX02'               TO WRK-PROGRAMA          00032804
-                 MOVE 'ERRO NO OPEN FUNPROJ3 ' TO WRK-MSG-ERRO          00032904
-                 MOVE '1300'                   TO WRK-SECTION           00033004
-                 MOVE WRK-FS-FUNPROJ3          TO WRK-STATUS            00033104
-                  PERFORM 9000-TRATAERROS                               00033204
-               END-IF.                                                  00033304
-                                                                        00033404
-      *----------------------------------------------------------------*00033504
-       2000-VERIFICAR-VAZIO            SECTION.                         00033604
-      *----------------------------------------------------------------*00033704
-                                                                        00033804
-                 READ FUNC3.                                            00033904
-                 READ PROJ3.                                            00034004
-                                                                        00034104
-      *----------------------------------------------------------------*00034204
-       3000-PROCESSAR                  SECTION.                         00034304
-      *----------------------------------------------------------------*00034404
-                                                                        00034504
-            EVALUATE TRUE                                               00034604
-                                                                        00034704
-                                                                        00034804
-             WHEN FD-FUNC3-ID          EQUAL FD-PROJ3-ID                00034904
-                   PERFORM 3005-MOVER                                   00035004
-                   PERFORM 3100-GRAVAR                                  00035104
-                   PERFORM 3200-LER-PROJ3                               00035204
-                   MOVE 1              TO WRK-AUX-EXC                   00035304
-                                                                        00035404
-             WHEN FD-FUNC3-ID LESS FD-PROJ3-ID                          00035504
-                 IF WRK-AUX-EXC        EQUAL ZERO                       00035604
-                    MOVE  FD-FUNC3-ID   TO  WRK-EXC-ID                  00035704
-                    MOVE  FD-FUNC3-NOME TO  WRK-EXC-NOME                00035804
-                    WRITE FD-EXCECAO   FROM WRK-EXCECAO                 00035904
-                   ELSE                                                 00036004
-                     MOVE 0 TO WRK-AUX-EXC                              00036104
-                 END-IF                                                 00036204
-                   PERFORM 3300-LER-FUNC3                               00036304
-                                                                        00036404
-                                                                        00036504
-             WHEN OTHER                                                 00036604
-                DISPLAY 'CHAVE ERRADA'                                  00036704
-                    PERFORM 3200-LER-PROJ3                              00036804
-                                                                        00036904
-            END-EVALUATE.                                               00037004
-                                                                        00037104
-      *----------------------------------------------------------------*00037204
-       3005-MOVER                      SECTION.                         00037304
-      *----------------------------------------------------------------*00037404
-                                                                        00037504
-                MOVE FD-FUNC3-ID       TO WRK-IDFUNC.                   00037604
-                MOVE FD-FUNC3-NOME     TO WRK-NOMEFUNC.                 00037704
-                MOVE FD-PROJ3-PROJETO  TO WRK-PROJETO.                  00037804
-                MOVE FD-PROJ3-QTHORAS  TO WRK-QTHORAS.                  00037904
-                                                                        00038004
-      *----------------------------------------------------------------*00038104
-       3100-GRAVAR                     SECTION.                         00038204
-      *----------------------------------------------------------------*00038304
-                                                                        00038404
-                 WRITE FD-FUNPROJ3 FROM WRK-SAIDA.                      00038504
-      *------------ACUM-GRAVADOS                                        00038604
-               ADD 1            TO WRK-ACU-GRAVADOS.                    00038704
-                                                                        00038804
-      *----------------------------------------------------------------*00038904
-       3200-LER-PROJ3                  SECTION.                         00039004
-      *----------------------------------------------------------------*00039104
-                READ PROJ3                                              00039204
-                 IF WRK-FS-PROJ3 EQUAL 10                               00039304
-                   MOVE HIGH-VALUES TO FD-PROJ3-ID                      00039404
-                 END-IF.                                                00039504
-               ADD 1              TO WRK-ACU-LIDOS-PRO.                 00039604
-                                                                        00039704
-      *----------------------------------------------------------------*00039804
-       3300-LER-FUNC3                  SECTION.                         00039904
-      *----------------------------------------------------------------*00040004
-                READ FUNC3                                              00040104
-               ADD 1              TO WRK-ACU-LIDOS-FUN.                 00040804
-                                                                        00040904
-      *----------------------------------------------------------------*00041004
-       4000-FINALIZAR                  SECTION.                         00041104
-      *----------------------------------------------------------------*00041204
-             CLOSE FUNC3                                                00041304
-                   PROJ3                                                00041404
-                   FUNPROJ3                                             00041504
-                   EXCECAO.                                             00041604
-                                                                        00041704
-             DISPLAY ' TOTAL LIDOS FUNC: ' WRK-ACU-LIDOS-FUN            00041804
-             DISPLAY ' TOTAL LIDOS PROJ: ' WRK-ACU-LIDOS-PRO            00041904
-             DISPLAY ' TOTAL GRAVADOS..: ' WRK-ACU-GRAVADOS             00042004
-               PERFORM 1300-TESTARSTATUS.                               00042104
-                                                                        00042204
-                                                                        00042304
-      *----------------------------------------------------------------*00042404
-       9000-TRATAERROS                 SECTION.                         00042504
-      *----------------------------------------------------------------*00042604
-           CALL 'GRAVALOG' USING WRK-LOG.                               00043001
-           STOP RUN.                                                    00050002
+      *=============================================================*   00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=============================================================*   00000030
+                                                                        00000040
+       PROGRAM-ID. FR06EX02.                                            00000050
+                                                                        00000060
+      *=============================================================*   00000070
+      *   AUTOR...........: JOEI LORENTI                            *   00000080
+      *   ANALISTA........: IVAN SANCHES                            *   00000090
+      *   DATA ...........: 24/05/2022                              *   00000100
+      *-------------------------------------------------------------*   00000110
+      *                                                             *   00000120
+      *   OBJETIVO........: ESTE PROGRAMA TEM A FINALIDADE DE       *   00000130
+      *                     RECEBER DADOS  DOS ARQUIVOS DE ENTRADA  *   00000140
+      *                     FUNC3 E PROJ3, FAZER A RELAÃÃO (BALANCO)* 00000150
+      *                     ENTRE AS CHAVES E GRAVAR  NO ARQUIVO DE *   00000160
+      *                     SAIDA  FUNPROJ3.                        *   00000170
+      *                                                             *   00000180
+      *-------------------------------------------------------------*   00000190
+      *                                                             *   00000200
+      *    ARQUIVOS....:                                            *   00000210
+      *      DDNAME            I/O                  INCLUDE/BOOK    *   00000220
+      *     FUNC3               I                      --------     *   00000230
+      *     PROJ3               I                      --------     *   00000240
+      *     FUNPROJ3            O                      --------     *   00000250
+      *     EXCECAO             O                               *       00000260
+      *-------------------------------------------------------------*   00000270
+      *                                                             *   00000280
+      *   MODULOS.....:                                             *   00000290
+      *     #GRVLOG                         GRAVAR LOG DE ERROS     *   00000300
+      *                                                             *   00000310
+      *                                                             *   00000320
+      *-------------------------------------------------------------*   00000330
+      *   MANUTENCAO:                                               *   00000340
+      *   17/08/2022 JL - PROJETOS SEM FUNCIONARIO CORRESPONDENTE   *   00000350
+      *   (PROJ3 ORFAO) TAMBEM PASSAM A SER GRAVADOS NO ARQUIVO DE  *   00000360
+      *   EXCECAO, E NAO MAIS APENAS EXIBIDOS EM TELA. PASSA A      *   00000370
+      *   ACUMULAR E EXIBIR O TOTAL DE HORAS POR FUNCIONARIO A CADA *   00000380
+      *   QUEBRA DE ID. NO FINAL, CONFERE SE OS TOTAIS DE LIDOS     *   00000390
+      *   FECHAM COM GRAVADOS + EXCECAO, EMITINDO UM ALERTA CASO    *   00000400
+      *   HAJA DIFERENCA.                                           *   00000410
+      *   18/08/2022 JL - O ALERTA DE DIVERGENCIA DE TOTAIS E O ERRO*   00000411
+      *   DE FILE STATUS PASSAM TAMBEM A SETAR RETURN-CODE = 4 PARA *   00000412
+      *   O JCL PODER DETECTAR A FALHA, E NAO SO EXIBIR MENSAGEM.   *   00000413
+      *   22/08/2022 JL - 3300-LER-FUNC3 PASSA A PINAR FD-FUNC3-ID  *   00000414
+      *   EM HIGH-VALUES NO FIM DE ARQUIVO (COMO 3200-LER-PROJ3 JA  *   00000415
+      *   FAZIA), SENAO O ID CONGELADO FICAVA MENOR QUE O PROJ3     *   00000416
+      *   RESTANTE E O ORFAO NUNCA CAIA NO WHEN OTHER/EXCECAO.      *   00000417
+      *=============================================================*   00000420
+                                                                        00000430
+      *=============================================================*   00000440
+       ENVIRONMENT                     DIVISION.                        00000450
+      *=============================================================*   00000460
+                                                                        00000470
+      *-------------------------------------------------------------*   00000480
+       CONFIGURATION                   SECTION.                         00000490
+      *-------------------------------------------------------------*   00000500
+       SPECIAL-NAMES.                                                   00000510
+           DECIMAL-POINT IS COMMA.                                      00000520
+                                                                        00000530
+       INPUT-OUTPUT                    SECTION.                         00000540
+                                                                        00000550
+       FILE-CONTROL.                                                    00000560
+            SELECT FUNC3               ASSIGN TO  FUNC3                 00000570
+                 FILE STATUS IS WRK-FS-FUNC3.                           00000580
+                                                                        00000590
+            SELECT PROJ3               ASSIGN TO  PROJ3                 00000600
+                 FILE STATUS IS WRK-FS-PROJ3.                           00000610
+                                                                        00000620
+            SELECT FUNPROJ3            ASSIGN TO FUNPROJ3               00000630
+                 FILE STATUS IS WRK-FS-FUNPROJ3.                        00000640
+                                                                        00000650
+            SELECT EXCECAO             ASSIGN TO EXCECAO                00000660
+                 FILE STATUS IS WRK-FS-EXC.                             00000670
+                                                                        00000680
+      *=============================================================*   00000690
+       DATA                            DIVISION.                        00000700
+      *=============================================================*   00000710
+      *-------------------------------------------------------------*   00000720
+       FILE                            SECTION.                         00000730
+      *-------------------------------------------------------------*   00000740
+       FD FUNC3                                                         00000750
+           RECORDING MODE IS F                                          00000760
+           LABEL RECORD IS STANDARD                                     00000770
+           BLOCK CONTAINS 0 RECORDS.                                    00000780
+      *------------------ LRECL 39                                      00000790
+       01 FD-FUNC3.                                                     00000800
+          05 FD-FUNC3-ID               PIC X(05).                       00000810
+          05 FD-FUNC3-NOME             PIC X(30).                       00000820
+          05 FD-FUNC3-SETOR            PIC 9(04).                       00000830
+                                                                        00000840
+                                                                        00000850
+       FD PROJ3                                                         00000860
+           RECORDING MODE IS F                                          00000870
+           LABEL RECORD IS STANDARD                                     00000880
+           BLOCK CONTAINS 0 RECORDS.                                    00000890
+      *------------------ LRECL 28                                      00000900
+       01 FD-PROJ3.                                                     00000910
+          05 FD-PROJ3-ID               PIC X(05).                       00000920
+          05 FD-PROJ3-PROJETO          PIC X(20).                       00000930
+          05 FD-PROJ3-QTHORAS          PIC 9(03).                       00000940
+                                                                        00000950
+       FD FUNPROJ3                                                      00000960
+           RECORDING MODE IS F.                                         00000970
+      *------------------ LRECL 58                                      00000980
+       01 FD-FUNPROJ3 PIC X(58).                                        00000990
+                                                                        00001000
+       FD EXCECAO                                                       00001010
+           RECORDING MODE IS F.                                         00001020
+      *------------------ LRECL 58                                      00001030
+       01 FD-EXCECAO PIC X(35).                                         00001040
+                                                                        00001050
+      *-------------------------------------------------------------*   00001060
+       WORKING-STORAGE                 SECTION.                         00001070
+      *-------------------------------------------------------------*   00001080
+       01 WRK-SAIDA.                                                    00001090
+         05 WRK-IDFUNC                 PIC 9(05).                       00001100
+         05 WRK-NOMEFUNC               PIC X(30).                       00001110
+         05 WRK-PROJETO                PIC X(20).                       00001120
+         05 WRK-QTHORAS                PIC 9(03).                       00001130
+                                                                        00001140
+      *-------------------------------------------------------------*   00001150
+      *                    AREA DE VARIAVEIS DE FS                  *   00001160
+      *-------------------------------------------------------------*   00001170
+                                                                        00001180
+       77 WRK-FS-FUNC3                 PIC 9(02).                       00001190
+       77 WRK-FS-PROJ3                 PIC 9(02).                       00001200
+       77 WRK-FS-FUNPROJ3              PIC 9(02).                       00001210
+       77 WRK-FS-EXC                   PIC 9(02).                       00001220
+                                                                        00001230
+      *-------------------------------------------------------------*   00001240
+      *                    AREA DE ACUMULADORES                     *   00001250
+      *-------------------------------------------------------------*   00001260
+                                                                        00001270
+       77 WRK-ACU-LIDOS-FUN            PIC 9(03) VALUE ZEROS.           00001280
+       77 WRK-ACU-LIDOS-PRO            PIC 9(03) VALUE ZEROS.           00001290
+       77 WRK-ACU-GRAVADOS             PIC 9(03) VALUE ZEROS.           00001300
+       77 WRK-ACU-GRAV-EXC             PIC 9(03) VALUE ZEROS.           00001310
+       77 WRK-ACU-EXC-FUN              PIC 9(03) VALUE ZEROS.           00001320
+       77 WRK-ACU-EXC-PROJ             PIC 9(03) VALUE ZEROS.           00001330
+       77 WRK-ACU-FUNC-COM-PROJ        PIC 9(03) VALUE ZEROS.           00001340
+       77 WRK-TOTAL-HORAS-FUNC         PIC 9(05) VALUE ZEROS.           00001350
+                                                                        00001360
+                                                                        00001370
+      *-------------------------------------------------------------*   00001380
+      *                    AREA DE AUXILIARES                       *   00001390
+      *-------------------------------------------------------------*   00001400
+                                                                        00001410
+       77 WRK-AUX-EXC                  PIC 9(02) VALUE ZEROS.           00001420
+       01 WRK-EXCECAO.                                                  00001430
+          05 WRK-EXC-ID                PIC X(05).                       00001440
+          05 WRK-EXC-NOME              PIC X(30).                       00001450
+       01 WRK-EXCECAO-PROJ REDEFINES WRK-EXCECAO.                       00001460
+          05 WRK-EXC-PROJ-ID           PIC X(05).                       00001470
+          05 WRK-EXC-PROJ-PROJETO      PIC X(20).                       00001480
+          05 WRK-EXC-PROJ-QTHORAS      PIC 9(03).                       00001490
+          05 FILLER                    PIC X(07).                       00001500
+                                                                        00001510
+      *-------------------------------------------------------------*   00001520
+      *                    AREA BOOK GRVLOG - GRAVAR ERROS          *   00001530
+      *-------------------------------------------------------------*   00001540
+                                                                        00001550
+            COPY '#GRVLOG2'.                                            00001560
+                                                                        00001570
+      *=============================================================*   00001580
+       PROCEDURE                       DIVISION.                        00001590
+      *=============================================================*   00001600
+      *----------------------------------------------------------------*00001610
+       0000-PRINCIPAL                  SECTION.                         00001620
+      *----------------------------------------------------------------*00001630
+                                                                        00001640
+            PERFORM 1000-INICIAR.                                       00001650
+                                                                        00001660
+            PERFORM 2000-VERIFICAR-VAZIO.                               00001670
+                                                                        00001680
+            PERFORM 3000-PROCESSAR     UNTIL WRK-FS-FUNC3 EQUAL 10      00001690
+                                       AND   WRK-FS-PROJ3 EQUAL 10.     00001700
+            PERFORM 4000-FINALIZAR.                                     00001710
+                                                                        00001720
+            STOP RUN.                                                   00001730
+                                                                        00001740
+                                                                        00001750
+      *----------------------------------------------------------------*00001760
+       1000-INICIAR                    SECTION.                         00001770
+      *----------------------------------------------------------------*00001780
+             OPEN INPUT  FUNC3                                          00001790
+                         PROJ3                                          00001800
+                  OUTPUT FUNPROJ3                                       00001810
+                         EXCECAO.                                       00001820
+                                                                        00001830
+               PERFORM 1300-TESTARSTATUS.                               00001840
+                                                                        00001850
+      *----------------------------------------------------------------*00001860
+       1300-TESTARSTATUS               SECTION.                         00001870
+      *----------------------------------------------------------------*00001880
+                                                                        00001890
+                 PERFORM 1310-TESTARSTATUS-FUNC3.                       00001900
+                 PERFORM 1320-TESTARSTATUS-PROJ3.                       00001910
+                 PERFORM 1330-TESTARSTATUS-FUNPROJ3.                    00001920
+                                                                        00001930
+      *----------------------------------------------------------------*00001940
+       1310-TESTARSTATUS-FUNC3         SECTION.                         00001950
+      *----------------------------------------------------------------*00001960
+                                                                        00001970
+               IF WRK-FS-FUNC3         NOT EQUAL 00                     00001980
+                 MOVE 'FR06EX02'               TO WRK-PROGRAMA          00001990
+                 MOVE 'ERRO NO OPEN FUNC3 '    TO WRK-MSG-ERRO          00002000
+                 MOVE '1300'                   TO WRK-SECTION           00002010
+                 MOVE WRK-FS-FUNC3             TO WRK-STATUS            00002020
+                  PERFORM 9000-TRATAERROS                               00002030
+               END-IF.                                                  00002040
+                                                                        00002050
+      *----------------------------------------------------------------*00002060
+       1320-TESTARSTATUS-PROJ3         SECTION.                         00002070
+      *----------------------------------------------------------------*00002080
+               IF WRK-FS-PROJ3 NOT EQUAL 00                             00002090
+                 MOVE 'FR06EX02'               TO WRK-PROGRAMA          00002100
+                 MOVE 'ERRO NO OPEN PROJ3'     TO WRK-MSG-ERRO          00002110
+                 MOVE '1300'                   TO WRK-SECTION           00002120
+                 MOVE WRK-FS-PROJ3             TO WRK-STATUS            00002130
+                  PERFORM 9000-TRATAERROS                               00002140
+               END-IF.                                                  00002150
+                                                                        00002160
+      *----------------------------------------------------------------*00002170
+       1330-TESTARSTATUS-FUNPROJ3      SECTION.                         00002180
+      *----------------------------------------------------------------*00002190
+               IF WRK-FS-FUNPROJ3  NOT EQUAL 00                         00002200
+                 MOVE 'FR06EX02'               TO WRK-PROGRAMA          00002210
+                 MOVE 'ERRO NO OPEN FUNPROJ3 ' TO WRK-MSG-ERRO          00002220
+                 MOVE '1300'                   TO WRK-SECTION           00002230
+                 MOVE WRK-FS-FUNPROJ3          TO WRK-STATUS            00002240
+                  PERFORM 9000-TRATAERROS                               00002250
+               END-IF.                                                  00002260
+                                                                        00002270
+      *----------------------------------------------------------------*00002280
+       2000-VERIFICAR-VAZIO            SECTION.                         00002290
+      *----------------------------------------------------------------*00002300
+                                                                        00002310
+                 READ FUNC3.                                            00002320
+                 READ PROJ3.                                            00002330
+                                                                        00002340
+      *----------------------------------------------------------------*00002350
+       3000-PROCESSAR                  SECTION.                         00002360
+      *----------------------------------------------------------------*00002370
+                                                                        00002380
+            EVALUATE TRUE                                               00002390
+                                                                        00002400
+             WHEN FD-FUNC3-ID          EQUAL FD-PROJ3-ID                00002410
+                   PERFORM 3005-MOVER                                   00002420
+                   PERFORM 3100-GRAVAR                                  00002430
+                   PERFORM 3200-LER-PROJ3                               00002440
+                   MOVE 1              TO WRK-AUX-EXC                   00002450
+                                                                        00002460
+             WHEN FD-FUNC3-ID LESS FD-PROJ3-ID                          00002470
+                 IF WRK-AUX-EXC        EQUAL ZERO                       00002480
+                    MOVE  FD-FUNC3-ID   TO  WRK-EXC-ID                  00002490
+                    MOVE  FD-FUNC3-NOME TO  WRK-EXC-NOME                00002500
+                    WRITE FD-EXCECAO   FROM WRK-EXCECAO                 00002510
+                    ADD 1              TO WRK-ACU-EXC-FUN               00002520
+                    ADD 1              TO WRK-ACU-GRAV-EXC              00002530
+                   ELSE                                                 00002540
+                     PERFORM 3400-IMPRIMIR-TOTAL-HORAS                  00002550
+                     MOVE 0 TO WRK-AUX-EXC                              00002560
+                 END-IF                                                 00002570
+                   PERFORM 3300-LER-FUNC3                               00002580
+                                                                        00002590
+             WHEN OTHER                                                 00002600
+                MOVE FD-PROJ3-ID       TO WRK-EXC-PROJ-ID               00002610
+                MOVE FD-PROJ3-PROJETO  TO WRK-EXC-PROJ-PROJETO          00002620
+                MOVE FD-PROJ3-QTHORAS  TO WRK-EXC-PROJ-QTHORAS          00002630
+                WRITE FD-EXCECAO       FROM WRK-EXCECAO-PROJ            00002640
+                ADD 1                  TO WRK-ACU-EXC-PROJ              00002650
+                ADD 1                  TO WRK-ACU-GRAV-EXC              00002660
+                DISPLAY 'PROJETO SEM FUNCIONARIO - ID: ' FD-PROJ3-ID    00002670
+                    PERFORM 3200-LER-PROJ3                              00002680
+                                                                        00002690
+            END-EVALUATE.                                               00002700
+                                                                        00002710
+      *----------------------------------------------------------------*00002720
+       3005-MOVER                      SECTION.                         00002730
+      *----------------------------------------------------------------*00002740
+                                                                        00002750
+                MOVE FD-FUNC3-ID       TO WRK-IDFUNC.                   00002760
+                MOVE FD-FUNC3-NOME     TO WRK-NOMEFUNC.                 00002770
+                MOVE FD-PROJ3-PROJETO  TO WRK-PROJETO.                  00002780
+                MOVE FD-PROJ3-QTHORAS  TO WRK-QTHORAS.                  00002790
+                ADD  FD-PROJ3-QTHORAS  TO WRK-TOTAL-HORAS-FUNC.         00002800
+                                                                        00002810
+      *----------------------------------------------------------------*00002820
+       3100-GRAVAR                     SECTION.                         00002830
+      *----------------------------------------------------------------*00002840
+                                                                        00002850
+                 WRITE FD-FUNPROJ3 FROM WRK-SAIDA.                      00002860
+      *------------ACUM-GRAVADOS                                        00002870
+               ADD 1            TO WRK-ACU-GRAVADOS.                    00002880
+                                                                        00002890
+      *----------------------------------------------------------------*00002900
+       3200-LER-PROJ3                  SECTION.                         00002910
+      *----------------------------------------------------------------*00002920
+                READ PROJ3                                              00002930
+                 IF WRK-FS-PROJ3 EQUAL 10                               00002940
+                   MOVE HIGH-VALUES TO FD-PROJ3-ID                      00002950
+                 END-IF.                                                00002960
+               ADD 1              TO WRK-ACU-LIDOS-PRO.                 00002970
+                                                                        00002980
+      *----------------------------------------------------------------*00002990
+       3300-LER-FUNC3                  SECTION.                         00003000
+      *----------------------------------------------------------------*00003010
+                READ FUNC3                                              00003020
+                 IF WRK-FS-FUNC3 EQUAL 10                               00003021
+                   MOVE HIGH-VALUES TO FD-FUNC3-ID                      00003022
+                 END-IF.                                                00003023
+               ADD 1              TO WRK-ACU-LIDOS-FUN.                 00003030
+                                                                        00003040
+      *----------------------------------------------------------------*00003050
+       3400-IMPRIMIR-TOTAL-HORAS       SECTION.                         00003060
+      *----------------------------------------------------------------*00003070
+                DISPLAY ' TOTAL DE HORAS - ID ' WRK-IDFUNC ': '         00003080
+                        WRK-TOTAL-HORAS-FUNC.                           00003090
+               ADD 1              TO WRK-ACU-FUNC-COM-PROJ.             00003100
+               MOVE ZEROS         TO WRK-TOTAL-HORAS-FUNC.              00003110
+                                                                        00003120
+      *----------------------------------------------------------------*00003130
+       4000-FINALIZAR                  SECTION.                         00003140
+      *----------------------------------------------------------------*00003150
+             IF WRK-AUX-EXC EQUAL 1                                     00003160
+                 PERFORM 3400-IMPRIMIR-TOTAL-HORAS                      00003170
+             END-IF                                                     00003180
+                                                                        00003190
+             CLOSE FUNC3                                                00003200
+                   PROJ3                                                00003210
+                   FUNPROJ3                                             00003220
+                   EXCECAO.                                             00003230
+                                                                        00003240
+             DISPLAY ' TOTAL LIDOS FUNC: ' WRK-ACU-LIDOS-FUN            00003250
+             DISPLAY ' TOTAL LIDOS PROJ: ' WRK-ACU-LIDOS-PRO            00003260
+             DISPLAY ' TOTAL GRAVADOS..: ' WRK-ACU-GRAVADOS             00003270
+             DISPLAY ' TOTAL EXCECAO FUNC: ' WRK-ACU-EXC-FUN            00003280
+             DISPLAY ' TOTAL EXCECAO PROJ: ' WRK-ACU-EXC-PROJ           00003290
+             DISPLAY ' TOTAL EXCECAO....: ' WRK-ACU-GRAV-EXC            00003300
+                                                                        00003310
+             IF WRK-ACU-LIDOS-PRO NOT EQUAL                             00003320
+                    (WRK-ACU-GRAVADOS + WRK-ACU-EXC-PROJ)               00003330
+                 DISPLAY '*** ALERTA: LIDOS PROJ DIFERENTE DE'          00003340
+                 DISPLAY '    GRAVADOS + EXCECAO PROJ ***'              00003350
+                 MOVE 4                TO RETURN-CODE                   00003355
+             END-IF                                                     00003360
+                                                                        00003370
+             IF WRK-ACU-LIDOS-FUN NOT EQUAL                             00003380
+                    (WRK-ACU-FUNC-COM-PROJ + WRK-ACU-EXC-FUN)           00003390
+                 DISPLAY '*** ALERTA: LIDOS FUNC DIFERENTE DE FUNC'     00003400
+                 DISPLAY '    COM PROJETO + EXCECAO FUNC ***'           00003410
+                 MOVE 4                TO RETURN-CODE                   00003415
+             END-IF                                                     00003420
+                                                                        00003430
+               PERFORM 1300-TESTARSTATUS.                               00003440
+                                                                        00003450
+                                                                        00003460
+      *----------------------------------------------------------------*00003470
+       9000-TRATAERROS                 SECTION.                         00003480
+      *----------------------------------------------------------------*00003490
+           MOVE 4                     TO RETURN-CODE.                   00003495
+           CALL 'GRAVALOG' USING WRK-LOG.                               00003500
+           STOP RUN.                                                    00003510
