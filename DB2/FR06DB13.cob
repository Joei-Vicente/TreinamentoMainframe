@@ -1,198 +1,262 @@
-      *=============================================================*   00001000
-       IDENTIFICATION                            DIVISION.              00002000
-      *=============================================================*   00003000
-                                                                        00004000
-       PROGRAM-ID. FR06DB13.                                            00005000
-                                                                        00006000
-      *=============================================================*   00007000
-      *   AUTOR...........: JOEI LORENTI                            *   00008000
-      *   ANALISTA........: IVAN SANCHES                            *   00008100
-      *   DATA ...........: 13/06/2022                              *   00009000
-      *-------------------------------------------------------------*   00009100
-      *   OBJETIVO........: SYNPOINT - RESTART                      *   00010000
-      *                     SELECT DA TABELA FUNC COM SYNCPOINT EM  *   00010100
-      *                     REGISTRO COM CAMPO SALARIO ZERADO    *      00010200
-      *=============================================================*   00011000
-                                                                        00012000
-      *=============================================================*   00013000
-       ENVIRONMENT                               DIVISION.              00014000
-      *=============================================================*   00015000
-                                                                        00015100
-      *-------------------------------------------------------------*   00015200
-       CONFIGURATION                               SECTION.             00015300
-      *-------------------------------------------------------------*   00015400
-       SPECIAL-NAMES.                                                   00015500
-           DECIMAL-POINT IS COMMA.                                      00015600
-                                                                        00015700
-      *=============================================================*   00015800
-       DATA                                      DIVISION.              00015900
-      *=============================================================*   00016000
-                                                                        00017000
-      *-------------------------------------------------------------*   00018000
-       WORKING-STORAGE                             SECTION.             00019000
-      *-------------------------------------------------------------*   00020000
-           EXEC SQL                                                     00020100
-             INCLUDE #BKFUNC2                                           00020200
-           END-EXEC.                                                    00020300
-                                                                        00020400
-                                                                        00020500
-           EXEC SQL                                                     00020600
-             INCLUDE #BKCHECK                                           00020700
-           END-EXEC.                                                    00020800
-                                                                        00020900
-           EXEC SQL                                                     00021000
-              INCLUDE SQLCA                                             00021100
-           END-EXEC.                                                    00021200
-                                                                        00021300
-           EXEC SQL                                                     00021400
-              DECLARE CFUNC CURSOR FOR                                  00021500
-               SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL               00021600
-                FROM FOUR001.FUNC2  WHERE ID >=                         00021700
-                  (SELECT REGISTRO FROM FOUR001.CHECK                   00021800
-                      WHERE IDCHECK = 'FOUR006' )                       00021900
-               ORDER BY ID                                              00022000
-                                                                        00022100
-           END-EXEC.                                                    00022200
-                                                                        00022300
-                                                                        00023100
-      *----------------------------------------------------------------*00023201
-       01 FILLER                   PIC X(50)              VALUE         00023301
-             '**** VARIAVEIS AUXILIARES ****'.                          00023401
-      *----------------------------------------------------------------*00023501
-       77 WRK-ID         PIC 9(04).                                     00023701
-       77 WRK-SQLCODE    PIC -999.                                      00023801
-       77 WRK-INDICATOR  PIC S9(4) COMP VALUE ZEROS.                    00023901
-       77 WRK-CHECKPOINT PIC 9(2)  VALUE ZEROS.                         00024001
-       77 WRK-CONTAREG   PIC 9(3)  VALUE ZEROS.                         00024101
-       77 WRK-REGATUAL   PIC 9(3)  VALUE ZEROS.                         00024201
-                                                                        00024301
-      *=============================================================*   00024401
-       PROCEDURE DIVISION.                                              00024501
-      *=============================================================*   00024601
-       0000-PRINCIPAL                                        SECTION.   00024701
-           PERFORM 1000-INICIAR.                                        00024801
-           PERFORM 2000-PROCESSAR UNTIL SQLCODE EQUAL 100.              00024901
-                                                                        00025001
-                                                                        00025101
-           PERFORM 3000-FINALIZAR.                                      00025201
-           STOP RUN.                                                    00025301
-       0000-99-FIM.          EXIT.                                      00025401
-                                                                        00025501
-       1000-INICIAR                                          SECTION.   00025601
-            EXEC SQL                                                    00025701
-               OPEN CFUNC                                               00025801
-            END-EXEC.                                                   00025901
-             EVALUATE SQLCODE                                           00026001
-              WHEN 0                                                    00026101
-                PERFORM 4000-LER-FUNCIONARIO                            00026201
-                                                                        00026301
-                                                                        00026401
-                                                                        00026501
-              WHEN 100                                                  00026601
-                DISPLAY 'SEM FUNCIONARIOS'                              00026701
-              WHEN OTHER                                                00026801
-                MOVE SQLCODE TO WRK-SQLCODE                             00026901
-                DISPLAY 'ERRO ' WRK-SQLCODE ' NO OPEN CURSOR'           00027001
-      *          MOVE 200 TO RETURN-CODE                                00027101
-                 GOBACK                                                 00027201
-              END-EVALUATE.                                             00027301
-       1000-99-FIM.          EXIT.                                      00027401
-                                                                        00027501
-       2000-PROCESSAR                                        SECTION.   00027601
-              DISPLAY '--------------------'.                           00027701
-              DISPLAY 'ID..... ' DB2-ID                                 00027801
-              DISPLAY 'NOME... ' DB2-NOME                               00027901
-              DISPLAY 'SETOR.. ' DB2-SETOR                              00028001
-              DISPLAY 'SALARIO ' DB2-SALARIO                            00028101
-              DISPLAY 'DATAADM ' DB2-DATAADM                            00028201
-               IF WRK-INDICATOR = 0                                     00028301
-                 DISPLAY 'EMAIL.. ' DB2-EMAIL                           00028401
-               ELSE                                                     00028501
-                DISPLAY '-- SEM EMAIL '                                 00028601
-               END-IF                                                   00028701
-                                                                        00028801
-      *         IF WRK-CONTAREG > 5                                     00028901
-      *           EXEC SQL                                              00029001
-      *              COMMIT                                             00029101
-      *           END-EXEC                                              00029201
-      *            MOVE 0 TO WRK-CONTAREG                               00029301
-      *         END-IF                                                  00029401
-                                                                        00029501
-      *       IF DB2-SALARIO IS NOT NUMERIC OR DB2-SALARIO EQUAL ZEROS  00030000
-                                                                        00030100
-              IF DB2-SALARIO IS NOT NUMERIC                             00030201
-                         OR DB2-SALARIO EQUAL 66666,00                  00030301
-                  PERFORM 2100-SET-CHECK-ID                             00030401
-              ELSE                                                      00031101
-                  PERFORM 2200-SET-ZERO-CHECK                           00031201
-              END-IF.                                                   00031301
-                                                                        00031401
-               PERFORM 4000-LER-FUNCIONARIO.                            00031501
-                                                                        00031601
-       2000-99-FIM.          EXIT.                                      00031701
-                                                                        00031801
-       2100-SET-CHECK-ID  SECTION.                                      00031901
-                                                                        00032001
-                                                                        00032101
-                 EXEC SQL                                               00032201
-                    UPDATE FOUR001.CHECK SET REGISTRO = :DB2-ID         00032301
-                     WHERE IDCHECK = 'FOUR006'                          00032401
-                 END-EXEC                                               00032501
-                   PERFORM 3000-FINALIZAR                               00032601
-                    GOBACK                                              00032701
-                                                                        00033301
-       2100-99-FIM.                EXIT.                                00033401
-                                                                        00033501
-       2200-SET-ZERO-CHECK                                              00033601
-                                                                        00033701
-                 EXEC SQL                                               00033801
-                    UPDATE FOUR001.CHECK SET REGISTRO = 0               00033901
-                     WHERE IDCHECK = 'FOUR006'                          00034001
-                 END-EXEC                                               00034101
-                                                                        00034201
-                   PERFORM 3000-FINALIZAR                               00034301
-                    GOBACK                                              00034501
-                                                                        00034601
-                                                                        00035101
-                                                                        00035201
-       2200-99-FIM.                EXIT.                                00035301
-       3000-FINALIZAR                                        SECTION.   00035401
-                                                                        00035501
-           EXEC SQL                                                     00035601
-             CLOSE CFUNC                                                00035701
-           END-EXEC.                                                    00035801
-                                                                        00035901
-                                                                        00036001
-                                                                        00036101
-                                                                        00036201
-       3000-99-FIM.          EXIT.                                      00036301
-                                                                        00036401
-                                                                        00036501
-                                                                        00036601
-       4000-LER-FUNCIONARIO                                  SECTION.   00036701
-           EXEC SQL                                                     00036801
-             FETCH CFUNC                                                00036901
-              INTO :DB2-ID,                                             00037001
-                   :DB2-NOME,                                           00037101
-                   :DB2-SETOR,                                          00037201
-                   :DB2-SALARIO,                                        00037301
-                   :DB2-DATAADM,                                        00037401
-                   :DB2-EMAIL     :WRK-INDICATOR                        00037501
-           END-EXEC.                                                    00037601
-                                                                        00037701
-                                                                        00037801
-                                                                        00037901
-           EVALUATE SQLCODE                                             00038001
-            WHEN 0                                                      00038101
-                ADD 1 TO WRK-CONTAREG                                   00038201
-                ADD 1 TO WRK-REGATUAL                                   00038301
-                CONTINUE                                                00038401
-            WHEN 100                                                    00038501
-              DISPLAY ' FINAL DA TABELA '                               00038601
-                                                                        00038701
-            WHEN OTHER                                                  00038801
-              MOVE SQLCODE TO WRK-SQLCODE                               00038901
-              DISPLAY 'ERRO ... ' WRK-SQLCODE                           00039001
-           END-EVALUATE.                                                00039101
-                                                                        00039201
-       4000-99-FIM.          EXIT.                                      00040001
+      *=============================================================*   00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=============================================================*   00000030
+                                                                        00000040
+       PROGRAM-ID. FR06DB13.                                            00000050
+                                                                        00000060
+      *=============================================================*   00000070
+      *   AUTOR...........: JOEI LORENTI                            *   00000080
+      *   ANALISTA........: IVAN SANCHES                            *   00000090
+      *   DATA ...........: 13/06/2022                              *   00000100
+      *-------------------------------------------------------------*   00000110
+      *   OBJETIVO........: SYNPOINT - RESTART                      *   00000120
+      *                     SELECT DA TABELA FUNC COM SYNCPOINT EM  *   00000130
+      *                     REGISTRO COM CAMPO SALARIO ZERADO    *      00000140
+      *-------------------------------------------------------------*   00000150
+      *   MANUTENCAO:                                               *   00000160
+      *   18/08/2022 JL - HABILITADO O COMMIT PERIODICO (A CADA     *   00000170
+      *   WRK-INTERVALO-AC REGISTROS), ATUALIZANDO O CHECKPOINT NO  *   00000180
+      *   MESMO PONTO. O VALOR 66666,00 EM SALARIO DEIXOU DE SER O  *   00000190
+      *   SINAL DE PARADA - AGORA A TABELA CHECK TEM UM INDICADOR   *   00000200
+      *   PARAR PROPRIO POR IDCHECK, TESTADO A CADA REGISTRO. O     *   00000210
+      *   IDCHECK DEIXA DE SER FIXO 'FOUR006' E PASSA A VIR DA      *   00000220
+      *   SYSIN, PERMITINDO VARIOS FLUXOS DE CHECKPOINT INDEPEN-    *   00000230
+      *   DENTES USANDO ESTE MESMO PROGRAMA.                        *   00000240
+      *   22/08/2022 JL - O SELECT QUE VERIFICA O INDICADOR PARAR   *   00000241
+      *   PASSA A TER O SQLCODE CONFERIDO, COMO JA ERA FEITO NO     *   00000242
+      *   OPEN/FETCH DO CURSOR CFUNC. O TESTE DE WRK-CONTAREG EM    *   00000244
+      *   2200-SET-ZERO-CHECK SO DISPARAVA O COMMIT NO REGISTRO     *   00000245
+      *   SEGUINTE AO INTERVALO - PASSA A DISPARAR NO PROPRIO       *   00000246
+      *   REGISTRO DO INTERVALO. O CHECKPOINT DE PARADA SOLICITADA  *   00000247
+      *   EM 2100-SET-CHECK-ID PASSA TAMBEM A DAR COMMIT, COMO OS   *   00000248
+      *   DEMAIS PONTOS DE ATUALIZACAO DE CHECK.                    *   00000249
+      *=============================================================*   00000250
+                                                                        00000260
+      *=============================================================*   00000270
+       ENVIRONMENT                               DIVISION.              00000280
+      *=============================================================*   00000290
+                                                                        00000300
+      *-------------------------------------------------------------*   00000310
+       CONFIGURATION                               SECTION.             00000320
+      *-------------------------------------------------------------*   00000330
+       SPECIAL-NAMES.                                                   00000340
+           DECIMAL-POINT IS COMMA.                                      00000350
+                                                                        00000360
+      *=============================================================*   00000370
+       DATA                                      DIVISION.              00000380
+      *=============================================================*   00000390
+                                                                        00000400
+      *-------------------------------------------------------------*   00000410
+       WORKING-STORAGE                             SECTION.             00000420
+      *-------------------------------------------------------------*   00000430
+           EXEC SQL                                                     00000440
+             INCLUDE #BKFUNC2                                           00000450
+           END-EXEC.                                                    00000460
+                                                                        00000470
+                                                                        00000480
+           EXEC SQL                                                     00000490
+             INCLUDE #BKCHECK                                           00000500
+           END-EXEC.                                                    00000510
+                                                                        00000520
+           EXEC SQL                                                     00000530
+              INCLUDE SQLCA                                             00000540
+           END-EXEC.                                                    00000550
+                                                                        00000560
+           EXEC SQL                                                     00000570
+              DECLARE CFUNC CURSOR FOR                                  00000580
+               SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL               00000590
+                FROM FOUR001.FUNC2  WHERE ID >=                         00000600
+                  (SELECT REGISTRO FROM FOUR001.CHECK                   00000610
+                      WHERE IDCHECK = :WRK-IDCHECK-AC )                 00000620
+               ORDER BY ID                                              00000630
+                                                                        00000640
+           END-EXEC.                                                    00000650
+                                                                        00000660
+                                                                        00000670
+      *----------------------------------------------------------------*00000680
+       01 FILLER                   PIC X(50)              VALUE         00000690
+             '**** VARIAVEIS AUXILIARES ****'.                          00000700
+      *----------------------------------------------------------------*00000710
+       77 WRK-ID         PIC 9(04).                                     00000720
+       77 WRK-SQLCODE    PIC -999.                                      00000730
+       77 WRK-INDICATOR  PIC S9(4) COMP VALUE ZEROS.                    00000740
+       77 WRK-CHECKPOINT PIC 9(2)  VALUE ZEROS.                         00000750
+       77 WRK-CONTAREG   PIC 9(3)  VALUE ZEROS.                         00000760
+       77 WRK-REGATUAL   PIC 9(3)  VALUE ZEROS.                         00000770
+       77 WRK-PARAR      PIC X(01) VALUE 'N'.                           00000780
+                                                                        00000790
+       01 WRK-IDCHECK-CARD.                                             00000800
+          05 FILLER                   PIC X(10).                        00000810
+          05 WRK-IDCHECK-AC           PIC X(07).                        00000820
+                                                                        00000830
+       01 WRK-INTERVALO-CARD.                                           00000840
+          05 FILLER                   PIC X(10).                        00000850
+          05 WRK-INTERVALO-AC         PIC 9(03).                        00000860
+                                                                        00000870
+      *=============================================================*   00000880
+       PROCEDURE DIVISION.                                              00000890
+      *=============================================================*   00000900
+       0000-PRINCIPAL                                        SECTION.   00000910
+           PERFORM 1000-INICIAR.                                        00000920
+           PERFORM 2000-PROCESSAR UNTIL SQLCODE EQUAL 100.              00000930
+                                                                        00000940
+                                                                        00000950
+           PERFORM 3000-FINALIZAR.                                      00000960
+           STOP RUN.                                                    00000970
+       0000-99-FIM.          EXIT.                                      00000980
+                                                                        00000990
+       1000-INICIAR                                          SECTION.   00001000
+            ACCEPT WRK-IDCHECK-CARD FROM SYSIN.                         00001010
+            ACCEPT WRK-INTERVALO-CARD FROM SYSIN.                       00001020
+                                                                        00001030
+            IF WRK-INTERVALO-AC EQUAL ZEROS                             00001040
+                MOVE 5 TO WRK-INTERVALO-AC                              00001050
+            END-IF                                                      00001060
+                                                                        00001070
+            EXEC SQL                                                    00001080
+               OPEN CFUNC                                               00001090
+            END-EXEC.                                                   00001100
+             EVALUATE SQLCODE                                           00001110
+              WHEN 0                                                    00001120
+                PERFORM 4000-LER-FUNCIONARIO                            00001130
+                                                                        00001140
+                                                                        00001150
+                                                                        00001160
+              WHEN 100                                                  00001170
+                DISPLAY 'SEM FUNCIONARIOS'                              00001180
+              WHEN OTHER                                                00001190
+                MOVE SQLCODE TO WRK-SQLCODE                             00001200
+                DISPLAY 'ERRO ' WRK-SQLCODE ' NO OPEN CURSOR'           00001210
+      *          MOVE 200 TO RETURN-CODE                                00001220
+                 GOBACK                                                 00001230
+              END-EVALUATE.                                             00001240
+       1000-99-FIM.          EXIT.                                      00001250
+                                                                        00001260
+       2000-PROCESSAR                                        SECTION.   00001270
+              DISPLAY '--------------------'.                           00001280
+              DISPLAY 'ID..... ' DB2-ID                                 00001290
+              DISPLAY 'NOME... ' DB2-NOME                               00001300
+              DISPLAY 'SETOR.. ' DB2-SETOR                              00001310
+              DISPLAY 'SALARIO ' DB2-SALARIO                            00001320
+              DISPLAY 'DATAADM ' DB2-DATAADM                            00001330
+               IF WRK-INDICATOR = 0                                     00001340
+                 DISPLAY 'EMAIL.. ' DB2-EMAIL                           00001350
+               ELSE                                                     00001360
+                DISPLAY '-- SEM EMAIL '                                 00001370
+               END-IF                                                   00001380
+                                                                        00001390
+               PERFORM 2300-VERIFICAR-PARADA.                           00001400
+                                                                        00001410
+              IF DB2-SALARIO IS NOT NUMERIC                             00001420
+                         OR WRK-PARAR EQUAL 'S'                         00001430
+                  PERFORM 2100-SET-CHECK-ID                             00001440
+              ELSE                                                      00001450
+                  PERFORM 2200-SET-ZERO-CHECK                           00001460
+              END-IF.                                                   00001470
+                                                                        00001480
+               PERFORM 4000-LER-FUNCIONARIO.                            00001490
+                                                                        00001500
+       2000-99-FIM.          EXIT.                                      00001510
+                                                                        00001520
+       2100-SET-CHECK-ID  SECTION.                                      00001530
+                 IF DB2-SALARIO IS NOT NUMERIC                          00001540
+                     DISPLAY 'SALARIO INVALIDO - PARADA NO ID: ' DB2-ID 00001550
+                 ELSE                                                   00001560
+                     DISPLAY 'PARADA SOLICITADA - PARADA NO ID: ' DB2-ID00001570
+                 END-IF                                                 00001580
+                                                                        00001590
+                 EXEC SQL                                               00001600
+                    UPDATE FOUR001.CHECK SET REGISTRO = :DB2-ID         00001610
+                     WHERE IDCHECK = :WRK-IDCHECK-AC                    00001620
+                 END-EXEC                                               00001630
+                                                                        00001631
+                 EXEC SQL                                               00001632
+                    COMMIT                                              00001633
+                 END-EXEC                                               00001634
+                                                                        00001635
+                   PERFORM 3000-FINALIZAR                               00001640
+                    GOBACK                                              00001650
+                                                                        00001660
+       2100-99-FIM.                EXIT.                                00001670
+                                                                        00001680
+       2200-SET-ZERO-CHECK                                    SECTION.  00001690
+                                                                        00001700
+                 IF WRK-CONTAREG >= WRK-INTERVALO-AC                    00001710
+                     EXEC SQL                                           00001720
+                        UPDATE FOUR001.CHECK SET REGISTRO = :DB2-ID     00001730
+                         WHERE IDCHECK = :WRK-IDCHECK-AC                00001740
+                     END-EXEC                                           00001750
+                                                                        00001760
+                     EXEC SQL                                           00001770
+                        COMMIT                                          00001780
+                     END-EXEC                                           00001790
+                                                                        00001800
+                     MOVE ZEROS TO WRK-CONTAREG                         00001810
+                 END-IF.                                                00001820
+                                                                        00001830
+       2200-99-FIM.                EXIT.                                00001840
+                                                                        00001850
+       2300-VERIFICAR-PARADA                                  SECTION.  00001860
+                 EXEC SQL                                               00001870
+                    SELECT PARAR INTO :WRK-PARAR                        00001880
+                      FROM FOUR001.CHECK                                00001890
+                     WHERE IDCHECK = :WRK-IDCHECK-AC                    00001900
+                 END-EXEC.                                              00001910
+                                                                        00001911
+                 EVALUATE SQLCODE                                       00001912
+                  WHEN 0                                                00001913
+                    CONTINUE                                            00001914
+                  WHEN OTHER                                            00001915
+                    MOVE SQLCODE TO WRK-SQLCODE                         00001916
+                    DISPLAY 'ERRO ' WRK-SQLCODE ' NA VERIFICACAO DE'    00001917
+                    DISPLAY '  PARADA DO IDCHECK: ' WRK-IDCHECK-AC      00001918
+                 END-EVALUATE.                                          00001919
+                                                                        00001920
+       2300-99-FIM.                EXIT.                                00001930
+       3000-FINALIZAR                                        SECTION.   00001940
+                                                                        00001950
+           EXEC SQL                                                     00001960
+             CLOSE CFUNC                                                00001970
+           END-EXEC.                                                    00001980
+                                                                        00001990
+                                                                        00002000
+                                                                        00002010
+                                                                        00002020
+       3000-99-FIM.          EXIT.                                      00002030
+                                                                        00002040
+                                                                        00002050
+                                                                        00002060
+       4000-LER-FUNCIONARIO                                  SECTION.   00002070
+           EXEC SQL                                                     00002080
+             FETCH CFUNC                                                00002090
+              INTO :DB2-ID,                                             00002100
+                   :DB2-NOME,                                           00002110
+                   :DB2-SETOR,                                          00002120
+                   :DB2-SALARIO,                                        00002130
+                   :DB2-DATAADM,                                        00002140
+                   :DB2-EMAIL     :WRK-INDICATOR                        00002150
+           END-EXEC.                                                    00002160
+                                                                        00002170
+                                                                        00002180
+                                                                        00002190
+           EVALUATE SQLCODE                                             00002200
+            WHEN 0                                                      00002210
+                ADD 1 TO WRK-CONTAREG                                   00002220
+                ADD 1 TO WRK-REGATUAL                                   00002230
+                CONTINUE                                                00002240
+            WHEN 100                                                    00002250
+              DISPLAY ' FINAL DA TABELA '                               00002260
+              EXEC SQL                                                  00002270
+                 UPDATE FOUR001.CHECK SET REGISTRO = 0                  00002280
+                  WHERE IDCHECK = :WRK-IDCHECK-AC                       00002290
+              END-EXEC                                                  00002300
+              EXEC SQL                                                  00002310
+                 COMMIT                                                 00002320
+              END-EXEC                                                  00002330
+                                                                        00002340
+            WHEN OTHER                                                  00002350
+              MOVE SQLCODE TO WRK-SQLCODE                               00002360
+              DISPLAY 'ERRO ... ' WRK-SQLCODE                           00002370
+           END-EVALUATE.                                                00002380
+                                                                        00002390
+       4000-99-FIM.          EXIT.                                      00002400
