@@ -1,300 +1,363 @@
-      *================================================================J00001001
-       IDENTIFICATION                            DIVISION.              00002001
-      *================================================================*00003001
-                                                                        00004001
-       PROGRAM-ID. FR06DB11.                                            00005001
-                                                                        00006001
-      *================================================================*00007001
-      *   AUTOR...........: JOEI LORENTI                               *00008001
-      *   ANALISTA........: IVAN SANCHES                               *00008101
-      *   DATA ...........: 09/06/2022                                 *00009001
-      *----------------------------------------------------------------*00009101
-      *   OBJETIVO........: LER TODOS OS REGISTROS DA TABELA DB2 (FUNC)*00010001
-      *                     E GRAVAR NO ARQUIVO DE SAIDA RELDB2        *00010101
-      *                                                                *
-      *----------------------------------------------------------------*
-      *  BASE DE DADOS:                                                *
-      *      TABELAS DB2                             INCLUDE/BOOK      *
-      *      FOUR001.FUNC                              BOOKFUNC        *
-      *----------------------------------------------------------------*
-      *   MODULOS.........:
-      *   #GRVLOG2 - LOG DE ERROS
-      *
-      *                                                                *00010201
-      *================================================================*00011001
-                                                                        00012001
-      *================================================================*00013001
-       ENVIRONMENT                               DIVISION.              00014001
-      *================================================================*00015001
-                                                                        00015101
-      *----------------------------------------------------------------*00015201
-       CONFIGURATION                             SECTION.               00015301
-      *----------------------------------------------------------------*00015401
-                                                                        00015501
-       SPECIAL-NAMES.                                                   00015601
-           DECIMAL-POINT IS COMMA.                                      00015701
-                                                                        00015801
-      *----------------------------------------------------------------*00015801
-       INPUT-OUTPUT                              SECTION.               00015801
-      *----------------------------------------------------------------*00015801
-                                                                        00015801
-       FILE-CONTROL.                                                    00015801
-           SELECT RELDB2 ASSIGN            TO RELDB2                    00015801
-           FILE STATUS                     IS WRK-FS-REL.               00015801
-                                                                        00015801
-                                                                        00015801
-      *================================================================*00016001
-       DATA                                      DIVISION.              00016101
-      *================================================================*00016201
-                                                                        00017001
-      *----------------------------------------------------------------*00015801
-       FILE                                      SECTION.               00015801
-      *----------------------------------------------------------------*00015801
-                                                                        00015801
-      *----------------------------------------------------------------*00015801
-      * OUTPUT - DADOS DO ARQUIVO DE SAIDA (RELDB2)                    *00015801
-      *                                             - LRECL = 98       *00015801
-      *----------------------------------------------------------------*00015801
-
-       FD  RELDB2                                                       00015801
-           RECORDING MODE IS F                                          00015801
-           LABEL RECORD IS STANDARD                                     00015801
-           BLOCK CONTAINS 0 RECORDS.                                    00015801
-                                                                        00015801
-      *------------------------ LRECL - 98                              00015801
-       01 FD-REG-RELDB2.                                                00015801
-           05 REG-ID                      PIC 9(04).                    00015801
-           05 REG-NOME                    PIC X(30).                    00015801
-           05 REG-SETOR                   PIC 9(04).                    00015801
-           05 REG-SALARIO                 PIC 9(10).                    00015801
-           05 REG-EMAIL                   PIC X(40).
-           05 FILLER                      PIC X(10).
-                                                                        00015801
-      *----------------------------------------------------------------*00018001
-       WORKING-STORAGE                           SECTION.               00019001
-      *----------------------------------------------------------------*00020001
-                                                                        00020101
-      *----------------------------------------------------------------*00020201
-       01 FILLER                       PIC  X(050)         VALUE        00020301
-           '***  FR06DB01 - INICIO DA AREA DE WORKING   ***'.           00020401
-      *----------------------------------------------------------------*00020501
-                                                                        00020601
-      *----------------------------------------------------------------*00020701
-       01 FILLER                       PIC  X(050)         VALUE        00020801
-           '***  VARIAVEIS DE NULIDADE  ***'.                           00020901
-      *----------------------------------------------------------------*00021001
-                                                                        00021101
-       77 WRK-EMAIL-NULL               PIC S9(4) COMP VALUE ZEROS.      00021201
-                                                                        00021301
-      *----------------------------------------------------------------*00020701
-       01 FILLER                       PIC  X(050)         VALUE        00020801
-           '***  ACUMULADORES  ***'.                                    00020901
-      *----------------------------------------------------------------*00021001
-
-       77 WRK-ACUM-LIDOS               PIC 9(02) VALUE ZEROS.
-
-      *----------------------------------------------------------------*00020701
-       01 FILLER                       PIC  X(050)         VALUE        00020801
-           '***  AUXILIARES  ***'.                                      00020901
-      *----------------------------------------------------------------*00021001
-
-       77 WRK-SOMA-SAL                 PIC 9(11) VALUE ZEROS.
-       77 WRK-MEDIA-SAL                PIC 9(10) VALUE ZEROS.
-
-      *----------------------------------------------------------------*00021501
-       01 FILLER                       PIC  X(050)         VALUE        00021601
-           '***  AREA DE TRATAMENTO DE ERROS DB2 ***'.                  00021701
-      *----------------------------------------------------------------*00021801
-                                                                        00021901
-           COPY '#GRVLOG2'.                                             00022001
-                                                                        00022101
-       77 WRK-ID                       PIC 9(04).                       00022301
-       77 WRK-FS-REL                   PIC 9(02).                       00022401
-      *----------------------------------------------------------------*00022501
-       01 FILLER                       PIC  X(050)         VALUE        00022601
-           '*** AREA DB2 ***'.                                          00022701
-      *----------------------------------------------------------------*00022801
-                                                                        00022901
-           EXEC SQL                                                     00023401
-              INCLUDE BOOKFUNC                                          00023501
-           END-EXEC.                                                    00023601
-                                                                        00023301
-           EXEC SQL                                                     00023001
-              INCLUDE SQLCA                                             00023101
-           END-EXEC.                                                    00023201
-                                                                        00023701
-      *----------------------------------------------------------------*00023801
-       01 FILLER                      PIC  X(050)         VALUE         00023901
-           '*** AREA CURSOR ***'.                                       00024001
-      *----------------------------------------------------------------*00024101
-                                                                        00024201
-           EXEC SQL                                                     00024201
-            DECLARE CFUNC CURSOR FOR                                    00024201
-             SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL
-                    FROM FOUR001.FUNC
-           END-EXEC.                                                    00024201
-                                                                        00024201
-      *----------------------------------------------------------------*00023801
-       01 FILLER                      PIC  X(050)         VALUE         00023901
-           '*** FIM DA WORKING STORAGE SECTION ***'.                    00024001
-      *----------------------------------------------------------------*00024101
-                                                                        00024201
-      *================================================================*00024301
-       PROCEDURE                                 DIVISION.              00024401
-      *================================================================*00024501
-                                                                        00024601
-      ******************************************************************00024701
-      *                   PROCESSAMENTO PRINCIPAL                      *00024801
-      ******************************************************************00024901
-                                                                        00025001
-      *----------------------------------------------------------------*00025101
-       0000-PRINCIPAL                  SECTION.                         00025201
-      *----------------------------------------------------------------*00025301
-                                                                        00025401
-                PERFORM 1000-INICIAR.                                   00025501
-                                                                        00025601
-                PERFORM 2000-PROCESSAR UNTIL SQLCODE EQUAL 100          00025701
-
-                PERFORM 3000-FINALIZAR.                                 00025901
-                                                                        00026001
-                STOP RUN.                                               00026201
-                                                                        00026301
-      *----------------------------------------------------------------*00026401
-       0000-99-FIM.                    EXIT.                            00026501
-      *----------------------------------------------------------------*00026601
-                                                                        00026701
-      *----------------------------------------------------------------*00026801
-       1000-INICIAR                              SECTION.               00026901
-      *----------------------------------------------------------------*00027001
-                                                                        00027101
-            EXEC SQL                                                    00027201
-                OPEN CFUNC                                              00027301
-            END-EXEC.                                                   00027301
-
-           IF (SQLCODE                 NOT EQUAL ZEROS AND +100) OR
-              (SQLWARN0                EQUAL 'W')
-               MOVE SQLCODE            TO WRK-SQLCODE
-               DISPLAY 'ERRO ... '     WRK-SQLCODE
-               GOBACK
-           END-IF.
-
-           OPEN OUTPUT RELDB2.                                          00027301
-
-           PERFORM 1100-TESTAR-FILESTATUS.
-
-           PERFORM 2100-LER-FUNCIONARIO.                                00027301
-
-      *------------------------------------------------------------     00027601
-       1000-99-FIM.                    EXIT.                            00027701
-      *------------------------------------------------------------     00027801
-                                                                        00027901
-      *------------------------------------------------------------     00028001
-       1100-TESTAR-FILESTATUS                    SECTION.               00028101
-      *----------------------------------------------------------------*00028201
-
-            IF WRK-FS-REL              NOT EQUAL ZERO                   00027901
-               MOVE 'FR06DB11'         TO WRK-PROGRAMA                  00027901
-               MOVE 'ERRO NO OPEN RELDB2 '                              00027901
-                                       TO WRK-MSG-ERRO                  00027901
-               MOVE '1100'             TO WRK-SECTION                   00027901
-               MOVE WRK-FS-REL         TO WRK-STATUS                    00027901
-               PERFORM 9000-GRAVAR-ERROS                                00027901
-            END-IF.                                                     00027901
-                                                                        00027901
-      *----------------------------------------------------------------*00027601
-       1100-99-FIM.                    EXIT.                            00027701
-      *----------------------------------------------------------------*00027801
-                                                                        00027901
-      *----------------------------------------------------------------*00028001
-       2000-PROCESSAR                  SECTION.                         00028101
-      *----------------------------------------------------------------*00028201
-
-               IF WRK-EMAIL-NULL = -1                                   00032601
-                 MOVE SPACES           TO DB2-EMAIL                     00032701
-               END-IF.                                                  00033001
-
-                 MOVE DB2-ID           TO REG-ID
-                 MOVE DB2-NOME         TO REG-NOME
-                 MOVE DB2-SETOR        TO REG-SETOR
-                 MOVE DB2-SALARIO      TO REG-SALARIO
-                 MOVE DB2-EMAIL        TO REG-EMAIL
-
-               WRITE   FD-REG-RELDB2.                                   00030001
-
-               PERFORM 2100-LER-FUNCIONARIO.                            00030001
-                                                                        00030001
-      *----------------------------------------------------------------*00030101
-       2000-99-FIM.                    EXIT.                            00030201
-      *----------------------------------------------------------------*00030301
-                                                                        00030401
-      *----------------------------------------------------------------*00035001
-       2100-LER-FUNCIONARIO            SECTION.                         00035101
-      *----------------------------------------------------------------*00035201
-                                                                        00036001
-           EXEC SQL                                                     00028601
-             FETCH CFUNC                                                00028701
-              INTO :DB2-ID,                                             00028801
-                   :DB2-NOME,                                           00028901
-                   :DB2-SETOR,                                          00029001
-                   :DB2-SALARIO,                                        00029101
-                   :DB2-DATAADM,                                        00029201
-                   :DB2-EMAIL     :WRK-EMAIL-NULL                       00029301
-           END-EXEC.                                                    00029601
-
-           EVALUATE SQLCODE                                             00031001
-
-            WHEN 0                                                      00032001
-              ADD 1                     TO WRK-ACUM-LIDOS
-              CONTINUE
-
-            WHEN 100                                                    00033201
-              DISPLAY ' FINAL DA TABELA '                               00033301
-
-            WHEN OTHER                                                  00033401
-              MOVE SQLCODE             TO WRK-SQLCODE                   00033501
-              DISPLAY 'ERRO ... ' WRK-SQLCODE                           00033601
-              MOVE '4000 '             TO WRK-SECTION                   00033701
-              MOVE 'NA LEITURA '       TO WRK-MSG-ERRO                  00033801
-                                                                        00034001
-              PERFORM 9000-GRAVAR-ERROS                                 00034101
-                                                                        00034201
-           END-EVALUATE.                                                00034301
-                                                                        00036901
-      *----------------------------------------------------------------*00037001
-       2100-99-FIM.                    EXIT.                            00037101
-      *----------------------------------------------------------------*00037201
-      *----------------------------------------------------------------*00035001
-       3000-FINALIZAR                  SECTION.                         00035101
-      *----------------------------------------------------------------*00035201
-                                                                        00036001
-            EXEC SQL                                                    00036001
-              CLOSE CFUNC                                               00036801
-            END-EXEC.                                                   00036901
-
-           CLOSE RELDB2.                                                00036901
-                                                                        00036901
-           PERFORM 1100-TESTAR-FILESTATUS.
-
-
-            DISPLAY ' -*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-'
-            DISPLAY ' *               FIM DE PROCESSAMENTO            *'
-            DISPLAY ' * TOTAL DE REGISTROS LIDOS..:' WRK-ACUM-LIDOS
-            DISPLAY ' *                                               *'
-            DISPLAY ' -*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*'.
-
-
-      *----------------------------------------------------------------*00037001
-       3000-99-FIM.                    EXIT.                            00037101
-      *----------------------------------------------------------------*00037201
-                                                                        00037301
-      *----------------------------------------------------------------*00037401
-       9000-GRAVAR-ERROS                         SECTION.               00037501
-      *----------------------------------------------------------------*00037601
-                                                                        00037701
-            CALL 'GRVLOG'             USING WRK-LOG                     00037801
-                                                                        00038401
-            GOBACK.                                                     00038501
-                                                                        00038601
-      *----------------------------------------------------------------*00038701
-       9000-99-FIM.                              EXIT.                  00038801
-      *----------------------------------------------------------------*00038901
+      *================================================================J00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *================================================================*00000030
+                                                                        00000040
+       PROGRAM-ID. FR06DB11.                                            00000050
+                                                                        00000060
+      *================================================================*00000070
+      *   AUTOR...........: JOEI LORENTI                               *00000080
+      *   ANALISTA........: IVAN SANCHES                               *00000090
+      *   DATA ...........: 09/06/2022                                 *00000100
+      *----------------------------------------------------------------*00000110
+      *   OBJETIVO........: LER TODOS OS REGISTROS DA TABELA DB2 (FUNC)*00000120
+      *                     E GRAVAR NO ARQUIVO DE SAIDA RELDB2        *00000130
+      *                                                                *00000140
+      *----------------------------------------------------------------*00000150
+      *  BASE DE DADOS:                                                *00000160
+      *      TABELAS DB2                             INCLUDE/BOOK      *00000170
+      *      FOUR001.FUNC                              BOOKFUNC        *00000180
+      *----------------------------------------------------------------*00000190
+      *   MODULOS.........:                                             00000200
+      *   #GRVLOG2 - LOG DE ERROS                                       00000210
+      *                                                                 00000220
+      *                                                                *00000230
+      *================================================================*00000240
+      *   MANUTENCAO:                                                  *00000250
+      *   18/08/2022 JL - FILTRA A EXTRACAO POR UMA FAIXA DE SETOR     *00000260
+      *                   INFORMADA NA SYSIN, ORDENA O CURSOR POR      *00000270
+      *                   SETOR E PASSA A IMPRIMIR SUBTOTAL (QTDE E    *00000280
+      *                   SOMA DE SALARIOS) A CADA QUEBRA DE SETOR, E  *00000290
+      *                   CALCULA O TOTAL/MEDIA GERAL DE SALARIOS JA   *00000300
+      *                   PREVISTOS NOS ACUMULADORES DECLARADOS.       *00000310
+      *================================================================*00000320
+                                                                        00000330
+      *================================================================*00000340
+       ENVIRONMENT                               DIVISION.              00000350
+      *================================================================*00000360
+                                                                        00000370
+      *----------------------------------------------------------------*00000380
+       CONFIGURATION                             SECTION.               00000390
+      *----------------------------------------------------------------*00000400
+                                                                        00000410
+       SPECIAL-NAMES.                                                   00000420
+           DECIMAL-POINT IS COMMA.                                      00000430
+                                                                        00000440
+      *----------------------------------------------------------------*00000450
+       INPUT-OUTPUT                              SECTION.               00000460
+      *----------------------------------------------------------------*00000470
+                                                                        00000480
+       FILE-CONTROL.                                                    00000490
+           SELECT RELDB2 ASSIGN            TO RELDB2                    00000500
+           FILE STATUS                     IS WRK-FS-REL.               00000510
+                                                                        00000520
+                                                                        00000530
+      *================================================================*00000540
+       DATA                                      DIVISION.              00000550
+      *================================================================*00000560
+                                                                        00000570
+      *----------------------------------------------------------------*00000580
+       FILE                                      SECTION.               00000590
+      *----------------------------------------------------------------*00000600
+                                                                        00000610
+      *----------------------------------------------------------------*00000620
+      * OUTPUT - DADOS DO ARQUIVO DE SAIDA (RELDB2)                    *00000630
+      *                                             - LRECL = 98       *00000640
+      *----------------------------------------------------------------*00000650
+                                                                        00000660
+       FD  RELDB2                                                       00000670
+           RECORDING MODE IS F                                          00000680
+           LABEL RECORD IS STANDARD                                     00000690
+           BLOCK CONTAINS 0 RECORDS.                                    00000700
+                                                                        00000710
+      *------------------------ LRECL - 98                              00000720
+       01 FD-REG-RELDB2.                                                00000730
+           05 REG-ID                      PIC 9(04).                    00000740
+           05 REG-NOME                    PIC X(30).                    00000750
+           05 REG-SETOR                   PIC 9(04).                    00000760
+           05 REG-SALARIO                 PIC 9(10).                    00000770
+           05 REG-EMAIL                   PIC X(40).                    00000780
+           05 FILLER                      PIC X(10).                    00000790
+                                                                        00000800
+      *----------------------------------------------------------------*00000810
+       WORKING-STORAGE                           SECTION.               00000820
+      *----------------------------------------------------------------*00000830
+                                                                        00000840
+      *----------------------------------------------------------------*00000850
+       01 FILLER                       PIC  X(050)         VALUE        00000860
+           '***  FR06DB01 - INICIO DA AREA DE WORKING   ***'.           00000870
+      *----------------------------------------------------------------*00000880
+                                                                        00000890
+      *----------------------------------------------------------------*00000900
+       01 FILLER                       PIC  X(050)         VALUE        00000910
+           '***  VARIAVEIS DE NULIDADE  ***'.                           00000920
+      *----------------------------------------------------------------*00000930
+                                                                        00000940
+       77 WRK-EMAIL-NULL               PIC S9(4) COMP VALUE ZEROS.      00000950
+                                                                        00000960
+      *----------------------------------------------------------------*00000970
+       01 FILLER                       PIC  X(050)         VALUE        00000980
+           '***  ACUMULADORES  ***'.                                    00000990
+      *----------------------------------------------------------------*00001000
+                                                                        00001010
+       77 WRK-ACUM-LIDOS               PIC 9(02) VALUE ZEROS.           00001020
+                                                                        00001030
+      *----------------------------------------------------------------*00001040
+       01 FILLER                       PIC  X(050)         VALUE        00001050
+           '***  AUXILIARES  ***'.                                      00001060
+      *----------------------------------------------------------------*00001070
+                                                                        00001080
+       77 WRK-SOMA-SAL                 PIC 9(11) VALUE ZEROS.           00001090
+       77 WRK-MEDIA-SAL                PIC 9(10) VALUE ZEROS.           00001100
+                                                                        00001110
+      *----------------------------------------------------------------*00001120
+       01 FILLER                       PIC  X(050)         VALUE        00001130
+           '***  FILTRO E QUEBRA POR SETOR  ***'.                       00001140
+      *----------------------------------------------------------------*00001150
+                                                                        00001160
+       77 WRK-SETOR-DE                 PIC X(04) VALUE SPACES.          00001170
+       77 WRK-SETOR-ATE                PIC X(04) VALUE SPACES.          00001180
+       77 WRK-SETOR-ANT                PIC X(04) VALUE SPACES.          00001190
+       77 WRK-SETOR-QTDE               PIC 9(04) VALUE ZEROS.           00001200
+       77 WRK-SETOR-SOMA-SAL           PIC 9(11) VALUE ZEROS.           00001210
+                                                                        00001220
+      *----------------------------------------------------------------*00001230
+       01 FILLER                       PIC  X(050)         VALUE        00001240
+           '***  AREA DE TRATAMENTO DE ERROS DB2 ***'.                  00001250
+      *----------------------------------------------------------------*00001260
+                                                                        00001270
+           COPY '#GRVLOG2'.                                             00001280
+                                                                        00001290
+       77 WRK-ID                       PIC 9(04).                       00001300
+       77 WRK-FS-REL                   PIC 9(02).                       00001310
+      *----------------------------------------------------------------*00001320
+       01 FILLER                       PIC  X(050)         VALUE        00001330
+           '*** AREA DB2 ***'.                                          00001340
+      *----------------------------------------------------------------*00001350
+                                                                        00001360
+           EXEC SQL                                                     00001370
+              INCLUDE BOOKFUNC                                          00001380
+           END-EXEC.                                                    00001390
+                                                                        00001400
+           EXEC SQL                                                     00001410
+              INCLUDE SQLCA                                             00001420
+           END-EXEC.                                                    00001430
+                                                                        00001440
+      *----------------------------------------------------------------*00001450
+       01 FILLER                      PIC  X(050)         VALUE         00001460
+           '*** AREA CURSOR ***'.                                       00001470
+      *----------------------------------------------------------------*00001480
+                                                                        00001490
+           EXEC SQL                                                     00001500
+            DECLARE CFUNC CURSOR FOR                                    00001510
+             SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL                 00001520
+                    FROM FOUR001.FUNC                                   00001530
+                    WHERE SETOR BETWEEN :WRK-SETOR-DE AND :WRK-SETOR-ATE00001540
+                    ORDER BY SETOR                                      00001550
+           END-EXEC.                                                    00001560
+                                                                        00001570
+      *----------------------------------------------------------------*00001580
+       01 FILLER                      PIC  X(050)         VALUE         00001590
+           '*** FIM DA WORKING STORAGE SECTION ***'.                    00001600
+      *----------------------------------------------------------------*00001610
+                                                                        00001620
+      *================================================================*00001630
+       PROCEDURE                                 DIVISION.              00001640
+      *================================================================*00001650
+                                                                        00001660
+      ******************************************************************00001670
+      *                   PROCESSAMENTO PRINCIPAL                      *00001680
+      ******************************************************************00001690
+                                                                        00001700
+      *----------------------------------------------------------------*00001710
+       0000-PRINCIPAL                  SECTION.                         00001720
+      *----------------------------------------------------------------*00001730
+                                                                        00001740
+                PERFORM 1000-INICIAR.                                   00001750
+                                                                        00001760
+                PERFORM 2000-PROCESSAR UNTIL SQLCODE EQUAL 100          00001770
+                                                                        00001780
+                PERFORM 3000-FINALIZAR.                                 00001790
+                                                                        00001800
+                STOP RUN.                                               00001810
+                                                                        00001820
+      *----------------------------------------------------------------*00001830
+       0000-99-FIM.                    EXIT.                            00001840
+      *----------------------------------------------------------------*00001850
+                                                                        00001860
+      *----------------------------------------------------------------*00001870
+       1000-INICIAR                              SECTION.               00001880
+      *----------------------------------------------------------------*00001890
+                                                                        00001900
+           ACCEPT WRK-SETOR-DE         FROM SYSIN.                      00001910
+           ACCEPT WRK-SETOR-ATE        FROM SYSIN.                      00001920
+                                                                        00001930
+            EXEC SQL                                                    00001940
+                OPEN CFUNC                                              00001950
+            END-EXEC.                                                   00001960
+                                                                        00001970
+           IF (SQLCODE                 NOT EQUAL ZEROS AND +100) OR     00001980
+              (SQLWARN0                EQUAL 'W')                       00001990
+               MOVE SQLCODE            TO WRK-SQLCODE                   00002000
+               DISPLAY 'ERRO ... '     WRK-SQLCODE                      00002010
+               GOBACK                                                   00002020
+           END-IF.                                                      00002030
+                                                                        00002040
+           OPEN OUTPUT RELDB2.                                          00002050
+                                                                        00002060
+           PERFORM 1100-TESTAR-FILESTATUS.                              00002070
+                                                                        00002080
+           PERFORM 2100-LER-FUNCIONARIO.                                00002090
+                                                                        00002100
+      *------------------------------------------------------------     00002110
+       1000-99-FIM.                    EXIT.                            00002120
+      *------------------------------------------------------------     00002130
+                                                                        00002140
+      *------------------------------------------------------------     00002150
+       1100-TESTAR-FILESTATUS                    SECTION.               00002160
+      *----------------------------------------------------------------*00002170
+                                                                        00002180
+            IF WRK-FS-REL              NOT EQUAL ZERO                   00002190
+               MOVE 'FR06DB11'         TO WRK-PROGRAMA                  00002200
+               MOVE 'ERRO NO OPEN RELDB2 '                              00002210
+                                       TO WRK-MSG-ERRO                  00002220
+               MOVE '1100'             TO WRK-SECTION                   00002230
+               MOVE WRK-FS-REL         TO WRK-STATUS                    00002240
+               PERFORM 9000-GRAVAR-ERROS                                00002250
+            END-IF.                                                     00002260
+                                                                        00002270
+      *----------------------------------------------------------------*00002280
+       1100-99-FIM.                    EXIT.                            00002290
+      *----------------------------------------------------------------*00002300
+                                                                        00002310
+      *----------------------------------------------------------------*00002320
+       2000-PROCESSAR                  SECTION.                         00002330
+      *----------------------------------------------------------------*00002340
+                                                                        00002350
+               IF WRK-EMAIL-NULL = -1                                   00002360
+                 MOVE SPACES           TO DB2-EMAIL                     00002370
+               END-IF.                                                  00002380
+                                                                        00002390
+               IF DB2-SETOR              NOT EQUAL WRK-SETOR-ANT AND    00002400
+                  WRK-SETOR-ANT           NOT EQUAL SPACES              00002410
+                  PERFORM 2200-IMPRIMIR-SUBTOTAL-SETOR                  00002420
+               END-IF.                                                  00002430
+                                                                        00002440
+               MOVE DB2-SETOR            TO WRK-SETOR-ANT.              00002450
+               ADD 1                     TO WRK-SETOR-QTDE.             00002460
+               ADD DB2-SALARIO           TO WRK-SETOR-SOMA-SAL.         00002470
+               ADD DB2-SALARIO           TO WRK-SOMA-SAL.               00002480
+                                                                        00002490
+                 MOVE DB2-ID           TO REG-ID                        00002500
+                 MOVE DB2-NOME         TO REG-NOME                      00002510
+                 MOVE DB2-SETOR        TO REG-SETOR                     00002520
+                 MOVE DB2-SALARIO      TO REG-SALARIO                   00002530
+                 MOVE DB2-EMAIL        TO REG-EMAIL                     00002540
+                                                                        00002550
+               WRITE   FD-REG-RELDB2.                                   00002560
+                                                                        00002570
+               PERFORM 2100-LER-FUNCIONARIO.                            00002580
+                                                                        00002590
+      *----------------------------------------------------------------*00002600
+       2000-99-FIM.                    EXIT.                            00002610
+      *----------------------------------------------------------------*00002620
+                                                                        00002630
+      *----------------------------------------------------------------*00002640
+       2100-LER-FUNCIONARIO            SECTION.                         00002650
+      *----------------------------------------------------------------*00002660
+                                                                        00002670
+           EXEC SQL                                                     00002680
+             FETCH CFUNC                                                00002690
+              INTO :DB2-ID,                                             00002700
+                   :DB2-NOME,                                           00002710
+                   :DB2-SETOR,                                          00002720
+                   :DB2-SALARIO,                                        00002730
+                   :DB2-DATAADM,                                        00002740
+                   :DB2-EMAIL     :WRK-EMAIL-NULL                       00002750
+           END-EXEC.                                                    00002760
+                                                                        00002770
+           EVALUATE SQLCODE                                             00002780
+                                                                        00002790
+            WHEN 0                                                      00002800
+              ADD 1                     TO WRK-ACUM-LIDOS               00002810
+              CONTINUE                                                  00002820
+                                                                        00002830
+            WHEN 100                                                    00002840
+              DISPLAY ' FINAL DA TABELA '                               00002850
+                                                                        00002860
+            WHEN OTHER                                                  00002870
+              MOVE SQLCODE             TO WRK-SQLCODE                   00002880
+              DISPLAY 'ERRO ... ' WRK-SQLCODE                           00002890
+              MOVE 'FR06DB11'          TO WRK-PROGRAMA                  00002900
+              MOVE '4000 '             TO WRK-SECTION                   00002910
+              MOVE 'NA LEITURA '       TO WRK-MSG-ERRO                  00002920
+                                                                        00002930
+              PERFORM 9000-GRAVAR-ERROS                                 00002940
+                                                                        00002950
+           END-EVALUATE.                                                00002960
+                                                                        00002970
+      *----------------------------------------------------------------*00002980
+       2100-99-FIM.                    EXIT.                            00002990
+      *----------------------------------------------------------------*00003000
+                                                                        00003010
+      *----------------------------------------------------------------*00003020
+       2200-IMPRIMIR-SUBTOTAL-SETOR    SECTION.                         00003030
+      *----------------------------------------------------------------*00003040
+                                                                        00003050
+           DISPLAY ' -----------------------------------------------'.  00003060
+           DISPLAY ' SETOR..............: ' WRK-SETOR-ANT.              00003070
+           DISPLAY ' QTDE DE FUNCIONARIOS: ' WRK-SETOR-QTDE.            00003080
+           DISPLAY ' TOTAL DE SALARIOS...: ' WRK-SETOR-SOMA-SAL.        00003090
+                                                                        00003100
+           MOVE ZEROS                  TO WRK-SETOR-QTDE.               00003110
+           MOVE ZEROS                  TO WRK-SETOR-SOMA-SAL.           00003120
+                                                                        00003130
+      *----------------------------------------------------------------*00003140
+       2200-99-FIM.                    EXIT.                            00003150
+      *----------------------------------------------------------------*00003160
+                                                                        00003170
+      *----------------------------------------------------------------*00003180
+       3000-FINALIZAR                  SECTION.                         00003190
+      *----------------------------------------------------------------*00003200
+                                                                        00003210
+            IF WRK-SETOR-ANT           NOT EQUAL SPACES                 00003220
+               PERFORM 2200-IMPRIMIR-SUBTOTAL-SETOR                     00003230
+            END-IF.                                                     00003240
+                                                                        00003250
+            IF WRK-ACUM-LIDOS          NOT EQUAL ZEROS                  00003260
+               DIVIDE WRK-SOMA-SAL      BY WRK-ACUM-LIDOS               00003270
+                                        GIVING WRK-MEDIA-SAL            00003280
+            END-IF.                                                     00003290
+                                                                        00003300
+            EXEC SQL                                                    00003310
+              CLOSE CFUNC                                               00003320
+            END-EXEC.                                                   00003330
+                                                                        00003340
+           CLOSE RELDB2.                                                00003350
+                                                                        00003360
+           PERFORM 1100-TESTAR-FILESTATUS.                              00003370
+                                                                        00003380
+                                                                        00003390
+            DISPLAY ' -*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-'00003400
+            DISPLAY ' *               FIM DE PROCESSAMENTO            *'00003410
+            DISPLAY ' * TOTAL DE REGISTROS LIDOS..:' WRK-ACUM-LIDOS     00003420
+            DISPLAY ' * TOTAL DE SALARIOS.........:' WRK-SOMA-SAL       00003430
+            DISPLAY ' * MEDIA DE SALARIOS.........:' WRK-MEDIA-SAL      00003440
+            DISPLAY ' *                                               *'00003450
+            DISPLAY ' -*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*'.00003460
+                                                                        00003470
+                                                                        00003480
+      *----------------------------------------------------------------*00003490
+       3000-99-FIM.                    EXIT.                            00003500
+      *----------------------------------------------------------------*00003510
+                                                                        00003520
+      *----------------------------------------------------------------*00003530
+       9000-GRAVAR-ERROS                         SECTION.               00003540
+      *----------------------------------------------------------------*00003550
+                                                                        00003560
+            CALL 'GRVLOG'             USING WRK-LOG                     00003570
+                                                                        00003580
+            GOBACK.                                                     00003590
+                                                                        00003600
+      *----------------------------------------------------------------*00003610
+       9000-99-FIM.                              EXIT.                  00003620
+      *----------------------------------------------------------------*00003630
