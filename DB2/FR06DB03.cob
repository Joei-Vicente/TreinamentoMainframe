@@ -1,264 +1,325 @@
-      *================================================================J00001001
-       IDENTIFICATION                            DIVISION.              00002001
-      *================================================================*00003001
-                                                                        00004001
-       PROGRAM-ID. FR06DB03.                                            00005001
-                                                                        00006001
-      *================================================================*00007001
-      *   AUTOR...........: JOEI LORENTI                               *00008001
-      *   ANALISTA........: IVAN SANCHES                               *00008101
-      *   DATA ...........: 03/06/2022                                 *00009001
-      *----------------------------------------------------------------*00009101
-      *   OBJETIVO........: INSERE DADOS NA TABELA (CFUNC)A PARTIR DA  *00010001
-      *                     SYSIN                                      *00010101
-      *                                                                *00010201
-      *================================================================*00011001
-                                                                        00012001
-      *================================================================*00013001
-       ENVIRONMENT                               DIVISION.              00014001
-      *================================================================*00015001
-                                                                        00015101
-      *----------------------------------------------------------------*00015201
-       CONFIGURATION                             SECTION.               00015301
-      *----------------------------------------------------------------*00015401
-                                                                        00015501
-       SPECIAL-NAMES.                                                   00015601
-           DECIMAL-POINT IS COMMA.                                      00015701
-                                                                        00015801
-      *----------------------------------------------------------------*00015801
-       INPUT-OUTPUT                              SECTION.               00015801
-      *----------------------------------------------------------------*00015801
-                                                                        00015801
-       FILE-CONTROL.                                                    00015801
-           SELECT LOGERROS ASSIGN          TO LOGERROS                  00015801
-           FILE STATUS                     IS WRK-FS-LOG.               00015801
-                                                                        00015801
-                                                                        00015801
-      *================================================================*00016001
-       DATA                                      DIVISION.              00016101
-      *================================================================*00016201
-                                                                        00017001
-      *----------------------------------------------------------------*00015801
-       FILE                                      SECTION.               00015801
-      *----------------------------------------------------------------*00015801
-                                                                        00015801
-      *----------------------------------------------------------------*00015801
-      * INPUT - DADOS DO ARQUIVO DE GRAVACAO DE ERROS (LOGERROS)       *00015801
-      *                                               LRECL = 58       *00015801
-      *----------------------------------------------------------------*00015801
-
-       FD  LOGERROS                                                     00015801
-           RECORDING MODE IS F                                          00015801
-           LABEL RECORD IS STANDARD                                     00015801
-           BLOCK CONTAINS 0 RECORDS.                                    00015801
-                                                                        00015801
-                                                                        00015801
-       01 FD-LOG                        PIC X(58).                      00015801
-                                                                        00015801
-      *----------------------------------------------------------------*00018001
-       WORKING-STORAGE                           SECTION.               00019001
-      *----------------------------------------------------------------*00020001
-                                                                        00020101
-      *----------------------------------------------------------------*00020201
-       01 FILLER                      PIC  X(050)         VALUE         00020301
-           '***  FR06DB01 - INICIO DA AREA DE WORKING   ***'.           00020401
-      *----------------------------------------------------------------*00020501
-                                                                        00020601
-      *----------------------------------------------------------------*00020701
-       01 FILLER                       PIC  X(050)         VALUE        00020801
-           '***  VARIAVEIS DE NULIDADE  ***'.                           00020901
-      *----------------------------------------------------------------*00021001
-                                                                        00021101
-       77 WRK-INDICATOR                PIC S9(4) COMP VALUE ZEROS.      00021201
-                                                                        00021301
-      *----------------------------------------------------------------*00021501
-       01 FILLER                       PIC  X(050)         VALUE        00021601
-           '***  AREA DE TRATAMENTO DE ERROS DB2 ***'.                  00021701
-      *----------------------------------------------------------------*00021801
-                                                                        00021901
-       COPY '#GRVLOG'.                                                  00022001
-                                                                        00022101
-       77 WRK-GRV                      PIC X(06) VALUE 'GRVLOG'.        00022101
-                                                                        00022101
-                                                                        00022101
-       77 WRK-SQLCODE                  PIC -999.                        00022201
-       77 WRK-FS-LOG                   PIC 9(02).                       00022301
-                                                                        00022401
-       01 WRK-ID.
-          05 FILLER                    PIC X(10).
-          05 WRK-ID-AC                 PIC 9(04).
-                                                                        00022401
-       01 WRK-NOME.
-          05 FILLER                    PIC X(10).
-          05 WRK-NOME-AC               PIC X(30).
-                                                                        00022401
-       01 WRK-SETOR.
-          05 FILLER                    PIC X(10).
-          05 WRK-SETOR-AC              PIC X(04).
-                                                                        00022401
-       01 WRK-SALARIO.
-          05 FILLER                    PIC X(10).
-          05 WRK-SALARIO-AC            PIC 9(08)V99.
-                                                                        00022401
-       01 WRK-DATAADM.
-          05 FILLER                    PIC X(10).
-          05 WRK-DATAADM-AC            PIC X(10).
-                                                                        00022401
-       01 WRK-EMAIL.
-          05 FILLER                    PIC X(10).
-          05 WRK-EMAIL-AC              PIC X(40).
-
-      *----------------------------------------------------------------*00022501
-       01 FILLER                       PIC  X(050)         VALUE        00022601
-           '*** AREA DB2 ***'.                                          00022701
-      *----------------------------------------------------------------*00022801
-                                                                        00022901
-           EXEC SQL                                                     00023401
-           INCLUDE BOOKFUNC                                             00023501
-           END-EXEC.                                                    00023601
-                                                                        00023301
-           EXEC SQL                                                     00023001
-              INCLUDE SQLCA                                             00023101
-           END-EXEC.                                                    00023201
-                                                                        00023701
-      *----------------------------------------------------------------*00023801
-       01 FILLER                      PIC  X(050)         VALUE         00023901
-           '*** AREA DB2 ***'.                                          00024001
-      *----------------------------------------------------------------*00024101
-                                                                        00024201
-      *================================================================*00024301
-       PROCEDURE                                 DIVISION.              00024401
-      *================================================================*00024501
-                                                                        00024601
-      ******************************************************************00024701
-      *                   PROCESSAMENTO PRINCIPAL                      *00024801
-      ******************************************************************00024901
-                                                                        00025001
-      *----------------------------------------------------------------*00025101
-       0000-PRINCIPAL                  SECTION.                         00025201
-      *----------------------------------------------------------------*00025301
-                                                                        00025401
-                PERFORM 1000-INICIAR                                    00025501
-                                                                        00025601
-                PERFORM 2000-PROCESSAR                                  00025701
-                                                                        00025801
-                PERFORM 3000-FINALIZAR.                                 00025901
-                                                                        00026001
-                STOP RUN.                                               00026201
-                                                                        00026301
-      *----------------------------------------------------------------*00026401
-       0000-99-FIM.                    EXIT.                            00026501
-      *----------------------------------------------------------------*00026601
-                                                                        00026701
-      *----------------------------------------------------------------*00026801
-       1000-INICIAR                    SECTION.                         00026901
-      *----------------------------------------------------------------*00027001
-                                                                        00027101
-           ACCEPT WRK-ID               FROM SYSIN.                      00027201
-           ACCEPT WRK-NOME             FROM SYSIN.                      00027201
-           ACCEPT WRK-SETOR            FROM SYSIN.                      00027201
-           ACCEPT WRK-SALARIO          FROM SYSIN.                      00027201
-           ACCEPT WRK-DATAADM          FROM SYSIN.                      00027201
-           ACCEPT WRK-EMAIL            FROM SYSIN.                      00027201
-                                                                        00027301
-      *----------------------------------------------------------------*00027601
-       1000-99-FIM.                    EXIT.                            00027701
-      *----------------------------------------------------------------*00027801
-                                                                        00027901
-      *----------------------------------------------------------------*00028001
-       2000-PROCESSAR                  SECTION.                         00028101
-      *----------------------------------------------------------------*00028201
-                                                                        00028301
-           MOVE WRK-ID-AC              TO DB2-ID.                       00027201
-           MOVE WRK-NOME-AC            TO DB2-NOME.                     00027201
-           MOVE WRK-SETOR-AC           TO DB2-SETOR.                    00027201
-           MOVE WRK-SALARIO-AC         TO DB2-SALARIO.                  00027201
-           MOVE WRK-DATAADM-AC         TO DB2-DATAADM.                  00027201
-           MOVE WRK-EMAIL-AC           TO DB2-EMAIL.                    00027201
-                                                                        00027301
-                                                                        00028501
-           EXEC SQL                                                     00028601
-             INSERT INTO                                                00028701
-             FOUR001.FUNC (ID,NOME,SETOR,SALARIO,DATAADM,EMAIL)         00028701
-              VALUES( :DB2-ID,                                          00028801
-                      :DB2-NOME,                                        00028901
-                      :DB2-SETOR,                                       00029001
-                      :DB2-SALARIO,                                     00029101
-                      :DB2-DATAADM,                                     00029201
-                      :DB2-EMAIL)                                       00029301
-           END-EXEC.                                                    00029601
-                                                                        00029701
-           PERFORM 2100-DISPLAY-DADOS.                                  00029901
-                                                                        00030001
-      *----------------------------------------------------------------*00030101
-       2000-99-FIM.                    EXIT.                            00030201
-      *----------------------------------------------------------------*00030301
-                                                                        00030401
-      *----------------------------------------------------------------*00030501
-       2100-DISPLAY-DADOS              SECTION.                         00030601
-      *----------------------------------------------------------------*00030701
-                                                                        00030801
-                                                                        00030901
-           EVALUATE SQLCODE                                             00031001
-            WHEN 0                                                      00032001
-              DISPLAY 'DADOS GRAVADOS'
-              DISPLAY 'ID..... ' DB2-ID                                 00032101
-              DISPLAY 'NOME... ' DB2-NOME                               00032201
-              DISPLAY 'SETOR.. ' DB2-SETOR                              00032301
-              DISPLAY 'SALARIO ' DB2-SALARIO                            00032401
-              DISPLAY 'DATAADM ' DB2-DATAADM                            00032501
-              DISPLAY 'EMAIL.. ' DB2-EMAIL                              00032701
-                                                                        00033101
-            WHEN -181                                                   00033401
-              DISPLAY 'DATA NO FORMATO ERRADO...:' WRK-DATAADM-AC
-
-            WHEN OTHER                                                  00033401
-              MOVE SQLCODE             TO WRK-SQLCODE                   00033501
-              DISPLAY 'ERRO ... ' WRK-SQLCODE                           00033601
-              MOVE '2000 '             TO WRK-MSG-ERRO                  00033701
-              MOVE 'NA LEITURA '       TO WRK-MSG-ERRO                  00033801
-              MOVE WRK-SQLCODE         TO WRK-STATUS                    00033901
-                                                                        00034001
-              PERFORM 9000-GRAVAR-ERROS                                 00034101
-                                                                        00034201
-           END-EVALUATE.                                                00034301
-                                                                        00034401
-                                                                        00034501
-      *----------------------------------------------------------------*00034601
-       2100-99-FIM.                    EXIT.                            00034701
-      *----------------------------------------------------------------*00034801
-                                                                        00034901
-      *----------------------------------------------------------------*00035001
-       3000-FINALIZAR                  SECTION.                         00035101
-      *----------------------------------------------------------------*00035201
-                                                                        00036001
-            DISPLAY ' FIM DE PROCESSAMENTO'.                            00036801
-                                                                        00036901
-      *----------------------------------------------------------------*00037001
-       3000-99-FIM.                    EXIT.                            00037101
-      *----------------------------------------------------------------*00037201
-                                                                        00037301
-      *----------------------------------------------------------------*00037401
-       9000-GRAVAR-ERROS               SECTION.                         00037501
-      *----------------------------------------------------------------*00037601
-                                                                        00037701
-            CALL WRK-GRV             USING WRK-LOG                      00037801
-                                                                        00038401
-            GOBACK.                                                     00038501
-                                                                        00038601
-      *----------------------------------------------------------------*00038701
-       9000-99-FIM.                    EXIT.                            00038801
-      *----------------------------------------------------------------*00038901
-                                                                        00039001
-                                                                        00039101
-                                                                        00039201
-                                                                        00039301
-                                                                        00039401
-                                                                        00039501
-                                                                        00039601
-                                                                        00039701
-                                                                        00039801
-                                                                        00039901
-                                                                        00040001
-                                                                        00041001
-                                                                        00050001
+      *================================================================J00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *================================================================*00000030
+                                                                        00000040
+       PROGRAM-ID. FR06DB03.                                            00000050
+                                                                        00000060
+      *================================================================*00000070
+      *   AUTOR...........: JOEI LORENTI                               *00000080
+      *   ANALISTA........: IVAN SANCHES                               *00000090
+      *   DATA ...........: 03/06/2022                                 *00000100
+      *----------------------------------------------------------------*00000110
+      *   OBJETIVO........: LER UM LOTE DE CONTRATACOES DA SYSIN E     *00000120
+      *                     INSERIR CADA UMA NA TABELA (FUNC)          *00000130
+      *                                                                *00000140
+      *----------------------------------------------------------------*00000150
+      *   MANUTENCAO:                                                  *00000160
+      *   17/08/2022 JL - PASSA A LER UM LOTE DE REGISTROS (ATE O      *00000170
+      *                   CARTAO COM ID EM ZEROS) EM VEZ DE UM UNICO,  *00000180
+      *                   VALIDA SALARIO E EMAIL ANTES DO INSERT, E    *00000190
+      *                   EMITE MENSAGEM PROPRIA PARA CHAVE DUPLICADA  *00000200
+      *                   (SQLCODE -803). CORRIGIDO 9000-GRAVAR-ERROS, *00000210
+      *                   QUE DAVA GOBACK E ENCERRARIA O LOTE INTEIRO  *00000220
+      *                   NO PRIMEIRO ERRO.                            *00000230
+      *   22/08/2022 JL - OS ERROS DE INSERT (-181, -803 E OUTROS)     *00000231
+      *                   NAO INCREMENTAVAM WRK-ACU-REJEITADOS, SO     *00000232
+      *                   WRK-ACU-LIDOS, QUEBRANDO A CONFERENCIA        *00000233
+      *                   LIDOS = GRAVADOS + REJEITADOS NO FINAL DO     *00000234
+      *                   PROCESSAMENTO.                                *00000235
+      *================================================================*00000240
+                                                                        00000250
+      *================================================================*00000260
+       ENVIRONMENT                               DIVISION.              00000270
+      *================================================================*00000280
+                                                                        00000290
+      *----------------------------------------------------------------*00000300
+       CONFIGURATION                             SECTION.               00000310
+      *----------------------------------------------------------------*00000320
+                                                                        00000330
+       SPECIAL-NAMES.                                                   00000340
+           DECIMAL-POINT IS COMMA.                                      00000350
+                                                                        00000360
+      *----------------------------------------------------------------*00000370
+       INPUT-OUTPUT                              SECTION.               00000380
+      *----------------------------------------------------------------*00000390
+                                                                        00000400
+       FILE-CONTROL.                                                    00000410
+           SELECT LOGERROS ASSIGN          TO LOGERROS                  00000420
+           FILE STATUS                     IS WRK-FS-LOG.               00000430
+                                                                        00000440
+      *================================================================*00000450
+       DATA                                      DIVISION.              00000460
+      *================================================================*00000470
+                                                                        00000480
+      *----------------------------------------------------------------*00000490
+       FILE                                      SECTION.               00000500
+      *----------------------------------------------------------------*00000510
+                                                                        00000520
+      *----------------------------------------------------------------*00000530
+      * INPUT - DADOS DO ARQUIVO DE GRAVACAO DE ERROS (LOGERROS)       *00000540
+      *                                               LRECL = 58       *00000550
+      *----------------------------------------------------------------*00000560
+                                                                        00000570
+       FD  LOGERROS                                                     00000580
+           RECORDING MODE IS F                                          00000590
+           LABEL RECORD IS STANDARD                                     00000600
+           BLOCK CONTAINS 0 RECORDS.                                    00000610
+                                                                        00000620
+       01 FD-LOG                        PIC X(58).                      00000630
+                                                                        00000640
+      *----------------------------------------------------------------*00000650
+       WORKING-STORAGE                           SECTION.               00000660
+      *----------------------------------------------------------------*00000670
+                                                                        00000680
+      *----------------------------------------------------------------*00000690
+       01 FILLER                      PIC  X(050)         VALUE         00000700
+           '***  FR06DB01 - INICIO DA AREA DE WORKING   ***'.           00000710
+      *----------------------------------------------------------------*00000720
+                                                                        00000730
+      *----------------------------------------------------------------*00000740
+       01 FILLER                       PIC  X(050)         VALUE        00000750
+           '***  VARIAVEIS DE NULIDADE  ***'.                           00000760
+      *----------------------------------------------------------------*00000770
+                                                                        00000780
+       77 WRK-INDICATOR                PIC S9(4) COMP VALUE ZEROS.      00000790
+                                                                        00000800
+      *----------------------------------------------------------------*00000810
+       01 FILLER                       PIC  X(050)         VALUE        00000820
+           '***  AREA DE TRATAMENTO DE ERROS DB2 ***'.                  00000830
+      *----------------------------------------------------------------*00000840
+                                                                        00000850
+       COPY '#GRVLOG'.                                                  00000860
+                                                                        00000870
+       77 WRK-GRV                      PIC X(06) VALUE 'GRVLOG'.        00000880
+                                                                        00000890
+                                                                        00000900
+       77 WRK-SQLCODE                  PIC -999.                        00000910
+       77 WRK-FS-LOG                   PIC 9(02).                       00000920
+                                                                        00000930
+       01 WRK-ID.                                                       00000940
+          05 FILLER                    PIC X(10).                       00000950
+          05 WRK-ID-AC                 PIC 9(04).                       00000960
+                                                                        00000970
+       01 WRK-NOME.                                                     00000980
+          05 FILLER                    PIC X(10).                       00000990
+          05 WRK-NOME-AC               PIC X(30).                       00001000
+                                                                        00001010
+       01 WRK-SETOR.                                                    00001020
+          05 FILLER                    PIC X(10).                       00001030
+          05 WRK-SETOR-AC              PIC X(04).                       00001040
+                                                                        00001050
+       01 WRK-SALARIO.                                                  00001060
+          05 FILLER                    PIC X(10).                       00001070
+          05 WRK-SALARIO-AC            PIC 9(08)V99.                    00001080
+                                                                        00001090
+       01 WRK-DATAADM.                                                  00001100
+          05 FILLER                    PIC X(10).                       00001110
+          05 WRK-DATAADM-AC            PIC X(10).                       00001120
+                                                                        00001130
+       01 WRK-EMAIL.                                                    00001140
+          05 FILLER                    PIC X(10).                       00001150
+          05 WRK-EMAIL-AC              PIC X(40).                       00001160
+                                                                        00001170
+      *----------------------------------------------------------------*00001180
+       01 FILLER                       PIC  X(050)         VALUE        00001190
+           '***  VARIAVEIS DE CONTROLE DO LOTE  ***'.                   00001200
+      *----------------------------------------------------------------*00001210
+                                                                        00001220
+       77 WRK-ACU-LIDOS                PIC 9(05) VALUE ZEROS.           00001230
+       77 WRK-ACU-GRAVADOS             PIC 9(05) VALUE ZEROS.           00001240
+       77 WRK-ACU-REJEITADOS           PIC 9(05) VALUE ZEROS.           00001250
+       77 WRK-VALIDO                   PIC X(01) VALUE 'S'.             00001260
+       77 WRK-CONT-ARROBA              PIC 9(02) VALUE ZEROS.           00001270
+                                                                        00001280
+      *----------------------------------------------------------------*00001290
+       01 FILLER                       PIC  X(050)         VALUE        00001300
+           '*** AREA DB2 ***'.                                          00001310
+      *----------------------------------------------------------------*00001320
+                                                                        00001330
+           EXEC SQL                                                     00001340
+           INCLUDE BOOKFUNC                                             00001350
+           END-EXEC.                                                    00001360
+                                                                        00001370
+           EXEC SQL                                                     00001380
+              INCLUDE SQLCA                                             00001390
+           END-EXEC.                                                    00001400
+                                                                        00001410
+      *----------------------------------------------------------------*00001420
+       01 FILLER                      PIC  X(050)         VALUE         00001430
+           '*** AREA DB2 ***'.                                          00001440
+      *----------------------------------------------------------------*00001450
+                                                                        00001460
+      *================================================================*00001470
+       PROCEDURE                                 DIVISION.              00001480
+      *================================================================*00001490
+                                                                        00001500
+      ******************************************************************00001510
+      *                   PROCESSAMENTO PRINCIPAL                      *00001520
+      ******************************************************************00001530
+                                                                        00001540
+      *----------------------------------------------------------------*00001550
+       0000-PRINCIPAL                  SECTION.                         00001560
+      *----------------------------------------------------------------*00001570
+                                                                        00001580
+           PERFORM 1000-INICIAR                                         00001590
+                                                                        00001600
+           PERFORM 2000-PROCESSAR UNTIL WRK-ID-AC EQUAL ZEROS           00001610
+                                                                        00001620
+           PERFORM 3000-FINALIZAR.                                      00001630
+                                                                        00001640
+           STOP RUN.                                                    00001650
+                                                                        00001660
+      *----------------------------------------------------------------*00001670
+       0000-99-FIM.                    EXIT.                            00001680
+      *----------------------------------------------------------------*00001690
+                                                                        00001700
+      *----------------------------------------------------------------*00001710
+       1000-INICIAR                    SECTION.                         00001720
+      *----------------------------------------------------------------*00001730
+                                                                        00001740
+           ACCEPT WRK-ID               FROM SYSIN.                      00001750
+           ACCEPT WRK-NOME             FROM SYSIN.                      00001760
+           ACCEPT WRK-SETOR            FROM SYSIN.                      00001770
+           ACCEPT WRK-SALARIO          FROM SYSIN.                      00001780
+           ACCEPT WRK-DATAADM          FROM SYSIN.                      00001790
+           ACCEPT WRK-EMAIL            FROM SYSIN.                      00001800
+                                                                        00001810
+      *----------------------------------------------------------------*00001820
+       1000-99-FIM.                    EXIT.                            00001830
+      *----------------------------------------------------------------*00001840
+                                                                        00001850
+      *----------------------------------------------------------------*00001860
+       2000-PROCESSAR                  SECTION.                         00001870
+      *----------------------------------------------------------------*00001880
+                                                                        00001890
+           ADD 1                       TO WRK-ACU-LIDOS.                00001900
+                                                                        00001910
+           PERFORM 1500-VALIDAR-DADOS.                                  00001920
+                                                                        00001930
+           IF WRK-VALIDO               EQUAL 'S'                        00001940
+              MOVE WRK-ID-AC              TO DB2-ID                     00001950
+              MOVE WRK-NOME-AC            TO DB2-NOME                   00001960
+              MOVE WRK-SETOR-AC           TO DB2-SETOR                  00001970
+              MOVE WRK-SALARIO-AC         TO DB2-SALARIO                00001980
+              MOVE WRK-DATAADM-AC         TO DB2-DATAADM                00001990
+              MOVE WRK-EMAIL-AC           TO DB2-EMAIL                  00002000
+                                                                        00002010
+              EXEC SQL                                                  00002020
+                INSERT INTO                                             00002030
+                FOUR001.FUNC (ID,NOME,SETOR,SALARIO,DATAADM,EMAIL)      00002040
+                 VALUES( :DB2-ID,                                       00002050
+                         :DB2-NOME,                                     00002060
+                         :DB2-SETOR,                                    00002070
+                         :DB2-SALARIO,                                  00002080
+                         :DB2-DATAADM,                                  00002090
+                         :DB2-EMAIL)                                    00002100
+              END-EXEC                                                  00002110
+                                                                        00002120
+              PERFORM 2100-DISPLAY-DADOS                                00002130
+           ELSE                                                         00002140
+              ADD 1                    TO WRK-ACU-REJEITADOS            00002150
+           END-IF.                                                      00002160
+                                                                        00002170
+           ACCEPT WRK-ID               FROM SYSIN.                      00002180
+           ACCEPT WRK-NOME             FROM SYSIN.                      00002190
+           ACCEPT WRK-SETOR            FROM SYSIN.                      00002200
+           ACCEPT WRK-SALARIO          FROM SYSIN.                      00002210
+           ACCEPT WRK-DATAADM          FROM SYSIN.                      00002220
+           ACCEPT WRK-EMAIL            FROM SYSIN.                      00002230
+                                                                        00002240
+      *----------------------------------------------------------------*00002250
+       2000-99-FIM.                    EXIT.                            00002260
+      *----------------------------------------------------------------*00002270
+                                                                        00002280
+      *----------------------------------------------------------------*00002290
+       1500-VALIDAR-DADOS              SECTION.                         00002300
+      *----------------------------------------------------------------*00002310
+                                                                        00002320
+           MOVE 'S'                    TO WRK-VALIDO.                   00002330
+           MOVE ZEROS                  TO WRK-CONT-ARROBA.              00002340
+                                                                        00002350
+           IF WRK-SALARIO-AC           NOT NUMERIC                      00002360
+              OR WRK-SALARIO-AC        EQUAL ZEROS                      00002370
+               MOVE 'N'                TO WRK-VALIDO                    00002380
+               DISPLAY 'SALARIO INVALIDO PARA ID..: ' WRK-ID-AC         00002390
+           END-IF.                                                      00002400
+                                                                        00002410
+           INSPECT WRK-EMAIL-AC        TALLYING WRK-CONT-ARROBA         00002420
+                                       FOR ALL '@'.                     00002430
+                                                                        00002440
+           IF WRK-CONT-ARROBA          NOT EQUAL 1                      00002450
+               MOVE 'N'                TO WRK-VALIDO                    00002460
+               DISPLAY 'EMAIL INVALIDO PARA ID....: ' WRK-ID-AC         00002470
+           END-IF.                                                      00002480
+                                                                        00002490
+      *----------------------------------------------------------------*00002500
+       1500-99-FIM.                    EXIT.                            00002510
+      *----------------------------------------------------------------*00002520
+                                                                        00002530
+      *----------------------------------------------------------------*00002540
+       2100-DISPLAY-DADOS              SECTION.                         00002550
+      *----------------------------------------------------------------*00002560
+                                                                        00002570
+           EVALUATE SQLCODE                                             00002580
+            WHEN 0                                                      00002590
+              ADD 1                    TO WRK-ACU-GRAVADOS              00002600
+              DISPLAY 'DADOS GRAVADOS'                                  00002610
+              DISPLAY 'ID..... ' DB2-ID                                 00002620
+              DISPLAY 'NOME... ' DB2-NOME                               00002630
+              DISPLAY 'SETOR.. ' DB2-SETOR                              00002640
+              DISPLAY 'SALARIO ' DB2-SALARIO                            00002650
+              DISPLAY 'DATAADM ' DB2-DATAADM                            00002660
+              DISPLAY 'EMAIL.. ' DB2-EMAIL                              00002670
+                                                                        00002680
+            WHEN -181                                                   00002690
+              ADD 1                    TO WRK-ACU-REJEITADOS            00002691
+              DISPLAY 'DATA NO FORMATO ERRADO...:' WRK-DATAADM-AC       00002700
+                                                                        00002710
+            WHEN -803                                                   00002720
+              ADD 1                    TO WRK-ACU-REJEITADOS            00002721
+              DISPLAY 'ID JA CADASTRADO - REGISTRO DUPLICADO: '         00002730
+                       WRK-ID-AC                                        00002740
+              MOVE 'ID DUPLICADO '     TO WRK-MSG-ERRO                  00002750
+              MOVE WRK-ID-AC           TO WRK-STATUS                    00002760
+                                                                        00002770
+              PERFORM 9000-GRAVAR-ERROS                                 00002780
+                                                                        00002790
+            WHEN OTHER                                                  00002800
+              ADD 1                    TO WRK-ACU-REJEITADOS            00002801
+              MOVE SQLCODE             TO WRK-SQLCODE                   00002810
+              DISPLAY 'ERRO ... ' WRK-SQLCODE                           00002820
+              MOVE 'NA GRAVACAO '      TO WRK-MSG-ERRO                  00002830
+              MOVE WRK-SQLCODE         TO WRK-STATUS                    00002840
+                                                                        00002850
+              PERFORM 9000-GRAVAR-ERROS                                 00002860
+                                                                        00002870
+           END-EVALUATE.                                                00002880
+                                                                        00002890
+      *----------------------------------------------------------------*00002900
+       2100-99-FIM.                    EXIT.                            00002910
+      *----------------------------------------------------------------*00002920
+                                                                        00002930
+      *----------------------------------------------------------------*00002940
+       3000-FINALIZAR                  SECTION.                         00002950
+      *----------------------------------------------------------------*00002960
+                                                                        00002970
+            DISPLAY '-------------------------'.                        00002980
+            DISPLAY 'QTDE LIDOS       : ' WRK-ACU-LIDOS.                00002990
+            DISPLAY 'QTDE GRAVADOS    : ' WRK-ACU-GRAVADOS.             00003000
+            DISPLAY 'QTDE REJEITADOS  : ' WRK-ACU-REJEITADOS.           00003010
+            DISPLAY '-------------------------'.                        00003020
+            DISPLAY ' FIM DE PROCESSAMENTO'.                            00003030
+                                                                        00003040
+      *----------------------------------------------------------------*00003050
+       3000-99-FIM.                    EXIT.                            00003060
+      *----------------------------------------------------------------*00003070
+                                                                        00003080
+      *----------------------------------------------------------------*00003090
+       9000-GRAVAR-ERROS               SECTION.                         00003100
+      *----------------------------------------------------------------*00003110
+                                                                        00003120
+            CALL WRK-GRV             USING WRK-LOG.                     00003130
+                                                                        00003140
+      *----------------------------------------------------------------*00003150
+       9000-99-FIM.                    EXIT.                            00003160
+      *----------------------------------------------------------------*00003170
