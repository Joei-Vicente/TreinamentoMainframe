@@ -1,306 +1,404 @@
-      *================================================================J00001001
-       IDENTIFICATION                            DIVISION.              00002001
-      *================================================================*00003001
-                                                                        00004001
-       PROGRAM-ID. FR06DB10.                                            00005001
-                                                                        00006001
-      *================================================================*00007001
-      *   AUTOR...........: JOEI LORENTI                               *00008001
-      *   ANALISTA........: IVAN SANCHES                               *00008101
-      *   DATA ...........: 08/06/2022                                 *00009001
-      *----------------------------------------------------------------*00009101
-      *   OBJETIVO........: ATUALIZA TABELA FUNC A PARTIR DA           *00010001
-      *                     SYSIN                                      *00010101
-      *                                                                *00010201
-      *================================================================*00011001
-                                                                        00012001
-      *================================================================*00013001
-       ENVIRONMENT                               DIVISION.              00014001
-      *================================================================*00015001
-                                                                        00015101
-      *----------------------------------------------------------------*00015201
-       CONFIGURATION                             SECTION.               00015301
-      *----------------------------------------------------------------*00015401
-                                                                        00015501
-       SPECIAL-NAMES.                                                   00015601
-           DECIMAL-POINT IS COMMA.                                      00015701
-                                                                        00015801
-      *----------------------------------------------------------------*00015801
-       INPUT-OUTPUT                              SECTION.               00015801
-      *----------------------------------------------------------------*00015801
-                                                                        00015801
-                                                                        00015801
-      *================================================================*00016001
-       DATA                                      DIVISION.              00016101
-      *================================================================*00016201
-                                                                        00017001
-      *----------------------------------------------------------------*00015801
-       FILE                                      SECTION.               00015801
-      *----------------------------------------------------------------*00015801
-                                                                        00015801
-                                                                        00015801
-      *----------------------------------------------------------------*00018001
-       WORKING-STORAGE                           SECTION.               00019001
-      *----------------------------------------------------------------*00020001
-                                                                        00020101
-      *----------------------------------------------------------------*00020201
-       01 FILLER                       PIC  X(050)         VALUE        00020301
-           '***  FR06DB10 - INICIO DA AREA DE WORKING   ***'.           00020401
-      *----------------------------------------------------------------*00020501
-                                                                        00020601
-      *----------------------------------------------------------------*00020701
-       01 FILLER                       PIC  X(050)         VALUE        00020801
-           '***  VARIAVEIS DE NULIDADE  ***'.                           00020901
-      *----------------------------------------------------------------*00021001
-                                                                        00021101
-       77 WRK-EMAIL-NULL               PIC S9(4) COMP VALUE ZEROS.      00021201
-       77 WRK-TEL-NULL                 PIC S9(4) COMP VALUE ZEROS.      00021201
-                                                                        00021301
-      *----------------------------------------------------------------*00021501
-       01 FILLER                       PIC  X(050)         VALUE        00021601
-           '***  AREA DE TRATAMENTO DE ERROS DB2 ***'.                  00021701
-      *----------------------------------------------------------------*00021801
-                                                                        00021901
-       COPY '#GRVLOG'.                                                  00022001
-                                                                        00022101
-       77 WRK-SQLCODE                  PIC -999.                        00022201
-                                                                        00022401
-       01 WRK-ID.
-          05 FILLER                    PIC X(10).
-          05 WRK-ID-AC                 PIC 9(04).
-                                                                        00022401
-       01 WRK-NOME.
-          05 FILLER                    PIC X(10).
-          05 WRK-NOME-AC               PIC X(30).
-                                                                        00022401
-       01 WRK-SETOR.
-          05 FILLER                    PIC X(10).
-          05 WRK-SETOR-AC              PIC X(04).
-                                                                        00022401
-       01 WRK-SALARIO.
-          05 FILLER                    PIC X(10).
-          05 WRK-SALARIO-AC            PIC 9(10).
-                                                                        00022401
-       01 WRK-DATAADM.
-          05 FILLER                    PIC X(10).
-          05 WRK-DATAADM-AC            PIC X(10).
-                                                                        00022401
-       01 WRK-EMAIL.
-          05 FILLER                    PIC X(10).
-          05 WRK-EMAIL-AC              PIC X(40).
+      *================================================================J00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *================================================================*00000030
+                                                                        00000040
+       PROGRAM-ID. FR06DB10.                                            00000050
+                                                                        00000060
+      *================================================================*00000070
+      *   AUTOR...........: JOEI LORENTI                               *00000080
+      *   ANALISTA........: IVAN SANCHES                               *00000090
+      *   DATA ...........: 08/06/2022                                 *00000100
+      *----------------------------------------------------------------*00000110
+      *   OBJETIVO........: ATUALIZA TABELA FUNC A PARTIR DA           *00000120
+      *                     SYSIN                                      *00000130
+      *                                                                *00000140
+      *----------------------------------------------------------------*00000150
+      *   MANUTENCAO:                                                  *00000160
+      *   17/08/2022 JL - REGISTRA NO RELATORIO O VALOR ANTERIOR E O   *00000170
+      *                   NOVO VALOR DE CADA ALTERACAO, EXIGE UM       *00000180
+      *                   INDICADOR DE APROVACAO PARA REDUZIR SALARIO  *00000190
+      *                   E PERMITE ZERAR EMAIL/TELEFONE (NULL) DE     *00000200
+      *                   FORMA EXPLICITA VIA SYSIN. A EVALUATE ANTIGA *00000210
+      *                   FICAVA SEM EFEITO PORQUE OS CAMPOS ERAM      *00000220
+      *                   SOBRESCRITOS LOGO EM SEGUIDA; SUBSTITUIDA    *00000230
+      *                   POR TESTES DIRETOS CAMPO A CAMPO.            *00000240
+      *   18/08/2022 JL - O ANTES/DEPOIS DE CADA ALTERACAO PASSA A SER *00000241
+      *                   GRAVADO TAMBEM NA TABELA DE HISTORICO        *00000242
+      *                   FOUR001.FUNC2_HIST, E NAO SO EXIBIDO NO      *00000243
+      *                   RELATORIO.                                   *00000244
+      *   22/08/2022 JL - O INSERT NA TABELA DE HISTORICO PASSA A TER  *00000245
+      *                   O SQLCODE CONFERIDO, COMO JA ERA FEITO NO    *00000246
+      *                   UPDATE PRINCIPAL DESTA SECTION.              *00000247
+      *================================================================*00000250
+                                                                        00000260
+      *================================================================*00000270
+       ENVIRONMENT                               DIVISION.              00000280
+      *================================================================*00000290
+                                                                        00000300
+      *----------------------------------------------------------------*00000310
+       CONFIGURATION                             SECTION.               00000320
+      *----------------------------------------------------------------*00000330
+                                                                        00000340
+       SPECIAL-NAMES.                                                   00000350
+           DECIMAL-POINT IS COMMA.                                      00000360
+                                                                        00000370
+      *----------------------------------------------------------------*00000380
+       INPUT-OUTPUT                              SECTION.               00000390
+      *----------------------------------------------------------------*00000400
+                                                                        00000410
+                                                                        00000420
+      *================================================================*00000430
+       DATA                                      DIVISION.              00000440
+      *================================================================*00000450
+                                                                        00000460
+      *----------------------------------------------------------------*00000470
+       FILE                                      SECTION.               00000480
+      *----------------------------------------------------------------*00000490
+                                                                        00000500
+                                                                        00000510
+      *----------------------------------------------------------------*00000520
+       WORKING-STORAGE                           SECTION.               00000530
+      *----------------------------------------------------------------*00000540
+                                                                        00000550
+      *----------------------------------------------------------------*00000560
+       01 FILLER                       PIC  X(050)         VALUE        00000570
+           '***  FR06DB10 - INICIO DA AREA DE WORKING   ***'.           00000580
+      *----------------------------------------------------------------*00000590
+                                                                        00000600
+      *----------------------------------------------------------------*00000610
+       01 FILLER                       PIC  X(050)         VALUE        00000620
+           '***  VARIAVEIS DE NULIDADE  ***'.                           00000630
+      *----------------------------------------------------------------*00000640
+                                                                        00000650
+       77 WRK-EMAIL-NULL               PIC S9(4) COMP VALUE ZEROS.      00000660
+       77 WRK-TEL-NULL                 PIC S9(4) COMP VALUE ZEROS.      00000670
+                                                                        00000680
+      *----------------------------------------------------------------*00000690
+       01 FILLER                       PIC  X(050)         VALUE        00000700
+           '***  AREA DE TRATAMENTO DE ERROS DB2 ***'.                  00000710
+      *----------------------------------------------------------------*00000720
+                                                                        00000730
+       COPY '#GRVLOG'.                                                  00000740
+                                                                        00000750
+       77 WRK-SQLCODE                  PIC -999.                        00000760
+                                                                        00000770
+       01 WRK-ID.                                                       00000780
+          05 FILLER                    PIC X(10).                       00000790
+          05 WRK-ID-AC                 PIC 9(04).                       00000800
+                                                                        00000810
+       01 WRK-NOME.                                                     00000820
+          05 FILLER                    PIC X(10).                       00000830
+          05 WRK-NOME-AC               PIC X(30).                       00000840
+                                                                        00000850
+       01 WRK-SETOR.                                                    00000860
+          05 FILLER                    PIC X(10).                       00000870
+          05 WRK-SETOR-AC              PIC X(04).                       00000880
+                                                                        00000890
+       01 WRK-SALARIO.                                                  00000900
+          05 FILLER                    PIC X(10).                       00000910
+          05 WRK-SALARIO-AC            PIC 9(10).                       00000920
+                                                                        00000930
+       01 WRK-DATAADM.                                                  00000940
+          05 FILLER                    PIC X(10).                       00000950
+          05 WRK-DATAADM-AC            PIC X(10).                       00000960
+                                                                        00000970
+       01 WRK-EMAIL.                                                    00000980
+          05 FILLER                    PIC X(10).                       00000990
+          05 WRK-EMAIL-AC              PIC X(40).                       00001000
+                                                                        00001010
+       01 WRK-TELEFONE.                                                 00001020
+          05 FILLER                    PIC X(10).                       00001030
+          05 WRK-TEL-AC                PIC X(40).                       00001040
+                                                                        00001050
+      *----------------------------------------------------------------*00001060
+       01 FILLER                       PIC  X(050)         VALUE        00001070
+           '***  VARIAVEIS DE APROVACAO E EXCLUSAO  ***'.               00001080
+      *----------------------------------------------------------------*00001090
+                                                                        00001100
+       01 WRK-APROVACAO.                                                00001110
+          05 FILLER                    PIC X(10).                       00001120
+          05 WRK-APROVACAO-AC          PIC X(01).                       00001130
+                                                                        00001140
+       01 WRK-EMAIL-DEL.                                                00001150
+          05 FILLER                    PIC X(10).                       00001160
+          05 WRK-EMAIL-DEL-AC          PIC X(01).                       00001170
+                                                                        00001180
+       01 WRK-TEL-DEL.                                                  00001190
+          05 FILLER                    PIC X(10).                       00001200
+          05 WRK-TEL-DEL-AC            PIC X(01).                       00001210
+                                                                        00001220
+      *----------------------------------------------------------------*00001230
+       01 FILLER                       PIC  X(050)         VALUE        00001240
+           '***  HISTORICO DE ALTERACAO (ANTES)  ***'.                  00001250
+      *----------------------------------------------------------------*00001260
+                                                                        00001270
+       01 WRK-ANTES.                                                    00001280
+          05 WRK-ANTES-NOME            PIC X(30).                       00001290
+          05 WRK-ANTES-SETOR           PIC X(04).                       00001300
+          05 WRK-ANTES-SALARIO         PIC 9(10).                       00001310
+          05 WRK-ANTES-DATAADM         PIC X(10).                       00001320
+          05 WRK-ANTES-EMAIL           PIC X(40).                       00001330
+          05 WRK-ANTES-TELEFONE        PIC X(40).                       00001340
+                                                                        00001350
+       77 WRK-EMAIL-FINAL              PIC X(40).                       00001360
+                                                                        00001370
+      *----------------------------------------------------------------*00001380
+       01 FILLER                       PIC  X(050)         VALUE        00001390
+           '*** AREA DB2 ***'.                                          00001400
+      *----------------------------------------------------------------*00001410
+                                                                        00001420
+           EXEC SQL                                                     00001430
+           INCLUDE #BKFUNC2                                             00001440
+           END-EXEC.                                                    00001450
+                                                                        00001460
+           EXEC SQL                                                     00001470
+              INCLUDE SQLCA                                             00001480
+           END-EXEC.                                                    00001490
+                                                                        00001500
+      *----------------------------------------------------------------*00001510
+       01 FILLER                       PIC  X(050)         VALUE        00001520
+           '***AUXILIARES ***'.                                         00001530
+      *----------------------------------------------------------------*00001540
+                                                                        00001550
+       77 WRK-EMAIL-LEN                PIC S9(4).                       00001560
+                                                                        00001570
+       77 WRK-POSICAO                  PIC S9(4).                       00001580
+                                                                        00001590
+      *================================================================*00001600
+       PROCEDURE                                 DIVISION.              00001610
+      *================================================================*00001620
+                                                                        00001630
+      ******************************************************************00001640
+      *                   PROCESSAMENTO PRINCIPAL                      *00001650
+      ******************************************************************00001660
+                                                                        00001670
+      *----------------------------------------------------------------*00001680
+       0000-PRINCIPAL                            SECTION.               00001690
+      *----------------------------------------------------------------*00001700
+                                                                        00001710
+                PERFORM 1000-INICIAR                                    00001720
+                                                                        00001730
+                PERFORM 2000-PROCESSAR                                  00001740
+                                                                        00001750
+                PERFORM 3000-FINALIZAR.                                 00001760
+                                                                        00001770
+                STOP RUN.                                               00001780
+                                                                        00001790
+      *----------------------------------------------------------------*00001800
+       0000-99-FIM.                              EXIT.                  00001810
+      *----------------------------------------------------------------*00001820
+                                                                        00001830
+      *----------------------------------------------------------------*00001840
+       1000-INICIAR                              SECTION.               00001850
+      *----------------------------------------------------------------*00001860
+                                                                        00001870
+           ACCEPT WRK-ID               FROM SYSIN.                      00001880
+           ACCEPT WRK-NOME             FROM SYSIN.                      00001890
+           ACCEPT WRK-SETOR            FROM SYSIN.                      00001900
+           ACCEPT WRK-SALARIO          FROM SYSIN.                      00001910
+           ACCEPT WRK-DATAADM          FROM SYSIN.                      00001920
+           ACCEPT WRK-EMAIL            FROM SYSIN.                      00001930
+           ACCEPT WRK-TELEFONE         FROM SYSIN.                      00001940
+           ACCEPT WRK-APROVACAO        FROM SYSIN.                      00001950
+           ACCEPT WRK-EMAIL-DEL        FROM SYSIN.                      00001960
+           ACCEPT WRK-TEL-DEL          FROM SYSIN.                      00001970
+                                                                        00001980
+      *----------------------------------------------------------------*00001990
+       1000-99-FIM.                              EXIT.                  00002000
+      *----------------------------------------------------------------*00002010
+                                                                        00002020
+      *----------------------------------------------------------------*00002030
+       2000-PROCESSAR                            SECTION.               00002040
+      *----------------------------------------------------------------*00002050
+           MOVE WRK-ID-AC              TO DB2-ID.                       00002060
+                                                                        00002070
+           EXEC SQL                                                     00002080
+            SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,TELEFONE         00002090
+             INTO :DB2-ID,                                              00002100
+                  :DB2-NOME,                                            00002110
+                  :DB2-SETOR,                                           00002120
+                  :DB2-SALARIO,                                         00002130
+                  :DB2-DATAADM,                                         00002140
+                  :DB2-EMAIL    :WRK-EMAIL-NULL,                        00002150
+                  :DB2-TELEFONE :WRK-TEL-NULL                           00002160
+               FROM FOUR001.FUNC2                                       00002170
+               WHERE ID = :DB2-ID                                       00002180
+           END-EXEC.                                                    00002190
+                                                                        00002200
+      *----------------------------------------------------------------*00002210
+      * GUARDA OS VALORES ATUAIS PARA O HISTORICO ANTES/DEPOIS         *00002220
+      *----------------------------------------------------------------*00002230
+           MOVE DB2-NOME               TO WRK-ANTES-NOME.               00002240
+           MOVE DB2-SETOR              TO WRK-ANTES-SETOR.              00002250
+           MOVE DB2-SALARIO            TO WRK-ANTES-SALARIO.            00002260
+           MOVE DB2-DATAADM            TO WRK-ANTES-DATAADM.            00002270
+           MOVE DB2-EMAIL-TEXT         TO WRK-ANTES-EMAIL.              00002280
+           MOVE DB2-TELEFONE           TO WRK-ANTES-TELEFONE.           00002290
+                                                                        00002300
+      *----------------------------------------------------------------*00002310
+      * APLICA AS ALTERACOES INFORMADAS NA SYSIN, MANTENDO O VALOR     *00002320
+      * ATUAL QUANDO O CAMPO CHEGA EM BRANCO/ZEROS                     *00002330
+      *----------------------------------------------------------------*00002340
+           IF WRK-NOME-AC              NOT EQUAL SPACES                 00002350
+              MOVE WRK-NOME-AC            TO DB2-NOME                   00002360
+           END-IF.                                                      00002370
+                                                                        00002380
+           IF WRK-SETOR-AC             NOT EQUAL SPACES                 00002390
+              MOVE WRK-SETOR-AC           TO DB2-SETOR                  00002400
+           END-IF.                                                      00002410
+                                                                        00002420
+           IF WRK-SALARIO-AC           NOT EQUAL ZEROS                  00002430
+              IF WRK-SALARIO-AC        LESS THAN DB2-SALARIO            00002440
+                 AND WRK-APROVACAO-AC  NOT EQUAL 'S'                    00002450
+                 DISPLAY 'REDUCAO DE SALARIO SEM APROVACAO - '          00002460
+                         'MANTIDO: ' WRK-ID-AC                          00002470
+              ELSE                                                      00002480
+                 MOVE WRK-SALARIO-AC      TO DB2-SALARIO                00002490
+              END-IF                                                    00002500
+           END-IF.                                                      00002510
+                                                                        00002520
+           IF WRK-DATAADM-AC           NOT EQUAL SPACES                 00002530
+              MOVE WRK-DATAADM-AC         TO DB2-DATAADM                00002540
+           END-IF.                                                      00002550
+                                                                        00002560
+           IF WRK-EMAIL-DEL-AC         EQUAL 'S'                        00002570
+              MOVE SPACES               TO WRK-EMAIL-FINAL              00002580
+              MOVE -1                   TO WRK-EMAIL-NULL               00002590
+           ELSE                                                         00002600
+              IF WRK-EMAIL-AC          NOT EQUAL SPACES                 00002610
+                 MOVE WRK-EMAIL-AC        TO WRK-EMAIL-FINAL            00002620
+                 MOVE 0                   TO WRK-EMAIL-NULL             00002630
+              ELSE                                                      00002640
+                 MOVE WRK-ANTES-EMAIL     TO WRK-EMAIL-FINAL            00002650
+              END-IF                                                    00002660
+           END-IF.                                                      00002670
+                                                                        00002680
+           IF WRK-TEL-DEL-AC           EQUAL 'S'                        00002690
+              MOVE SPACES               TO DB2-TELEFONE                 00002700
+              MOVE -1                   TO WRK-TEL-NULL                 00002710
+           ELSE                                                         00002720
+              IF WRK-TEL-AC            NOT EQUAL SPACES                 00002730
+                 MOVE WRK-TEL-AC          TO DB2-TELEFONE               00002740
+                 MOVE 0                   TO WRK-TEL-NULL               00002750
+              END-IF                                                    00002760
+           END-IF.                                                      00002770
+                                                                        00002780
+           PERFORM VARYING WRK-EMAIL-LEN        FROM 40                 00002790
+            BY -1 UNTIL WRK-EMAIL-LEN           EQUAL 0                 00002800
+                                                                        00002810
+              IF WRK-EMAIL-FINAL(WRK-EMAIL-LEN:1) EQUAL SPACES          00002820
+                 MOVE  WRK-EMAIL-LEN   TO WRK-POSICAO                   00002830
+                    CONTINUE                                            00002840
+               END-IF                                                   00002850
+           END-PERFORM.                                                 00002860
+                                                                        00002870
+           ADD -1                      TO WRK-POSICAO.                  00002880
+                                                                        00002890
+           MOVE WRK-POSICAO            TO DB2-EMAIL-LEN.                00002900
+           MOVE WRK-EMAIL-FINAL        TO DB2-EMAIL-TEXT.               00002910
+                                                                        00002920
+           EXEC SQL                                                     00002930
+             UPDATE FOUR001.FUNC2                                       00002940
+             SET NOME    =:DB2-NOME,                                    00002950
+                 SETOR   =:DB2-SETOR,                                   00002960
+                 SALARIO =:DB2-SALARIO,                                 00002970
+                 DATAADM =:DB2-DATAADM,                                 00002980
+                 EMAIL   =:DB2-EMAIL    :WRK-EMAIL-NULL,                00002990
+                 TELEFONE=:DB2-TELEFONE :WRK-TEL-NULL                   00003000
+             WHERE ID = :DB2-ID                                         00003010
+           END-EXEC.                                                    00003020
+                                                                        00003030
+           PERFORM 2100-DISPLAY-DADOS.                                  00003040
+                                                                        00003050
+      *----------------------------------------------------------------*00003060
+       2000-99-FIM.                              EXIT.                  00003070
+      *----------------------------------------------------------------*00003080
+                                                                        00003090
+      *----------------------------------------------------------------*00003100
+       2100-DISPLAY-DADOS                        SECTION.               00003110
+      *----------------------------------------------------------------*00003120
+                                                                        00003130
+           EVALUATE SQLCODE                                             00003140
+            WHEN 0                                                      00003150
+              EXEC SQL                                                  00003151
+                INSERT INTO FOUR001.FUNC2_HIST                          00003152
+                  (ID, NOME_ANTES, SETOR_ANTES, SALARIO_ANTES,          00003153
+                   DATAADM_ANTES, EMAIL_ANTES, TELEFONE_ANTES,          00003154
+                   NOME_DEPOIS, SETOR_DEPOIS, SALARIO_DEPOIS,           00003155
+                   DATAADM_DEPOIS, EMAIL_DEPOIS, TELEFONE_DEPOIS,       00003156
+                   DATA_ALTERACAO)                                      00003157
+                VALUES                                                  00003158
+                  (:DB2-ID, :WRK-ANTES-NOME, :WRK-ANTES-SETOR,          00003159
+                   :WRK-ANTES-SALARIO, :WRK-ANTES-DATAADM,              00003160
+                   :WRK-ANTES-EMAIL, :WRK-ANTES-TELEFONE,               00003161
+                   :DB2-NOME, :DB2-SETOR, :DB2-SALARIO,                 00003162
+                   :DB2-DATAADM, :DB2-EMAIL, :DB2-TELEFONE,             00003163
+                   CURRENT TIMESTAMP)                                   00003164
+              END-EXEC                                                  00003165
 
-       01 WRK-TELEFONE.
-          05 FILLER                    PIC X(10).
-          05 WRK-TEL-AC                PIC X(40).
+              EVALUATE SQLCODE                                          00003166
+               WHEN 0                                                   00003167
+                 CONTINUE                                                00003168
+               WHEN OTHER                                                00003169
+                 MOVE SQLCODE             TO WRK-SQLCODE                 00003170
+                 DISPLAY 'ERRO ... ' WRK-SQLCODE                         00003171
+                 MOVE 'NO INSERT DO HISTORICO' TO WRK-MSG-ERRO           00003172
+                 MOVE WRK-SQLCODE         TO WRK-STATUS                  00003173
+                 PERFORM 9000-GRAVAR-ERROS                               00003174
+              END-EVALUATE                                               00003175
 
-      *----------------------------------------------------------------*00022501
-       01 FILLER                       PIC  X(050)         VALUE        00022601
-           '*** AREA DB2 ***'.                                          00022701
-      *----------------------------------------------------------------*00022801
-                                                                        00022901
-           EXEC SQL                                                     00023401
-           INCLUDE #BKFUNC2                                             00023501
-           END-EXEC.                                                    00023601
-                                                                        00023301
-           EXEC SQL                                                     00023001
-              INCLUDE SQLCA                                             00023101
-           END-EXEC.                                                    00023201
-                                                                        00023701
-      *----------------------------------------------------------------*00023801
-       01 FILLER                       PIC  X(050)         VALUE        00023901
-           '***AUXILIARES ***'.                                         00024001
-      *----------------------------------------------------------------*00024101
-                                                                        00024201
-       77 WRK-EMAIL-LEN                PIC S9(4).
-
-       77 WRK-POSICAO                  PIC S9(4).
-                                                                        00024201
-      *================================================================*00024301
-       PROCEDURE                                 DIVISION.              00024401
-      *================================================================*00024501
-                                                                        00024601
-      ******************************************************************00024701
-      *                   PROCESSAMENTO PRINCIPAL                      *00024801
-      ******************************************************************00024901
-                                                                        00025001
-      *----------------------------------------------------------------*00025101
-       0000-PRINCIPAL                            SECTION.               00025201
-      *----------------------------------------------------------------*00025301
-                                                                        00025401
-                PERFORM 1000-INICIAR                                    00025501
-                                                                        00025601
-                PERFORM 2000-PROCESSAR                                  00025701
-                                                                        00025801
-                PERFORM 3000-FINALIZAR.                                 00025901
-                                                                        00026001
-                STOP RUN.                                               00026201
-                                                                        00026301
-      *----------------------------------------------------------------*00026401
-       0000-99-FIM.                              EXIT.                  00026501
-      *----------------------------------------------------------------*00026601
-                                                                        00026701
-      *----------------------------------------------------------------*00026801
-       1000-INICIAR                              SECTION.               00026901
-      *----------------------------------------------------------------*00027001
-                                                                        00027101
-           ACCEPT WRK-ID               FROM SYSIN.                      00027201
-           ACCEPT WRK-NOME             FROM SYSIN.                      00027201
-           ACCEPT WRK-SETOR            FROM SYSIN.                      00027201
-           ACCEPT WRK-SALARIO          FROM SYSIN.                      00027201
-           ACCEPT WRK-DATAADM          FROM SYSIN.                      00027201
-           ACCEPT WRK-EMAIL            FROM SYSIN.                      00027201
-           ACCEPT WRK-TELEFONE         FROM SYSIN.                      00027201
-                                                                        00027301
-      *----------------------------------------------------------------*00027601
-       1000-99-FIM.                              EXIT.                  00027701
-      *----------------------------------------------------------------*00027801
-                                                                        00027901
-      *----------------------------------------------------------------*00028001
-       2000-PROCESSAR                            SECTION.               00028101
-      *----------------------------------------------------------------*00028201
-           MOVE WRK-ID-AC              TO DB2-ID.                       00028301
-
-           EXEC SQL
-            SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,TELEFONE         00028301
-             INTO :DB2-ID,
-                  :DB2-NOME,                                            00028301
-                  :DB2-SETOR,
-                  :DB2-SALARIO,                                         00028301
-                  :DB2-DATAADM,
-                  :DB2-EMAIL    :WRK-EMAIL-NULL,                        00028301
-                  :DB2-TELEFONE :WRK-TEL-NULL                           00028301
-               FROM FOUR001.FUNC2
-               WHERE ID = :DB2-ID                                       00028301
-           END-EXEC.
-                                                                        00028301
-           EVALUATE TRUE
-             WHEN DB2-NOME             NOT EQUAL
-                  WRK-NOME-AC          AND                              00028301
-                  WRK-NOME-AC          NOT EQUAL SPACES                 00028301
-           MOVE WRK-NOME-AC            TO DB2-NOME                      00027201
-
-             WHEN DB2-SETOR            NOT EQUAL
-                  WRK-SETOR-AC         AND                              00028301
-                  WRK-SETOR-AC         NOT EQUAL SPACES
-                  MOVE WRK-SETOR-AC    TO DB2-SETOR                     00027201
-
-             WHEN DB2-SALARIO          NOT EQUAL
-                  WRK-SALARIO-AC       AND                              00028301
-                  WRK-SALARIO-AC       NOT EQUAL ZEROS
-                  MOVE WRK-SALARIO-AC  TO DB2-SALARIO                   00027201
-
-             WHEN DB2-DATAADM          NOT EQUAL
-                  WRK-DATAADM-AC       AND                              00028301
-                  WRK-DATAADM-AC       NOT EQUAL SPACES
-                  MOVE WRK-DATAADM-AC  TO DB2-DATAADM                   00027201
-
-             WHEN DB2-EMAIL            NOT EQUAL
-                  WRK-EMAIL-AC         AND                              00028301
-                  WRK-EMAIL-AC         NOT EQUAL SPACES
-                  MOVE WRK-EMAIL-AC    TO DB2-EMAIL                     00027201
-                                                                        00028301
-             WHEN DB2-TELEFONE         NOT EQUAL
-                  WRK-TEL-AC           AND                              00028301
-                  WRK-TEL-AC           NOT EQUAL SPACES
-                  MOVE WRK-TEL-AC      TO DB2-TELEFONE                  00027201
-                                                                        00028301
-           END-EVALUATE.                                                00028301
-
-
-           MOVE WRK-ID-AC              TO DB2-ID.
-           MOVE WRK-NOME-AC            TO DB2-NOME.
-           MOVE WRK-SETOR-AC           TO DB2-SETOR.
-           MOVE WRK-SALARIO-AC         TO DB2-SALARIO.
-           MOVE WRK-DATAADM-AC         TO DB2-DATAADM.
-           MOVE WRK-EMAIL-AC           TO DB2-EMAIL.
-
-           PERFORM VARYING WRK-EMAIL-LEN        FROM 40
-            BY -1 UNTIL WRK-EMAIL-LEN           EQUAL 0
-
-
-              IF WRK-EMAIL-AC(WRK-EMAIL-LEN:1)   EQUAL SPACES
-                 MOVE  WRK-EMAIL-LEN   TO WRK-POSICAO
-                    CONTINUE
-               END-IF
-           END-PERFORM.
-
-           ADD -1                      TO WRK-POSICAO.
-
-
-
-           MOVE WRK-POSICAO            TO DB2-EMAIL-LEN.
-           MOVE WRK-EMAIL-AC           TO DB2-EMAIL-TEXT.
-           MOVE WRK-TEL-AC             TO DB2-TELEFONE.
-
-           EXEC SQL                                                     00028601
-             UPDATE FOUR001.FUNC2                                       00028701
-             SET NOME    =:DB2-NOME,                                    00028701
-                 SETOR   =:DB2-SETOR,                                   00028801
-                 SALARIO =:DB2-SALARIO,                                 00028901
-                 DATAADM =:DB2-DATAADM,                                 00029001
-                 EMAIL   =:DB2-EMAIL,                                   00029101
-                 TELEFONE=:DB2-TELEFONE                                 00029101
-             WHERE ID = :DB2-ID                                         00029201
-           END-EXEC.                                                    00029601
-                                                                        00029701
-           PERFORM 2100-DISPLAY-DADOS.                                  00029901
-                                                                        00030001
-      *----------------------------------------------------------------*00030101
-       2000-99-FIM.                              EXIT.                  00030201
-      *----------------------------------------------------------------*00030301
-                                                                        00030401
-      *----------------------------------------------------------------*00030501
-       2100-DISPLAY-DADOS                        SECTION.               00030601
-      *----------------------------------------------------------------*00030701
-                                                                        00030801
-                                                                        00030901
-           EVALUATE SQLCODE                                             00031001
-            WHEN 0                                                      00032001
-              DISPLAY 'DADOS ALTERADOS'
-              DISPLAY 'ID..... ' DB2-ID                                 00032101
-              DISPLAY 'NOME... ' DB2-NOME                               00032201
-              DISPLAY 'SETOR.. ' DB2-SETOR                              00032301
-              DISPLAY 'SALARIO ' DB2-SALARIO                            00032401
-              DISPLAY 'DATAADM ' DB2-DATAADM                            00032501
-              DISPLAY 'EMAIL.. ' DB2-EMAIL                              00032701
-                                                                        00033101
-            WHEN -181                                                   00033401
-              DISPLAY 'DATA NO FORMATO ERRADO...:' WRK-DATAADM-AC
-
-            WHEN OTHER                                                  00033401
-              MOVE SQLCODE             TO WRK-SQLCODE                   00033501
-              DISPLAY 'ERRO ... ' WRK-SQLCODE                           00033601
-              MOVE '2000 '             TO WRK-SECTION                   00033701
-              MOVE 'NA LEITURA '       TO WRK-MSG-ERRO                  00033801
-              MOVE WRK-SQLCODE         TO WRK-STATUS                    00033901
-                                                                        00034001
-              PERFORM 9000-GRAVAR-ERROS                                 00034101
-                                                                        00034201
-           END-EVALUATE.                                                00034301
-                                                                        00034401
-                                                                        00034501
-      *----------------------------------------------------------------*00034601
-       2100-99-FIM.                              EXIT.                  00034701
-      *----------------------------------------------------------------*00034801
-                                                                        00034901
-      *----------------------------------------------------------------*00035001
-       3000-FINALIZAR                            SECTION.               00035101
-      *----------------------------------------------------------------*00035201
-                                                                        00036001
-            DISPLAY ' FIM DE PROCESSAMENTO'.                            00036801
-                                                                        00036901
-      *----------------------------------------------------------------*00037001
-       3000-99-FIM.                              EXIT.                  00037101
-      *----------------------------------------------------------------*00037201
-                                                                        00037301
-      *----------------------------------------------------------------*00037401
-       9000-GRAVAR-ERROS                         SECTION.               00037501
-      *----------------------------------------------------------------*00037601
-                                                                        00037701
-            CALL 'GRVLOG'             USING WRK-LOG                     00037801
-                                                                        00038401
-            GOBACK.                                                     00038501
-                                                                        00038601
-      *----------------------------------------------------------------*00038701
-       9000-99-FIM.                              EXIT.                  00038801
-      *----------------------------------------------------------------*00038901
\ No newline at end of file
+              DISPLAY 'DADOS ALTERADOS'                                 00003160
+              DISPLAY 'ID..... ' DB2-ID                                 00003170
+              DISPLAY 'ANTES...'                                        00003180
+              DISPLAY '  NOME.... ' WRK-ANTES-NOME                      00003190
+              DISPLAY '  SETOR... ' WRK-ANTES-SETOR                     00003200
+              DISPLAY '  SALARIO. ' WRK-ANTES-SALARIO                   00003210
+              DISPLAY '  DATAADM. ' WRK-ANTES-DATAADM                   00003220
+              DISPLAY '  EMAIL... ' WRK-ANTES-EMAIL                     00003230
+              DISPLAY '  TELEFONE ' WRK-ANTES-TELEFONE                  00003240
+              DISPLAY 'DEPOIS..'                                        00003250
+              DISPLAY '  NOME.... ' DB2-NOME                            00003260
+              DISPLAY '  SETOR... ' DB2-SETOR                           00003270
+              DISPLAY '  SALARIO. ' DB2-SALARIO                         00003280
+              DISPLAY '  DATAADM. ' DB2-DATAADM                         00003290
+              DISPLAY '  EMAIL... ' DB2-EMAIL                           00003300
+              DISPLAY '  TELEFONE ' DB2-TELEFONE                        00003310
+                                                                        00003320
+            WHEN -181                                                   00003330
+              DISPLAY 'DATA NO FORMATO ERRADO...:' WRK-DATAADM-AC       00003340
+                                                                        00003350
+            WHEN OTHER                                                  00003360
+              MOVE SQLCODE             TO WRK-SQLCODE                   00003370
+              DISPLAY 'ERRO ... ' WRK-SQLCODE                           00003380
+              MOVE 'NA ATUALIZACAO '   TO WRK-MSG-ERRO                  00003390
+              MOVE WRK-SQLCODE         TO WRK-STATUS                    00003400
+                                                                        00003410
+              PERFORM 9000-GRAVAR-ERROS                                 00003420
+                                                                        00003430
+           END-EVALUATE.                                                00003440
+                                                                        00003450
+      *----------------------------------------------------------------*00003460
+       2100-99-FIM.                              EXIT.                  00003470
+      *----------------------------------------------------------------*00003480
+                                                                        00003490
+      *----------------------------------------------------------------*00003500
+       3000-FINALIZAR                            SECTION.               00003510
+      *----------------------------------------------------------------*00003520
+                                                                        00003530
+            DISPLAY ' FIM DE PROCESSAMENTO'.                            00003540
+                                                                        00003550
+      *----------------------------------------------------------------*00003560
+       3000-99-FIM.                              EXIT.                  00003570
+      *----------------------------------------------------------------*00003580
+                                                                        00003590
+      *----------------------------------------------------------------*00003600
+       9000-GRAVAR-ERROS                         SECTION.               00003610
+      *----------------------------------------------------------------*00003620
+                                                                        00003630
+            CALL 'GRVLOG'             USING WRK-LOG                     00003640
+                                                                        00003650
+            GOBACK.                                                     00003660
+                                                                        00003670
+      *----------------------------------------------------------------*00003680
+       9000-99-FIM.                              EXIT.                  00003690
+      *----------------------------------------------------------------*00003700
