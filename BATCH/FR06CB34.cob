@@ -1,378 +1,586 @@
-      *================================================================*00001000
-       IDENTIFICATION                  DIVISION.                        00002000
-      *================================================================J00003045
-                                                                        00004000
-       PROGRAM-ID.  FR06CB34.                                           00005000
-                                                                        00006000
-      *================================================================*00007000
-      *                                                                 00007100
-      *     AUTOR.......: JOEI LORENTI                                  00007200
-      *     ANALISTA....: IVAN SANCHES                                  00007300
-      *     EMPRESA.....: FOURSYS                                       00007400
-      *     DATA........: 09/05/2022                                    00007500
-      *                                                                 00007600
-      *----------------------------------------------------------------*00007700
-      *                                                                 00007800
-      *     OBJETIVO: 1-LER TODOS OS REGISTROS DO ARQUIVO SEQUENCIAL    00007901
-      *                 (ARQCLI).                                       00008001
-      *               2-GERAR UM ARQUIVO RELATORIO COM TODOS OS         00008101
-      *                 REGISTROS (RELATCLI).                           00008201
-      *               2-SOMAR TODOS OS SALDOS E MOSTRAR RESUMO NA       00008301
-      *                 SYSOUT.                                         00008401
-      *               3-A CADA 05 REGISTROS PULAR 1 PAGINA.             00008501
-      *               5-MOSTRAR LIDOS E GRAVADOS NA SYSOUT.             00008601
-      *                                                                 00008701
-      *----------------------------------------------------------------*00008800
-      *                                                                 00008900
-      *     INPUT:                                                      00009000
-      *     DDNAME           I/O                                        00009100
-      *     ARQCLI            I                                         00009201
-      *     RELATCLI          O                                         00009301
-      *                                                                 00009400
-      *================================================================*00009500
-                                                                        00009600
-      *================================================================*00009700
-       ENVIRONMENT                     DIVISION.                        00009800
-      *================================================================J00009945
-                                                                        00010000
-      *----------------------------------------------------------------*00010100
-       CONFIGURATION                   SECTION.                         00010200
-      *----------------------------------------------------------------*00010300
-                                                                        00010400
-       SPECIAL-NAMES.                                                   00010500
-           DECIMAL-POINT IS COMMA.                                      00010600
-                                                                        00010700
-      *----------------------------------------------------------------*00010800
-       INPUT-OUTPUT                    SECTION.                         00010900
-      *----------------------------------------------------------------*00011000
-                                                                        00011100
-       FILE-CONTROL.                                                    00011200
-             SELECT ARQCLI             ASSIGN TO JCLCLI                 00011301
-                FILE STATUS            IS WRK-FS-ARQCLI.                00011401
-                                                                        00011500
-             SELECT RELATCLI           ASSIGN TO JCLREL                 00011601
-                FILE STATUS            IS WRK-FS-RELATCLI.              00011701
-                                                                        00011800
-      *================================================================*00011900
-       DATA                            DIVISION.                        00012000
-      *================================================================*00012100
-                                                                        00013000
-      *----------------------------------------------------------------*00014000
-       FILE                            SECTION.                         00015000
-      *----------------------------------------------------------------*00016000
-                                                                        00017000
-      *----------------------------------------------------------------*00018000
-      *                                                                *00019000
-      *    INPUT - DADOS DO ARQUIVO DE ENTRADA (ARQCLI) - LRECL = 037  *00020001
-      *                                                                *00021000
-      *----------------------------------------------------------------*00022000
-                                                                        00022100
-       FD  ARQCLI                                                       00022201
-            RECORDING MODE IS F                                         00022300
-            BLOCK CONTAINS 0 RECORDS.                                   00022400
-                                                                        00022500
-       01  FD-ARQCLI  PIC X(37).                                        00022601
-                                                                        00022700
-      *----------------------------------------------------------------*00022800
-      *                                                                *00022900
-      *    OUTPUT - DADOS DO ARQUIVO DE SAIDA (RELATCLI) - LRECL = 070 *00023001
-      *                                                                *00024000
-      *----------------------------------------------------------------*00025000
-                                                                        00026000
-       FD  RELATCLI                                                     00027001
-            RECORDING MODE IS F                                         00027100
-            BLOCK CONTAINS 0 RECORDS.                                   00027200
-                                                                        00027300
-       01  FD-RELATCLI PIC X(70).                                       00027401
-                                                                        00027500
-                                                                        00027600
-      *----------------------------------------------------------------*00027700
-       WORKING-STORAGE                 SECTION.                         00027800
-      *----------------------------------------------------------------*00027900
-                                                                        00028000
-      *----------------------------------------------------------------*00028100
-       01  FILLER                      PIC X(50)    VALUE               00028200
-           '***AREA DO AQUIVO ARQCLI***'.                               00028301
-      *----------------------------------------------------------------*00028400
-                                                                        00028500
-         COPY 'B#CLI'.                                                  00028626
-                                                                        00028726
-      *----------------------------------------------------------------*00028826
-                                                                        00029407
-       77 WRK-SOMA-SALD             PIC 9(06)V99    VALUE ZEROS.        00029524
-                                                                        00029601
-      *----------------------------------------------------------------*00029700
-       01  FILLER                      PIC X(50)    VALUE               00029800
-           '***AREA DO AQUIVO RELATCLI***'.                             00029901
-      *----------------------------------------------------------------*00030000
-                                                                        00030100
-         COPY 'B#RELCLI'.                                               00030227
-                                                                        00031301
-      *----------------------------------------------------------------*00031400
-       01  FILLER                      PIC X(50)               VALUE    00031500
-           '**** AREA DE VARIAVEIS DE FILE-STATUS ****'.                00031600
-      *----------------------------------------------------------------*00031700
-                                                                        00031800
-       77 WRK-FS-ARQCLI                PIC X(02)    VALUE SPACES.       00031901
-                                                                        00032000
-       77 WRK-FS-RELATCLI              PIC X(02)    VALUE SPACES.       00032101
-                                                                        00032200
-      *----------------------------------------------------------------*00032300
-       01  FILLER                      PIC X(50)               VALUE    00032400
-           '**** AREA DE AUXILIARES ****'.                              00032500
-      *----------------------------------------------------------------*00032600
-                                                                        00032700
-       77 WRK-MSG                      PIC X(50)    VALUE SPACES.       00033000
-                                                                        00033100
-       77 WRK-ACU-GRAVADOS             PIC 9(002)   VALUE ZEROS.        00033200
-                                                                        00033300
-       77 WRK-ACU-LIDOS                PIC 9(002)   VALUE ZEROS.        00033400
-                                                                        00033500
-       77 WRK-PAGINA                   PIC X(20)    VALUE SPACES.       00033629
-                                                                        00033732
-       77 WRK-LINHAS                   PIC 9(02)    VALUE ZEROS.        00033832
-                                                                        00033945
-       01 WRK-TOTAL-CHAVE.                                              00034045
-           05 FILLER                       PIC X(35)    VALUE           00034145
-              '------------ TOTAL CHAVE ---------'.                     00034245
-           05 FILLER                       PIC X(06)    VALUE SPACES.   00034345
-           05 WRK-SALDO-CHAVE              PIC 9(08)    VALUE ZEROS.    00034445
-                                                                        00034545
-       77 WRK-CHAVE-QUEBRA             PIC 9(09)    VALUE ZEROS.        00034645
-                                                                        00034745
-                                                                        00034845
-                                                                        00034945
-                                                                        00035032
-      *----------------------------------------------------------------*00035100
-       01  FILLER                      PIC X(50)               VALUE    00035200
-           '****  AREA DE REDEFINES ****'.                              00035300
-      *----------------------------------------------------------------*00035400
-                                                                        00035500
-      *----------------------------------------------------------------*00035631
-       01  FILLER                      PIC X(50)               VALUE    00035731
-           '****  AREA CABECALHO ****'.                                 00035833
-      *----------------------------------------------------------------*00035931
-                                                                        00036035
-                                                                        00036135
-       01 WRK-CABEC1.                                                   00036233
-          05 FILLER                    PIC X(66) VALUE                  00036336
-           '-------------- RELATORIO DE CLIENTES --------------- PAG: '.00036444
-          05 WRK-NUM-PAG               PIC 9(02)    VALUE ZEROS.        00036733
-          05 FILLER                    PIC X(02).                       00036836
-                                                                        00036933
-       01 LINHA.                                                        00037044
-          05 FILLER                    PIC X(70) VALUE ALL '-'.         00037144
-                                                                        00037244
-       01 WRK-CABEC2.                                                   00037333
-          05 FILLER                    PIC X(07) VALUE 'AGENCIA'.       00037433
-          05 FILLER                    PIC X(02) VALUE SPACES.          00037533
-          05 FILLER                    PIC X(05) VALUE 'CONTA'.         00037633
-          05 FILLER                    PIC X(05) VALUE SPACES.          00037733
-          05 FILLER                    PIC X(12) VALUE 'NOME CLIENTE'.  00037833
-          05 FILLER                    PIC X(13) VALUE SPACES.          00037933
-          05 FILLER                    PIC X(05) VALUE 'SALDO'.         00038033
-          05 FILLER                    PIC X(03) VALUE SPACES.          00038133
-                                                                        00038233
-                                                                        00038333
-      *================================================================*00038400
-       PROCEDURE DIVISION.                                              00038500
-      *================================================================*00038600
-                                                                        00038700
-      *----------------------------------------------------------------*00038800
-       0000-PRINCIPAL                  SECTION.                         00038900
-      *----------------------------------------------------------------*00039000
-                                                                        00039100
-           PERFORM 1000-INICIAR.                                        00039200
-                                                                        00039300
-           PERFORM 2000-PROCESSAR UNTIL WRK-FS-ARQCLI EQUAL '10'.       00039401
-                                                                        00039500
-                 PERFORM 2100-SOMAR-SALDO.                              00039645
-                                                                        00040200
-           PERFORM 3000-FINALIZAR.                                      00040345
-                                                                        00040445
-           STOP RUN.                                                    00040500
-                                                                        00040600
-      *----------------------------------------------------------------*00040700
-       0000-99-FIM.                    EXIT.                            00040800
-      *----------------------------------------------------------------*00040900
-                                                                        00041000
-      *----------------------------------------------------------------*00041100
-       1000-INICIAR                    SECTION.                         00041200
-      *----------------------------------------------------------------*00041300
-                                                                        00041400
-           OPEN INPUT  ARQCLI                                           00041501
-                OUTPUT RELATCLI                                         00041601
-                                                                        00041700
-           PERFORM 1100-TESTAR-FILE-STATUS.                             00041800
-                READ ARQCLI  INTO REG-CLIENTES.                         00041903
-                                                                        00042000
-      *----------------------------------------------------------------*00042100
-       1000-99-FIM.            EXIT.                                    00042200
-      *----------------------------------------------------------------*00042300
-      *----------------------------------------------------------------*00042400
-       1100-TESTAR-FILE-STATUS         SECTION.                         00042500
-      *----------------------------------------------------------------*00042600
-                                                                        00042700
-                                                                        00042800
-            PERFORM 1110-TESTAR-FILE-STATUS-ARQCLI.                     00042901
-                                                                        00043000
-                                                                        00043100
-            PERFORM 1120-TESTAR-FILE-STATUS-REL.                        00043204
-                                                                        00043300
-      *----------------------------------------------------------------*00043400
-       1100-99-FIM.                    EXIT.                            00043500
-      *----------------------------------------------------------------*00043600
-                                                                        00043731
-      *----------------------------------------------------------------*00043800
-       1110-TESTAR-FILE-STATUS-ARQCLI  SECTION.                         00043901
-      *----------------------------------------------------------------*00044000
-                                                                        00044100
-            IF WRK-FS-ARQCLI           NOT EQUAL ZEROS                  00044201
-                MOVE ' ERRO ABERTURA ARQCLI '                           00044331
-                                       TO WRK-MSG                       00044400
-                PERFORM 9000-TRATAR-ERROS                               00044531
-            ELSE                                                        00044600
-                PERFORM 2200-GRAVAR-CABEC                               00044745
-            END-IF.                                                     00045200
-                                                                        00045300
-      *----------------------------------------------------------------*00045400
-       1110-99-FIM.                    EXIT.                            00045500
-      *----------------------------------------------------------------*00045600
-                                                                        00045700
-      *----------------------------------------------------------------*00045800
-       1120-TESTAR-FILE-STATUS-REL     SECTION.                         00045903
-      *----------------------------------------------------------------*00046000
-                                                                        00046100
-            IF WRK-FS-RELATCLI         NOT EQUAL ZEROS                  00046203
-                 MOVE ' ERRO ABERTURA RELATCLI '                        00046301
-                                       TO WRK-MSG                       00046400
-                 PERFORM 9000-TRATAR-ERROS                              00046500
-            END-IF.                                                     00046600
-                                                                        00046700
-      *----------------------------------------------------------------*00046800
-       1120-99-FIM.                    EXIT.                            00046900
-      *----------------------------------------------------------------*00047000
-      *----------------------------------------------------------------*00047100
-       2000-PROCESSAR                  SECTION.                         00047200
-      *----------------------------------------------------------------*00047300
-            ADD 1 TO WRK-ACU-LIDOS                                      00047431
-            ADD 1 TO WRK-LINHAS                                         00047531
-      *------TESTAR CHAVE ATUAL IGUAL ANTERIOR                          00047645
-            IF FD-CHAVE-CLIENTES       EQUAL WRK-CHAVE-QUEBRA           00047745
-               ADD FD-SALDO-CLIENTES   TO WRK-SALDO-CHAVE               00047845
-            ELSE                                                        00047945
-      *---SE NAO FOR GRAVA O SALDO DA ULTIMA CHAVE E ATUALIZA CH ATUAL  00048045
-                                                                        00048145
-            WRITE FD-RELATCLI          FROM WRK-TOTAL-CHAVE             00048245
-            WRITE FD-RELATCLI          FROM WRK-LINHAS                  00048345
-            MOVE  FD-CHAVE-CLIENTES    TO   WRK-CHAVE-QUEBRA            00048445
-                COMPUTE WRK-SALDO-CHAVE = FD-SALDO-CLIENTES             00048545
-            END-IF.                                                     00048645
-                                                                        00048745
-            IF WRK-LINHAS              GREATER 5                        00048845
-              ADD 1                    TO WRK-NUM-PAG                   00048945
-              WRITE FD-RELATCLI        FROM LINHA                       00049045
-              WRITE FD-RELATCLI        FROM WRK-CABEC1 AFTER PAGE       00049145
-              WRITE FD-RELATCLI        FROM WRK-CABEC2 AFTER 2 LINES    00049245
-              WRITE FD-RELATCLI        FROM LINHA                       00049345
-              MOVE 1                   TO WRK-LINHAS                    00049445
-                                                                        00049539
-            END-IF.                                                     00049632
-                                                                        00049731
-            MOVE SPACES                TO FD-RELATCLI                   00049845
-                                                                        00049945
-            MOVE FD-AGENCIA-CLIENTES                                    00050032
-                                       TO WRK-SAIAGENCIA                00050131
-            MOVE FD-CONTA-CLIENTES                                      00050232
-                                       TO WRK-CONTA                     00050331
-            MOVE FD-NOME-CLIENTES                                       00050432
-                                       TO WRK-NOME                      00050531
-            MOVE FD-SALDO-CLIENTES                                      00050632
-                                       TO WRK-SALDO                     00050731
-              ADD WRK-SALDO                                             00050842
-                                       TO WRK-SOMA-SALD                 00050942
-                                                                        00051031
-            WRITE FD-RELATCLI          FROM WRK-RELATCLI                00051145
-                                                                        00051231
-              ADD 1                    TO WRK-ACU-GRAVADOS              00051331
-                                                                        00051431
-                                                                        00051541
-      *-----------------LER PROXIMO REGISTRO - SAIR DO LOOP------------*00051645
-                                                                        00051745
-            READ ARQCLI                INTO REG-CLIENTES.               00051845
-                                                                        00051941
-            IF WRK-FS-ARQCLI           EQUAL '10'                       00052045
-              MOVE 'FINAL DE ARQUIVO ' TO WRK-MSG                       00052131
-            END-IF.                                                     00052204
-                                                                        00052345
-            ADD 1                      TO WRK-ACU-LIDOS.                00052445
-                                                                        00052500
-                                                                        00052600
-                                                                        00052711
-      *----------------------------------------------------------------*00052800
-       2000-99-FIM.                    EXIT.                            00052900
-      *----------------------------------------------------------------*00053000
-                                                                        00053145
-      *----------------------------------------------------------------*00053245
-       2100-SOMAR-SALDO                SECTION.                         00053345
-      *----------------------------------------------------------------*00053445
-                                                                        00053545
-            MOVE WRK-SOMA-SALD         TO SALDO                         00053645
-            WRITE FD-RELATCLI          FROM RODAPE.                     00053745
-                                                                        00053845
-                                                                        00053945
-      *----------------------------------------------------------------*00054045
-       2100-99-FIM.                    EXIT.                            00054145
-      *----------------------------------------------------------------*00054245
-                                                                        00054345
-      *----------------------------------------------------------------*00054445
-       2200-GRAVAR-CABEC               SECTION.                         00054545
-      *----------------------------------------------------------------*00054645
-                                                                        00054745
-            MOVE 1 TO WRK-NUM-PAG.                                      00054845
-                WRITE FD-RELATCLI      FROM WRK-CABEC1 AFTER PAGE.      00054945
-                WRITE FD-RELATCLI      FROM LINHA.                      00055045
-                WRITE FD-RELATCLI      FROM WRK-CABEC2 AFTER 2 LINES.   00055145
-                                                                        00055245
-                                                                        00055345
-      *----------------------------------------------------------------*00055445
-       2200-99-FIM.                    EXIT.                            00055545
-      *----------------------------------------------------------------*00055645
-                                                                        00055745
-      *----------------------------------------------------------------*00055800
-       3000-FINALIZAR                  SECTION.                         00055900
-      *----------------------------------------------------------------*00056000
-                                                                        00056100
-            DISPLAY 'TOTAL LIDOS       : '     WRK-ACU-LIDOS            00056223
-            DISPLAY 'TOTAL GRAVADOS    : '     WRK-ACU-GRAVADOS         00056323
-            DISPLAY '--------------------------------------------------'00056428
-            DISPLAY 'SALDO TOTAL       : '     WRK-SOMA-SALD.           00056523
-                                                                        00056600
-            CLOSE ARQCLI                                                00056701
-            CLOSE RELATCLI                                              00056801
-              IF WRK-FS-ARQCLI         NOT EQUAL ZEROS                  00056901
-                MOVE ' STATUS NO CLOSE '                                00057000
-                                       TO WRK-MSG                       00057100
-                PERFORM 9000-TRATAR-ERROS                               00057200
-              END-IF.                                                   00057300
-                                                                        00057400
-      *----------------------------------------------------------------*00057500
-       3000-99-FIM.                    EXIT.                            00057600
-      *----------------------------------------------------------------*00057700
-                                                                        00057800
-      *----------------------------------------------------------------*00057900
-       9000-TRATAR-ERROS               SECTION.                         00058000
-      *----------------------------------------------------------------*00058100
-                                                                        00058245
-            DISPLAY '-------------------STATUS-----------------------'. 00058300
-            DISPLAY '  MENSAGEM        '  WRK-MSG.                      00058400
-            DISPLAY '  FILE STATUS     '  WRK-FS-ARQCLI.                00058501
-            DISPLAY '  FILE STATUS     '  WRK-FS-RELATCLI.              00058601
-            DISPLAY '------------------------------------------------'. 00058700
-                                                                        00058800
-            STOP RUN.                                                   00058918
-                                                                        00059045
-      *---------------------------------------------------------------* 00059100
-       9000-99-FIM.                    EXIT.                            00059200
-      *----------------------------------------------------------------*00059300
-                                                                        00060000
+      *================================================================*00000100
+       IDENTIFICATION                  DIVISION.                        00000200
+      *================================================================*00000300
+                                                                        00000400
+       PROGRAM-ID.  FR06CB34.                                           00000500
+                                                                        00000600
+      *================================================================*00000700
+      *                                                                 00000800
+      *     AUTOR.......: JOEI LORENTI                                  00000900
+      *     ANALISTA....: IVAN SANCHES                                  00001000
+      *     EMPRESA.....: FOURSYS                                       00001100
+      *     DATA........: 09/05/2022                                    00001200
+      *                                                                 00001300
+      *----------------------------------------------------------------*00001400
+      *                                                                 00001500
+      *     OBJETIVO: 1-LER TODOS OS REGISTROS DO ARQUIVO SEQUENCIAL    00001600
+      *                 (ARQCLI).                                       00001700
+      *               2-GERAR UM ARQUIVO RELATORIO COM TODOS OS         00001800
+      *                 REGISTROS (RELATCLI).                           00001900
+      *               3-SOMAR TODOS OS SALDOS E MOSTRAR RESUMO NA       00002000
+      *                 SYSOUT.                                         00002100
+      *               4-A CADA WRK-MAX-LINHAS REGISTROS PULAR 1 PAGINA. 00002200
+      *               5-MOSTRAR LIDOS E GRAVADOS NA SYSOUT.             00002300
+      *                                                                 00002400
+      *----------------------------------------------------------------*00002500
+      *     MANUTENCAO:                                                 00002600
+      *     16/08/2022 IS - INCLUIDA QUEBRA DE CONTROLE COM SUBTOTAL    00002700
+      *                     POR AGENCIA (WRK-TOTAL-AGENCIA), GRAVADO A  00002800
+      *                     CADA TROCA DE AGENCIA E TAMBEM NO FINAL DO  00002900
+      *                     ARQUIVO.                                    00003000
+      *     16/08/2022 IS - CONTAS COM SALDO NEGATIVO PASSAM A SER      00003100
+      *                     SINALIZADAS NO RELATORIO E CONTADAS EM      00003200
+      *                     WRK-ACU-NEGATIVOS.                          00003300
+      *     16/08/2022 IS - QUANTIDADE DE LINHAS POR PAGINA (QUEBRA DE  00003400
+      *                     PAGINA) PASSA A SER INFORMADA NO CARTAO DE  00003500
+      *                     PARAMETROS (WRK-MAX-LINHAS), EM VEZ DE FIXA.00003600
+      *     16/08/2022 IS - O CARTAO DE PARAMETROS TAMBEM RECEBE UMA    00003700
+      *                     QUANTIDADE DE CONTROLE (WRK-QT-CONTROLE)    00003800
+      *                     CONFERIDA CONTRA O TOTAL DE REGISTROS       00003900
+      *                     GRAVADOS EM RELATCLI.                       00004000
+      *     16/08/2022 IS - INCLUIDA GERACAO DE EXTRATO EM FORMATO      00004100
+      *                     DELIMITADO POR VIRGULA (RELATCSV), ALEM DO  00004200
+      *                     RELATORIO RELATCLI JA EXISTENTE.            00004300
+      *     18/08/2022 JL - CONTAS COM SALDO NEGATIVO DEIXAM DE SAIR    00004310
+      *                     NO RELATCLI/RELATCSV E PASSAM A SER         00004320
+      *                     GRAVADAS SO NA NOVA LISTA DE EXCECAO        00004330
+      *                     (EXCECAO), MESMO PADRAO DO FR06EX02. A      00004340
+      *                     CONFERENCIA LIDOS X GRAVADOS EM 3000-       00004350
+      *                     FINALIZAR PASSA A SOMAR AS NEGATIVAS PARA   00004360
+      *                     PODER REALMENTE ACUSAR DIVERGENCIA, E       00004370
+      *                     QUALQUER DIVERGENCIA SETA RETURN-CODE = 4.  00004380
+      *     22/08/2022 JL - A CONFERENCIA DA QUANTIDADE DE CONTROLE DO  00004381
+      *                     CARTAO DE PARAMETROS TAMBEM PASSA A SOMAR   00004382
+      *                     AS NEGATIVAS, JA QUE ESTAS NAO ENTRAM MAIS  00004383
+      *                     EM WRK-ACU-GRAVADOS - SENAO UM ARQUIVO SEM  00004384
+      *                     NENHUM PROBLEMA, MAS COM CONTAS NEGATIVAS,  00004385
+      *                     ACUSAVA DIVERGENCIA INDEVIDA.               00004386
+      *                                                                 00004400
+      *----------------------------------------------------------------*00004500
+      *                                                                 00004600
+      *     INPUT:                                                      00004700
+      *     DDNAME           I/O                                        00004800
+      *     ARQCLI            I                                         00004900
+      *     RELATCLI          O                                         00005000
+      *     RELATCSV          O                                         00005100
+      *     EXCECAO           O                                         00005150
+      *                                                                 00005200
+      *     SYSIN  - CARTAO DE PARAMETROS (WRK-PARAM-CARD)              00005300
+      *     COL 01-02 QTDE MAX DE LINHAS POR PAGINA (00=USA PADRAO 05)  00005400
+      *     COL 03-07 QTDE DE CONTROLE DE REGISTROS (00000=NAO CONFERE) 00005500
+      *                                                                 00005600
+      *================================================================*00005700
+                                                                        00005800
+      *================================================================*00005900
+       ENVIRONMENT                     DIVISION.                        00006000
+      *================================================================*00006100
+                                                                        00006200
+      *----------------------------------------------------------------*00006300
+       CONFIGURATION                   SECTION.                         00006400
+      *----------------------------------------------------------------*00006500
+                                                                        00006600
+       SPECIAL-NAMES.                                                   00006700
+           DECIMAL-POINT IS COMMA.                                      00006800
+                                                                        00006900
+      *----------------------------------------------------------------*00007000
+       INPUT-OUTPUT                    SECTION.                         00007100
+      *----------------------------------------------------------------*00007200
+                                                                        00007300
+       FILE-CONTROL.                                                    00007400
+             SELECT ARQCLI             ASSIGN TO JCLCLI                 00007500
+                FILE STATUS            IS WRK-FS-ARQCLI.                00007600
+                                                                        00007700
+             SELECT RELATCLI           ASSIGN TO JCLREL                 00007800
+                FILE STATUS            IS WRK-FS-RELATCLI.              00007900
+                                                                        00008000
+             SELECT RELATCSV           ASSIGN TO JCLCSV                 00008100
+                FILE STATUS            IS WRK-FS-RELATCSV.              00008200
+                                                                        00008250
+             SELECT EXCECAO            ASSIGN TO JCLEXC                 00008260
+                FILE STATUS            IS WRK-FS-EXCECAO.               00008270
+                                                                        00008300
+      *================================================================*00008400
+       DATA                            DIVISION.                        00008500
+      *================================================================*00008600
+                                                                        00008700
+      *----------------------------------------------------------------*00008800
+       FILE                            SECTION.                         00008900
+      *----------------------------------------------------------------*00009000
+                                                                        00009100
+      *----------------------------------------------------------------*00009200
+      *                                                                *00009300
+      *    INPUT - DADOS DO ARQUIVO DE ENTRADA (ARQCLI) - LRECL = 037  *00009400
+      *                                                                *00009500
+      *----------------------------------------------------------------*00009600
+                                                                        00009700
+       FD  ARQCLI                                                       00009800
+            RECORDING MODE IS F                                         00009900
+            BLOCK CONTAINS 0 RECORDS.                                   00010000
+                                                                        00010100
+       01  FD-ARQCLI  PIC X(37).                                        00010200
+                                                                        00010300
+      *----------------------------------------------------------------*00010400
+      *                                                                *00010500
+      *    OUTPUT - DADOS DO ARQUIVO DE SAIDA (RELATCLI) - LRECL = 070 *00010600
+      *                                                                *00010700
+      *----------------------------------------------------------------*00010800
+                                                                        00010900
+       FD  RELATCLI                                                     00011000
+            RECORDING MODE IS F                                         00011100
+            BLOCK CONTAINS 0 RECORDS.                                   00011200
+                                                                        00011300
+       01  FD-RELATCLI PIC X(70).                                       00011400
+                                                                        00011500
+      *----------------------------------------------------------------*00011600
+      *                                                                *00011700
+      *    OUTPUT - EXTRATO DELIMITADO POR VIRGULA (RELATCSV) - L=080  *00011800
+      *                                                                *00011900
+      *----------------------------------------------------------------*00012000
+                                                                        00012100
+       FD  RELATCSV                                                     00012200
+            RECORDING MODE IS F                                         00012300
+            BLOCK CONTAINS 0 RECORDS.                                   00012400
+                                                                        00012500
+       01  FD-RELATCSV PIC X(80).                                       00012600
+                                                                        00012650
+      *----------------------------------------------------------------*00012660
+      *                                                                *00012670
+      *    OUTPUT - CONTAS COM SALDO NEGATIVO (EXCECAO) - LRECL = 070  *00012680
+      *                                                                *00012690
+      *----------------------------------------------------------------*00012695
+                                                                        00012697
+       FD  EXCECAO                                                      00012698
+            RECORDING MODE IS F                                         00012699
+            BLOCK CONTAINS 0 RECORDS.                                   00012699
+
+       01  FD-EXCECAO  PIC X(70).                                       00012699
+                                                                        00012700
+      *----------------------------------------------------------------*00012800
+       WORKING-STORAGE                 SECTION.                         00012900
+      *----------------------------------------------------------------*00013000
+                                                                        00013100
+      *----------------------------------------------------------------*00013200
+       01  FILLER                      PIC X(50)    VALUE               00013300
+           '***AREA DO AQUIVO ARQCLI***'.                               00013400
+      *----------------------------------------------------------------*00013500
+                                                                        00013600
+         COPY 'B#CLI'.                                                  00013700
+                                                                        00013800
+      *----------------------------------------------------------------*00013900
+                                                                        00014000
+       77 WRK-SOMA-SALD             PIC S9(07)V99   VALUE ZEROS.        00014100
+                                                                        00014200
+      *----------------------------------------------------------------*00014300
+       01  FILLER                      PIC X(50)    VALUE               00014400
+           '***AREA DO AQUIVO RELATCLI***'.                             00014500
+      *----------------------------------------------------------------*00014600
+                                                                        00014700
+         COPY 'B#RELCLI'.                                               00014800
+                                                                        00014900
+      *----------------------------------------------------------------*00015000
+       01  FILLER                      PIC X(50)               VALUE    00015100
+           '**** AREA DO ARQUIVO RELATCSV ****'.                        00015200
+      *----------------------------------------------------------------*00015300
+                                                                        00015400
+       01  WRK-CSV-LINHA.                                               00015500
+           05  WRK-CSV-AGENCIA         PIC 9(04).                       00015600
+           05  FILLER                  PIC X(01)    VALUE ','.          00015700
+           05  WRK-CSV-CONTA           PIC 9(05).                       00015800
+           05  FILLER                  PIC X(01)    VALUE ','.          00015900
+           05  WRK-CSV-NOME            PIC X(15).                       00016000
+           05  FILLER                  PIC X(01)    VALUE ','.          00016100
+           05  WRK-CSV-SALDO           PIC -(6)9,99.                    00016200
+           05  FILLER                  PIC X(01)    VALUE ','.          00016300
+           05  WRK-CSV-FLAG            PIC X(15).                       00016400
+           05  FILLER                  PIC X(27)    VALUE SPACES.       00016500
+                                                                        00016600
+       01  WRK-CSV-CABEC.                                               00016700
+           05  FILLER                  PIC X(53)    VALUE               00016800
+               'AGENCIA,CONTA,NOME,SALDO,OBSERVACAO'.                   00016900
+           05  FILLER                  PIC X(27)    VALUE SPACES.       00017000
+                                                                        00017100
+      *----------------------------------------------------------------*00017200
+       01  FILLER                      PIC X(50)               VALUE    00017300
+           '**** AREA DE VARIAVEIS DE FILE-STATUS ****'.                00017400
+      *----------------------------------------------------------------*00017500
+                                                                        00017600
+       77 WRK-FS-ARQCLI                PIC X(02)    VALUE SPACES.       00017700
+                                                                        00017800
+       77 WRK-FS-RELATCLI              PIC X(02)    VALUE SPACES.       00017900
+                                                                        00018000
+       77 WRK-FS-RELATCSV              PIC X(02)    VALUE SPACES.       00018100
+                                                                        00018150
+       77 WRK-FS-EXCECAO               PIC X(02)    VALUE SPACES.       00018160
+                                                                        00018200
+      *----------------------------------------------------------------*00018300
+       01  FILLER                      PIC X(50)               VALUE    00018400
+           '**** AREA DE AUXILIARES ****'.                              00018500
+      *----------------------------------------------------------------*00018600
+                                                                        00018700
+       77 WRK-MSG                      PIC X(50)    VALUE SPACES.       00018800
+                                                                        00018900
+       77 WRK-ACU-GRAVADOS             PIC 9(005)   VALUE ZEROS.        00019000
+                                                                        00019100
+       77 WRK-ACU-LIDOS                PIC 9(005)   VALUE ZEROS.        00019200
+                                                                        00019300
+       77 WRK-ACU-NEGATIVOS            PIC 9(003)   VALUE ZEROS.        00019400
+                                                                        00019500
+       77 WRK-PAGINA                   PIC X(20)    VALUE SPACES.       00019600
+                                                                        00019700
+       77 WRK-LINHAS                   PIC 9(02)    VALUE ZEROS.        00019800
+                                                                        00019900
+       77 WRK-MAX-LINHAS               PIC 9(02)    VALUE 05.           00020000
+                                                                        00020100
+       77 WRK-QT-CONTROLE              PIC 9(05)    VALUE ZEROS.        00020200
+                                                                        00020300
+       01 WRK-PARAM-CARD.                                               00020400
+      *----------------------------------------------------------------*00020500
+      *    CARTAO SYSIN                                                 00020600
+      *    COL 01-02 QTDE MAX DE LINHAS/PAGINA (00 = USA PADRAO 05)     00020700
+      *    COL 03-07 QTDE DE CONTROLE DE REGISTROS (00000 = NAO USA)    00020800
+      *----------------------------------------------------------------*00020900
+           05 WRK-PARAM-MAX-LINHAS         PIC 9(02)    VALUE ZEROS.    00021000
+           05 WRK-PARAM-QT-CONTROLE        PIC 9(05)    VALUE ZEROS.    00021100
+                                                                        00021200
+       77 WRK-AGENCIA-ANTERIOR          PIC 9(04)    VALUE ZEROS.       00021300
+                                                                        00021400
+       77 WRK-SALDO-AGENCIA-ACU         PIC S9(07)V99 VALUE ZEROS.      00021500
+                                                                        00021600
+                                                                        00021700
+      *----------------------------------------------------------------*00021800
+       01  FILLER                      PIC X(50)               VALUE    00021900
+           '****  AREA DE REDEFINES ****'.                              00022000
+      *----------------------------------------------------------------*00022100
+                                                                        00022200
+      *----------------------------------------------------------------*00022300
+       01  FILLER                      PIC X(50)               VALUE    00022400
+           '****  AREA CABECALHO ****'.                                 00022500
+      *----------------------------------------------------------------*00022600
+                                                                        00022700
+                                                                        00022800
+       01 WRK-CABEC1.                                                   00022900
+          05 FILLER                    PIC X(66) VALUE                  00023000
+           '-------------- RELATORIO DE CLIENTES --------------- PAG: '.00023100
+          05 WRK-NUM-PAG               PIC 9(02)    VALUE ZEROS.        00023200
+          05 FILLER                    PIC X(02).                       00023300
+                                                                        00023400
+       01 LINHA.                                                        00023500
+          05 FILLER                    PIC X(70) VALUE ALL '-'.         00023600
+                                                                        00023700
+       01 WRK-CABEC2.                                                   00023800
+          05 FILLER                    PIC X(07) VALUE 'AGENCIA'.       00023900
+          05 FILLER                    PIC X(02) VALUE SPACES.          00024000
+          05 FILLER                    PIC X(05) VALUE 'CONTA'.         00024100
+          05 FILLER                    PIC X(05) VALUE SPACES.          00024200
+          05 FILLER                    PIC X(12) VALUE 'NOME CLIENTE'.  00024300
+          05 FILLER                    PIC X(13) VALUE SPACES.          00024400
+          05 FILLER                    PIC X(05) VALUE 'SALDO'.         00024500
+          05 FILLER                    PIC X(03) VALUE SPACES.          00024600
+                                                                        00024700
+                                                                        00024800
+      *================================================================*00024900
+       PROCEDURE DIVISION.                                              00025000
+      *================================================================*00025100
+                                                                        00025200
+      *----------------------------------------------------------------*00025300
+       0000-PRINCIPAL                  SECTION.                         00025400
+      *----------------------------------------------------------------*00025500
+                                                                        00025600
+           PERFORM 1000-INICIAR.                                        00025700
+                                                                        00025800
+           PERFORM 2000-PROCESSAR UNTIL WRK-FS-ARQCLI EQUAL '10'.       00025900
+                                                                        00026000
+           IF WRK-ACU-LIDOS            GREATER ZEROS                    00026100
+               PERFORM 2150-GRAVAR-TOTAL-AGENCIA                        00026200
+           END-IF.                                                      00026300
+                                                                        00026400
+           PERFORM 2100-SOMAR-SALDO.                                    00026500
+                                                                        00026600
+           PERFORM 3000-FINALIZAR.                                      00026700
+                                                                        00026800
+           STOP RUN.                                                    00026900
+                                                                        00027000
+      *----------------------------------------------------------------*00027100
+       0000-99-FIM.                    EXIT.                            00027200
+      *----------------------------------------------------------------*00027300
+                                                                        00027400
+      *----------------------------------------------------------------*00027500
+       1000-INICIAR                    SECTION.                         00027600
+      *----------------------------------------------------------------*00027700
+                                                                        00027800
+           OPEN INPUT  ARQCLI                                           00027900
+                OUTPUT RELATCLI                                         00028000
+                OUTPUT RELATCSV                                         00028100
+                OUTPUT EXCECAO                                          00028150
+                                                                        00028200
+           PERFORM 1100-TESTAR-FILE-STATUS.                             00028300
+                                                                        00028400
+           ACCEPT WRK-PARAM-CARD       FROM SYSIN.                      00028500
+                                                                        00028600
+           IF WRK-PARAM-MAX-LINHAS     NOT EQUAL ZEROS                  00028700
+               MOVE WRK-PARAM-MAX-LINHAS TO WRK-MAX-LINHAS              00028800
+           END-IF.                                                      00028900
+                                                                        00029000
+           MOVE WRK-PARAM-QT-CONTROLE  TO WRK-QT-CONTROLE.              00029100
+                                                                        00029200
+           WRITE FD-RELATCSV           FROM WRK-CSV-CABEC.              00029300
+                                                                        00029400
+           READ ARQCLI  INTO REG-CLIENTES.                              00029500
+                                                                        00029600
+           IF WRK-FS-ARQCLI            EQUAL ZEROS                      00029700
+               MOVE FD-AGENCIA-CLIENTES TO WRK-AGENCIA-ANTERIOR         00029800
+           END-IF.                                                      00029900
+                                                                        00030000
+      *----------------------------------------------------------------*00030100
+       1000-99-FIM.            EXIT.                                    00030200
+      *----------------------------------------------------------------*00030300
+      *----------------------------------------------------------------*00030400
+       1100-TESTAR-FILE-STATUS         SECTION.                         00030500
+      *----------------------------------------------------------------*00030600
+                                                                        00030700
+                                                                        00030800
+            PERFORM 1110-TESTAR-FILE-STATUS-ARQCLI.                     00030900
+                                                                        00031000
+                                                                        00031100
+            PERFORM 1120-TESTAR-FILE-STATUS-REL.                        00031200
+                                                                        00031300
+            PERFORM 1130-TESTAR-FILE-STATUS-CSV.                        00031400
+                                                                        00031450
+            PERFORM 1140-TESTAR-FILE-STATUS-EXC.                        00031460
+                                                                        00031500
+      *----------------------------------------------------------------*00031600
+       1100-99-FIM.                    EXIT.                            00031700
+      *----------------------------------------------------------------*00031800
+                                                                        00031900
+      *----------------------------------------------------------------*00032000
+       1110-TESTAR-FILE-STATUS-ARQCLI  SECTION.                         00032100
+      *----------------------------------------------------------------*00032200
+                                                                        00032300
+            IF WRK-FS-ARQCLI           NOT EQUAL ZEROS                  00032400
+                MOVE ' ERRO ABERTURA ARQCLI '                           00032500
+                                       TO WRK-MSG                       00032600
+                PERFORM 9000-TRATAR-ERROS                               00032700
+            ELSE                                                        00032800
+                PERFORM 2200-GRAVAR-CABEC                               00032900
+            END-IF.                                                     00033000
+                                                                        00033100
+      *----------------------------------------------------------------*00033200
+       1110-99-FIM.                    EXIT.                            00033300
+      *----------------------------------------------------------------*00033400
+                                                                        00033500
+      *----------------------------------------------------------------*00033600
+       1120-TESTAR-FILE-STATUS-REL     SECTION.                         00033700
+      *----------------------------------------------------------------*00033800
+                                                                        00033900
+            IF WRK-FS-RELATCLI         NOT EQUAL ZEROS                  00034000
+                 MOVE ' ERRO ABERTURA RELATCLI '                        00034100
+                                       TO WRK-MSG                       00034200
+                 PERFORM 9000-TRATAR-ERROS                              00034300
+            END-IF.                                                     00034400
+                                                                        00034500
+      *----------------------------------------------------------------*00034600
+       1120-99-FIM.                    EXIT.                            00034700
+      *----------------------------------------------------------------*00034800
+                                                                        00034900
+      *----------------------------------------------------------------*00035000
+       1130-TESTAR-FILE-STATUS-CSV     SECTION.                         00035100
+      *----------------------------------------------------------------*00035200
+                                                                        00035300
+            IF WRK-FS-RELATCSV         NOT EQUAL ZEROS                  00035400
+                 MOVE ' ERRO ABERTURA RELATCSV '                        00035500
+                                       TO WRK-MSG                       00035600
+                 PERFORM 9000-TRATAR-ERROS                              00035700
+            END-IF.                                                     00035800
+                                                                        00035900
+      *----------------------------------------------------------------*00036000
+       1130-99-FIM.                    EXIT.                            00036100
+      *----------------------------------------------------------------*00036200
+      *----------------------------------------------------------------*00036210
+       1140-TESTAR-FILE-STATUS-EXC     SECTION.                         00036220
+      *----------------------------------------------------------------*00036230
+                                                                        00036240
+            IF WRK-FS-EXCECAO          NOT EQUAL ZEROS                  00036250
+                 MOVE ' ERRO ABERTURA EXCECAO '                         00036260
+                                       TO WRK-MSG                       00036270
+                 PERFORM 9000-TRATAR-ERROS                              00036280
+            END-IF.                                                     00036290
+                                                                        00036295
+      *----------------------------------------------------------------*00036296
+       1140-99-FIM.                    EXIT.                            00036297
+      *----------------------------------------------------------------*00036300
+       2000-PROCESSAR                  SECTION.                         00036400
+      *----------------------------------------------------------------*00036500
+                                                                        00036600
+            IF WRK-FS-ARQCLI           EQUAL ZEROS                      00036700
+                                                                        00036800
+                ADD 1                  TO WRK-ACU-LIDOS                 00036900
+                ADD 1                  TO WRK-LINHAS                    00037000
+                                                                        00037100
+      *---------TESTAR AGENCIA ATUAL DIFERENTE DA ANTERIOR-------------*00037200
+                IF FD-AGENCIA-CLIENTES NOT EQUAL WRK-AGENCIA-ANTERIOR   00037300
+                    PERFORM 2150-GRAVAR-TOTAL-AGENCIA                   00037400
+                    MOVE ZEROS         TO WRK-SALDO-AGENCIA-ACU         00037500
+                    MOVE FD-AGENCIA-CLIENTES                            00037600
+                                       TO WRK-AGENCIA-ANTERIOR          00037700
+                END-IF                                                  00037800
+                                                                        00037900
+                ADD FD-SALDO-CLIENTES  TO WRK-SALDO-AGENCIA-ACU         00038000
+                ADD FD-SALDO-CLIENTES  TO WRK-SOMA-SALD                 00038100
+                                                                        00038200
+                MOVE SPACES            TO FD-RELATCLI                   00039200
+                                                                        00039300
+                MOVE FD-AGENCIA-CLIENTES                                00039400
+                                       TO WRK-SAIAGENCIA                00039500
+                MOVE FD-CONTA-CLIENTES TO WRK-CONTA                     00039600
+                MOVE FD-NOME-CLIENTES  TO WRK-NOME                      00039700
+                MOVE FD-SALDO-CLIENTES TO WRK-SALDO                     00039800
+                                                                        00039900
+                IF FD-SALDO-CLIENTES   LESS THAN ZEROS                  00040000
+      *---------CONTA NEGATIVA: SAI PARA A LISTA DE EXCECAO------------*00040050
+                    MOVE 'CONTA NEGATIVA'                               00040100
+                                       TO WRK-FLAG-NEGATIVO             00040200
+                    ADD 1              TO WRK-ACU-NEGATIVOS             00040300
+                    WRITE FD-EXCECAO   FROM WRK-RELATCLI                00040350
+                ELSE                                                    00040400
+                    MOVE SPACES        TO WRK-FLAG-NEGATIVO             00040500
+                                                                        00040550
+                    IF WRK-LINHAS      GREATER WRK-MAX-LINHAS           00040560
+                      ADD 1            TO WRK-NUM-PAG                   00040570
+                      WRITE FD-RELATCLI FROM LINHA                      00040580
+                      WRITE FD-RELATCLI FROM WRK-CABEC1 AFTER PAGE      00040590
+                      WRITE FD-RELATCLI FROM WRK-CABEC2 AFTER 2 LINES   00040591
+                      WRITE FD-RELATCLI FROM LINHA                      00040592
+                      MOVE 1           TO WRK-LINHAS                    00040593
+                    END-IF                                              00040594
+                                                                        00040700
+                    WRITE FD-RELATCLI  FROM WRK-RELATCLI                00040800
+                                                                        00040900
+                    ADD 1              TO WRK-ACU-GRAVADOS              00041000
+                                                                        00041100
+                    PERFORM 2300-GRAVAR-CSV                             00041200
+                END-IF                                                  00041210
+                                                                        00041300
+            ELSE                                                        00041400
+                MOVE 'FINAL DE ARQUIVO' TO WRK-MSG                      00041500
+            END-IF.                                                     00041600
+                                                                        00041700
+      *-----------------LER PROXIMO REGISTRO - SAIR DO LOOP------------*00041800
+                                                                        00041900
+            READ ARQCLI                INTO REG-CLIENTES.               00042000
+                                                                        00042100
+      *----------------------------------------------------------------*00042200
+       2000-99-FIM.                    EXIT.                            00042300
+      *----------------------------------------------------------------*00042400
+                                                                        00042500
+      *----------------------------------------------------------------*00042600
+       2100-SOMAR-SALDO                SECTION.                         00042700
+      *----------------------------------------------------------------*00042800
+                                                                        00042900
+            MOVE WRK-SOMA-SALD         TO SALDO                         00043000
+            MOVE WRK-ACU-NEGATIVOS     TO RODAPE-QT-NEGATIVAS           00043100
+            WRITE FD-RELATCLI          FROM RODAPE.                     00043200
+                                                                        00043300
+                                                                        00043400
+      *----------------------------------------------------------------*00043500
+       2100-99-FIM.                    EXIT.                            00043600
+      *----------------------------------------------------------------*00043700
+                                                                        00043800
+      *----------------------------------------------------------------*00043900
+       2150-GRAVAR-TOTAL-AGENCIA       SECTION.                         00044000
+      *----------------------------------------------------------------*00044100
+                                                                        00044200
+            MOVE WRK-AGENCIA-ANTERIOR  TO WRK-AGENCIA-CHAVE             00044300
+            MOVE WRK-SALDO-AGENCIA-ACU TO WRK-SALDO-AGENCIA             00044400
+            WRITE FD-RELATCLI          FROM WRK-TOTAL-AGENCIA.          00044500
+                                                                        00044600
+      *----------------------------------------------------------------*00044700
+       2150-99-FIM.                    EXIT.                            00044800
+      *----------------------------------------------------------------*00044900
+                                                                        00045000
+      *----------------------------------------------------------------*00045100
+       2200-GRAVAR-CABEC               SECTION.                         00045200
+      *----------------------------------------------------------------*00045300
+                                                                        00045400
+            MOVE 1 TO WRK-NUM-PAG.                                      00045500
+                WRITE FD-RELATCLI      FROM WRK-CABEC1 AFTER PAGE.      00045600
+                WRITE FD-RELATCLI      FROM LINHA.                      00045700
+                WRITE FD-RELATCLI      FROM WRK-CABEC2 AFTER 2 LINES.   00045800
+                                                                        00045900
+                                                                        00046000
+      *----------------------------------------------------------------*00046100
+       2200-99-FIM.                    EXIT.                            00046200
+      *----------------------------------------------------------------*00046300
+                                                                        00046400
+      *----------------------------------------------------------------*00046500
+       2300-GRAVAR-CSV                 SECTION.                         00046600
+      *----------------------------------------------------------------*00046700
+                                                                        00046800
+            MOVE FD-AGENCIA-CLIENTES   TO WRK-CSV-AGENCIA               00046900
+            MOVE FD-CONTA-CLIENTES     TO WRK-CSV-CONTA                 00047000
+            MOVE FD-NOME-CLIENTES      TO WRK-CSV-NOME                  00047100
+            MOVE FD-SALDO-CLIENTES     TO WRK-CSV-SALDO                 00047200
+            MOVE WRK-FLAG-NEGATIVO     TO WRK-CSV-FLAG                  00047300
+                                                                        00047400
+            WRITE FD-RELATCSV          FROM WRK-CSV-LINHA.              00047500
+                                                                        00047600
+      *----------------------------------------------------------------*00047700
+       2300-99-FIM.                    EXIT.                            00047800
+      *----------------------------------------------------------------*00047900
+                                                                        00048000
+      *----------------------------------------------------------------*00048100
+       3000-FINALIZAR                  SECTION.                         00048200
+      *----------------------------------------------------------------*00048300
+                                                                        00048400
+            DISPLAY 'TOTAL LIDOS       : '     WRK-ACU-LIDOS            00048500
+            DISPLAY 'TOTAL GRAVADOS    : '     WRK-ACU-GRAVADOS         00048600
+            DISPLAY 'TOTAL NEGATIVAS   : '     WRK-ACU-NEGATIVOS        00048700
+            DISPLAY '--------------------------------------------------'00048800
+            DISPLAY 'SALDO TOTAL       : '     WRK-SOMA-SALD.           00048900
+                                                                        00049000
+            CLOSE ARQCLI                                                00049100
+            CLOSE RELATCLI                                              00049200
+            CLOSE RELATCSV                                              00049300
+            CLOSE EXCECAO                                               00049350
+              IF WRK-FS-ARQCLI         NOT EQUAL ZEROS                  00049400
+                MOVE ' STATUS NO CLOSE '                                00049500
+                                       TO WRK-MSG                       00049600
+                PERFORM 9000-TRATAR-ERROS                               00049700
+              END-IF.                                                   00049800
+                                                                        00049900
+            IF WRK-ACU-LIDOS           NOT EQUAL                        00049950
+                          (WRK-ACU-GRAVADOS + WRK-ACU-NEGATIVOS)         00049970
+                MOVE ' LIDOS DIFERENTE DE GRAVADOS+NEGATIVAS '          00050100
+                                       TO WRK-MSG                       00050200
+                PERFORM 9000-TRATAR-ERROS                               00050300
+            END-IF.                                                     00050400
+                                                                        00050500
+            IF WRK-QT-CONTROLE         GREATER ZEROS                    00050600
+               AND WRK-QT-CONTROLE     NOT EQUAL                        00050650
+                          (WRK-ACU-GRAVADOS + WRK-ACU-NEGATIVOS)         00050670
+                MOVE ' GRAVADOS DIFERENTE DA QTDE DE CONTROLE '         00050800
+                                       TO WRK-MSG                       00050900
+                PERFORM 9000-TRATAR-ERROS                               00051000
+            END-IF.                                                     00051100
+                                                                        00051200
+      *----------------------------------------------------------------*00051300
+       3000-99-FIM.                    EXIT.                            00051400
+      *----------------------------------------------------------------*00051500
+                                                                        00051600
+      *----------------------------------------------------------------*00051700
+       9000-TRATAR-ERROS               SECTION.                         00051800
+      *----------------------------------------------------------------*00051900
+                                                                        00052000
+            MOVE 4                    TO RETURN-CODE.                   00052050
+            DISPLAY '-------------------STATUS-----------------------'. 00052100
+            DISPLAY '  MENSAGEM        '  WRK-MSG.                      00052200
+            DISPLAY '  FILE STATUS     '  WRK-FS-ARQCLI.                00052300
+            DISPLAY '  FILE STATUS     '  WRK-FS-RELATCLI.              00052400
+            DISPLAY '  FILE STATUS     '  WRK-FS-RELATCSV.              00052500
+            DISPLAY '  FILE STATUS     '  WRK-FS-EXCECAO.               00052550
+            DISPLAY '------------------------------------------------'. 00052600
+                                                                        00052700
+            STOP RUN.                                                   00052800
+                                                                        00052900
+      *---------------------------------------------------------------* 00053000
+       9000-99-FIM.                    EXIT.                            00053100
+      *----------------------------------------------------------------*00053200
