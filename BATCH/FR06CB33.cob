@@ -1,242 +1,275 @@
-      *================================================================*00001000
-       IDENTIFICATION                            DIVISION.              00002000
-      *================================================================J00003000
-                                                                        00004000
-       PROGRAM-ID.  FR06CB33.                                           00005003
-                                                                        00006000
-      *================================================================*00007000
-      *                                                                 00007100
-      *     AUTOR.......: JOEI LORENTI                                  00008000
-      *     ANALISTA....: IVAN SANCHES                                  00008100
-      *     EMPRESA.....: FOURSYS                                       00008200
-      *     DATA........: 05/05/2022                                    00008300
-      *                                                                 00008400
-      *----------------------------------------------------------------*00008500
-      *                                                                 00008600
-      *     OBJETIVO: LER ARQUIVO  DE ENTRADA (ROTINA) E GRAVAR ARQUIVO 00008700
-      *               SAIDA (RESUMO).                                   00008800
-      *               REVISAO.                                          00008900
-      *                                                                 00009000
-      *----------------------------------------------------------------*00009100
-      *                                                                 00009200
-      *     INPUT:                                                      00009300
-      *     DDNAME           I/O                                        00009400
-      *     ROTINA            I                                         00009500
-      *     RESUMO            O                                         00009600
-      *                                                                 00009700
-      *================================================================*00009800
-                                                                        00009900
-      *================================================================*00010000
-       ENVIRONMENT                               DIVISION.              00010100
-      *================================================================*00010200
-                                                                        00010300
-      *----------------------------------------------------------------*00010400
-       CONFIGURATION                             SECTION.               00010500
-      *----------------------------------------------------------------*00010600
-                                                                        00010700
-       SPECIAL-NAMES.                                                   00010800
-           DECIMAL-POINT IS COMMA.                                      00010900
-                                                                        00011000
-      *----------------------------------------------------------------*00011100
-       INPUT-OUTPUT                              SECTION.               00011200
-      *----------------------------------------------------------------*00011300
-                                                                        00012000
-       FILE-CONTROL.                                                    00013000
-             SELECT ROTINA             ASSIGN TO JCLROT                 00014000
-                FILE STATUS            IS WRK-FS-ROTINA.                00015000
-       FILE-CONTROL.                                                    00015100
-             SELECT RESUMO             ASSIGN TO JCLRES                 00015200
-                FILE STATUS            IS WRK-FS-RESUMO.                00015300
-                                                                        00016000
-      *================================================================*00017000
-       DATA                                      DIVISION.              00018000
-      *================================================================*00019000
-                                                                        00020000
-      *----------------------------------------------------------------*00021000
-       FILE                                      SECTION.               00022000
-      *----------------------------------------------------------------*00023000
-                                                                        00024000
-       FD ROTINA                                                        00025000
-           RECORDING MODE IS F                                          00026000
-           BLOCK CONTAINS 0 RECORDS.                                    00027000
-       01 FD-ROTINA PIC X(44).                                          00027100
-                                                                        00027200
-       FD RESUMO                                                        00027302
-           RECORDING MODE IS F                                          00027400
-           BLOCK CONTAINS 0 RECORDS.                                    00027500
-       01 FD-RESUMO PIC X(40).                                          00027600
-                                                                        00027700
-                                                                        00027800
-      *----------------------------------------------------------------*00027900
-       WORKING-STORAGE                           SECTION.               00028000
-      *----------------------------------------------------------------*00028100
-                                                                        00028200
-      *----------------------------------------------------------------*00028300
-       01 FILLER                       PIC X(50)    VALUE               00028400
-          '***AREA DO AQUIVO ROTINA***'                                 00028500
-      *----------------------------------------------------------------*00028600
-                                                                        00028700
-        COPY 'B#ROT'.                                                   00028801
-                                                                        00028900
-      * 01 WRK-ROTINA.                                                  00029001
-      *   05 WRK-DIA                    PIC X(15)    VALUE SPACES.      00029101
-      *   05 WRK-EVENTO                 PIC X(25)    VALUE SPACES.      00029201
-      *   05 WRK-HORARIO                PIC 9(04)    VALUE ZEROS.       00029301
-                                                                        00029400
-      *----------------------------------------------------------------*00029500
-       01 FILLER                       PIC X(50)    VALUE               00029600
-          '***AREA DO AQUIVO RESUMO***'                                 00029700
-      *----------------------------------------------------------------*00029800
-                                                                        00029900
-       01 WRK-RESUMO                   PIC X(40)    VALUE SPACES.       00030000
-                                                                        00030100
-      *----------------------------------------------------------------*00030700
-       01 FILLER                       PIC X(50)               VALUE    00030800
-            '**** AREA DE VARIAVEIS DA FILE SEC ****'.                  00030900
-      *----------------------------------------------------------------*00031000
-                                                                        00031100
-       77 WRK-FS-ROTINA                PIC X(02)    VALUE SPACES.       00031200
-                                                                        00031300
-       77 WRK-FS-RESUMO                PIC X(02)    VALUE SPACES.       00031400
-                                                                        00031500
-      *----------------------------------------------------------------*00031800
-       01 FILLER                       PIC X(50)               VALUE    00031900
-            '**** AREA DE AUXILIARES ****'.                             00032000
-      *----------------------------------------------------------------*00032100
-                                                                        00032200
-       77 WRK-MSG                      PIC X(50) VALUE SPACES.          00032300
-                                                                        00032400
-      *----------------------------------------------------------------*00032500
-       01 FILLER                       PIC X(50)               VALUE    00032600
-            '****  AREA DE REDEFINES ****'.                             00032700
-      *----------------------------------------------------------------*00032800
-                                                                        00032900
-      *================================================================*00033000
-       PROCEDURE DIVISION.                                              00033100
-      *================================================================*00033200
-                                                                        00033300
-      *----------------------------------------------------------------*00033400
-       0000-PRINCIPAL                     SECTION.                      00033500
-      *----------------------------------------------------------------*00033600
-                                                                        00033700
-           PERFORM 1000-INICIAR.                                        00033800
-                                                                        00033900
-           PERFORM 2000-PROCESSAR UNTIL WRK-FS-ROTINA EQUAL '10'.       00034000
-                                                                        00034100
-           PERFORM 3000-FINALIZAR.                                      00034200
-                                                                        00034300
-                                                                        00034400
-           STOP RUN.                                                    00035000
-                                                                        00036000
-      *----------------------------------------------------------------*00037000
-       0000-99-FIM.            EXIT.                                    00037100
-      *----------------------------------------------------------------*00037200
-                                                                        00037300
-      *----------------------------------------------------------------*00037400
-       1000-INICIAR                       SECTION.                      00037500
-      *----------------------------------------------------------------*00037600
-            OPEN INPUT ROTINA                                           00037700
-                OUTPUT RESUMO                                           00037802
-            PERFORM 1100-TESTAR-FILE-STATUS.                            00037900
-                READ ROTINA INTO WRK-ROTINA.                            00038000
-                                                                        00038100
-      *----------------------------------------------------------------*00039000
-       1000-99-FIM.            EXIT.                                    00040000
-      *----------------------------------------------------------------*00040100
-      *----------------------------------------------------------------*00040200
-       1100-TESTAR-FILE-STATUS            SECTION.                      00040300
-      *----------------------------------------------------------------*00040400
-                                                                        00040500
-            PERFORM 1110-TESTAR-FILE-STATUS-ROTINA.                     00040602
-                                                                        00040702
-                                                                        00040802
-            PERFORM 1120-TESTAR-FILE-STATUS-RESUMO.                     00040902
-                                                                        00041700
-      *----------------------------------------------------------------*00041802
-       1100-99-FIM.                    EXIT.                            00041902
-      *----------------------------------------------------------------*00042002
-      *----------------------------------------------------------------*00042102
-       1110-TESTAR-FILE-STATUS-ROTINA  SECTION.                         00042202
-      *----------------------------------------------------------------*00042302
-                                                                        00042402
-            IF WRK-FS-ROTINA NOT EQUAL ZEROS                            00042502
-                 MOVE ' ERRO ABERTURA ROTINA '                          00042602
-                                       TO WRK-MSG                       00042702
-                 PERFORM 9000-TRATAR-ERROS                              00042802
-            ELSE                                                        00042902
-                READ ROTINA INTO WRK-ROTINA.                            00043002
-                IF WRK-FS-ROTINA NOT EQUAL ZEROS                        00043102
-                     DISPLAY ' FIM DE ARQUIVO '                         00043202
-                END-IF                                                  00043302
-            END-IF.                                                     00043402
-                                                                        00043500
-      *----------------------------------------------------------------*00043600
-       1110-99-FIM.                    EXIT.                            00043702
-      *----------------------------------------------------------------*00043800
-                                                                        00043900
-      *----------------------------------------------------------------*00044002
-       1120-TESTAR-FILE-STATUS-RESUMO  SECTION.                         00044102
-      *----------------------------------------------------------------*00044202
-                                                                        00044302
-            IF WRK-FS-RESUMO NOT EQUAL ZEROS                            00044402
-                 MOVE ' ERRO ABERTURA ROTINA '                          00044502
-                                       TO WRK-MSG                       00044602
-                 PERFORM 9000-TRATAR-ERROS                              00044702
-            ELSE                                                        00044802
-                READ ROTINA INTO WRK-RESUMO.                            00044902
-                IF WRK-FS-RESUMO NOT EQUAL ZEROS                        00045002
-                     DISPLAY ' FIM DE ARQUIVO '                         00045102
-                END-IF                                                  00045202
-            END-IF.                                                     00045302
-                                                                        00045402
-      *----------------------------------------------------------------*00045502
-       1120-99-FIM.                    EXIT.                            00045602
-      *----------------------------------------------------------------*00045702
-      *----------------------------------------------------------------*00045800
-       2000-PROCESSAR                  SECTION.                         00045900
-      *----------------------------------------------------------------*00046000
-                                                                        00046100
-            IF WRK-FS-ROTINA           EQUAL ZEROS                      00046200
-                 MOVE FD-ROTINA        TO WRK-ROTINA                    00046300
-                                                                        00046400
-                 DISPLAY '----------------------------'                 00046500
-                 DISPLAY ' ROTINA SEMANAL ' WRK-ROTINA                  00046600
-                 DISPLAY '----------------------------'                 00046700
-            ELSE                                                        00046800
-                MOVE ' FIM DE ARQUIVO '                                 00046900
-                                       TO WRK-MSG                       00047000
-            END-IF.                                                     00047100
-                                                                        00047200
-                READ ROTINA            INTO WRK-ROTINA.                 00047300
-                                                                        00047400
-      *----------------------------------------------------------------*00047500
-       2000-99-FIM.                    EXIT.                            00047600
-      *----------------------------------------------------------------*00047700
-      *----------------------------------------------------------------*00047800
-       3000-FINALIZAR                  SECTION.                         00047900
-      *----------------------------------------------------------------*00048000
-                                                                        00048100
-            CLOSE ROTINA.                                               00048200
-               IF WRK-FS-ROTINA NOT EQUAL ZEROS                         00048300
-                 MOVE ' STATUS NO CLOSE '                               00048400
-                                       TO WRK-MSG                       00048500
-                 PERFORM 9000-TRATAR-ERROS                              00048600
-               END-IF.                                                  00048700
-                                                                        00048800
-      *----------------------------------------------------------------*00048900
-       3000-99-FIM.                    EXIT.                            00049000
-      *----------------------------------------------------------------*00049100
-                                                                        00049200
-      *----------------------------------------------------------------*00049300
-       9000-TRATAR-ERROS               SECTION.                         00049400
-      *----------------------------------------------------------------*00049500
-                                                                        00049600
-             DISPLAY '-------------------STATUS-----------------------'.00049700
-             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00049800
-             DISPLAY '  FILE STATUS     '  WRK-FS-ROTINA.               00049900
-             DISPLAY '------------------------------------------------'.00050000
-                                                                        00050100
-      *----------------------------------------------------------------*00050200
-       9000-99-FIM.                    EXIT.                            00050300
-      *----------------------------------------------------------------*00051000
-                                                                        00060000
+      *================================================================*00000100
+       IDENTIFICATION                            DIVISION.              00000200
+      *================================================================*00000300
+                                                                        00000400
+       PROGRAM-ID.  FR06CB33.                                           00000500
+                                                                        00000600
+      *================================================================*00000700
+      *                                                                 00000800
+      *     AUTOR.......: JOEI LORENTI                                  00000900
+      *     ANALISTA....: IVAN SANCHES                                  00001000
+      *     EMPRESA.....: FOURSYS                                       00001100
+      *     DATA........: 05/05/2022                                    00001200
+      *                                                                 00001300
+      *----------------------------------------------------------------*00001400
+      *                                                                 00001500
+      *     OBJETIVO: LER ARQUIVO DE ENTRADA (ROTINA), ORDENADO POR     00001600
+      *               DIA/HORARIO, DETECTAR HORARIOS SOBREPOSTOS NO     00001700
+      *               MESMO DIA E GRAVAR NO ARQUIVO SAIDA (RESUMO) A    00001800
+      *               QUANTIDADE DE EVENTOS E DE CONFLITOS POR DIA.     00001900
+      *                                                                 00002000
+      *----------------------------------------------------------------*00002100
+      *     INPUT:                                                      00002200
+      *     DDNAME           I/O                                        00002300
+      *     ROTINA            I                                         00002400
+      *     RESUMO            O                                         00002500
+      *                                                                 00002600
+      *----------------------------------------------------------------*00002700
+      *     MANUTENCAO:                                                 00002800
+      *     02/08/2022 JL - CORRIGIDA LEITURA DUPLICADA NO INICIO E O   00002900
+      *                     TESTE DE FILE STATUS DE RESUMO (LIA ROTINA  00003000
+      *                     NO LUGAR DE VALIDAR RESUMO). RESUMO PASSA A 00003100
+      *                     SER REALMENTE GRAVADO.                      00003200
+      *     02/08/2022 JL - PASSA A DETECTAR CONFLITOS DE WRK-HORARIO   00003300
+      *                     REPETIDO DENTRO DO MESMO WRK-DIA.           00003400
+      *     02/08/2022 JL - PASSA A ACUMULAR, POR QUEBRA DE WRK-DIA, A  00003500
+      *                     QUANTIDADE DE EVENTOS E DE CONFLITOS DO DIA 00003600
+      *                     E A GRAVAR UM REGISTRO RESUMO POR DIA.      00003700
+      *================================================================*00003800
+                                                                        00003900
+      *================================================================*00004000
+       ENVIRONMENT                               DIVISION.              00004100
+      *================================================================*00004200
+                                                                        00004300
+      *----------------------------------------------------------------*00004400
+       CONFIGURATION                             SECTION.               00004500
+      *----------------------------------------------------------------*00004600
+                                                                        00004700
+       SPECIAL-NAMES.                                                   00004800
+           DECIMAL-POINT IS COMMA.                                      00004900
+                                                                        00005000
+      *----------------------------------------------------------------*00005100
+       INPUT-OUTPUT                              SECTION.               00005200
+      *----------------------------------------------------------------*00005300
+                                                                        00005400
+       FILE-CONTROL.                                                    00005500
+             SELECT ROTINA             ASSIGN TO JCLROT                 00005600
+                FILE STATUS            IS WRK-FS-ROTINA.                00005700
+             SELECT RESUMO             ASSIGN TO JCLRES                 00005800
+                FILE STATUS            IS WRK-FS-RESUMO.                00005900
+                                                                        00006000
+      *================================================================*00006100
+       DATA                                      DIVISION.              00006200
+      *================================================================*00006300
+                                                                        00006400
+      *----------------------------------------------------------------*00006500
+       FILE                                      SECTION.               00006600
+      *----------------------------------------------------------------*00006700
+                                                                        00006800
+       FD ROTINA                                                        00006900
+           RECORDING MODE IS F                                          00007000
+           BLOCK CONTAINS 0 RECORDS.                                    00007100
+       01 FD-ROTINA PIC X(44).                                          00007200
+                                                                        00007300
+       FD RESUMO                                                        00007400
+           RECORDING MODE IS F                                          00007500
+           BLOCK CONTAINS 0 RECORDS.                                    00007600
+       01 FD-RESUMO PIC X(40).                                          00007700
+                                                                        00007800
+      *----------------------------------------------------------------*00007900
+       WORKING-STORAGE                           SECTION.               00008000
+      *----------------------------------------------------------------*00008100
+                                                                        00008200
+      *----------------------------------------------------------------*00008300
+       01 FILLER                       PIC X(50)    VALUE               00008400
+          '***AREA DO AQUIVO ROTINA***'.                                00008500
+      *----------------------------------------------------------------*00008600
+                                                                        00008700
+        COPY 'B#ROT'.                                                   00008800
+                                                                        00008900
+      *----------------------------------------------------------------*00009000
+       01 FILLER                       PIC X(50)    VALUE               00009100
+          '***AREA DO AQUIVO RESUMO***'.                                00009200
+      *----------------------------------------------------------------*00009300
+                                                                        00009400
+       01 WRK-RESUMO.                                                   00009500
+          05 WRK-RESUMO-DIA            PIC X(15)    VALUE SPACES.       00009600
+          05 WRK-RESUMO-QTEVT          PIC 9(05)    VALUE ZEROS.        00009700
+          05 WRK-RESUMO-QTCONF         PIC 9(05)    VALUE ZEROS.        00009800
+          05 FILLER                    PIC X(15)    VALUE SPACES.       00009900
+                                                                        00010000
+      *----------------------------------------------------------------*00010100
+       01 FILLER                       PIC X(50)               VALUE    00010200
+            '**** AREA DE VARIAVEIS DA FILE SEC ****'.                  00010300
+      *----------------------------------------------------------------*00010400
+                                                                        00010500
+       77 WRK-FS-ROTINA                PIC X(02)    VALUE SPACES.       00010600
+       77 WRK-FS-RESUMO                PIC X(02)    VALUE SPACES.       00010700
+                                                                        00010800
+      *----------------------------------------------------------------*00010900
+       01 FILLER                       PIC X(50)               VALUE    00011000
+            '**** AREA DE QUEBRA DE DIA/CONFLITOS ****'.                00011100
+      *----------------------------------------------------------------*00011200
+                                                                        00011300
+       77 WRK-DIA-ANTERIOR             PIC X(15)    VALUE SPACES.       00011400
+       77 WRK-HORARIO-ANTERIOR         PIC 9(04)    VALUE ZEROS.        00011500
+       77 WRK-CONT-DIA                 PIC 9(05)    VALUE ZEROS.        00011600
+       77 WRK-CONT-CONFLITOS           PIC 9(05)    VALUE ZEROS.        00011700
+                                                                        00011800
+      *----------------------------------------------------------------*00011900
+       01 FILLER                       PIC X(50)               VALUE    00012000
+            '**** AREA DE AUXILIARES ****'.                             00012100
+      *----------------------------------------------------------------*00012200
+                                                                        00012300
+       77 WRK-MSG                      PIC X(50)    VALUE SPACES.       00012400
+                                                                        00012500
+      *================================================================*00012600
+       PROCEDURE DIVISION.                                              00012700
+      *================================================================*00012800
+      *----------------------------------------------------------------*00012900
+       0000-PRINCIPAL                     SECTION.                      00013000
+      *----------------------------------------------------------------*00013100
+                                                                        00013200
+           PERFORM 1000-INICIAR.                                        00013300
+                                                                        00013400
+           PERFORM 2000-PROCESSAR UNTIL WRK-FS-ROTINA EQUAL '10'.       00013500
+                                                                        00013600
+           PERFORM 3000-FINALIZAR.                                      00013700
+                                                                        00013800
+           STOP RUN.                                                    00013900
+                                                                        00014000
+      *----------------------------------------------------------------*00014100
+       0000-99-FIM.            EXIT.                                    00014200
+      *----------------------------------------------------------------*00014300
+                                                                        00014400
+      *----------------------------------------------------------------*00014500
+       1000-INICIAR                       SECTION.                      00014600
+      *----------------------------------------------------------------*00014700
+            OPEN INPUT ROTINA                                           00014800
+                OUTPUT RESUMO.                                          00014900
+            PERFORM 1100-TESTAR-FILE-STATUS.                            00015000
+                                                                        00015100
+            READ ROTINA INTO WRK-ROTINA.                                00015200
+            MOVE WRK-DIA                TO WRK-DIA-ANTERIOR.            00015300
+                                                                        00015400
+      *----------------------------------------------------------------*00015500
+       1000-99-FIM.            EXIT.                                    00015600
+      *----------------------------------------------------------------*00015700
+      *----------------------------------------------------------------*00015800
+       1100-TESTAR-FILE-STATUS            SECTION.                      00015900
+      *----------------------------------------------------------------*00016000
+                                                                        00016100
+            PERFORM 1110-TESTAR-FILE-STATUS-ROTINA.                     00016200
+                                                                        00016300
+            PERFORM 1120-TESTAR-FILE-STATUS-RESUMO.                     00016400
+                                                                        00016500
+      *----------------------------------------------------------------*00016600
+       1100-99-FIM.                    EXIT.                            00016700
+      *----------------------------------------------------------------*00016800
+      *----------------------------------------------------------------*00016900
+       1110-TESTAR-FILE-STATUS-ROTINA  SECTION.                         00017000
+      *----------------------------------------------------------------*00017100
+                                                                        00017200
+            IF WRK-FS-ROTINA NOT EQUAL ZEROS                            00017300
+                 MOVE ' ERRO ABERTURA ROTINA '                          00017400
+                                       TO WRK-MSG                       00017500
+                 PERFORM 9000-TRATAR-ERROS                              00017600
+            END-IF.                                                     00017700
+                                                                        00017800
+      *----------------------------------------------------------------*00017900
+       1110-99-FIM.                    EXIT.                            00018000
+      *----------------------------------------------------------------*00018100
+                                                                        00018200
+      *----------------------------------------------------------------*00018300
+       1120-TESTAR-FILE-STATUS-RESUMO  SECTION.                         00018400
+      *----------------------------------------------------------------*00018500
+                                                                        00018600
+            IF WRK-FS-RESUMO NOT EQUAL ZEROS                            00018700
+                 MOVE ' ERRO ABERTURA RESUMO '                          00018800
+                                       TO WRK-MSG                       00018900
+                 PERFORM 9000-TRATAR-ERROS                              00019000
+            END-IF.                                                     00019100
+                                                                        00019200
+      *----------------------------------------------------------------*00019300
+       1120-99-FIM.                    EXIT.                            00019400
+      *----------------------------------------------------------------*00019500
+      *----------------------------------------------------------------*00019600
+       2000-PROCESSAR                  SECTION.                         00019700
+      *----------------------------------------------------------------*00019800
+                                                                        00019900
+            IF WRK-FS-ROTINA           EQUAL ZEROS                      00020000
+                 IF WRK-DIA            NOT EQUAL WRK-DIA-ANTERIOR       00020100
+                     PERFORM 2100-GRAVAR-RESUMO-DIA                     00020200
+                     MOVE ZEROS        TO WRK-CONT-DIA                  00020300
+                                          WRK-CONT-CONFLITOS            00020400
+                                          WRK-HORARIO-ANTERIOR          00020500
+                     MOVE WRK-DIA      TO WRK-DIA-ANTERIOR              00020600
+                 END-IF                                                 00020700
+                                                                        00020800
+                 ADD 1                 TO WRK-CONT-DIA                  00020900
+                                                                        00021000
+                 IF WRK-HORARIO-ANTERIOR NOT EQUAL ZEROS                00021100
+                    AND WRK-HORARIO    EQUAL WRK-HORARIO-ANTERIOR       00021200
+                     ADD 1             TO WRK-CONT-CONFLITOS            00021300
+                     DISPLAY 'CONFLITO DE HORARIO: ' WRK-DIA            00021400
+                                       ' ' WRK-HORARIO                  00021500
+                 END-IF                                                 00021600
+                 MOVE WRK-HORARIO      TO WRK-HORARIO-ANTERIOR          00021700
+                                                                        00021800
+                 DISPLAY '----------------------------'                 00021900
+                 DISPLAY ' ROTINA SEMANAL ' WRK-ROTINA                  00022000
+                 DISPLAY '----------------------------'                 00022100
+            ELSE                                                        00022200
+                MOVE ' FIM DE ARQUIVO ' TO WRK-MSG                      00022300
+            END-IF.                                                     00022500
+                                                                        00022600
+                READ ROTINA            INTO WRK-ROTINA.                 00022700
+                                                                        00022800
+      *----------------------------------------------------------------*00022900
+       2000-99-FIM.                    EXIT.                            00023000
+      *----------------------------------------------------------------*00023100
+      *----------------------------------------------------------------*00023200
+       2100-GRAVAR-RESUMO-DIA          SECTION.                         00023300
+      *----------------------------------------------------------------*00023400
+                                                                        00023500
+            MOVE WRK-DIA-ANTERIOR       TO WRK-RESUMO-DIA.              00023600
+            MOVE WRK-CONT-DIA           TO WRK-RESUMO-QTEVT.            00023700
+            MOVE WRK-CONT-CONFLITOS     TO WRK-RESUMO-QTCONF.           00023800
+                                                                        00023900
+            WRITE FD-RESUMO             FROM WRK-RESUMO.                00024000
+                                                                        00024100
+      *----------------------------------------------------------------*00024200
+       2100-99-FIM.                    EXIT.                            00024300
+      *----------------------------------------------------------------*00024400
+      *----------------------------------------------------------------*00024500
+       3000-FINALIZAR                  SECTION.                         00024600
+      *----------------------------------------------------------------*00024700
+                                                                        00024800
+            IF WRK-CONT-DIA GREATER ZEROS                               00024810
+                PERFORM 2100-GRAVAR-RESUMO-DIA                          00024820
+            END-IF.                                                     00024830
+                                                                        00024840
+            CLOSE ROTINA                                                00024900
+                  RESUMO.                                               00025000
+               IF WRK-FS-ROTINA NOT EQUAL ZEROS                         00025100
+                 MOVE ' STATUS NO CLOSE '                               00025200
+                                       TO WRK-MSG                       00025300
+                 PERFORM 9000-TRATAR-ERROS                              00025400
+               END-IF.                                                  00025500
+                                                                        00025600
+      *----------------------------------------------------------------*00025700
+       3000-99-FIM.                    EXIT.                            00025800
+      *----------------------------------------------------------------*00025900
+                                                                        00026000
+      *----------------------------------------------------------------*00026100
+       9000-TRATAR-ERROS               SECTION.                         00026200
+      *----------------------------------------------------------------*00026300
+                                                                        00026400
+             DISPLAY '-------------------STATUS-----------------------'.00026500
+             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00026600
+             DISPLAY '  FILE STATUS     '  WRK-FS-ROTINA.               00026700
+             DISPLAY '------------------------------------------------'.00026800
+                                                                        00026900
+      *----------------------------------------------------------------*00027000
+       9000-99-FIM.                    EXIT.                            00027100
+      *----------------------------------------------------------------*00027200
