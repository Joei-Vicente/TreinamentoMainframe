@@ -1,77 +1,153 @@
-      *================================================================*00001011
-       IDENTIFICATION                  DIVISION.                        00010000
-      *================================================================*00011011
-                                                                        00012011
-       PROGRAM-ID. FR06CB20.                                            00020011
-                                                                        00021011
-      *================================================================*00030000
-      *                                                                 00041011
-      *     AUTOR......: JOEI LORENTI                                   00042015
-      *     EMPRESA....: FOURSYS                                        00050015
-      *     DATA.......: 22/04/2022                                     00060015
-      *                                                                 00060115
-      *----------------------------------------------------------------*00061015
-      *                                                                 00062015
-      *     OBJETIVO: RECEBER VIA SYSIN NAS NAS VARIAVEIS WRK-VALOR E   00070000
-      *               WRK-QTPARCELAS, DIVIDIR VALOR POR PARCELAS        00071000
-      *               GERAR NA SYSOUT O VALOR DA PARCELA.               00071100
-      *                                                                 00071211
-      *================================================================*00071300
-                                                                        00071413
-      *================================================================*00071513
-       ENVIRONMENT                      DIVISION.                       00071614
-      *================================================================*00071700
-                                                                        00071811
-      *================================================================*00071900
-       DATA                             DIVISION.                       00072000
-      *================================================================*00072100
-                                                                        00072211
-      *----------------------------------------------------------------*00072311
-       WORKING-STORAGE                  SECTION.                        00072400
-      *----------------------------------------------------------------*00072511
-                                                                        00073111
-       01 WRK-REGISTRO.                                                 00073211
-          05 WRK-VALOR       PIC 9(05)        VALUE ZEROS.              00074006
-          05 WRK-QTPARCELAS  PIC 9(03)        VALUE ZEROS.              00075006
-          05 WRK-VALPARCELA  PIC 9(05)        VALUE ZEROS.              00077006
-       77 WRK-ERRO           PIC X(30) VALUE SPACES.                    00077113
-                                                                        00077214
-      *================================================================*00079000
-       PROCEDURE                        DIVISION.                       00080000
-      *================================================================*00080100
-                                                                        00080211
-      *----------------------------------------------------------------*00080311
-       0000-PRINCIPAL                   SECTION.                        00080511
-      *----------------------------------------------------------------*00080611
-                                                                        00080711
-           ACCEPT WRK-REGISTRO     FROM SYSIN.                          00080811
-                                                                        00080911
-      *--------------- DIVIDE - ON SIZE ERROR -------------------------*00081011
-                                                                        00081111
-           DIVIDE WRK-VALOR    BY WRK-QTPARCELAS                        00081211
-                               GIVING WRK-VALPARCELA                    00081311
-               ON SIZE ERROR                                            00081411
-                MOVE 'IMPOSSIVEL DIVIDIR POR ZERO' TO WRK-ERRO          00081513
-                 PERFORM 9000-TRATAR-ERRO                               00081611
-               NOT ON SIZE ERROR                                        00081711
-                 DISPLAY '--------------------------------------------' 00081811
-                 DISPLAY 'VALOR TOTAL......: ' WRK-VALOR                00081911
-                 DISPLAY 'QTD PARCELAS.....: ' WRK-QTPARCELAS           00082011
-                 DISPLAY 'VALOR PARCELA....: ' WRK-VALPARCELA           00082111
-                 DISPLAY '--------------------------------------------' 00082211
-           END-DIVIDE.                                                  00082312
-           STOP RUN.                                                    00083011
-                                                                        00083115
-      *----------------------------------------------------------------*00083215
-       0000-99-FIM.                    EXIT.                            00083315
-      *----------------------------------------------------------------*00083415
-                                                                        00083915
-      *----------------------------------------------------------------*00084011
-       9000-TRATAR-ERRO                SECTION.                         00084111
-      *----------------------------------------------------------------*00085011
-                                                                        00085211
-                 DISPLAY WRK-ERRO.                                      00085313
-                                                                        00085511
-      *----------------------------------------------------------------*00086011
-       9000-99-FIM.                    EXIT.                            00087011
-      *----------------------------------------------------------------*00088011
+      *================================================================*00000100
+       IDENTIFICATION                  DIVISION.                        00000200
+      *================================================================*00000300
+                                                                        00000400
+       PROGRAM-ID. FR06CB20.                                            00000500
+                                                                        00000600
+      *================================================================*00000700
+      *                                                                 00000800
+      *     AUTOR......: JOEI LORENTI                                   00000900
+      *     EMPRESA....: FOURSYS                                        00001000
+      *     DATA.......: 22/04/2022                                     00001100
+      *                                                                 00001200
+      *----------------------------------------------------------------*00001300
+      *                                                                 00001400
+      *     OBJETIVO: RECEBER VIA SYSIN NAS VARIAVEIS WRK-VALOR E       00001500
+      *               WRK-QTPARCELAS, DIVIDIR VALOR POR PARCELAS        00001600
+      *               GERAR NA SYSOUT O VALOR DE CADA PARCELA.          00001700
+      *                                                                 00001800
+      *----------------------------------------------------------------*00001900
+      *     MANUTENCAO:                                                 00002000
+      *     25/07/2022 JL - PASSA A LISTAR O VALOR DE CADA PARCELA      00002100
+      *                     INDIVIDUALMENTE, DISTRIBUINDO O RESTO DA    00002200
+      *                     DIVISAO ENTRE AS PRIMEIRAS PARCELAS PARA QUE00002300
+      *                     A SOMA DAS PARCELAS FECHE COM O VALOR TOTAL.00002400
+      *                     PASSA TAMBEM A REJEITAR PARCELAMENTOS CUJO  00002500
+      *                     VALOR DE PARCELA FIQUE ABAIXO DO MINIMO     00002600
+      *                     PERMITIDO EM WRK-MIN-PARCELA.               00002700
+      *     22/08/2022 JL - A REJEICAO POR PARCELA ABAIXO DO MINIMO     00002710
+      *                     PASSA TAMBEM A SETAR RETURN-CODE = 4, EM    00002720
+      *                     VEZ DE SO EXIBIR A MENSAGEM DE ERRO.        00002730
+      *================================================================*00002800
+                                                                        00002900
+      *================================================================*00003000
+       ENVIRONMENT                      DIVISION.                       00003100
+      *================================================================*00003200
+                                                                        00003300
+      *================================================================*00003400
+       DATA                             DIVISION.                       00003500
+      *================================================================*00003600
+                                                                        00003700
+      *----------------------------------------------------------------*00003800
+       WORKING-STORAGE                  SECTION.                        00003900
+      *----------------------------------------------------------------*00004000
+                                                                        00004100
+       01 WRK-REGISTRO.                                                 00004200
+          05 WRK-VALOR       PIC 9(05)        VALUE ZEROS.              00004300
+          05 WRK-QTPARCELAS  PIC 9(03)        VALUE ZEROS.              00004400
+                                                                        00004500
+       77 WRK-VALPARCELA     PIC 9(05)        VALUE ZEROS.              00004600
+       77 WRK-RESTO          PIC 9(05)        VALUE ZEROS.              00004700
+       77 WRK-VALPARC-AJUST  PIC 9(05)        VALUE ZEROS.              00004800
+       77 WRK-MIN-PARCELA    PIC 9(05)        VALUE 00010.              00004900
+       77 WRK-IDX-PARCELA    PIC 9(03)        VALUE ZEROS.              00005000
+       77 WRK-ERRO           PIC X(30)        VALUE SPACES.             00005100
+                                                                        00005200
+      *================================================================*00005300
+       PROCEDURE                        DIVISION.                       00005400
+      *================================================================*00005500
+      *----------------------------------------------------------------*00005600
+       0000-PRINCIPAL                   SECTION.                        00005700
+      *----------------------------------------------------------------*00005800
+                                                                        00005900
+           PERFORM 1000-INICIAR.                                        00006000
+                                                                        00006100
+           PERFORM 2000-PROCESSAR.                                      00006200
+                                                                        00006300
+           STOP RUN.                                                    00006400
+                                                                        00006500
+      *----------------------------------------------------------------*00006600
+       0000-99-FIM.                    EXIT.                            00006700
+      *----------------------------------------------------------------*00006800
+                                                                        00006900
+      *----------------------------------------------------------------*00007000
+       1000-INICIAR                    SECTION.                         00007100
+      *----------------------------------------------------------------*00007200
+                                                                        00007300
+           ACCEPT WRK-REGISTRO         FROM SYSIN.                      00007400
+                                                                        00007500
+      *----------------------------------------------------------------*00007600
+       1000-99-FIM.                    EXIT.                            00007700
+      *----------------------------------------------------------------*00007800
+                                                                        00007900
+      *----------------------------------------------------------------*00008000
+       2000-PROCESSAR                  SECTION.                         00008100
+      *----------------------------------------------------------------*00008200
+                                                                        00008300
+           DIVIDE WRK-VALOR            BY WRK-QTPARCELAS                00008400
+                                       GIVING WRK-VALPARCELA            00008500
+                                       REMAINDER WRK-RESTO              00008600
+               ON SIZE ERROR                                            00008700
+                MOVE 'IMPOSSIVEL DIVIDIR POR ZERO' TO WRK-ERRO          00008800
+                PERFORM 9000-TRATAR-ERRO                                00008900
+               NOT ON SIZE ERROR                                        00009000
+                IF WRK-VALPARCELA       LESS THAN WRK-MIN-PARCELA       00009100
+                    MOVE 'PARCELA ABAIXO DO MINIMO PERMITIDO'           00009200
+                                        TO WRK-ERRO                     00009300
+                    PERFORM 9000-TRATAR-ERRO                            00009400
+                ELSE                                                    00009500
+                    PERFORM 3000-FINALIZAR                              00009600
+                END-IF                                                  00009700
+           END-DIVIDE.                                                  00009800
+                                                                        00009900
+      *----------------------------------------------------------------*00010000
+       2000-99-FIM.                    EXIT.                            00010100
+      *----------------------------------------------------------------*00010200
+                                                                        00010300
+      *----------------------------------------------------------------*00010400
+       3000-FINALIZAR                  SECTION.                         00010500
+      *----------------------------------------------------------------*00010600
+                                                                        00010700
+           DISPLAY '--------------------------------------------'.      00010800
+           DISPLAY 'VALOR TOTAL......: ' WRK-VALOR.                     00010900
+           DISPLAY 'QTD PARCELAS.....: ' WRK-QTPARCELAS.                00011000
+           DISPLAY 'VALOR BASE PARC..: ' WRK-VALPARCELA.                00011100
+           DISPLAY 'RESTO A DISTRIBUIR: ' WRK-RESTO.                    00011200
+           DISPLAY '--------------------------------------------'.      00011300
+                                                                        00011400
+           PERFORM 3100-LISTAR-PARCELA                                  00011500
+               VARYING WRK-IDX-PARCELA FROM 1 BY 1                      00011600
+               UNTIL WRK-IDX-PARCELA GREATER WRK-QTPARCELAS.            00011700
+                                                                        00011800
+           DISPLAY '--------------------------------------------'.      00011900
+                                                                        00012000
+      *----------------------------------------------------------------*00012100
+       3000-99-FIM.                    EXIT.                            00012200
+      *----------------------------------------------------------------*00012300
+                                                                        00012400
+      *----------------------------------------------------------------*00012500
+       3100-LISTAR-PARCELA             SECTION.                         00012600
+      *----------------------------------------------------------------*00012700
+                                                                        00012800
+           IF WRK-IDX-PARCELA          NOT GREATER WRK-RESTO            00012900
+               ADD 1 WRK-VALPARCELA    GIVING WRK-VALPARC-AJUST         00013000
+           ELSE                                                         00013100
+               MOVE WRK-VALPARCELA     TO WRK-VALPARC-AJUST             00013200
+           END-IF.                                                      00013300
+                                                                        00013400
+           DISPLAY 'PARCELA ' WRK-IDX-PARCELA ': ' WRK-VALPARC-AJUST.   00013500
+                                                                        00013600
+      *----------------------------------------------------------------*00013700
+       3100-99-FIM.                    EXIT.                            00013800
+      *----------------------------------------------------------------*00013900
+                                                                        00014000
+      *----------------------------------------------------------------*00014100
+       9000-TRATAR-ERRO                SECTION.                         00014200
+      *----------------------------------------------------------------*00014300
+                                                                        00014400
+           MOVE 4                     TO RETURN-CODE.                   00014450
+           DISPLAY WRK-ERRO.                                            00014500
+                                                                        00014600
+      *----------------------------------------------------------------*00014700
+       9000-99-FIM.                    EXIT.                            00014800
+      *----------------------------------------------------------------*00014900
