@@ -1,16 +1,65 @@
-       IDENTIFICATION                  DIVISION.                        00010000
-       PROGRAM-ID. FR06CB03.                                            00020000
-      *============================================================     00030000
-      *     AUTOR   : JOEI LORENTI                                      00040000
-      *     EMPRESA : FOURSYS                                           00050000
-      *     DATA    : 19/04/2022                                        00060000
-      *     OBJETIVO: RECEBER DADOS DA SYSIN                            00070000
-      *============================================================     00080000
-      *ENVIRONMENT                      DIVISION.                       00081000
-       DATA                             DIVISION.                       00082000
-       WORKING-STORAGE                  SECTION.                        00083000
-       77 WRK-NOME      PIC X(15)       VALUE SPACES.                   00084001
-       PROCEDURE                        DIVISION.                       00090000
-           ACCEPT WRK-NOME FROM SYSIN.                                  00091000
-           DISPLAY 'NOME INFORMADO .........' WRK-NOME.                 00100000
-           STOP RUN.                                                    00110000
+       IDENTIFICATION                  DIVISION.                        00000100
+       PROGRAM-ID. FR06CB03.                                            00000200
+      *================================================================*00000300
+      *     AUTOR   : JOEI LORENTI                                      00000400
+      *     EMPRESA : FOURSYS                                           00000500
+      *     DATA    : 19/04/2022                                        00000600
+      *     OBJETIVO: RECEBER DADOS DA SYSIN                            00000700
+      *----------------------------------------------------------------*00000800
+      *     MANUTENCAO:                                                 00000900
+      *     18/07/2022 JL - PASSA A LER UM CARTAO POR FUNCIONARIO DO    00001000
+      *                     QUADRO, EM VEZ DE UM UNICO NOME, ATE O      00001100
+      *                     CARTAO EM BRANCO QUE ENCERRA O QUADRO.      00001200
+      *================================================================*00001300
+       DATA                             DIVISION.                       00001400
+       WORKING-STORAGE                 SECTION.                         00001500
+       77 WRK-NOME                     PIC X(15) VALUE SPACES.          00001600
+       77 WRK-ACU-LIDOS                PIC 9(03) VALUE ZEROS.           00001700
+       PROCEDURE                       DIVISION.                        00001800
+      *----------------------------------------------------------------*00001900
+       0000-PRINCIPAL                  SECTION.                         00002000
+      *----------------------------------------------------------------*00002100
+                                                                        00002200
+           PERFORM 1000-INICIAR.                                        00002300
+                                                                        00002400
+           PERFORM 2000-PROCESSAR UNTIL WRK-NOME EQUAL SPACES.          00002500
+                                                                        00002600
+           PERFORM 3000-FINALIZAR.                                      00002700
+                                                                        00002800
+      *----------------------------------------------------------------*00002900
+       0000-99-FIM.                    EXIT.                            00003000
+      *----------------------------------------------------------------*00003100
+                                                                        00003200
+      *----------------------------------------------------------------*00003300
+       1000-INICIAR                    SECTION.                         00003400
+      *----------------------------------------------------------------*00003500
+                                                                        00003600
+           ACCEPT WRK-NOME             FROM SYSIN.                      00003700
+                                                                        00003800
+      *----------------------------------------------------------------*00003900
+       1000-99-FIM.                    EXIT.                            00004000
+      *----------------------------------------------------------------*00004100
+                                                                        00004200
+      *----------------------------------------------------------------*00004300
+       2000-PROCESSAR                  SECTION.                         00004400
+      *----------------------------------------------------------------*00004500
+                                                                        00004600
+           DISPLAY 'NOME INFORMADO .........' WRK-NOME.                 00004700
+           ADD 1 TO WRK-ACU-LIDOS.                                      00004800
+                                                                        00004900
+           ACCEPT WRK-NOME             FROM SYSIN.                      00005000
+                                                                        00005100
+      *----------------------------------------------------------------*00005200
+       2000-99-FIM.                    EXIT.                            00005300
+      *----------------------------------------------------------------*00005400
+                                                                        00005500
+      *----------------------------------------------------------------*00005600
+       3000-FINALIZAR                  SECTION.                         00005700
+      *----------------------------------------------------------------*00005800
+                                                                        00005900
+           DISPLAY 'TOTAL DE NOMES LIDOS....' WRK-ACU-LIDOS.            00006000
+           STOP RUN.                                                    00006100
+                                                                        00006200
+      *----------------------------------------------------------------*00006300
+       3000-99-FIM.                    EXIT.                            00006400
+      *----------------------------------------------------------------*00006500
