@@ -1,68 +1,99 @@
-      *================================================================*00001004
-       IDENTIFICATION                  DIVISION.                        00010000
-      *================================================================*00010104
-                                                                        00011004
-       PROGRAM-ID. FR06CB08.                                            00020000
-                                                                        00021004
-      *================================================================*00030000
-      *     AUTOR....: JOEI LORENTI                                     00040004
-      *     EMPRESA..: FOURSYS                                          00050004
-      *     DATA.....: 20/04/2022                                       00060004
-      *     OBJETIVO.: RECEBER WRK-NUM DA SYSIN E IMPRIMIR NA SYSOUT O  00070004
-      *                RESULTADO EM WRK-R.                              00071004
-      *================================================================*00072000
-       ENVIRONMENT                      DIVISION.                       00073004
-      *================================================================*00074000
-                                                                        00074104
-      *----------------------------------------------------------------*00074204
-       CONFIGURATION                    SECTION.                        00074304
-      *----------------------------------------------------------------*00074404
-                                                                        00074504
-       SPECIAL-NAMES.                                                   00074604
-           DECIMAL-POINT                IS COMMA.                       00074704
-                                                                        00074804
-      *================================================================*00075000
-       DATA                             DIVISION.                       00076000
-      *================================================================*00077000
-                                                                        00077104
-      *----------------------------------------------------------------*00078004
-       WORKING-STORAGE                  SECTION.                        00079000
-      *----------------------------------------------------------------*00080004
-                                                                        00080104
-       01 WRK-NUM.                                                      00080200
-          05 WRK-N1          PIC 9(02)        VALUE ZEROS.              00081001
-          05 WRK-N2          PIC 9(02)        VALUE ZEROS.              00082001
-       77 WRK-RES            PIC 9(03)        VALUE ZEROS.              00082304
-                                                                        00082800
-      *================================================================*00082900
-       PROCEDURE                        DIVISION.                       00083000
-      *================================================================*00083100
-                                                                        00083206
-      *----------------------------------------------------------------*00083306
-       0000-PRINCIPAL                   SECTION.                        00083406
-      *----------------------------------------------------------------*00083506
-                                                                        00083606
-           ACCEPT WRK-NUM          FROM SYSIN.                          00083700
-                                                                        00083804
-      *----------------------ADD COM GIVING----------------------------*00083904
-                                                                        00084004
-           ADD WRK-N1 WRK-N2 GIVING WRK-RES.                            00084100
-                                                                        00084204
-           DISPLAY '-------------------------'                          00084304
-           DISPLAY 'A SOMA DE    : ' WRK-N1.                            00084400
-           DISPLAY 'COM          : ' WRK-N2.                            00084500
-           DISPLAY 'RESULTOU     : ' WRK-RES.                           00084600
-           DISPLAY '-------------------------'                          00084704
-                                                                        00084804
-           STOP RUN.                                                    00085000
-      *----------------------------------------------------------------*00085106
-       0000-99-FIM.                    SECTION.                         00085207
-      *----------------------------------------------------------------*00085306
-                                                                        00085404
-      *----------------------------------------------------------------*00086004
-       9000-TRATAR-ERRO                SECTION.                         00087005
-      *----------------------------------------------------------------*00087104
-                                                                        00087205
-      *----------------------------------------------------------------*00087304
-       9000-99-FIM.                    EXIT.                            00088004
-      *----------------------------------------------------------------*00089104
+       IDENTIFICATION                  DIVISION.                        00000100
+       PROGRAM-ID. FR06CB08.                                            00000200
+      *================================================================*00000300
+      *     AUTOR....: JOEI LORENTI                                     00000400
+      *     EMPRESA..: FOURSYS                                          00000500
+      *     DATA.....: 20/04/2022                                       00000600
+      *     OBJETIVO.: RECEBER UMA LISTA DE VALORES DA SYSIN E IMPRIMIR 00000700
+      *                NA SYSOUT O SOMATORIO EM WRK-RES.                00000800
+      *----------------------------------------------------------------*00000900
+      *     MANUTENCAO:                                                 00001000
+      *     18/07/2022 JL - GENERALIZADO PARA SOMAR UMA QUANTIDADE      00001100
+      *                     QUALQUER DE VALORES, LIDOS ATE O CARTAO EM  00001200
+      *                     ZEROS, E PASSA A CARREGAR DUAS CASAS        00001300
+      *                     DECIMAIS EM VEZ DE INTEIROS.                00001400
+      *================================================================*00001500
+       ENVIRONMENT                     DIVISION.                        00001600
+      *================================================================*00001700
+      *----------------------------------------------------------------*00001800
+       CONFIGURATION                   SECTION.                         00001900
+      *----------------------------------------------------------------*00002000
+                                                                        00002100
+       SPECIAL-NAMES.                                                   00002200
+           DECIMAL-POINT               IS COMMA.                        00002300
+                                                                        00002400
+      *================================================================*00002500
+       DATA                             DIVISION.                       00002600
+      *================================================================*00002700
+      *----------------------------------------------------------------*00002800
+       WORKING-STORAGE                 SECTION.                         00002900
+      *----------------------------------------------------------------*00003000
+                                                                        00003100
+       77 WRK-VALOR           PIC 9(05)V99     VALUE ZEROS.             00003200
+       77 WRK-RES             PIC 9(07)V99     VALUE ZEROS.             00003300
+       77 WRK-ACU-LIDOS       PIC 9(03)        VALUE ZEROS.             00003400
+                                                                        00003500
+      *================================================================*00003600
+       PROCEDURE                       DIVISION.                        00003700
+      *================================================================*00003800
+      *----------------------------------------------------------------*00003900
+       0000-PRINCIPAL                  SECTION.                         00004000
+      *----------------------------------------------------------------*00004100
+                                                                        00004200
+           PERFORM 1000-INICIAR.                                        00004300
+                                                                        00004400
+           PERFORM 2000-PROCESSAR UNTIL WRK-VALOR EQUAL ZEROS.          00004500
+                                                                        00004600
+           PERFORM 3000-FINALIZAR.                                      00004700
+                                                                        00004800
+      *----------------------------------------------------------------*00004900
+       0000-99-FIM.                    EXIT.                            00005000
+      *----------------------------------------------------------------*00005100
+                                                                        00005200
+      *----------------------------------------------------------------*00005300
+       1000-INICIAR                    SECTION.                         00005400
+      *----------------------------------------------------------------*00005500
+                                                                        00005600
+           ACCEPT WRK-VALOR            FROM SYSIN.                      00005700
+                                                                        00005800
+      *----------------------------------------------------------------*00005900
+       1000-99-FIM.                    EXIT.                            00006000
+      *----------------------------------------------------------------*00006100
+                                                                        00006200
+      *----------------------------------------------------------------*00006300
+       2000-PROCESSAR                  SECTION.                         00006400
+      *----------------------------------------------------------------*00006500
+                                                                        00006600
+           ADD WRK-VALOR               TO WRK-RES.                      00006700
+           ADD 1                       TO WRK-ACU-LIDOS.                00006800
+                                                                        00006900
+           DISPLAY 'VALOR INFORMADO : ' WRK-VALOR.                      00007000
+                                                                        00007100
+           ACCEPT WRK-VALOR            FROM SYSIN.                      00007200
+                                                                        00007300
+      *----------------------------------------------------------------*00007400
+       2000-99-FIM.                    EXIT.                            00007500
+      *----------------------------------------------------------------*00007600
+                                                                        00007700
+      *----------------------------------------------------------------*00007800
+       3000-FINALIZAR                  SECTION.                         00007900
+      *----------------------------------------------------------------*00008000
+                                                                        00008100
+           DISPLAY '-------------------------'.                         00008200
+           DISPLAY 'QTDE DE VALORES  : ' WRK-ACU-LIDOS.                 00008300
+           DISPLAY 'RESULTOU         : ' WRK-RES.                       00008400
+           DISPLAY '-------------------------'.                         00008500
+                                                                        00008600
+           STOP RUN.                                                    00008700
+                                                                        00008800
+      *----------------------------------------------------------------*00008900
+       3000-99-FIM.                    EXIT.                            00009000
+      *----------------------------------------------------------------*00009100
+                                                                        00009200
+      *----------------------------------------------------------------*00009300
+       9000-TRATAR-ERRO                SECTION.                         00009400
+      *----------------------------------------------------------------*00009500
+                                                                        00009600
+      *----------------------------------------------------------------*00009700
+       9000-99-FIM.                    EXIT.                            00009800
+      *----------------------------------------------------------------*00009900
