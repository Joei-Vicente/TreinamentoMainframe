@@ -1,30 +1,126 @@
-       IDENTIFICATION                  DIVISION.                        00010001
-       PROGRAM-ID. FR06CB05.                                            00020001
-      *============================================================     00030001
-      *     AUTOR   : JOEI LORENTI                                      00040001
-      *     EMPRESA : FOURSYS                                           00050001
-      *     DATA    : 19/04/2022                                        00060001
-      *     OBJETIVO:   IMPRIMIR NA SYSOUT CAMPOS DE UM REGISTRO        00070001
-      *============================================================     00080001
-      *ENVIRONMENT                      DIVISION.                       00081001
-      *============================================================     00081101
-      *============================================================*    00081201
-       DATA                             DIVISION.                       00081301
-      *=============================================================*   00081401
-      *==============================================================*  00081501
-       WORKING-STORAGE                  SECTION.                        00081601
-      *=============================================================*   00081701
-       01 WRK-REGISTRO.                                                 00081801
-          05 WRK-CODIGO   PIC 9(05)        VALUE ZEROS.                 00081901
-          05 WRK-NOME     PIC X(15)        VALUE SPACES.                00082001
-          05 FILLER       PIC X(10)        VALUE SPACES.                00082102
-          05 WRK-CARGO    PIC X(15)        VALUE SPACES.                00082201
-          05 FILLER       PIC X(15)        VALUE SPACES.                00082402
-      *==============================================================*  00082501
-       PROCEDURE                        DIVISION.                       00083001
-      *===============================================================* 00084001
-           ACCEPT WRK-REGISTRO          FROM SYSIN.                     00085001
-           DISPLAY 'CODIGO....: ' WRK-CODIGO.                           00085101
-           DISPLAY 'NOME......: ' WRK-NOME.                             00085201
-           DISPLAY 'CARGO.....: ' WRK-CARGO.                            00085401
-           STOP RUN.                                                    00085601
+       IDENTIFICATION                  DIVISION.                        00000100
+       PROGRAM-ID. FR06CB05.                                            00000200
+      *================================================================*00000300
+      *     AUTOR   : JOEI LORENTI                                      00000400
+      *     EMPRESA : FOURSYS                                           00000500
+      *     DATA    : 19/04/2022                                        00000600
+      *     OBJETIVO:   IMPRIMIR NA SYSOUT CAMPOS DE UM REGISTRO        00000700
+      *----------------------------------------------------------------*00000800
+      *     MANUTENCAO:                                                 00000900
+      *     18/07/2022 JL - VALIDA WRK-CARGO CONTRA TABELA DE CARGOS    00001000
+      *                     APROVADOS E APROVEITA OS FILLERS DO CARTAO  00001100
+      *                     PARA DATA DE ADMISSAO E SETOR.              00001200
+      *     22/08/2022 JL - WRK-DATA-ADMISSAO OCUPAVA SO 8 DAS 10       00001210
+      *                     POSICOES DO FILLER ORIGINAL, DESLOCANDO     00001220
+      *                     WRK-CARGO E WRK-SETOR PARA A ESQUERDA NO    00001230
+      *                     CARTAO. ACRESCENTADO UM FILLER DE 2 BYTES   00001240
+      *                     PARA MANTER A POSICAO ORIGINAL DE CARGO.    00001250
+      *================================================================*00001300
+       DATA                             DIVISION.                       00001400
+       WORKING-STORAGE                 SECTION.                         00001500
+       01 WRK-REGISTRO.                                                 00001600
+          05 WRK-CODIGO                PIC 9(05)     VALUE ZEROS.       00001700
+          05 WRK-NOME                  PIC X(15)     VALUE SPACES.      00001800
+          05 WRK-DATA-ADMISSAO         PIC 9(08)     VALUE ZEROS.       00001900
+          05 FILLER                    PIC X(02)     VALUE SPACES.      00001950
+          05 WRK-CARGO                 PIC X(15)     VALUE SPACES.      00002000
+          05 WRK-SETOR                 PIC X(15)     VALUE SPACES.      00002100
+                                                                        00002200
+      *----------------------------------------------------------------*00002300
+      *     TABELA DE CARGOS APROVADOS (REDEFINES)                     *00002400
+      *----------------------------------------------------------------*00002500
+       01 WRK-TAB-CARGO-DADOS.                                          00002600
+          05 FILLER          PIC X(15) VALUE 'ANALISTA       '.         00002700
+          05 FILLER          PIC X(15) VALUE 'ASSISTENTE     '.         00002800
+          05 FILLER          PIC X(15) VALUE 'COORDENADOR    '.         00002900
+          05 FILLER          PIC X(15) VALUE 'GERENTE        '.         00003000
+          05 FILLER          PIC X(15) VALUE 'DIRETOR        '.         00003100
+                                                                        00003200
+       01 WRK-TAB-CARGO REDEFINES WRK-TAB-CARGO-DADOS.                  00003300
+          05 WRK-TAB-CARGO-ITEM        PIC X(15) OCCURS 5 TIMES.        00003400
+                                                                        00003500
+       77 WRK-IDX-CARGO                PIC 9(02) VALUE ZEROS.           00003600
+       77 WRK-CARGO-ACHADO             PIC X(01) VALUE 'N'.             00003700
+       77 WRK-CARGO-EDIT               PIC X(15) VALUE SPACES.          00003800
+                                                                        00003900
+       PROCEDURE                       DIVISION.                        00004000
+      *----------------------------------------------------------------*00004100
+       0000-PRINCIPAL                  SECTION.                         00004200
+      *----------------------------------------------------------------*00004300
+                                                                        00004400
+           PERFORM 1000-INICIAR.                                        00004500
+                                                                        00004600
+           PERFORM 2000-PROCESSAR.                                      00004700
+                                                                        00004800
+           PERFORM 3000-FINALIZAR.                                      00004900
+                                                                        00005000
+      *----------------------------------------------------------------*00005100
+       0000-99-FIM.                    EXIT.                            00005200
+      *----------------------------------------------------------------*00005300
+                                                                        00005400
+      *----------------------------------------------------------------*00005500
+       1000-INICIAR                    SECTION.                         00005600
+      *----------------------------------------------------------------*00005700
+                                                                        00005800
+           ACCEPT WRK-REGISTRO         FROM SYSIN.                      00005900
+                                                                        00006000
+      *----------------------------------------------------------------*00006100
+       1000-99-FIM.                    EXIT.                            00006200
+      *----------------------------------------------------------------*00006300
+                                                                        00006400
+      *----------------------------------------------------------------*00006500
+       2000-PROCESSAR                  SECTION.                         00006600
+      *----------------------------------------------------------------*00006700
+                                                                        00006800
+           PERFORM 2100-VALIDAR-CARGO.                                  00006900
+                                                                        00007000
+      *----------------------------------------------------------------*00007100
+       2000-99-FIM.                    EXIT.                            00007200
+      *----------------------------------------------------------------*00007300
+                                                                        00007400
+      *----------------------------------------------------------------*00007500
+       2100-VALIDAR-CARGO              SECTION.                         00007600
+      *----------------------------------------------------------------*00007700
+                                                                        00007800
+           MOVE 'N'                    TO WRK-CARGO-ACHADO.             00007900
+           MOVE WRK-CARGO              TO WRK-CARGO-EDIT.               00008000
+                                                                        00008100
+           PERFORM 2110-COMPARAR-CARGO                                  00008200
+               VARYING WRK-IDX-CARGO FROM 1 BY 1                        00008300
+               UNTIL WRK-IDX-CARGO GREATER 5                            00008400
+                  OR WRK-CARGO-ACHADO EQUAL 'S'.                        00008500
+                                                                        00008600
+           IF WRK-CARGO-ACHADO         NOT EQUAL 'S'                    00008700
+               MOVE 'CARGO INVALIDO' TO WRK-CARGO-EDIT                  00008800
+           END-IF.                                                      00008900
+                                                                        00009000
+      *----------------------------------------------------------------*00009100
+       2100-99-FIM.                    EXIT.                            00009200
+      *----------------------------------------------------------------*00009300
+                                                                        00009400
+      *----------------------------------------------------------------*00009500
+       2110-COMPARAR-CARGO             SECTION.                         00009600
+      *----------------------------------------------------------------*00009700
+                                                                        00009800
+           IF WRK-TAB-CARGO-ITEM(WRK-IDX-CARGO) EQUAL WRK-CARGO         00009900
+               MOVE 'S'                TO WRK-CARGO-ACHADO              00010000
+           END-IF.                                                      00010100
+                                                                        00010200
+      *----------------------------------------------------------------*00010300
+       2110-99-FIM.                    EXIT.                            00010400
+      *----------------------------------------------------------------*00010500
+                                                                        00010600
+      *----------------------------------------------------------------*00010700
+       3000-FINALIZAR                  SECTION.                         00010800
+      *----------------------------------------------------------------*00010900
+                                                                        00011000
+           DISPLAY 'CODIGO....: ' WRK-CODIGO.                           00011100
+           DISPLAY 'NOME......: ' WRK-NOME.                             00011200
+           DISPLAY 'ADMISSAO..: ' WRK-DATA-ADMISSAO.                    00011300
+           DISPLAY 'CARGO.....: ' WRK-CARGO-EDIT.                       00011400
+           DISPLAY 'SETOR.....: ' WRK-SETOR.                            00011500
+           STOP RUN.                                                    00011600
+                                                                        00011700
+      *----------------------------------------------------------------*00011800
+       3000-99-FIM.                    EXIT.                            00011900
+      *----------------------------------------------------------------*00012000
