@@ -1,144 +1,173 @@
-      *================================================================J00001000
-       IDENTIFICATION                  DIVISION.                        00002000
-      *================================================================*00003000
-                                                                        00004000
-       PROGRAM-ID. FR06CB28.                                            00005003
-                                                                        00006000
-      *================================================================*00007000
-      *                                                                 00008000
-      *     AUTOR.....: JOEI LORENTI                                    00009000
-      *     ANALISTA..: IVAN SANCHES                                    00009100
-      *     EMPRESA...: FOURSYS                                         00009200
-      *     DATA......: 29/04/2022                                      00009300
-      *                                                                 00009400
-      *----------------------------------------------------------------*00009500
-      *                                                                 00009600
-      *     OBJETIVO: ABERTURA DO AQUIVO FUNC                           00009700
-      *                                                                 00022000
-      *================================================================*00022100
-                                                                        00023000
-      *================================================================*00024000
-       ENVIRONMENT                      DIVISION.                       00025000
-      *================================================================*00026000
-                                                                        00027000
-      *----------------------------------------------------------------*00028000
-       CONFIGURATION                    SECTION.                        00029000
-      *----------------------------------------------------------------*00030000
-                                                                        00040000
-        SPECIAL-NAMES.                                                  00050000
-              DECIMAL-POINT            IS COMMA.                        00060000
-                                                                        00070000
-      *----------------------------------------------------------------*00071000
-       INPUT-OUTPUT                    SECTION.                         00071201
-      *----------------------------------------------------------------*00071301
-                                                                        00071401
-       FILE-CONTROL.                                                    00071501
-             SELECT FUNC               ASSIGN TO JCLFUNC                00071601
-                FILE STATUS            IS WRK-FS-FUNC.                  00071701
-      *----------------------------------------------------------------*00071801
-                                                                        00071901
-      *================================================================J00073000
-       DATA                            DIVISION.                        00074000
-      *================================================================*00074100
-                                                                        00074200
-      *----------------------------------------------------------------*00074301
-       FILE                            SECTION.                         00074401
-      *----------------------------------------------------------------*00074501
-                                                                        00074601
-       FD FUNC                                                          00074701
-           RECORDING MODE IS F                                          00074801
-           BLOCK CONTAINS 0 RECORDS.                                    00074901
-                                                                        00075001
-       01 FD-REGISTRO.                                                  00075101
-          05 FD-LINHA     PIC X(40).                                    00075201
-                                                                        00075301
-      *----------------------------------------------------------------*00075400
-       WORKING-STORAGE                 SECTION.                         00075500
-      *----------------------------------------------------------------D00075601
-                                                                        00076201
-       77 WRK-FS-MSG       PIC X(30) VALUE SPACES.                      00076301
-                                                                        00076500
-      *----------------------------------------------------------------*00076600
-      *                        AREA DE ACUMULADORES                    *00076700
-      *----------------------------------------------------------------*00076800
-                                                                        00076900
-      *01 WRK-ACU-LIDOS                PIC 9(02)        VALUE ZEROS.    00077001
-                                                                        00077100
-      *----------------------------------------------------------------*00077201
-      *                        TESTE DE FILE-STATUS                    *00077301
-      *----------------------------------------------------------------*00077401
-                                                                        00077501
-                                                                        00077601
-       77 WRK-FS-FUNC PIC X(02) VALUE SPACES.                           00077701
-                                                                        00077801
-                                                                        00077900
-      *================================================================*00078000
-       PROCEDURE                       DIVISION.                        00078100
-      *================================================================*00078200
-                                                                        00078300
-      *----------------------------------------------------------------*00078400
-       0000-PRINCIPAL                   SECTION.                        00078500
-      *----------------------------------------------------------------*00078600
-                                                                        00078700
-           PERFORM 0100-INICIAR.                                        00078800
-                                                                        00078901
-           PERFORM 0200-PROCESSAR                                       00079001
-                                                                        00079300
-           PERFORM 0300-FINALIZAR.                                      00079400
-                                                                        00079500
-           STOP RUN.                                                    00079600
-                                                                        00079700
-      *----------------------------------------------------------------*00079800
-       0000-99-FIM.                    EXIT.                            00079900
-      *----------------------------------------------------------------*00080000
-                                                                        00080100
-      *----------------------------------------------------------------*00080200
-       0100-INICIAR                    SECTION.                         00080300
-      *----------------------------------------------------------------*00080400
-                                                                        00080500
-           OPEN INPUT FUNC.                                             00080601
-                                                                        00080700
-           MOVE ' STATUS NO OPEN ' TO WRK-FS-MSG.                       00080801
-                                                                        00080901
-           PERFORM 9000-TRATAR-ERRO.                                    00081001
-                                                                        00081101
-      *----------------------------------------------------------------*00081200
-       0100-99-FIM                     SECTION.                         00081300
-      *----------------------------------------------------------------*00081400
-      *----------------------------------------------------------------*00081500
-       0200-PROCESSAR                  SECTION.                         00081600
-      *----------------------------------------------------------------*00081700
-                                                                        00081802
-           CONTINUE.                                                    00081901
-                                                                        00082900
-      *----------------------------------------------------------------*00083000
-       0200-99-FIM.                    EXIT.                            00083100
-      *----------------------------------------------------------------*00083200
-                                                                        00083300
-      *----------------------------------------------------------------*00083400
-       0300-FINALIZAR                  SECTION.                         00083500
-      *----------------------------------------------------------------*00083600
-                                                                        00083700
-             CLOSE FUNC.                                                00083801
-             MOVE  ' STATUS NO CLOSE ' TO WRK-FS-MSG.                   00083901
-                                                                        00084001
-             PERFORM 9000-TRATAR-ERRO.                                  00084101
-                                                                        00084201
-                                                                        00084300
-      *----------------------------------------------------------------*00084400
-       0300-99-FIM.                    EXIT.                            00084500
-      *----------------------------------------------------------------*00084600
-                                                                        00084700
-      *----------------------------------------------------------------*00084800
-       9000-TRATAR-ERRO                SECTION.                         00084900
-      *----------------------------------------------------------------*00085000
-                                                                        00085101
-             DISPLAY '----------------------------'.                    00085202
-             DISPLAY WRK-FS-MSG.                                        00085302
-             DISPLAY WRK-FS-FUNC.                                       00085401
-             DISPLAY '----------------------------'                     00085502
-                                                                        00085601
-                                                                        00085701
-      *----------------------------------------------------------------*00085800
-       9000-99-FIM.                    EXIT.                            00085900
-      *----------------------------------------------------------------*00086000
+      *================================================================*00000100
+       IDENTIFICATION                  DIVISION.                        00000200
+      *================================================================*00000300
+                                                                        00000400
+       PROGRAM-ID. FR06CB28.                                            00000500
+                                                                        00000600
+      *================================================================*00000700
+      *                                                                 00000800
+      *     AUTOR.....: JOEI LORENTI                                    00000900
+      *     ANALISTA..: IVAN SANCHES                                    00001000
+      *     EMPRESA...: FOURSYS                                         00001100
+      *     DATA......: 29/04/2022                                      00001200
+      *                                                                 00001300
+      *----------------------------------------------------------------*00001400
+      *                                                                 00001500
+      *     OBJETIVO: ABRIR O ARQUIVO FUNC, LISTAR CADA REGISTRO NA     00001600
+      *               SYSOUT E TOTALIZAR A QTDE DE REGISTROS LIDOS.     00001700
+      *                                                                 00001800
+      *----------------------------------------------------------------*00001900
+      *     MANUTENCAO:                                                 00002000
+      *     29/07/2022 JL - PROGRAMA PASSA A LER E LISTAR OS REGISTROS  00002100
+      *                     DO ARQUIVO FUNC (ANTES SO ABRIA E FECHAVA), 00002200
+      *                     ACUMULANDO O TOTAL EM WRK-ACU-LIDOS E SO    00002300
+      *                     ACIONANDO 9000-TRATAR-ERRO QUANDO O FILE    00002400
+      *                     STATUS REALMENTE INDICAR ERRO.              00002500
+      *================================================================*00002600
+                                                                        00002700
+      *================================================================*00002800
+       ENVIRONMENT                      DIVISION.                       00002900
+      *================================================================*00003000
+                                                                        00003100
+      *----------------------------------------------------------------*00003200
+       CONFIGURATION                    SECTION.                        00003300
+      *----------------------------------------------------------------*00003400
+                                                                        00003500
+        SPECIAL-NAMES.                                                  00003600
+              DECIMAL-POINT            IS COMMA.                        00003700
+                                                                        00003800
+      *----------------------------------------------------------------*00003900
+       INPUT-OUTPUT                    SECTION.                         00004000
+      *----------------------------------------------------------------*00004100
+                                                                        00004200
+       FILE-CONTROL.                                                    00004300
+             SELECT FUNC               ASSIGN TO JCLFUNC                00004400
+                FILE STATUS            IS WRK-FS-FUNC.                  00004500
+      *----------------------------------------------------------------*00004600
+                                                                        00004700
+      *================================================================*00004800
+       DATA                            DIVISION.                        00004900
+      *================================================================*00005000
+                                                                        00005100
+      *----------------------------------------------------------------*00005200
+       FILE                            SECTION.                         00005300
+      *----------------------------------------------------------------*00005400
+                                                                        00005500
+       FD FUNC                                                          00005600
+           RECORDING MODE IS F                                          00005700
+           BLOCK CONTAINS 0 RECORDS.                                    00005800
+                                                                        00005900
+       01 FD-REGISTRO.                                                  00006000
+          05 FD-LINHA     PIC X(40).                                    00006100
+                                                                        00006200
+      *----------------------------------------------------------------*00006300
+       WORKING-STORAGE                 SECTION.                         00006400
+      *----------------------------------------------------------------*00006500
+                                                                        00006600
+       77 WRK-FS-MSG       PIC X(30) VALUE SPACES.                      00006700
+                                                                        00006800
+      *----------------------------------------------------------------*00006900
+      *                        AREA DE ACUMULADORES                    *00007000
+      *----------------------------------------------------------------*00007100
+                                                                        00007200
+       77 WRK-ACU-LIDOS                PIC 9(02)        VALUE ZEROS.    00007300
+                                                                        00007400
+      *----------------------------------------------------------------*00007500
+      *                        TESTE DE FILE-STATUS                    *00007600
+      *----------------------------------------------------------------*00007700
+                                                                        00007800
+       77 WRK-FS-FUNC PIC X(02) VALUE SPACES.                           00007900
+                                                                        00008000
+      *================================================================*00008100
+       PROCEDURE                       DIVISION.                        00008200
+      *================================================================*00008300
+      *----------------------------------------------------------------*00008400
+       0000-PRINCIPAL                   SECTION.                        00008500
+      *----------------------------------------------------------------*00008600
+                                                                        00008700
+           PERFORM 1000-INICIAR.                                        00008800
+                                                                        00008900
+           PERFORM 2000-PROCESSAR UNTIL WRK-FS-FUNC EQUAL '10'.         00009000
+                                                                        00009100
+           PERFORM 3000-FINALIZAR.                                      00009200
+                                                                        00009300
+           STOP RUN.                                                    00009400
+                                                                        00009500
+      *----------------------------------------------------------------*00009600
+       0000-99-FIM.                    EXIT.                            00009700
+      *----------------------------------------------------------------*00009800
+                                                                        00009900
+      *----------------------------------------------------------------*00010000
+       1000-INICIAR                    SECTION.                         00010100
+      *----------------------------------------------------------------*00010200
+                                                                        00010300
+           OPEN INPUT FUNC.                                             00010400
+                                                                        00010500
+           PERFORM 1100-TESTAR-FILE-STATUS.                             00010600
+                                                                        00010700
+           READ FUNC.                                                   00010800
+                                                                        00010900
+      *----------------------------------------------------------------*00011000
+       1000-99-FIM.                    EXIT.                            00011100
+      *----------------------------------------------------------------*00011200
+                                                                        00011300
+      *----------------------------------------------------------------*00011400
+       1100-TESTAR-FILE-STATUS         SECTION.                         00011500
+      *----------------------------------------------------------------*00011600
+                                                                        00011700
+           IF WRK-FS-FUNC              NOT EQUAL ZEROS                  00011800
+               MOVE 'ERRO ABERTURA FUNC' TO WRK-FS-MSG                  00011900
+               PERFORM 9000-TRATAR-ERRO                                 00012000
+           END-IF.                                                      00012100
+                                                                        00012200
+      *----------------------------------------------------------------*00012300
+       1100-99-FIM.                    EXIT.                            00012400
+      *----------------------------------------------------------------*00012500
+                                                                        00012600
+      *----------------------------------------------------------------*00012700
+       2000-PROCESSAR                  SECTION.                         00012800
+      *----------------------------------------------------------------*00012900
+                                                                        00013000
+           IF WRK-FS-FUNC              EQUAL ZEROS                      00013100
+               ADD 1                   TO WRK-ACU-LIDOS                 00013200
+               DISPLAY 'REGISTRO: '    FD-LINHA                         00013300
+           ELSE                                                         00013400
+               MOVE 'FIM DE ARQUIVO'   TO WRK-FS-MSG                    00013500
+           END-IF.                                                      00013600
+                                                                        00013700
+           READ FUNC.                                                   00013800
+                                                                        00013900
+      *----------------------------------------------------------------*00014000
+       2000-99-FIM.                    EXIT.                            00014100
+      *----------------------------------------------------------------*00014200
+                                                                        00014300
+      *----------------------------------------------------------------*00014400
+       3000-FINALIZAR                  SECTION.                         00014500
+      *----------------------------------------------------------------*00014600
+                                                                        00014700
+             CLOSE FUNC.                                                00014800
+             IF WRK-FS-FUNC            NOT EQUAL ZEROS                  00014900
+                 MOVE 'ERRO NO CLOSE'  TO WRK-FS-MSG                    00015000
+                 PERFORM 9000-TRATAR-ERRO                               00015100
+             END-IF.                                                    00015200
+                                                                        00015300
+             DISPLAY '----------------------------'.                    00015400
+             DISPLAY 'TOTAL DE REGISTROS LIDOS: ' WRK-ACU-LIDOS.        00015500
+             DISPLAY '----------------------------'.                    00015600
+                                                                        00015700
+      *----------------------------------------------------------------*00015800
+       3000-99-FIM.                    EXIT.                            00015900
+      *----------------------------------------------------------------*00016000
+                                                                        00016100
+      *----------------------------------------------------------------*00016200
+       9000-TRATAR-ERRO                SECTION.                         00016300
+      *----------------------------------------------------------------*00016400
+                                                                        00016500
+             DISPLAY '----------------------------'.                    00016600
+             DISPLAY WRK-FS-MSG.                                        00016700
+             DISPLAY WRK-FS-FUNC.                                       00016800
+             DISPLAY '----------------------------'.                    00016900
+                                                                        00017000
+      *----------------------------------------------------------------*00017100
+       9000-99-FIM.                    EXIT.                            00017200
+      *----------------------------------------------------------------*00017300
