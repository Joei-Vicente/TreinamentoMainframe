@@ -1,125 +1,222 @@
-      *================================================================J00001001
-       IDENTIFICATION                  DIVISION.                        00002001
-      *================================================================*00003001
-                                                                        00004001
-       PROGRAM-ID. FR06CB25.                                            00005007
-                                                                        00006001
-      *================================================================*00007001
-      *                                                                 00008001
-      *     AUTOR.....: JOEI LORENTI                                    00009002
-      *     ANALISTA..: IVAN SANCHES                                    00009102
-      *     EMPRESA...: FOURSYS                                         00010002
-      *     DATA......: 27/04/2022                                      00020002
-      *                                                                 00021001
-      *----------------------------------------------------------------*00022001
-      *                                                                 00023001
-      *     OBJETIVO: RECEBER NAS VARIAVEIS WRK-NOTA1 -> 0800(2DEC),    00024001
-      *               WRK-NOTA2 -> 0700(2DEC).                          00025001
-      *               CALCULAR A MEDIA(WRK-MEDIA)-REGRAS(STATUS):       00026001
-      *               * MENOR QUE 2 - REPROVADO                         00027001
-      *               * ENTRE 2 E 5,99 - RECUPERACAO                    00028001
-      *               * ENTRE 6 E 8,99 - APROVADO                       00029001
-      *               * ENTRE 9 E 10 - APROVADO COM LOUVOR              00030001
-      *               * MAIOR QUE 10 - MEDIA ERRADA                     00040001
-      *               COMANDO EVALUATE.                                 00050001
-      *================================================================*00060001
-       ENVIRONMENT                     DIVISION.                        00070009
-      *================================================================*00071001
-                                                                        00071101
-      *----------------------------------------------------------------*00071201
-       CONFIGURATION                   SECTION.                         00071309
-      *----------------------------------------------------------------*00071401
-                                                                        00071505
-       SPECIAL-NAMES.                                                   00071601
-           DECIMAL-POINT IS COMMA.                                      00071701
-                                                                        00071805
-      *================================================================J00071909
-       DATA                            DIVISION.                        00072009
-      *================================================================*00072101
-                                                                        00072201
-      *----------------------------------------------------------------*00072309
-       WORKING-STORAGE                 SECTION.                         00072409
-      *----------------------------------------------------------------*00072501
-                                                                        00072601
-       01 WRK-NOTAS.                                                    00072701
-          05 WRK-NOTA1                 PIC 9(02)V99     VALUE ZEROS.    00072808
-          05 WRK-NOTA2                 PIC 9(02)V99     VALUE ZEROS.    00072908
-                                                                        00073001
-       77 WRK-MEDIA                    PIC 9(02)V99     VALUE ZEROS.    00073108
-                                                                        00073201
-       77 WRK-STATUS                   PIC X(45)        VALUE SPACES.   00073301
-                                                                        00073601
-      *================================================================*00073701
-       PROCEDURE                       DIVISION.                        00073809
-      *================================================================*00073901
-                                                                        00074001
-      *----------------------------------------------------------------*00074101
-       0000-PRINCIPAL                  SECTION.                         00074209
-      *----------------------------------------------------------------*00074301
-                                                                        00074409
-           PERFORM 0100-INICIAR.                                        00074509
-               IF WRK-NOTAS NOT EQUAL ZEROS                             00074611
-                  PERFORM 0200-PROCESSAR.                               00074711
-                                                                        00074809
-           PERFORM 0300-FINALIZAR.                                      00074909
-                                                                        00075009
-           STOP RUN.                                                    00075109
-                                                                        00075209
-      *----------------------------------------------------------------*00075309
-       0000-99-FIM.                    EXIT.                            00075409
-      *----------------------------------------------------------------*00075509
-                                                                        00075609
-      *----------------------------------------------------------------*00075709
-       0100-INICIAR                    SECTION.                         00075809
-      *----------------------------------------------------------------*00075909
-                                                                        00076009
-           ACCEPT WRK-NOTAS            FROM SYSIN.                      00076109
-                                                                        00076209
-      *----------------------------------------------------------------*00076309
-       0100-99-FIM.                    EXIT.                            00076409
-      *----------------------------------------------------------------*00076509
-                                                                        00076601
-      *----------------------------------------------------------------*00076709
-       0200-PROCESSAR                  SECTION.                         00076809
-      *----------------------------------------------------------------*00076909
-                                                                        00077009
-           COMPUTE WRK-MEDIA = ( WRK-NOTA1 + WRK-NOTA2 ) / 2.           00077104
-               EVALUATE WRK-MEDIA                                       00077201
-                   WHEN 0 THRU 1,99                                     00077308
-                     MOVE 'REPROVADO '                                  00077410
-                                       TO WRK-STATUS                    00077510
-                   WHEN 2,00 THRU 5,99                                  00077608
-                     MOVE 'RECUPERACAO'                                 00077710
-                                       TO WRK-STATUS                    00077810
-                   WHEN 6,00 THRU 8,99                                  00077908
-                     MOVE 'APROVADO'                                    00078010
-                                       TO WRK-STATUS                    00078110
-                   WHEN 9,00 THRU 10,00                                 00078208
-                     MOVE 'NAO FEZ MAIS QUE A OBRIGACAO '               00078301
-                                       TO WRK-STATUS                    00078409
-                   WHEN OTHER                                           00078503
-                     MOVE '***ALGO DE ERRADO NAO ESTA CERTO!!***'       00078604
-                                       TO WRK-STATUS                    00078709
-                END-EVALUATE.                                           00078801
-                                                                        00078901
-      *----------------------------------------------------------------*00079009
-       0200-99-FIM.                    EXIT.                            00079109
-      *----------------------------------------------------------------*00079209
-                                                                        00079309
-      *----------------------------------------------------------------*00079409
-       0300-FINALIZAR                  SECTION.                         00079509
-      *----------------------------------------------------------------*00079609
-                                                                        00079709
-            DISPLAY 'MEDIA....' WRK-MEDIA.                              00079806
-            DISPLAY 'STATUS...' WRK-STATUS.                             00079906
-                                                                        00080001
-      *----------------------------------------------------------------*00080109
-       0300-99-FIM.                    EXIT.                            00080209
-      *----------------------------------------------------------------*00080309
-      *----------------------------------------------------------------*00080401
-       9000-TRATAR-ERRO                SECTION.                         00080501
-      *----------------------------------------------------------------*00080601
-                                                                        00080709
-      *----------------------------------------------------------------*00080801
-       9000-99-FIM.                    EXIT.                            00081001
-      *----------------------------------------------------------------*00090001
+      *================================================================*00000100
+       IDENTIFICATION                  DIVISION.                        00000200
+      *================================================================*00000300
+                                                                        00000400
+       PROGRAM-ID. FR06CB25.                                            00000500
+                                                                        00000600
+      *================================================================*00000700
+      *                                                                 00000800
+      *     AUTOR.....: JOEI LORENTI                                    00000900
+      *     ANALISTA..: IVAN SANCHES                                    00001000
+      *     EMPRESA...: FOURSYS                                         00001100
+      *     DATA......: 27/04/2022                                      00001200
+      *                                                                 00001300
+      *----------------------------------------------------------------*00001400
+      *                                                                 00001500
+      *     OBJETIVO: RECEBER NAS VARIAVEIS WRK-NOTA1 -> 0800(2DEC),    00001600
+      *               WRK-NOTA2 -> 0700(2DEC), ALEM DA MATRICULA DO     00001650
+      *               ALUNO (WRK-MATRICULA).                            00001700
+      *               CALCULAR A MEDIA(WRK-MEDIA)-REGRAS(STATUS):       00001800
+      *               * MENOR QUE 2 - REPROVADO                         00001900
+      *               * ENTRE 2 E 5,99 - RECUPERACAO                    00002000
+      *               * ENTRE 6 E 8,99 - APROVADO                       00002100
+      *               * ENTRE 9 E 10 - APROVADO COM LOUVOR              00002200
+      *               * MAIOR QUE 10 - MEDIA ERRADA                     00002300
+      *               COMANDO EVALUATE.                                 00002400
+      *                                                                 00002500
+      *----------------------------------------------------------------*00002600
+      *     MANUTENCAO:                                                 00002700
+      *     28/07/2022 JL - GENERALIZADO PARA RECEBER UMA QUANTIDADE    00002800
+      *                     VARIAVEL DE NOTAS (WRK-QTD-NOTAS), CADA UMA 00002900
+      *                     COM SEU PESO, E CALCULAR A MEDIA PONDERADA  00003000
+      *                     EM VEZ DA MEDIA SIMPLES DE DUAS NOTAS FIXAS.00003100
+      *                     O RESULTADO PASSA TAMBEM A SER GRAVADO NO   00003200
+      *                     ARQUIVO DE SAIDA SAINOTA.                   00003300
+      *     18/08/2022 JL - O CARTAO DE SYSIN PASSA A TRAZER TAMBEM A   00003310
+      *                     MATRICULA DO ALUNO (WRK-MATRICULA), LIDA    00003320
+      *                     ANTES DA QUANTIDADE DE NOTAS E GRAVADA NO   00003330
+      *                     REGISTRO DE SAIDA (FD-MATRICULA) JUNTO COM  00003340
+      *                     A MEDIA E O STATUS.                         00003350
+      *================================================================*00003400
+       ENVIRONMENT                     DIVISION.                        00003500
+      *================================================================*00003600
+                                                                        00003700
+      *----------------------------------------------------------------*00003800
+       CONFIGURATION                   SECTION.                         00003900
+      *----------------------------------------------------------------*00004000
+                                                                        00004100
+       SPECIAL-NAMES.                                                   00004200
+           DECIMAL-POINT IS COMMA.                                      00004300
+                                                                        00004400
+      *----------------------------------------------------------------*00004500
+       INPUT-OUTPUT                    SECTION.                         00004600
+      *----------------------------------------------------------------*00004700
+                                                                        00004800
+       FILE-CONTROL.                                                    00004900
+             SELECT SAINOTA            ASSIGN TO SAINOTA                00005000
+                FILE STATUS            IS WRK-FS-SAINOTA.               00005100
+                                                                        00005200
+      *================================================================*00005300
+       DATA                            DIVISION.                        00005400
+      *================================================================*00005500
+                                                                        00005600
+      *----------------------------------------------------------------*00005700
+       FILE                            SECTION.                         00005800
+      *----------------------------------------------------------------*00005900
+                                                                        00006000
+       FD SAINOTA                                                       00006100
+           RECORDING MODE IS F                                          00006200
+           BLOCK CONTAINS 0 RECORDS.                                    00006300
+       01 FD-SAINOTA.                                                   00006400
+          05 FD-MATRICULA              PIC 9(05).                       00006450
+          05 FD-QTD-NOTAS              PIC 9(02).                       00006500
+          05 FD-MEDIA                  PIC 9(02)V99.                    00006600
+          05 FD-STATUS                 PIC X(45).                       00006700
+                                                                        00006800
+      *----------------------------------------------------------------*00006900
+       WORKING-STORAGE                 SECTION.                         00007000
+      *----------------------------------------------------------------*00007100
+                                                                        00007200
+       01 WRK-NOTA-CARD.                                                00007300
+          05 WRK-NOTA-DET              PIC 9(02)V99     VALUE ZEROS.    00007400
+          05 WRK-PESO-DET              PIC 9(02)        VALUE ZEROS.    00007500
+                                                                        00007600
+       77 WRK-MATRICULA                PIC 9(05)        VALUE ZEROS.    00007650
+       77 WRK-QTD-NOTAS                PIC 9(02)        VALUE ZEROS.    00007700
+       77 WRK-IDX-NOTA                 PIC 9(02)        VALUE ZEROS.    00007800
+       77 WRK-SOMA-POND                PIC 9(05)V99     VALUE ZEROS.    00007900
+       77 WRK-SOMA-PESO                PIC 9(04)        VALUE ZEROS.    00008000
+       77 WRK-MEDIA                    PIC 9(02)V99     VALUE ZEROS.    00008100
+       77 WRK-STATUS                   PIC X(45)        VALUE SPACES.   00008200
+       77 WRK-FS-SAINOTA               PIC X(02)        VALUE SPACES.   00008300
+       77 WRK-MSG                      PIC X(50)        VALUE SPACES.   00008400
+                                                                        00008500
+      *================================================================*00008600
+       PROCEDURE                       DIVISION.                        00008700
+      *================================================================*00008800
+      *----------------------------------------------------------------*00008900
+       0000-PRINCIPAL                  SECTION.                         00009000
+      *----------------------------------------------------------------*00009100
+                                                                        00009200
+           PERFORM 0100-INICIAR.                                        00009300
+               IF WRK-QTD-NOTAS         NOT EQUAL ZEROS                 00009400
+                  PERFORM 0200-PROCESSAR.                               00009500
+                                                                        00009600
+           PERFORM 0300-FINALIZAR.                                      00009700
+                                                                        00009800
+           STOP RUN.                                                    00009900
+                                                                        00010000
+      *----------------------------------------------------------------*00010100
+       0000-99-FIM.                    EXIT.                            00010200
+      *----------------------------------------------------------------*00010300
+                                                                        00010400
+      *----------------------------------------------------------------*00010500
+       0100-INICIAR                    SECTION.                         00010600
+      *----------------------------------------------------------------*00010700
+                                                                        00010800
+           OPEN OUTPUT SAINOTA.                                         00010900
+           PERFORM 0110-TESTAR-FILE-STATUS.                             00011000
+                                                                        00011100
+           ACCEPT WRK-MATRICULA        FROM SYSIN.                      00011150
+           ACCEPT WRK-QTD-NOTAS        FROM SYSIN.                      00011200
+                                                                        00011300
+      *----------------------------------------------------------------*00011400
+       0100-99-FIM.                    EXIT.                            00011500
+      *----------------------------------------------------------------*00011600
+                                                                        00011700
+      *----------------------------------------------------------------*00011800
+       0110-TESTAR-FILE-STATUS         SECTION.                         00011900
+      *----------------------------------------------------------------*00012000
+                                                                        00012100
+           IF WRK-FS-SAINOTA           NOT EQUAL ZEROS                  00012200
+               MOVE 'ERRO ABERTURA SAINOTA' TO WRK-MSG                  00012300
+               PERFORM 9000-TRATAR-ERRO                                 00012400
+           END-IF.                                                      00012500
+                                                                        00012600
+      *----------------------------------------------------------------*00012700
+       0110-99-FIM.                    EXIT.                            00012800
+      *----------------------------------------------------------------*00012900
+                                                                        00013000
+      *----------------------------------------------------------------*00013100
+       0200-PROCESSAR                  SECTION.                         00013200
+      *----------------------------------------------------------------*00013300
+                                                                        00013400
+           PERFORM 0210-LER-NOTA                                        00013500
+               VARYING WRK-IDX-NOTA FROM 1 BY 1                         00013600
+               UNTIL WRK-IDX-NOTA GREATER WRK-QTD-NOTAS.                00013700
+                                                                        00013800
+           COMPUTE WRK-MEDIA ROUNDED = WRK-SOMA-POND / WRK-SOMA-PESO    00013900
+               ON SIZE ERROR                                            00014000
+                   MOVE ZEROS          TO WRK-MEDIA                     00014100
+           END-COMPUTE.                                                 00014200
+                                                                        00014300
+               EVALUATE WRK-MEDIA                                       00014400
+                   WHEN 0 THRU 1,99                                     00014500
+                     MOVE 'REPROVADO '                                  00014600
+                                       TO WRK-STATUS                    00014700
+                   WHEN 2,00 THRU 5,99                                  00014800
+                     MOVE 'RECUPERACAO'                                 00014900
+                                       TO WRK-STATUS                    00015000
+                   WHEN 6,00 THRU 8,99                                  00015100
+                     MOVE 'APROVADO'                                    00015200
+                                       TO WRK-STATUS                    00015300
+                   WHEN 9,00 THRU 10,00                                 00015400
+                     MOVE 'NAO FEZ MAIS QUE A OBRIGACAO '               00015500
+                                       TO WRK-STATUS                    00015600
+                   WHEN OTHER                                           00015700
+                     MOVE '***ALGO DE ERRADO NAO ESTA CERTO!!***'       00015800
+                                       TO WRK-STATUS                    00015900
+                END-EVALUATE.                                           00016000
+                                                                        00016100
+      *----------------------------------------------------------------*00016200
+       0200-99-FIM.                    EXIT.                            00016300
+      *----------------------------------------------------------------*00016400
+                                                                        00016500
+      *----------------------------------------------------------------*00016600
+       0210-LER-NOTA                   SECTION.                         00016700
+      *----------------------------------------------------------------*00016800
+                                                                        00016900
+           ACCEPT WRK-NOTA-CARD        FROM SYSIN.                      00017000
+                                                                        00017100
+           COMPUTE WRK-SOMA-POND = WRK-SOMA-POND +                      00017200
+                   ( WRK-NOTA-DET * WRK-PESO-DET ).                     00017300
+           ADD WRK-PESO-DET            TO WRK-SOMA-PESO.                00017400
+                                                                        00017500
+      *----------------------------------------------------------------*00017600
+       0210-99-FIM.                    EXIT.                            00017700
+      *----------------------------------------------------------------*00017800
+                                                                        00017900
+      *----------------------------------------------------------------*00018000
+       0300-FINALIZAR                  SECTION.                         00018100
+      *----------------------------------------------------------------*00018200
+                                                                        00018300
+            DISPLAY 'MATRICULA' WRK-MATRICULA.                          00018350
+            DISPLAY 'QTD NOTAS' WRK-QTD-NOTAS.                          00018400
+            DISPLAY 'MEDIA....' WRK-MEDIA.                              00018500
+            DISPLAY 'STATUS...' WRK-STATUS.                             00018600
+                                                                        00018700
+            MOVE WRK-MATRICULA         TO FD-MATRICULA.                 00018750
+            MOVE WRK-QTD-NOTAS         TO FD-QTD-NOTAS.                 00018800
+            MOVE WRK-MEDIA             TO FD-MEDIA.                     00018900
+            MOVE WRK-STATUS            TO FD-STATUS.                    00019000
+            WRITE FD-SAINOTA.                                           00019100
+                                                                        00019200
+            CLOSE SAINOTA.                                              00019300
+               IF WRK-FS-SAINOTA       NOT EQUAL ZEROS                  00019400
+                 MOVE 'ERRO NO CLOSE SAINOTA' TO WRK-MSG                00019500
+                 PERFORM 9000-TRATAR-ERRO                               00019600
+               END-IF.                                                  00019700
+                                                                        00019800
+      *----------------------------------------------------------------*00019900
+       0300-99-FIM.                    EXIT.                            00020000
+      *----------------------------------------------------------------*00020100
+      *----------------------------------------------------------------*00020200
+       9000-TRATAR-ERRO                SECTION.                         00020300
+      *----------------------------------------------------------------*00020400
+             DISPLAY '-------------------STATUS-----------------------'.00020500
+             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00020600
+             DISPLAY '  FILE STATUS     '  WRK-FS-SAINOTA.              00020700
+             DISPLAY '------------------------------------------------'.00020800
+      *----------------------------------------------------------------*00020900
+       9000-99-FIM.                    EXIT.                            00021000
+      *----------------------------------------------------------------*00021100
