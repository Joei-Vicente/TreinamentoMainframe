@@ -1,28 +1,149 @@
-       IDENTIFICATION                  DIVISION.                        00010001
-       PROGRAM-ID. FR06CB03.                                            00020001
-      *============================================================     00030001
-      *     AUTOR   : JOEI LORENTI                                      00040001
-      *     EMPRESA : FOURSYS                                           00050001
-      *     DATA    : 19/04/2022                                        00060001
-      *     OBJETIVO: RECEBER REGISTRO DA SYSIN E GERAR RELATORIO       00070002
-      *============================================================     00080001
-      *ENVIRONMENT                      DIVISION.                       00081001
-       DATA                             DIVISION.                       00082001
-       WORKING-STORAGE                  SECTION.                        00083001
-       01 WRK-REGISTRO.                                                 00084001
-      *   05 FILLER       PIC X(80)     VALUE ALL "-".                  00084101
-          05 WRK-ID       PIC 9(05)     VALUE ZEROS.                    00084201
-          05 WRK-CLIENTE  PIC X(30)     VALUE SPACES.                   00084301
-          05 WRK-INTERNO.                                               00084401
-            10 WRK-TELEFONE PIC 9(10)     VALUE ZEROS.                  00084501
-            10 WRK-GERENTE  PIC X(15)     VALUE SPACES.                 00084603
-      *     10 FILLER       PIC X(80)     VALUE ALL "-".                00084701
-       PROCEDURE                        DIVISION.                       00085001
-           ACCEPT WRK-REGISTRO FROM SYSIN.                              00086001
-           DISPLAY '-----------------------------'.                     00087001
-           DISPLAY 'ID...    :'  WRK-ID.                                00087104
-           DISPLAY 'CLIENTE  :'  WRK-CLIENTE.                           00087202
-           DISPLAY 'TELEFONE :'  WRK-TELEFONE.                          00087302
-           DISPLAY 'GERENTE  :'  WRK-GERENTE.                           00087402
-           DISPLAY '-----------------------------'.                     00087501
-           STOP RUN.                                                    00088001
+       IDENTIFICATION                  DIVISION.                        00000100
+       PROGRAM-ID. FR06CB03.                                            00000200
+      *================================================================*00000300
+      *     AUTOR   : JOEI LORENTI                                      00000400
+      *     EMPRESA : FOURSYS                                           00000500
+      *     DATA    : 19/04/2022                                        00000600
+      *     OBJETIVO: RECEBER REGISTRO DA SYSIN E GERAR RELATORIO       00000700
+      *----------------------------------------------------------------*00000800
+      *     MANUTENCAO:                                                 00000900
+      *     18/07/2022 JL - VALIDA WRK-TELEFONE ANTES DE EXIBIR E PASSA 00001000
+      *                     A OBTER O NOME DO GERENTE POR CODIGO, NUMA  00001100
+      *                     TABELA DE GERENTES, EM VEZ DE RECEBE-LO     00001200
+      *                     DIRETO DO CARTAO SYSIN.                     00001300
+      *================================================================*00001400
+       DATA                             DIVISION.                       00001500
+       WORKING-STORAGE                 SECTION.                         00001600
+       01 WRK-REGISTRO.                                                 00001700
+          05 WRK-ID                    PIC 9(05)     VALUE ZEROS.       00001800
+          05 WRK-CLIENTE               PIC X(30)     VALUE SPACES.      00001900
+          05 WRK-INTERNO.                                               00002000
+            10 WRK-TELEFONE            PIC 9(10)     VALUE ZEROS.       00002100
+            10 WRK-COD-GERENTE         PIC 9(02)     VALUE ZEROS.       00002200
+                                                                        00002300
+      *----------------------------------------------------------------*00002400
+      *     TABELA DE GERENTES (CARREGADA POR REDEFINES)                00002500
+      *----------------------------------------------------------------*00002600
+       01 WRK-TAB-GERENTE-DADOS.                                        00002700
+          05 FILLER                    PIC X(17)     VALUE              00002800
+              '01JOEI LORENTI   '.                                      00002900
+          05 FILLER                    PIC X(17)     VALUE              00003000
+              '02MARIA SILVA    '.                                      00003100
+          05 FILLER                    PIC X(17)     VALUE              00003200
+              '03CARLOS SOUZA   '.                                      00003300
+          05 FILLER                    PIC X(17)     VALUE              00003400
+              '04ANA PEREIRA    '.                                      00003500
+          05 FILLER                    PIC X(17)     VALUE              00003600
+              '05PAULO RAMOS    '.                                      00003700
+                                                                        00003800
+       01 WRK-TAB-GERENTE REDEFINES WRK-TAB-GERENTE-DADOS.              00003900
+          05 WRK-TAB-GERENTE-ITEM      OCCURS 5 TIMES.                  00004000
+             10 WRK-TAB-COD-GERENTE    PIC 9(02).                       00004100
+             10 WRK-TAB-NOME-GERENTE   PIC X(15).                       00004200
+                                                                        00004300
+       77 WRK-IDX-GER                  PIC 9(02) VALUE ZEROS.           00004400
+       77 WRK-GERENTE-ACHADO           PIC X(01) VALUE 'N'.             00004500
+       77 WRK-NOME-GERENTE             PIC X(15) VALUE SPACES.          00004600
+       77 WRK-TELEFONE-EDIT            PIC X(17) VALUE SPACES.          00004700
+                                                                        00004800
+       PROCEDURE                       DIVISION.                        00004900
+      *----------------------------------------------------------------*00005000
+       0000-PRINCIPAL                  SECTION.                         00005100
+      *----------------------------------------------------------------*00005200
+                                                                        00005300
+           PERFORM 1000-INICIAR.                                        00005400
+                                                                        00005500
+           PERFORM 2000-PROCESSAR.                                      00005600
+                                                                        00005700
+           PERFORM 3000-FINALIZAR.                                      00005800
+                                                                        00005900
+      *----------------------------------------------------------------*00006000
+       0000-99-FIM.                    EXIT.                            00006100
+      *----------------------------------------------------------------*00006200
+                                                                        00006300
+      *----------------------------------------------------------------*00006400
+       1000-INICIAR                    SECTION.                         00006500
+      *----------------------------------------------------------------*00006600
+                                                                        00006700
+           ACCEPT WRK-REGISTRO         FROM SYSIN.                      00006800
+                                                                        00006900
+      *----------------------------------------------------------------*00007000
+       1000-99-FIM.                    EXIT.                            00007100
+      *----------------------------------------------------------------*00007200
+                                                                        00007300
+      *----------------------------------------------------------------*00007400
+       2000-PROCESSAR                  SECTION.                         00007500
+      *----------------------------------------------------------------*00007600
+                                                                        00007700
+           PERFORM 2100-VALIDAR-TELEFONE.                               00007800
+                                                                        00007900
+           PERFORM 2200-LOCALIZAR-GERENTE.                              00008000
+                                                                        00008100
+      *----------------------------------------------------------------*00008200
+       2000-99-FIM.                    EXIT.                            00008300
+      *----------------------------------------------------------------*00008400
+                                                                        00008500
+      *----------------------------------------------------------------*00008600
+       2100-VALIDAR-TELEFONE           SECTION.                         00008700
+      *----------------------------------------------------------------*00008800
+                                                                        00008900
+           MOVE WRK-TELEFONE           TO WRK-TELEFONE-EDIT.            00009000
+                                                                        00009100
+           IF WRK-TELEFONE             NOT NUMERIC                      00009200
+              OR WRK-TELEFONE          EQUAL ZEROS                      00009300
+               MOVE 'TELEFONE INVALIDO' TO WRK-TELEFONE-EDIT            00009400
+           END-IF.                                                      00009500
+                                                                        00009600
+      *----------------------------------------------------------------*00009700
+       2100-99-FIM.                    EXIT.                            00009800
+      *----------------------------------------------------------------*00009900
+                                                                        00010000
+      *----------------------------------------------------------------*00010100
+       2200-LOCALIZAR-GERENTE          SECTION.                         00010200
+      *----------------------------------------------------------------*00010300
+                                                                        00010400
+           MOVE 'N'                    TO WRK-GERENTE-ACHADO.           00010500
+           MOVE SPACES                 TO WRK-NOME-GERENTE.             00010600
+                                                                        00010700
+           PERFORM 2210-COMPARAR-GERENTE                                00010800
+               VARYING WRK-IDX-GER FROM 1 BY 1                          00010900
+               UNTIL WRK-IDX-GER GREATER 5                              00011000
+                  OR WRK-GERENTE-ACHADO EQUAL 'S'.                      00011100
+                                                                        00011200
+           IF WRK-GERENTE-ACHADO       NOT EQUAL 'S'                    00011300
+               MOVE 'GERENTE NAO CADASTRADO' TO WRK-NOME-GERENTE        00011400
+           END-IF.                                                      00011500
+                                                                        00011600
+      *----------------------------------------------------------------*00011700
+       2200-99-FIM.                    EXIT.                            00011800
+      *----------------------------------------------------------------*00011900
+                                                                        00012000
+      *----------------------------------------------------------------*00012100
+       2210-COMPARAR-GERENTE           SECTION.                         00012200
+      *----------------------------------------------------------------*00012300
+                                                                        00012400
+           IF WRK-TAB-COD-GERENTE(WRK-IDX-GER) EQUAL WRK-COD-GERENTE    00012500
+               MOVE 'S'                TO WRK-GERENTE-ACHADO            00012600
+               MOVE WRK-TAB-NOME-GERENTE(WRK-IDX-GER)                   00012700
+                                       TO WRK-NOME-GERENTE              00012800
+           END-IF.                                                      00012900
+                                                                        00013000
+      *----------------------------------------------------------------*00013100
+       2210-99-FIM.                    EXIT.                            00013200
+      *----------------------------------------------------------------*00013300
+                                                                        00013400
+      *----------------------------------------------------------------*00013500
+       3000-FINALIZAR                  SECTION.                         00013600
+      *----------------------------------------------------------------*00013700
+                                                                        00013800
+           DISPLAY '-----------------------------'.                     00013900
+           DISPLAY 'ID...    :'  WRK-ID.                                00014000
+           DISPLAY 'CLIENTE  :'  WRK-CLIENTE.                           00014100
+           DISPLAY 'TELEFONE :'  WRK-TELEFONE-EDIT.                     00014200
+           DISPLAY 'GERENTE  :'  WRK-NOME-GERENTE.                      00014300
+           DISPLAY '-----------------------------'.                     00014400
+           STOP RUN.                                                    00014500
+                                                                        00014600
+      *----------------------------------------------------------------*00014700
+       3000-99-FIM.                    EXIT.                            00014800
+      *----------------------------------------------------------------*00014900
