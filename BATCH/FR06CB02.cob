@@ -1,18 +1,81 @@
-       IDENTIFICATION                  DIVISION.                        00010000
-       PROGRAM-ID. FR06CB01.                                            00020000
-      *============================================================     00030000
-      *     AUTOR   : JOEI LORENTI                                      00040000
-      *     EMPRESA : FOURSYS                                           00050000
-      *     DATA    : 18/04/2022                                        00060000
-      *     OBJETIVO: TESTE DE COMPILACAO                               00070000
-      *============================================================     00080000
-      *ENVIRONMENT                      DIVISION.                       00081000
-       DATA                             DIVISION.                       00082000
-       WORKING-STORAGE                  SECTION.                        00083000
-       77 WRK-NOME     PICTURE X(15).                                   00084001
-       PROCEDURE                        DIVISION.                       00090000
-           MOVE 'JOEI LORENTI' TO WRK-NOME.                             00091009
-                                                                        00093009
-           DISPLAY 'MEU SEGUNDO PROGRAMA - FR06CB02'.                   00100000
-           DISPLAY 'FEITO POR...... - ' WRK-NOME.                       00101009
-           STOP RUN.                                                    00110000
+       IDENTIFICATION                  DIVISION.                        00000100
+       PROGRAM-ID. FR06CB01.                                            00000200
+      *================================================================*00000300
+      *     AUTOR   : JOEI LORENTI                                      00000400
+      *     EMPRESA : FOURSYS                                           00000500
+      *     DATA    : 18/04/2022                                        00000600
+      *----------------------------------------------------------------*00000700
+      *     MANUTENCAO:                                                 00000800
+      *     18/07/2022 JL - GENERALIZADO PARA ROTINA DE CABECALHO DE    00000900
+      *                     JOB, RECEBENDO NOME DO JOB E DATA DE RODADA 00001000
+      *                     VIA CARTAO SYSIN, PARA SER O PRIMEIRO PASSO 00001100
+      *                     DE QUALQUER JOB BATCH DA SUITE (IMPRIME O   00001200
+      *                     CABECALHO NA SYSOUT).                       00001300
+      *================================================================*00001400
+       ENVIRONMENT                     DIVISION.                        00001500
+      *================================================================*00001600
+       DATA                             DIVISION.                       00001700
+       WORKING-STORAGE                 SECTION.                         00001800
+      *----------------------------------------------------------------*00001900
+      *     CARTAO SYSIN                                                00002000
+      *     COL 01-08 NOME DO JOB / COL 09-16 DATA DA RODADA (DDMMAAAA) 00002100
+      *----------------------------------------------------------------*00002200
+       01 WRK-CARTAO.                                                   00002300
+          05 WRK-CARTAO-JOB            PIC X(08)  VALUE SPACES.         00002400
+          05 WRK-CARTAO-DIA            PIC 9(02)  VALUE ZEROS.          00002500
+          05 WRK-CARTAO-MES            PIC 9(02)  VALUE ZEROS.          00002600
+          05 WRK-CARTAO-ANO            PIC 9(04)  VALUE ZEROS.          00002700
+                                                                        00002800
+       01 WRK-CABECALHO-JOB.                                            00002900
+          05 WRK-NOME-JOB              PIC X(08)  VALUE SPACES.         00003000
+          05 WRK-DATA-RODADA.                                           00003100
+             10 WRK-DATA-DIA           PIC 9(02)  VALUE ZEROS.          00003200
+             10 FILLER                 PIC X(01)  VALUE '/'.            00003300
+             10 WRK-DATA-MES           PIC 9(02)  VALUE ZEROS.          00003400
+             10 FILLER                 PIC X(01)  VALUE '/'.            00003500
+             10 WRK-DATA-ANO           PIC 9(04)  VALUE ZEROS.          00003600
+                                                                        00003700
+       PROCEDURE                       DIVISION.                        00003800
+      *----------------------------------------------------------------*00003900
+       0000-PRINCIPAL                  SECTION.                         00004000
+      *----------------------------------------------------------------*00004100
+                                                                        00004200
+           PERFORM 1000-INICIAR.                                        00004300
+                                                                        00004400
+           PERFORM 2000-PROCESSAR.                                      00004500
+                                                                        00004600
+           STOP RUN.                                                    00004700
+                                                                        00004800
+      *----------------------------------------------------------------*00004900
+       0000-99-FIM.                    EXIT.                            00005000
+      *----------------------------------------------------------------*00005100
+                                                                        00005200
+      *----------------------------------------------------------------*00005300
+       1000-INICIAR                    SECTION.                         00005400
+      *----------------------------------------------------------------*00005500
+                                                                        00005600
+           ACCEPT WRK-CARTAO           FROM SYSIN.                      00005700
+                                                                        00005800
+           MOVE WRK-CARTAO-JOB         TO WRK-NOME-JOB.                 00005900
+           MOVE WRK-CARTAO-DIA         TO WRK-DATA-DIA.                 00006000
+           MOVE WRK-CARTAO-MES         TO WRK-DATA-MES.                 00006100
+           MOVE WRK-CARTAO-ANO         TO WRK-DATA-ANO.                 00006200
+                                                                        00006300
+      *----------------------------------------------------------------*00006400
+       1000-99-FIM.                    EXIT.                            00006500
+      *----------------------------------------------------------------*00006600
+                                                                        00006700
+      *----------------------------------------------------------------*00006800
+       2000-PROCESSAR                  SECTION.                         00006900
+      *----------------------------------------------------------------*00007000
+                                                                        00007100
+           DISPLAY '****************************************'.          00007200
+           DISPLAY '*        FOURSYS - CABECALHO DE JOB     *'.         00007300
+           DISPLAY '****************************************'.          00007400
+           DISPLAY 'JOB..........: ' WRK-NOME-JOB.                      00007500
+           DISPLAY 'DATA RODADA..: ' WRK-DATA-RODADA.                   00007600
+           DISPLAY '****************************************'.          00007700
+                                                                        00007800
+      *----------------------------------------------------------------*00007900
+       2000-99-FIM.                    EXIT.                            00008000
+      *----------------------------------------------------------------*00008100
