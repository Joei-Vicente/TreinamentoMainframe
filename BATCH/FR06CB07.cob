@@ -1,35 +1,76 @@
-       IDENTIFICATION                  DIVISION.                        00010000
-       PROGRAM-ID. FR06CB07.                                            00020000
-      *================================================================*00030000
-      *     AUTOR   : JOEI LORENTI                                      00040000
-      *     EMPRESA : FOURSYS                                           00050000
-      *     DATA    : 20/04/2022                                        00060004
-      *     OBJETIVO:   IMPRIMIR NA SYSOUT CAMPOS DE UM REGISTRO        00070000
-      *                UTILIZANDO REDEFINES E FILLER                    00071000
-      *================================================================*00080000
-      *ENVIRONMENT                      DIVISION.                       00081000
-      *================================================================*00081100
-      *================================================================*00081200
-       DATA                             DIVISION.                       00081300
-      *================================================================*00081400
-      *================================================================*00081500
-       WORKING-STORAGE                  SECTION.                        00081600
-      *================================================================*00081700
-       01 WRK-REGISTRO    PIC X(45)        VALUE SPACES.                00081800
-       01 WRK-NOME-RDF    REDEFINES        WRK-REGISTRO.                00081900
-          05 WRK-NOME     PIC X(15).                                    00082101
-          05 FILLER       PIC X(30).                                    00082203
-       01 WRK-ENDERECO    REDEFINES        WRK-REGISTRO.                00082300
-          05 FILLER       PIC X(15).                                    00082403
-          05 WRK-RUA      PIC X(15).                                    00082501
-          05 WRK-NUM      PIC 9(05).                                    00082601
-          05 WRK-BAIRRO   PIC X(10).                                    00082701
-                                                                        00082800
-      *================================================================*00082900
-       PROCEDURE                        DIVISION.                       00083000
-      *================================================================*00083100
-           ACCEPT WRK-REGISTRO          FROM SYSIN.                     00083200
-           DISPLAY 'REGISTRO COMPLETO.: ' WRK-REGISTRO.                 00083300
-           DISPLAY 'APENAS NOME.......: ' WRK-NOME.                     00083503
-           DISPLAY 'ENDEREÇO COMPLETO.: ' WRK-RUA WRK-NUM WRK-BAIRRO    00083603
-           STOP RUN.                                                    00084000
+       IDENTIFICATION                  DIVISION.                        00000100
+       PROGRAM-ID. FR06CB07.                                            00000200
+      *================================================================*00000300
+      *     AUTOR   : JOEI LORENTI                                      00000400
+      *     EMPRESA : FOURSYS                                           00000500
+      *     DATA    : 20/04/2022                                        00000600
+      *     OBJETIVO:   IMPRIMIR NA SYSOUT CAMPOS DE UM REGISTRO        00000700
+      *                UTILIZANDO REDEFINES E FILLER                    00000800
+      *----------------------------------------------------------------*00000900
+      *     MANUTENCAO:                                                 00001000
+      *     18/07/2022 JL - VALIDA WRK-NUM ANTES DE EXIBIR O ENDERECO E 00001100
+      *                     ACRESCENTA UMA TERCEIRA VISAO REDEFINES COM 00001200
+      *                     TELEFONE E EMAIL DE CONTATO.                00001300
+      *================================================================*00001400
+       DATA                             DIVISION.                       00001500
+       WORKING-STORAGE                 SECTION.                         00001600
+       01 WRK-REGISTRO    PIC X(45)        VALUE SPACES.                00001700
+       01 WRK-NOME-RDF    REDEFINES        WRK-REGISTRO.                00001800
+          05 WRK-NOME     PIC X(15).                                    00001900
+          05 FILLER       PIC X(30).                                    00002000
+       01 WRK-ENDERECO    REDEFINES        WRK-REGISTRO.                00002100
+          05 FILLER       PIC X(15).                                    00002200
+          05 WRK-RUA      PIC X(15).                                    00002300
+          05 WRK-NUM      PIC 9(05).                                    00002400
+          05 WRK-BAIRRO   PIC X(10).                                    00002500
+       01 WRK-CONTATO     REDEFINES        WRK-REGISTRO.                00002600
+          05 FILLER       PIC X(15).                                    00002700
+          05 WRK-TELEFONE PIC 9(10).                                    00002800
+          05 WRK-EMAIL    PIC X(20).                                    00002900
+                                                                        00003000
+       77 WRK-NUM-EDIT    PIC X(05)        VALUE SPACES.                00003100
+                                                                        00003200
+       PROCEDURE                       DIVISION.                        00003300
+      *----------------------------------------------------------------*00003400
+       0000-PRINCIPAL                  SECTION.                         00003500
+      *----------------------------------------------------------------*00003600
+                                                                        00003700
+           PERFORM 1000-INICIAR.                                        00003800
+                                                                        00003900
+           PERFORM 2000-PROCESSAR.                                      00004000
+                                                                        00004050
+           STOP RUN.                                                    00004060
+                                                                        00004100
+      *----------------------------------------------------------------*00004200
+       0000-99-FIM.                    EXIT.                            00004300
+      *----------------------------------------------------------------*00004400
+                                                                        00004500
+      *----------------------------------------------------------------*00004600
+       1000-INICIAR                    SECTION.                         00004700
+      *----------------------------------------------------------------*00004800
+                                                                        00004900
+           ACCEPT WRK-REGISTRO         FROM SYSIN.                      00005000
+                                                                        00005100
+      *----------------------------------------------------------------*00005200
+       1000-99-FIM.                    EXIT.                            00005300
+      *----------------------------------------------------------------*00005400
+                                                                        00005500
+      *----------------------------------------------------------------*00005600
+       2000-PROCESSAR                  SECTION.                         00005700
+      *----------------------------------------------------------------*00005800
+                                                                        00005900
+           MOVE WRK-NUM                TO WRK-NUM-EDIT.                 00006000
+           IF WRK-NUM                  NOT NUMERIC                      00006100
+              OR WRK-NUM               EQUAL ZEROS                      00006200
+               MOVE 'INVAL'            TO WRK-NUM-EDIT                  00006300
+           END-IF.                                                      00006400
+                                                                        00006500
+           DISPLAY 'REGISTRO COMPLETO.: ' WRK-REGISTRO.                 00006600
+           DISPLAY 'APENAS NOME.......: ' WRK-NOME.                     00006700
+           DISPLAY 'ENDERECO COMPLETO.: ' WRK-RUA WRK-NUM-EDIT          00006800
+                                            WRK-BAIRRO.                 00006900
+           DISPLAY 'CONTATO...........: ' WRK-TELEFONE WRK-EMAIL.       00007000
+                                                                        00007100
+      *----------------------------------------------------------------*00007200
+       2000-99-FIM.                    EXIT.                            00007300
+      *----------------------------------------------------------------*00007400
