@@ -1,195 +1,378 @@
-      *================================================================*00001001
-       IDENTIFICATION                            DIVISION.              00002001
-      *================================================================J00003001
-                                                                        00004001
-       PROGRAM-ID.  FR06CB31.                                           00005001
-                                                                        00006001
-      *================================================================*00007001
-      *     AUTOR.......: JOEI LORENTI                                  00008001
-      *     ANALISTA....: IVAN SANCHES                                  00008101
-      *     EMPRESA.....: FOURSYS                                       00008201
-      *     DATA........: 04/05/2022                                    00008311
-      *----------------------------------------------------------------*00008401
-      *                                                                 00008521
-      *     OBJETIVO: RECEBER ARQUIVO (ARQPROD) E GRAVAR UM ARQUIVO     00008620
-      *               MENOR (SAIARQ).                                   00008720
-      *                                                                 00008801
-      *----------------------------------------------------------------*00008901
-      *     INPUT:                                                      00009001
-      *     DDNAME           I/O                                        00009101
-      *     ARQPROD           I                                         00009220
-      *     SAIARQ            O                                         00009320
-      *                                                                 00009401
-      *================================================================*00009501
-                                                                        00009601
-      *================================================================*00009701
-       ENVIRONMENT                               DIVISION.              00009801
-      *================================================================*00009901
-                                                                        00010001
-      *----------------------------------------------------------------*00010101
-       CONFIGURATION                             SECTION.               00011001
-      *----------------------------------------------------------------*00020001
-                                                                        00021001
-       SPECIAL-NAMES.                                                   00022001
-           DECIMAL-POINT IS COMMA.                                      00023001
-                                                                        00024001
-      *----------------------------------------------------------------*00025001
-       INPUT-OUTPUT                              SECTION.               00026001
-      *----------------------------------------------------------------*00026101
-                                                                        00026201
-       FILE-CONTROL.                                                    00026301
-             SELECT ARQPROD            ASSIGN TO ARQPROD                00026414
-                FILE STATUS            IS WRK-FS-ARQPROD.               00026510
-             SELECT SAIARQ             ASSIGN TO SAIARQ                 00026607
-                FILE STATUS            IS WRK-FS-SAIARQ.                00026707
-                                                                        00026806
-      *================================================================*00026906
-       DATA                                      DIVISION.              00027006
-      *================================================================*00027106
-                                                                        00027206
-      *----------------------------------------------------------------*00027306
-       FILE                                      SECTION.               00027406
-      *----------------------------------------------------------------*00027506
-                                                                        00027606
-       FD ARQPROD                                                       00027707
-           RECORDING MODE IS F                                          00027806
-           BLOCK CONTAINS 0 RECORDS.                                    00027906
-       01 FD-ARQPROD PIC X(70).                                         00028007
-                                                                        00028107
-       FD SAIARQ                                                        00028206
-           RECORDING MODE IS F                                          00028306
-           BLOCK CONTAINS 0 RECORDS.                                    00028406
-                                                                        00028506
-       01 FD-SAIARQ PIC X(40).                                          00028606
-                                                                        00028701
-      *----------------------------------------------------------------*00028801
-       WORKING-STORAGE                           SECTION.               00028901
-      *----------------------------------------------------------------*00029001
-                                                                        00029107
-      *----------------------------------------------------------------*00029208
-      * AREA AQUIVO PRODUTO                                             00029308
-      *----------------------------------------------------------------*00029408
-                                                                        00029508
-        COPY 'B#PROD'.                                                  00029609
-                                                                        00029709
-      *01 WRK-REG-PRODUTO.                                              00029809
-      *   05 WRK-REG-COD               PIC 9(05)    VALUE ZEROS.        00029909
-      *   05 WRK-REG-PROD              PIC X(20)    VALUE SPACES.       00030009
-      *   05 WRK-REG-FORN              PIC X(15)    VALUE SPACES.       00030109
-      *   05 WRK-REG-VALOR             PIC 9(08)V99 VALUE ZEROS.        00030209
-      *   05 WRK-REG-ESTOQUE           PIC 9(05)    VALUE ZEROS.        00030309
-      *   05 FILLER                    PIC X9(15)   VALUE SPACES.       00030409
-                                                                        00030508
-      *----------------------------------------------------------------*00030607
-       01 FILLER                       PIC X(50)               VALUE    00030707
-            '**** AREA DE VARIAVEIS DA FILE SEC ****'.                  00030814
-      *----------------------------------------------------------------*00030907
-                                                                        00031010
-       77 WRK-FS-ARQPROD               PIC X(02) VALUE SPACES.          00031110
-       77 WRK-FS-SAIARQ                PIC X(02) VALUE SPACES.          00031201
-       77 WRK-DADOS                    PIC X(40) VALUE SPACES.          00031502
-                                                                        00031718
-      *----------------------------------------------------------------*00031801
-       01 FILLER                       PIC X(50)               VALUE    00031907
-            '**** AREA DE AUXILIARES ****'.                             00032014
-      *----------------------------------------------------------------*00032101
-                                                                        00032201
-       77 WRK-MSG                      PIC X(50) VALUE SPACES.          00032309
-       77 WRK-FIMARQ                   PIC X(30) VALUE SPACES.          00032419
-       77 WRK-FIM-ARQ                  PIC 9(01) VALUE ZEROS.           00032519
-       01 WRK-SAIARQ                   PIC X(40) VALUE SPACES.          00032619
-                                                                        00032701
-      *----------------------------------------------------------------*00032807
-       01 FILLER                       PIC X(50)               VALUE    00032907
-            '****  AREA DE REDEFINES ****'.                             00033014
-      *----------------------------------------------------------------*00033107
-                                                                        00033201
-      *================================================================*00033301
-       PROCEDURE DIVISION.                                              00033401
-      *================================================================*00033501
-                                                                        00033601
-      *----------------------------------------------------------------*00033701
-       0000-PRINCIPAL                     SECTION.                      00033801
-      *----------------------------------------------------------------*00033901
-                                                                        00034001
-           PERFORM 1000-INICIAR.                                        00035001
-                                                                        00037401
-           PERFORM 2000-PROCESSAR UNTIL WRK-FS-ARQPROD EQUAL '10'.      00037515
-                                                                        00037608
-           PERFORM 3000-FINALIZAR.                                      00037708
-                                                                        00037808
-      *----------------------------------------------------------------*00037901
-       0000-99-FIM.            EXIT.                                    00038008
-      *----------------------------------------------------------------*00038101
-                                                                        00039001
-      *----------------------------------------------------------------*00040008
-       1000-INICIAR                       SECTION.                      00040108
-      *----------------------------------------------------------------*00040208
-            OPEN INPUT ARQPROD                                          00040308
-                 OUTPUT SAIARQ.                                         00040412
-            PERFORM 1100-TESTAR-FILE-STATUS.                            00040508
-                READ ARQPROD INTO WRK-REG-PRODUTO.                      00040608
-                                                                        00040708
-      *----------------------------------------------------------------*00040808
-       1000-99-FIM.            EXIT.                                    00040908
-      *----------------------------------------------------------------*00041008
-      *----------------------------------------------------------------*00041108
-       1100-TESTAR-FILE-STATUS            SECTION.                      00041208
-      *----------------------------------------------------------------*00041308
-                                                                        00041408
-            IF WRK-FS-ARQPROD NOT EQUAL ZEROS                           00041508
-                 MOVE ' ERRO ABERTURA ARQPROD ' TO WRK-MSG              00041608
-                     PERFORM 9000-TRATAR-ERROS                          00041708
-            END-IF.                                                     00041808
-                                                                        00041908
-            IF WRK-FS-SAIARQ NOT EQUAL ZEROS                            00042008
-                 MOVE ' ERRO ABERTURA SAIARQ '  TO WRK-MSG              00042108
-                     PERFORM 9000-TRATAR-ERROS                          00042208
-            END-IF.                                                     00042308
-                                                                        00042408
-      *----------------------------------------------------------------*00042508
-       1100-99-FIM.            EXIT.                                    00042608
-      *----------------------------------------------------------------*00042708
-                                                                        00042808
-      *----------------------------------------------------------------*00042908
-       2000-PROCESSAR                     SECTION.                      00043008
-      *----------------------------------------------------------------*00043108
-                                                                        00043208
-            IF WRK-FS-ARQPROD EQUAL ZEROS                               00043310
-                 MOVE FD-ARQPROD(1:40) TO WRK-SAIARQ                    00043419
-                                                                        00043508
-                 WRITE FD-SAIARQ FROM WRK-SAIARQ                        00043617
-            ELSE                                                        00043708
-                MOVE ' FIM DE ARQUIVO ' TO WRK-MSG                      00043808
-            END-IF.                                                     00043908
-                                                                        00044008
-                READ ARQPROD INTO WRK-REG-PRODUTO.                      00044108
-                                                                        00044208
-      *----------------------------------------------------------------*00044308
-       2000-99-FIM.            EXIT.                                    00044408
-      *----------------------------------------------------------------*00044508
-      *----------------------------------------------------------------*00044601
-       3000-FINALIZAR                     SECTION.                      00044701
-      *----------------------------------------------------------------*00044801
-                                                                        00044901
-            CLOSE SAIARQ.                                               00045004
-               IF WRK-FS-SAIARQ NOT EQUAL ZEROS                         00045104
-                 MOVE ' STATUS NO CLOSE ' TO WRK-MSG                    00045201
-                 PERFORM 9000-TRATAR-ERROS                              00045301
-               END-IF.                                                  00045401
-            STOP RUN.                                                   00045516
-      *----------------------------------------------------------------*00045601
-       3000-99-FIM.            EXIT.                                    00045701
-      *----------------------------------------------------------------*00045801
-                                                                        00045901
-      *----------------------------------------------------------------*00046001
-       9000-TRATAR-ERROS                  SECTION.                      00046101
-      *----------------------------------------------------------------*00046201
-             DISPLAY '-------------------STATUS-----------------------'.00046301
-             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00046401
-             DISPLAY '  FILE STATUS     '  WRK-FS-SAIARQ.               00046505
-             DISPLAY '------------------------------------------------'.00046601
-      *----------------------------------------------------------------*00046701
-       9000-99-FIM.            EXIT.                                    00046801
-      *----------------------------------------------------------------*00046901
-                                                                        00047001
\ No newline at end of file
+      *================================================================*00000100
+       IDENTIFICATION                            DIVISION.              00000200
+      *================================================================*00000300
+                                                                        00000400
+       PROGRAM-ID.  FR06CB31.                                           00000500
+                                                                        00000600
+      *================================================================*00000700
+      *     AUTOR.......: JOEI LORENTI                                  00000800
+      *     ANALISTA....: IVAN SANCHES                                  00000900
+      *     EMPRESA.....: FOURSYS                                       00001000
+      *     DATA........: 04/05/2022                                    00001100
+      *----------------------------------------------------------------*00001200
+      *                                                                 00001300
+      *     OBJETIVO: RECEBER ARQUIVO (ARQPROD) E GRAVAR UM ARQUIVO     00001400
+      *               MENOR (SAIARQ), DESVIANDO OS PRODUTOS COM         00001500
+      *               ESTOQUE ABAIXO DO MINIMO PARA UM ARQUIVO DE       00001550
+      *               EXCECAO (EXCECAO).                                00001600
+      *                                                                 00001700
+      *----------------------------------------------------------------*00001800
+      *     INPUT:                                                      00001900
+      *     DDNAME           I/O                                        00002000
+      *     ARQPROD           I                                         00002100
+      *     SAIARQ            O                                         00002200
+      *     EXCECAO           O   (PRODUTOS COM ESTOQUE ABAIXO DO       00002210
+      *                            MINIMO)                              00002220
+      *     CKPTARQ          I/O  (CHECKPOINT DE RESTART)               00002300
+      *                                                                 00002400
+      *----------------------------------------------------------------*00002500
+      *     MANUTENCAO:                                                 00002600
+      *     01/08/2022 JL - PASSA A SINALIZAR EM WRK-SAIARQ-FLAG OS     00002700
+      *                     PRODUTOS COM WRK-REG-ESTOQUE ABAIXO DE      00002800
+      *                     WRK-MIN-ESTOQUE, EM VEZ DE SO COPIAR OS     00002900
+      *                     DADOS.                                      00003000
+      *     01/08/2022 JL - ADICIONADO CHECKPOINT/RESTART: A CADA       00003100
+      *                     WRK-CKPT-INTERVALO REGISTROS GRAVADOS, A    00003200
+      *                     POSICAO E SALVA EM CKPTARQ; SE O JOB FOR    00003300
+      *                     REINICIADO, OS REGISTROS JA PROCESSADOS SAO 00003400
+      *                     PULADOS E SAIARQ E ABERTO EM EXTEND.        00003500
+      *     01/08/2022 JL - ADICIONADA CONFERENCIA DE REGISTROS LIDOS X 00003600
+      *                     GRAVADOS NO FINAL DO JOB (WRK-CONTADOR-LIDOS00003700
+      *                     X WRK-CONTADOR-GRAVADOS).                   00003800
+      *     18/08/2022 JL - NO RESTART, WRK-CONTADOR-RESTART TAMBEM E   00003810
+      *                     SOMADO EM WRK-CONTADOR-GRAVADOS (SO ESTAVA  00003820
+      *                     INDO PARA PROC/LIDOS), SENAO A CONFERENCIA  00003830
+      *                     ACUSAVA DIVERGENCIA EM TODO RESTART. A      00003840
+      *                     DIVERGENCIA PASSA A SETAR RETURN-CODE = 4   00003850
+      *                     PARA O JCL PODER DETECTAR A FALHA.          00003860
+      *     22/08/2022 JL - PRODUTOS COM ESTOQUE ABAIXO DO MINIMO       00003861
+      *                     DEIXAM DE SAIR EM SAIARQ COM UM BYTE DE     00003862
+      *                     SINALIZACAO E PASSAM A SER GRAVADOS NUM     00003863
+      *                     ARQUIVO DE EXCECAO PROPRIO, MESMO PADRAO    00003864
+      *                     JA USADO EM OUTROS PROGRAMAS DESTA SUITE.   00003865
+      *                     A CONFERENCIA LIDOS X GRAVADOS PASSA A      00003866
+      *                     SOMAR TAMBEM AS EXCECOES.                   00003867
+      *================================================================*00003900
+                                                                        00004000
+      *================================================================*00004100
+       ENVIRONMENT                               DIVISION.              00004200
+      *================================================================*00004300
+                                                                        00004400
+      *----------------------------------------------------------------*00004500
+       CONFIGURATION                             SECTION.               00004600
+      *----------------------------------------------------------------*00004700
+                                                                        00004800
+       SPECIAL-NAMES.                                                   00004900
+           DECIMAL-POINT IS COMMA.                                      00005000
+                                                                        00005100
+      *----------------------------------------------------------------*00005200
+       INPUT-OUTPUT                              SECTION.               00005300
+      *----------------------------------------------------------------*00005400
+                                                                        00005500
+       FILE-CONTROL.                                                    00005600
+             SELECT ARQPROD            ASSIGN TO ARQPROD                00005700
+                FILE STATUS            IS WRK-FS-ARQPROD.               00005800
+             SELECT SAIARQ             ASSIGN TO SAIARQ                 00005900
+                FILE STATUS            IS WRK-FS-SAIARQ.                00006000
+             SELECT CKPTARQ            ASSIGN TO CKPTARQ                00006100
+                FILE STATUS            IS WRK-FS-CKPT.                  00006200
+             SELECT EXCECAO            ASSIGN TO EXCECAO                00006210
+                FILE STATUS            IS WRK-FS-EXCECAO.               00006220
+                                                                        00006300
+      *================================================================*00006400
+       DATA                                      DIVISION.              00006500
+      *================================================================*00006600
+                                                                        00006700
+      *----------------------------------------------------------------*00006800
+       FILE                                      SECTION.               00006900
+      *----------------------------------------------------------------*00007000
+                                                                        00007100
+       FD ARQPROD                                                       00007200
+           RECORDING MODE IS F                                          00007300
+           BLOCK CONTAINS 0 RECORDS.                                    00007400
+       01 FD-ARQPROD PIC X(70).                                         00007500
+                                                                        00007600
+       FD SAIARQ                                                        00007700
+           RECORDING MODE IS F                                          00007800
+           BLOCK CONTAINS 0 RECORDS.                                    00007900
+       01 FD-SAIARQ                    PIC X(40).                       00008000
+                                                                        00008300
+       FD CKPTARQ                                                       00008400
+           RECORDING MODE IS F                                          00008500
+           BLOCK CONTAINS 0 RECORDS.                                    00008600
+       01 FD-CKPT-REG                  PIC 9(07).                       00008700
+                                                                        00008750
+       FD EXCECAO                                                       00008760
+           RECORDING MODE IS F                                          00008770
+           BLOCK CONTAINS 0 RECORDS.                                    00008780
+       01 FD-EXCECAO                   PIC X(40).                       00008790
+                                                                        00008800
+      *----------------------------------------------------------------*00008900
+       WORKING-STORAGE                           SECTION.               00009000
+      *----------------------------------------------------------------*00009100
+                                                                        00009200
+      *----------------------------------------------------------------*00009300
+      * AREA AQUIVO PRODUTO                                             00009400
+      *----------------------------------------------------------------*00009500
+                                                                        00009600
+        COPY 'B#PROD'.                                                  00009700
+                                                                        00009800
+      *----------------------------------------------------------------*00009900
+       01 FILLER                       PIC X(50)               VALUE    00010000
+            '**** AREA DE VARIAVEIS DA FILE SEC ****'.                  00010100
+      *----------------------------------------------------------------*00010200
+                                                                        00010300
+       77 WRK-FS-ARQPROD               PIC X(02) VALUE SPACES.          00010400
+       77 WRK-FS-SAIARQ                PIC X(02) VALUE SPACES.          00010500
+       77 WRK-FS-CKPT                  PIC X(02) VALUE SPACES.          00010600
+       77 WRK-FS-EXCECAO               PIC X(02) VALUE SPACES.          00010650
+       77 WRK-DADOS                    PIC X(40) VALUE SPACES.          00010700
+                                                                        00010800
+      *----------------------------------------------------------------*00010900
+       01 FILLER                       PIC X(50)               VALUE    00011000
+            '**** AREA DE ESTOQUE MINIMO ****'.                         00011100
+      *----------------------------------------------------------------*00011200
+                                                                        00011300
+       77 WRK-MIN-ESTOQUE              PIC 9(05) VALUE 00010.           00011400
+                                                                        00011500
+      *----------------------------------------------------------------*00011600
+       01 FILLER                       PIC X(50)               VALUE    00011700
+            '**** AREA DE CHECKPOINT/RESTART ****'.                     00011800
+      *----------------------------------------------------------------*00011900
+                                                                        00012000
+       77 WRK-CKPT-INTERVALO           PIC 9(03) VALUE 050.             00012100
+       77 WRK-CONTADOR-RESTART         PIC 9(07) VALUE ZEROS.           00012200
+       77 WRK-CONTADOR-PROC            PIC 9(07) VALUE ZEROS.           00012300
+       77 WRK-IDX-SKIP                 PIC 9(07) VALUE ZEROS.           00012400
+       77 WRK-QT-CKPT                  PIC 9(07) VALUE ZEROS.           00012500
+       77 WRK-RESTO-CKPT               PIC 9(03) VALUE ZEROS.           00012600
+                                                                        00012700
+      *----------------------------------------------------------------*00012800
+       01 FILLER                       PIC X(50)               VALUE    00012900
+            '**** AREA DE CONFERENCIA DE CONTADORES ****'.              00013000
+      *----------------------------------------------------------------*00013100
+                                                                        00013200
+       77 WRK-CONTADOR-LIDOS           PIC 9(07) VALUE ZEROS.           00013300
+       77 WRK-CONTADOR-GRAVADOS        PIC 9(07) VALUE ZEROS.           00013400
+       77 WRK-CONTADOR-EXC             PIC 9(07) VALUE ZEROS.           00013450
+                                                                        00013500
+      *----------------------------------------------------------------*00013600
+       01 FILLER                       PIC X(50)               VALUE    00013700
+            '**** AREA DE AUXILIARES ****'.                             00013800
+      *----------------------------------------------------------------*00013900
+                                                                        00014000
+       77 WRK-MSG                      PIC X(50) VALUE SPACES.          00014100
+       77 WRK-FIMARQ                   PIC X(30) VALUE SPACES.          00014200
+       77 WRK-FIM-ARQ                  PIC 9(01) VALUE ZEROS.           00014300
+       01 WRK-SAIARQ.                                                   00014400
+          05 WRK-SAIARQ-DADOS          PIC X(40) VALUE SPACES.          00014500
+                                                                        00014700
+      *----------------------------------------------------------------*00014800
+       01 FILLER                       PIC X(50)               VALUE    00014900
+            '****  AREA DE REDEFINES ****'.                             00015000
+      *----------------------------------------------------------------*00015100
+                                                                        00015200
+      *================================================================*00015300
+       PROCEDURE DIVISION.                                              00015400
+      *================================================================*00015500
+      *----------------------------------------------------------------*00015600
+       0000-PRINCIPAL                     SECTION.                      00015700
+      *----------------------------------------------------------------*00015800
+                                                                        00015900
+           PERFORM 1000-INICIAR.                                        00016000
+                                                                        00016100
+           PERFORM 2000-PROCESSAR UNTIL WRK-FS-ARQPROD EQUAL '10'.      00016200
+                                                                        00016300
+           PERFORM 3000-FINALIZAR.                                      00016400
+                                                                        00016500
+      *----------------------------------------------------------------*00016600
+       0000-99-FIM.            EXIT.                                    00016700
+      *----------------------------------------------------------------*00016800
+                                                                        00016900
+      *----------------------------------------------------------------*00017000
+       1000-INICIAR                       SECTION.                      00017100
+      *----------------------------------------------------------------*00017200
+            OPEN INPUT ARQPROD.                                         00017300
+            PERFORM 1100-TESTAR-FILE-STATUS.                            00017400
+                                                                        00017500
+            PERFORM 1200-LER-CHECKPOINT.                                00017600
+                                                                        00017700
+            IF WRK-CONTADOR-RESTART      GREATER ZEROS                  00017800
+                PERFORM 1300-PULAR-REGISTRO                             00017900
+                    VARYING WRK-IDX-SKIP FROM 1 BY 1                    00018000
+                    UNTIL WRK-IDX-SKIP GREATER WRK-CONTADOR-RESTART     00018100
+                MOVE WRK-CONTADOR-RESTART TO WRK-CONTADOR-PROC          00018200
+                                            WRK-CONTADOR-LIDOS          00018300
+                                            WRK-CONTADOR-GRAVADOS       00018350
+            END-IF.                                                     00018400
+                                                                        00018500
+            READ ARQPROD INTO WRK-REG-PRODUTO.                          00018600
+                                                                        00018700
+      *----------------------------------------------------------------*00018800
+       1000-99-FIM.            EXIT.                                    00018900
+      *----------------------------------------------------------------*00019000
+      *----------------------------------------------------------------*00019100
+       1100-TESTAR-FILE-STATUS            SECTION.                      00019200
+      *----------------------------------------------------------------*00019300
+                                                                        00019400
+            IF WRK-FS-ARQPROD NOT EQUAL ZEROS                           00019500
+                 MOVE ' ERRO ABERTURA ARQPROD ' TO WRK-MSG              00019600
+                     PERFORM 9000-TRATAR-ERROS                          00019700
+            END-IF.                                                     00019800
+                                                                        00019900
+      *----------------------------------------------------------------*00020000
+       1100-99-FIM.            EXIT.                                    00020100
+      *----------------------------------------------------------------*00020200
+      *----------------------------------------------------------------*00020300
+       1200-LER-CHECKPOINT                SECTION.                      00020400
+      *----------------------------------------------------------------*00020500
+                                                                        00020600
+            OPEN INPUT CKPTARQ.                                         00020700
+            IF WRK-FS-CKPT               EQUAL '35'                     00020800
+                MOVE ZEROS               TO WRK-CONTADOR-RESTART        00020900
+                OPEN OUTPUT SAIARQ                                      00021000
+                OPEN OUTPUT EXCECAO                                     00021010
+                PERFORM 1100-TESTAR-FILE-STATUS-SAIARQ                  00021100
+            ELSE                                                        00021200
+                READ CKPTARQ             INTO FD-CKPT-REG               00021300
+                MOVE FD-CKPT-REG         TO WRK-CONTADOR-RESTART        00021400
+                CLOSE CKPTARQ                                           00021500
+                IF WRK-CONTADOR-RESTART  GREATER ZEROS                  00021600
+                    OPEN EXTEND SAIARQ                                  00021700
+                    OPEN EXTEND EXCECAO                                 00021710
+                ELSE                                                    00021800
+                    OPEN OUTPUT SAIARQ                                  00021900
+                    OPEN OUTPUT EXCECAO                                 00021910
+                END-IF                                                  00022000
+                PERFORM 1100-TESTAR-FILE-STATUS-SAIARQ                  00022100
+            END-IF.                                                     00022200
+                                                                        00022300
+      *----------------------------------------------------------------*00022400
+       1200-99-FIM.            EXIT.                                    00022500
+      *----------------------------------------------------------------*00022600
+      *----------------------------------------------------------------*00022700
+       1100-TESTAR-FILE-STATUS-SAIARQ     SECTION.                      00022800
+      *----------------------------------------------------------------*00022900
+                                                                        00023000
+            IF WRK-FS-SAIARQ NOT EQUAL ZEROS                            00023100
+                 MOVE ' ERRO ABERTURA SAIARQ '  TO WRK-MSG              00023200
+                     PERFORM 9000-TRATAR-ERROS                          00023300
+            END-IF.                                                     00023400
+                                                                        00023450
+            PERFORM 1150-TESTAR-FILE-STATUS-EXCECAO.                    00023460
+                                                                        00023500
+      *----------------------------------------------------------------*00023600
+       1100-99-FIM-SAIARQ.     EXIT.                                    00023700
+      *----------------------------------------------------------------*00023800
+      *----------------------------------------------------------------*00023810
+       1150-TESTAR-FILE-STATUS-EXCECAO    SECTION.                      00023820
+      *----------------------------------------------------------------*00023830
+                                                                        00023840
+            IF WRK-FS-EXCECAO NOT EQUAL ZEROS                           00023850
+                 MOVE ' ERRO ABERTURA EXCECAO '  TO WRK-MSG             00023860
+                     PERFORM 9000-TRATAR-ERROS                          00023870
+            END-IF.                                                     00023880
+                                                                        00023890
+      *----------------------------------------------------------------*00023900
+       1150-99-FIM.             EXIT.                                   00023910
+      *----------------------------------------------------------------*00023920
+      *----------------------------------------------------------------*00023900
+       1300-PULAR-REGISTRO                SECTION.                      00024000
+      *----------------------------------------------------------------*00024100
+                                                                        00024200
+            READ ARQPROD INTO WRK-REG-PRODUTO.                          00024300
+                                                                        00024400
+      *----------------------------------------------------------------*00024500
+       1300-99-FIM.            EXIT.                                    00024600
+      *----------------------------------------------------------------*00024700
+      *----------------------------------------------------------------*00024800
+       2000-PROCESSAR                     SECTION.                      00024900
+      *----------------------------------------------------------------*00025000
+                                                                        00025100
+            IF WRK-FS-ARQPROD EQUAL ZEROS                               00025200
+                 ADD 1 TO WRK-CONTADOR-LIDOS                            00025300
+                 ADD 1 TO WRK-CONTADOR-PROC                             00025400
+                 MOVE FD-ARQPROD(1:40) TO WRK-SAIARQ-DADOS              00025500
+                                                                        00025600
+                 IF WRK-REG-ESTOQUE    LESS THAN WRK-MIN-ESTOQUE        00025700
+                     WRITE FD-EXCECAO  FROM WRK-SAIARQ-DADOS            00025750
+                     ADD 1 TO WRK-CONTADOR-EXC                          00025770
+                 ELSE                                                   00025800
+                     WRITE FD-SAIARQ   FROM WRK-SAIARQ-DADOS            00026100
+                     ADD 1 TO WRK-CONTADOR-GRAVADOS                     00026200
+                 END-IF                                                 00026250
+                                                                        00026300
+                 DIVIDE WRK-CONTADOR-PROC BY WRK-CKPT-INTERVALO         00026400
+                     GIVING WRK-QT-CKPT                                 00026500
+                     REMAINDER WRK-RESTO-CKPT                           00026600
+                 IF WRK-RESTO-CKPT EQUAL ZEROS                          00026700
+                     PERFORM 1400-GRAVAR-CHECKPOINT                     00026800
+                 END-IF                                                 00026900
+            ELSE                                                        00027000
+                MOVE ' FIM DE ARQUIVO ' TO WRK-MSG                      00027100
+            END-IF.                                                     00027200
+                                                                        00027300
+                READ ARQPROD INTO WRK-REG-PRODUTO.                      00027400
+                                                                        00027500
+      *----------------------------------------------------------------*00027600
+       2000-99-FIM.            EXIT.                                    00027700
+      *----------------------------------------------------------------*00027800
+      *----------------------------------------------------------------*00027900
+       1400-GRAVAR-CHECKPOINT             SECTION.                      00028000
+      *----------------------------------------------------------------*00028100
+                                                                        00028200
+            OPEN OUTPUT CKPTARQ.                                        00028300
+            MOVE WRK-CONTADOR-PROC       TO FD-CKPT-REG.                00028400
+            WRITE FD-CKPT-REG.                                          00028500
+            CLOSE CKPTARQ.                                              00028600
+                                                                        00028700
+      *----------------------------------------------------------------*00028800
+       1400-99-FIM.            EXIT.                                    00028900
+      *----------------------------------------------------------------*00029000
+      *----------------------------------------------------------------*00029100
+       3000-FINALIZAR                     SECTION.                      00029200
+      *----------------------------------------------------------------*00029300
+                                                                        00029400
+            CLOSE SAIARQ.                                               00029500
+               IF WRK-FS-SAIARQ NOT EQUAL ZEROS                         00029600
+                 MOVE ' STATUS NO CLOSE ' TO WRK-MSG                    00029700
+                 PERFORM 9000-TRATAR-ERROS                              00029800
+               END-IF.                                                  00029900
+                                                                        00029910
+            CLOSE EXCECAO.                                              00029920
+               IF WRK-FS-EXCECAO NOT EQUAL ZEROS                        00029930
+                 MOVE ' STATUS NO CLOSE EXCECAO ' TO WRK-MSG            00029940
+                 PERFORM 9000-TRATAR-ERROS                              00029950
+               END-IF.                                                  00029960
+                                                                        00030000
+            MOVE ZEROS                   TO WRK-CONTADOR-PROC.          00030100
+            PERFORM 1400-GRAVAR-CHECKPOINT.                             00030200
+                                                                        00030300
+            DISPLAY '------------------------------------------------'. 00030400
+            DISPLAY '  REGISTROS LIDOS.....: ' WRK-CONTADOR-LIDOS.      00030500
+            DISPLAY '  REGISTROS GRAVADOS..: ' WRK-CONTADOR-GRAVADOS.   00030600
+            DISPLAY '  REGISTROS EXCECAO...: ' WRK-CONTADOR-EXC.        00030650
+            IF WRK-CONTADOR-LIDOS NOT EQUAL                             00030700
+                      (WRK-CONTADOR-GRAVADOS + WRK-CONTADOR-EXC)        00030750
+                MOVE ' DIVERGENCIA LIDOS X GRAVADOS+EXCECAO ' TO WRK-MSG00030800
+                PERFORM 9000-TRATAR-ERROS                               00030900
+            END-IF.                                                     00031000
+            DISPLAY '------------------------------------------------'. 00031100
+                                                                        00031200
+            STOP RUN.                                                   00031300
+      *----------------------------------------------------------------*00031400
+       3000-99-FIM.            EXIT.                                    00031500
+      *----------------------------------------------------------------*00031600
+                                                                        00031700
+      *----------------------------------------------------------------*00031800
+       9000-TRATAR-ERROS                  SECTION.                      00031900
+      *----------------------------------------------------------------*00032000
+             MOVE 4                TO RETURN-CODE.                      00032050
+             DISPLAY '-------------------STATUS-----------------------'.00032100
+             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00032200
+             DISPLAY '  FILE STATUS     '  WRK-FS-SAIARQ.               00032300
+             DISPLAY '  FILE STATUS     '  WRK-FS-EXCECAO.              00032350
+             DISPLAY '------------------------------------------------'.00032400
+      *----------------------------------------------------------------*00032500
+       9000-99-FIM.            EXIT.                                    00032600
+      *----------------------------------------------------------------*00032700
