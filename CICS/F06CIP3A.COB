@@ -1,301 +1,417 @@
-      *================================================================J00001005
-       IDENTIFICATION                            DIVISION.              00002005
-      *================================================================*00003005
-                                                                        00004005
-       PROGRAM-ID.  F06CIP3.                                            00005005
-                                                                        00006005
-      *================================================================*00007005
-      *                        TREINAMENTO                             *00008005
-      *================================================================*00009005
-      *     PROGRAMA....: F06CI03                                      *00010005
-      *     PROGRAMADOR.: JOEI LORENTI                                 *00020005
-      *     ANALISTA....: IVAN SANCHES                                 *00030005
-      *     DATA........: 21/06/2022                                   *00040005
-      *----------------------------------------------------------------*00050005
-      *     OBJETIVO....: PROGRAMA DE MANIPULACAO DE DADOS DA TABELA   *00070012
-      *                   DB2 (FUNC) ATRAVES DE MAPA BMS (F06CIM1)     *00070112
-      *                                                                *00070205
-      *----------------------------------------------------------------*00070305
-      *     ARQUIVOS....:                                              *00070405
-      *       DDNAME               I/O                 INCLUDE/BOOK    *00070505
-      *----------------------------------------------------------------*00070605
-      *     BASE DE DADOS:                                             *00070705
-      *       DDNAME               I/O                 INCLUDE/BOOK    *00070805
-      *       FOUR001.FUNC          I                    BOOKFUNC       00070905
-      *----------------------------------------------------------------*00071005
-      *     MODULOS.....:                                              *00071105
-      *                                                                *00071205
-      *================================================================*00071305
-                                                                        00071405
-      *================================================================*00071505
-       ENVIRONMENT                               DIVISION.              00071605
-      *================================================================*00071705
-                                                                        00071805
-      *----------------------------------------------------------------*00071905
-       CONFIGURATION                             SECTION.               00072005
-      *----------------------------------------------------------------*00072105
-                                                                        00072205
-       SPECIAL-NAMES.                                                   00072305
-           DECIMAL-POINT                         IS COMMA.              00072405
-                                                                        00072505
-      *----------------------------------------------------------------*00072605
-       INPUT-OUTPUT                              SECTION.               00072705
-      *----------------------------------------------------------------*00072805
-                                                                        00072905
-      *================================================================*00073005
-       DATA                                      DIVISION.              00073105
-      *================================================================*00073205
-                                                                        00073305
-      *----------------------------------------------------------------*00073405
-       WORKING-STORAGE                           SECTION.               00073505
-      *----------------------------------------------------------------*00073605
-                                                                        00073705
-      *----------------------------------------------------------------*00073705
-       01 FILLER                       PIC  X(050)         VALUE        00073705
-           '***  FR06CIP2 - INICIO DA AREA DE WORKING   ***'.           00073705
-      *----------------------------------------------------------------*00073705
-                                                                        00073705
-      *----------------------------------------------------------------*00073705
-       01 FILLER                       PIC  X(050)         VALUE        00073705
-           '***  AREA DO MAPA - F06CIM1   ***'.                         00073705
-      *----------------------------------------------------------------*00073705
-                                                                        00073705
-           COPY F06CIM1.                                                00073805
-           COPY DFHAID.                                                 00074008
-      *----------------------------------------------------------------*00073705
-       01 FILLER                       PIC  X(050)         VALUE        00073705
-           '***  VARIAVEIS DE NULIDADE ***'.                            00073705
-      *----------------------------------------------------------------*00073705
-                                                                        00073705
-       77 WRK-EMAIL-NULL               PIC S9(04) COMP.                 00074908
+      *================================================================J00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *================================================================*00000030
+                                                                        00000040
+       PROGRAM-ID.  F06CIP3.                                            00000050
+                                                                        00000060
+      *================================================================*00000070
+      *                        TREINAMENTO                             *00000080
+      *================================================================*00000090
+      *     PROGRAMA....: F06CI03                                      *00000100
+      *     PROGRAMADOR.: JOEI LORENTI                                 *00000110
+      *     ANALISTA....: IVAN SANCHES                                 *00000120
+      *     DATA........: 21/06/2022                                   *00000130
+      *----------------------------------------------------------------*00000140
+      *     OBJETIVO....: PROGRAMA DE MANIPULACAO DE DADOS DA TABELA   *00000150
+      *                   DB2 (FUNC) ATRAVES DE MAPA BMS (F06CIM1)     *00000160
+      *                                                                *00000170
+      *----------------------------------------------------------------*00000180
+      *     ARQUIVOS....:                                              *00000190
+      *       DDNAME               I/O                 INCLUDE/BOOK    *00000200
+      *----------------------------------------------------------------*00000210
+      *     BASE DE DADOS:                                             *00000220
+      *       DDNAME               I/O                 INCLUDE/BOOK    *00000230
+      *       FOUR001.FUNC          I/O                   BOOKFUNC     *00000240
+      *----------------------------------------------------------------*00000250
+      *     MODULOS.....:                                              *00000260
+      *       GRVLOG - REGISTRA CONSULTAS AO CADASTRO FUNC             *00000270
+      *                                                                *00000280
+      *----------------------------------------------------------------*00000290
+      *   MANUTENCAO:                                                  *00000300
+      *   17/08/2022 JL - PASSA A EXIBIR NO MAPA A QUANTIDADE DE       *00000310
+      *                   SALARIOS INCONSISTENTES JA ENCONTRADOS NA    *00000320
+      *                   SESSAO, PERMITE AO OPERADOR CORRIGIR O       *00000330
+      *                   SALARIO DE UM REGISTRO SAL INCONS (PF6) E    *00000340
+      *                   REGISTRA VIA GRVLOG QUEM CONSULTOU CADA ID.  *00000350
+      *   18/08/2022 JL - O CONTADOR DE INCONSISTENCIAS PASSA A SER    *00000351
+      *                   CARREGADO NA DFHCOMMAREA PARA SOBREVIVER     *00000352
+      *                   ENTRE AS TELAS DA MESMA SESSAO (ANTES ERA    *00000353
+      *                   REINICIADO A CADA TASK). O LOG DE CONSULTA   *00000354
+      *                   PASSA A REGISTRAR TAMBEM EIBAID, TERMINAL E  *00000355
+      *                   DATA/HORA DA REQUISICAO (#GRVLOG3).          *00000356
+      *   22/08/2022 JL - SALI (4 POSICOES) GRAVAVA DIRETO EM          *00000357
+      *                   WRK-SALARIO (10 POSICOES), COMPLETANDO COM   *00000358
+      *                   BRANCOS E FALHANDO NO TESTE NUMERIC LOGO NA  *00000359
+      *                   PROXIMA CONSULTA (SAL INCONS NUNCA SAIA DA   *00000360
+      *                   LISTA). PASSA A SER CONVERTIDO POR UM CAMPO  *00000361
+      *                   NUMERICO INTERMEDIARIO ANTES DE GRAVAR.      *00000362
+      *================================================================*00000363
+                                                                        00000370
+      *================================================================*00000380
+       ENVIRONMENT                               DIVISION.              00000390
+      *================================================================*00000400
+                                                                        00000410
+      *----------------------------------------------------------------*00000420
+       CONFIGURATION                             SECTION.               00000430
+      *----------------------------------------------------------------*00000440
+                                                                        00000450
+       SPECIAL-NAMES.                                                   00000460
+           DECIMAL-POINT                         IS COMMA.              00000470
+                                                                        00000480
+      *----------------------------------------------------------------*00000490
+       INPUT-OUTPUT                              SECTION.               00000500
+      *----------------------------------------------------------------*00000510
+                                                                        00000520
+      *================================================================*00000530
+       DATA                                      DIVISION.              00000540
+      *================================================================*00000550
+                                                                        00000560
+      *----------------------------------------------------------------*00000570
+       WORKING-STORAGE SECTION.                                         00000580
+      *----------------------------------------------------------------*00000590
+                                                                        00000600
+      *----------------------------------------------------------------*00000610
+       01 FILLER                       PIC  X(050)         VALUE        00000620
+           '***  FR06CIP2 - INICIO DA AREA DE WORKING   ***'.           00000630
+      *----------------------------------------------------------------*00000640
+                                                                        00000650
+      *----------------------------------------------------------------*00000660
+       01 FILLER                       PIC  X(050)         VALUE        00000670
+           '***  AREA DO MAPA - F06CIM1   ***'.                         00000680
+      *----------------------------------------------------------------*00000690
+                                                                        00000700
+           COPY F06CIM1.                                                00000710
+           COPY DFHAID.                                                 00000720
+      *----------------------------------------------------------------*00000730
+       01 FILLER                       PIC  X(050)         VALUE        00000740
+           '***  VARIAVEIS DE NULIDADE ***'.                            00000750
+      *----------------------------------------------------------------*00000760
+                                                                        00000770
+       77 WRK-EMAIL-NULL               PIC S9(04) COMP.                 00000780
+                                                                        00000790
+      *----------------------------------------------------------------*00000800
+       01 FILLER                       PIC  X(050)         VALUE        00000810
+           '***  VARIAVEIS DE APOIO  ***'.                              00000820
+      *----------------------------------------------------------------*00000830
+                                                                        00000840
+       01 WRK-RET                      PIC S9(04) COMP.                 00000850
+                                                                        00000860
+       01 WRK-DADOS.                                                    00000870
+          05 WRK-CHAVE                 PIC X(05).                       00000880
+          05 WRK-NOME                  PIC X(30).                       00000890
+          05 WRK-SETOR                 PIC X(04).                       00000900
+          05 WRK-SALARIO               PIC X(10).                       00000910
+          05 WRK-DATAADM               PIC X(10).                       00000920
+          05 WRK-EMAIL                 PIC X(40).                       00000930
+                                                                        00000940
+       77 WRK-SQLCODE                  PIC -999.                        00000950
+                                                                        00000960
+       77 WRK-FLAG                     PIC 9  VALUE ZEROS.              00000970
+                                                                        00000980
+       77 WRK-SALI                     PIC S9(04).                      00000990
 
-      *----------------------------------------------------------------*00073705
-       01 FILLER                       PIC  X(050)         VALUE        00073705
-           '***  VARIAVEIS DE APOIO  ***'.                              00073705
-      *----------------------------------------------------------------*00073705
-
-       01 WRK-RET                      PIC S9(04) COMP.
-
-       01 WRK-DADOS.
-          05 WRK-CHAVE                 PIC X(05).
-          05 WRK-NOME                  PIC X(30).
-          05 WRK-SETOR                 PIC X(04).
-          05 WRK-SALARIO               PIC X(10).
-          05 WRK-DATAADM               PIC X(10).
-          05 WRK-EMAIL                 PIC X(40).
-
-       77 WRK-SQLCODE                  PIC -999.                        00075008
-
-       77 WRK-FLAG                     PIC 9  VALUE ZEROS.              00075008
-
-       77 WRK-SALI                     PIC S9(04).                      00075008
-                                                                        00075108
-       01 WRK-DATA.                                                     00075208
-         05 WRK-DIA                    PIC X(02) VALUE SPACE.           00075710
-         05 FILLER                     PIC X(01) VALUE '-' .            00075410
-         05 WRK-MES                    PIC X(02) VALUE SPACE.           00075508
-         05 FILLER                     PIC X(01) VALUE '-' .            00075610
-         05 WRK-ANO                    PIC X(04) VALUE SPACE.           00075310
-                                                                        00075805
-       77 WRK-ACU-INCONS               PIC 9(02) VALUE ZEROS.           00075805
-                                                                        00075805
-       77 WRK-SAIDA                    PIC X(30) VALUE                  00075805
-                                       'ENCERRADO PELO USUARIO'.        00075805
-                                                                        00075805
-      *----------------------------------------------------------------*00075905
-                                                                        00076005
-      *================================================================*00076105
-       PROCEDURE                                 DIVISION.              00076205
-      *================================================================*00076305
-                                                                        00076405
-      ******************************************************************00076511
-      *                     PROCESSAMENTO PRINCIPAL                    *00076611
-      ******************************************************************00076711
-      *----------------------------------------------------------------*00076811
-       0000-PRINCIPAL                            SECTION.               00076911
-      *----------------------------------------------------------------*00077011
-                                                                        00077111
-           PERFORM 1000-INICIAR.                                        00077211
-                                                                        00077311
-            IF WRK-FLAG EQUAL 2                                         00077311
-               PERFORM 2000-PROCESSAR                                   00077411
-            END-IF.                                                     00077311
-                                                                        00077311
-           PERFORM 3000-FINALIZAR.                                      00077511
-                                                                        00077511
-                                                                        00077511
-             EXEC CICS                                                  00088716
-               RETURN TRANSID('T063')                                   00088816
-             END-EXEC.                                                  00088916
-
-      *----------------------------------------------------------------*00078005
-       0000-99-FIM.                              EXIT.                  00078105
-      *----------------------------------------------------------------*00078205
-                                                                        00078305
-      *----------------------------------------------------------------*00078405
-       1000-INICIAR                              SECTION.               00078505
-      *----------------------------------------------------------------*00078605
-                                                                        00078705
-           EXEC CICS RECEIVE                                            00080305
-             MAPSET('F06CIM1')                                          00080405
-             MAP('MAPTEST')                                             00080505
-             INTO(MAPTESTI)                                             00080605
-             RESP(WRK-RET)
-           END-EXEC.                                                    00080705
-                                                                        00080805
-           IF WRK-RET = DFHRESP(MAPFAIL)                                00080805
-              MOVE 1 TO WRK-FLAG                                        00080805
-           ELSE                                                         00080805
-              MOVE 2 TO WRK-FLAG                                        00080805
-           END-IF.                                                      00080805
-      *----------------------------------------------------------------*00078605
-       1000-99-FIM.                              EXIT.                  00079605
-      *----------------------------------------------------------------*00078605
-
-      *----------------------------------------------------------------*00078605
-       2000-PROCESSAR                            SECTION.               00080005
-      *----------------------------------------------------------------*00078605
-                                                                        00080105
-           IF EIBAID = '3'                                              00081305
-              PERFORM 2100-RETURN                                       00081412
-           END-IF.                                                      00081905
-                                                                        00082005
-           IF EIBAID = '5'                                              00082512
-              PERFORM 2200-READ                                         00082612
-           END-IF.                                                      00086512
-                                                                        00086612
-           IF EIBAID = ''''
-              PERFORM 2300-ENTER
-           END-IF.
-
-           EXEC CICS SEND                                               00088116
-             MAPSET('F06CIM1')                                          00088216
-             MAP('MAPTEST')                                             00088316
-             DATAONLY                                                   00088416
-           END-EXEC.                                                    00088516
-                                                                        00089012
-      *----------------------------------------------------------------*00078605
-       2000-99-FIM.                              EXIT.                  00089112
-      *----------------------------------------------------------------*00078605
-                                                                        00089312
-      *----------------------------------------------------------------*00078605
-       2100-RETURN                               SECTION.               00089412
-      *----------------------------------------------------------------*00078605
-                                                                        00089612
-           EXEC CICS SEND TEXT                                          00089712
-             FROM (WRK-SAIDA)                                           00089812
-             ERASE                                                      00089812
-           END-EXEC                                                     00089916
-           EXEC CICS                                                    00089916
-             RETURN                                                     00089916
-           END-EXEC.                                                    00089916
-                                                                        00089916
-                                                                        00090012
-      *----------------------------------------------------------------*00089512
-       2100-99-FIM.                              EXIT.                  00090212
-      *----------------------------------------------------------------*00089512
-
-      *----------------------------------------------------------------*00089512
-       2200-READ                                 SECTION.               00090612
-      *----------------------------------------------------------------*00089512
-                                                                        00090812
-              MOVE IDI                 TO WRK-CHAVE                     00090912
-                                                                        00091012
-              EXEC CICS READ                                            00091012
-                 FILE ('FUNC')                                          00091012
-                 RIDFLD(WRK-CHAVE)                                      00091012
-                 INTO(WRK-DADOS)                                        00091012
-                 RESP(WRK-RET)                                          00091012
-              END-EXEC                                                  00091012
-                                                                        00091012
-                                                                        00091012
-              EVALUATE TRUE                                             00091012
-                  WHEN WRK-RET EQUAL DFHRESP(NORMAL)                    00091012
-                                                                        00091012
-                  MOVE WRK-CHAVE       TO IDO                           00091012
-                  MOVE WRK-NOME        TO NOMEO                         00091112
-                  MOVE WRK-SETOR       TO SETORO                        00091212
-                                                                        00091212
-                  IF   WRK-SALARIO     NOT NUMERIC OR                   00091412
-                       WRK-SALARIO     EQUAL ZEROS                      00091412
-                    MOVE 'SAL INCONS'                                   00091412
-                                       TO MSGO(14:10)                   00091412
-                    ADD 1              TO WRK-ACU-INCONS                00091412
-                  ELSE                                                  00091412
-                    MOVE WRK-SALARIO     TO SALO                        00091312
-                  END-IF                                                00091312
-                  MOVE WRK-DATAADM     TO WRK-DATA                      00091312
-                  MOVE WRK-ANO         TO DATAANOO                      00091412
-                  MOVE WRK-MES         TO DATAMESO                      00091412
-                  MOVE WRK-DIA         TO DATADIAO                      00091412
-                  MOVE WRK-EMAIL       TO EMAILO                        00091712
-                  MOVE 'ENCONTRADO - ' TO MSGO(01:13)                   00091512
-                                                                        00091512
-                  WHEN WRK-RET EQUAL DFHRESP(NOTFND)                    00091612
-                                                                        00091612
-                  MOVE 'NAO ENCONTRADO '                                00091812
-                                       TO MSGO                          00091812
-                                                                        00091812
-                WHEN OTHER                                              00091812
-                                                                        00091812
-                   MOVE 'ERRO..:'      TO MSGO                          00091812
-                                                                        00091812
-                                                                        00091812
-               END-EVALUATE.                                            00091812
-                                                                        00091812
-                                                                        00091812
-      *----------------------------------------------------------------*00094912
-       2200-99-FIM.                              EXIT.                  00095012
-      *----------------------------------------------------------------*00095112
-                                                                        00108615
-      *----------------------------------------------------------------*00108715
-       2300-ENTER                                SECTION.               00108815
-      *----------------------------------------------------------------*00108915
-
-              EXEC CICS SEND                                            00108615
-                MAPSET('F06CIM1')                                       00108615
-                MAP('MAPTEST')                                          00108615
-                ERASE                                                   00108615
-                MAPONLY                                                 00108615
-              END-EXEC.                                                 00108615
-
-             MOVE 1 TO WRK-FLAG.
-                                                                        00108615
-             EXEC CICS                                                  00088716
-               RETURN TRANSID('T063')                                   00088816
-             END-EXEC.                                                  00088916
-                                                                        00088916
-
-      *----------------------------------------------------------------*00109115
-       2300-99-FIM.                             EXIT.                   00109215
-      *----------------------------------------------------------------*00110012
-      *----------------------------------------------------------------*00108715
-       3000-FINALIZAR                            SECTION.               00108815
-      *----------------------------------------------------------------*00108915
-                                                                        00108615
-           IF WRK-FLAG EQUAL 1                                          00108615
-              EXEC CICS SEND                                            00108615
-                MAPSET('F06CIM1')                                       00108615
-                MAP('MAPTEST')                                          00108615
-                ERASE                                                   00108615
-                MAPONLY                                                 00108615
-              END-EXEC                                                  00108615
-           ELSE                                                         00108615
-                                                                        00108615
-             EXEC CICS SEND                                             00108615
-               MAPSET('F06CIM1')                                        00108615
-               MAP('MAPTEST')                                           00108615
-               DATAONLY                                                 00108615
-             END-EXEC                                                   00108615
-           END-IF.                                                      00108615
-                                                                        00108615
-      *----------------------------------------------------------------*00109115
-       3000-99-FIM.                             EXIT.                   00109215
-      *----------------------------------------------------------------*00110012
-      *----------------------------------------------------------------*00108715
-       9000-TRATAR-ERRO                          SECTION.               00108815
-      *----------------------------------------------------------------*00108915
-                                                                        00109015
-      *----------------------------------------------------------------*00109115
-       9000-99-FIM.                             EXIT.                   00109215
-      *----------------------------------------------------------------*00110012
+       77 WRK-SALARIO-NUM              PIC 9(08)V99   VALUE ZEROS.      00000991
+                                                                        00001000
+       01 WRK-DATA.                                                     00001010
+         05 WRK-DIA                    PIC X(02) VALUE SPACE.           00001020
+         05 FILLER                     PIC X(01) VALUE '-' .            00001030
+         05 WRK-MES                    PIC X(02) VALUE SPACE.           00001040
+         05 FILLER                     PIC X(01) VALUE '-' .            00001050
+         05 WRK-ANO                    PIC X(04) VALUE SPACE.           00001060
+                                                                        00001070
+       77 WRK-ACU-INCONS               PIC 9(02) VALUE ZEROS.           00001080
+                                                                        00001090
+       77 WRK-SAIDA                    PIC X(30) VALUE                  00001100
+                                       'ENCERRADO PELO USUARIO'.        00001110
+                                                                        00001120
+      *----------------------------------------------------------------*00001130
+       01 FILLER                       PIC  X(050)         VALUE        00001140
+           '***  AREA DO LOG DE CONSULTAS - GRVLOG  ***'.               00001150
+      *----------------------------------------------------------------*00001160
+                                                                        00001170
+       COPY '#GRVLOG3'.                                                 00001180
+                                                                        00001190
+       77 WRK-GRV                      PIC X(06) VALUE 'GRVLOG'.        00001200
+                                                                        00001210
+      *----------------------------------------------------------------*00001220
+                                                                        00001230
+      *----------------------------------------------------------------*00001231
+       LINKAGE                                    SECTION.              00001232
+      *----------------------------------------------------------------*00001233
+                                                                        00001234
+       01 DFHCOMMAREA.                                                  00001235
+          05 WRK-CA-ACU-INCONS         PIC 9(02).                       00001236
+                                                                        00001237
+      *================================================================*00001240
+       PROCEDURE                                 DIVISION.              00001250
+      *================================================================*00001260
+                                                                        00001270
+      ******************************************************************00001280
+      *                     PROCESSAMENTO PRINCIPAL                    *00001290
+      ******************************************************************00001300
+      *----------------------------------------------------------------*00001310
+       0000-PRINCIPAL                            SECTION.               00001320
+      *----------------------------------------------------------------*00001330
+                                                                        00001340
+           IF EIBCALEN                 EQUAL ZEROS                      00001341
+              MOVE ZEROS               TO WRK-ACU-INCONS                00001342
+           ELSE                                                         00001343
+              MOVE WRK-CA-ACU-INCONS   TO WRK-ACU-INCONS                00001344
+           END-IF.                                                      00001345
+                                                                        00001350
+           PERFORM 1000-INICIAR.                                        00001350
+                                                                        00001360
+            IF WRK-FLAG EQUAL 2                                         00001370
+               PERFORM 2000-PROCESSAR                                   00001380
+            END-IF.                                                     00001390
+                                                                        00001400
+           PERFORM 3000-FINALIZAR.                                      00001410
+                                                                        00001420
+           MOVE WRK-ACU-INCONS         TO WRK-CA-ACU-INCONS.             00001421
+                                                                        00001422
+             EXEC CICS                                                  00001430
+               RETURN TRANSID('T063')                                   00001440
+               COMMAREA(DFHCOMMAREA)                                    00001441
+               LENGTH(LENGTH OF DFHCOMMAREA)                             00001442
+             END-EXEC.                                                  00001450
+                                                                        00001460
+      *----------------------------------------------------------------*00001470
+       0000-99-FIM.                              EXIT.                  00001480
+      *----------------------------------------------------------------*00001490
+                                                                        00001500
+      *----------------------------------------------------------------*00001510
+       1000-INICIAR                              SECTION.               00001520
+      *----------------------------------------------------------------*00001530
+                                                                        00001540
+           EXEC CICS RECEIVE                                            00001550
+             MAPSET('F06CIM1')                                          00001560
+             MAP('MAPTEST')                                             00001570
+             INTO(MAPTESTI)                                             00001580
+             RESP(WRK-RET)                                              00001590
+           END-EXEC.                                                    00001600
+                                                                        00001610
+           IF WRK-RET = DFHRESP(MAPFAIL)                                00001620
+              MOVE 1 TO WRK-FLAG                                        00001630
+           ELSE                                                         00001640
+              MOVE 2 TO WRK-FLAG                                        00001650
+           END-IF.                                                      00001660
+      *----------------------------------------------------------------*00001670
+       1000-99-FIM.                              EXIT.                  00001680
+      *----------------------------------------------------------------*00001690
+                                                                        00001700
+      *----------------------------------------------------------------*00001710
+       2000-PROCESSAR                            SECTION.               00001720
+      *----------------------------------------------------------------*00001730
+                                                                        00001740
+           IF EIBAID = '3'                                              00001750
+              PERFORM 2100-RETURN                                       00001760
+           END-IF.                                                      00001770
+                                                                        00001780
+           IF EIBAID = '5'                                              00001790
+              PERFORM 2200-READ                                         00001800
+           END-IF.                                                      00001810
+                                                                        00001820
+           IF EIBAID = '6'                                              00001830
+              PERFORM 2400-CORRIGIR-SALARIO                             00001840
+           END-IF.                                                      00001850
+                                                                        00001860
+           IF EIBAID = ''''                                             00001870
+              PERFORM 2300-ENTER                                        00001880
+           END-IF.                                                      00001890
+                                                                        00001900
+           MOVE WRK-ACU-INCONS         TO INCONSO.                      00001910
+                                                                        00001920
+           EXEC CICS SEND                                               00001930
+             MAPSET('F06CIM1')                                          00001940
+             MAP('MAPTEST')                                             00001950
+             DATAONLY                                                   00001960
+           END-EXEC.                                                    00001970
+                                                                        00001980
+      *----------------------------------------------------------------*00001990
+       2000-99-FIM.                              EXIT.                  00002000
+      *----------------------------------------------------------------*00002010
+                                                                        00002020
+      *----------------------------------------------------------------*00002030
+       2100-RETURN                               SECTION.               00002040
+      *----------------------------------------------------------------*00002050
+                                                                        00002060
+           EXEC CICS SEND TEXT                                          00002070
+             FROM (WRK-SAIDA)                                           00002080
+             ERASE                                                      00002090
+           END-EXEC                                                     00002100
+           EXEC CICS                                                    00002110
+             RETURN                                                     00002120
+           END-EXEC.                                                    00002130
+                                                                        00002140
+      *----------------------------------------------------------------*00002150
+       2100-99-FIM.                              EXIT.                  00002160
+      *----------------------------------------------------------------*00002170
+                                                                        00002180
+      *----------------------------------------------------------------*00002190
+       2200-READ                                 SECTION.               00002200
+      *----------------------------------------------------------------*00002210
+                                                                        00002220
+              MOVE IDI                 TO WRK-CHAVE                     00002230
+                                                                        00002240
+              EXEC CICS READ                                            00002250
+                 FILE ('FUNC')                                          00002260
+                 RIDFLD(WRK-CHAVE)                                      00002270
+                 INTO(WRK-DADOS)                                        00002280
+                 RESP(WRK-RET)                                          00002290
+              END-EXEC                                                  00002300
+                                                                        00002310
+              EVALUATE TRUE                                             00002320
+                  WHEN WRK-RET EQUAL DFHRESP(NORMAL)                    00002330
+                                                                        00002340
+                  MOVE WRK-CHAVE       TO IDO                           00002350
+                  MOVE WRK-NOME        TO NOMEO                         00002360
+                  MOVE WRK-SETOR       TO SETORO                        00002370
+                                                                        00002380
+                  IF   WRK-SALARIO     NOT NUMERIC OR                   00002390
+                       WRK-SALARIO     EQUAL ZEROS                      00002400
+                    MOVE 'SAL INCONS'                                   00002410
+                                       TO MSGO(14:10)                   00002420
+                    ADD 1              TO WRK-ACU-INCONS                00002430
+                  ELSE                                                  00002440
+                    MOVE WRK-SALARIO     TO SALO                        00002450
+                  END-IF                                                00002460
+                  MOVE WRK-DATAADM     TO WRK-DATA                      00002470
+                  MOVE WRK-ANO         TO DATAANOO                      00002480
+                  MOVE WRK-MES         TO DATAMESO                      00002490
+                  MOVE WRK-DIA         TO DATADIAO                      00002500
+                  MOVE WRK-EMAIL       TO EMAILO                        00002510
+                  MOVE 'ENCONTRADO - ' TO MSGO(01:13)                   00002520
+                                                                        00002530
+                  PERFORM 2250-GRAVAR-LOG                               00002540
+                                                                        00002550
+                  WHEN WRK-RET EQUAL DFHRESP(NOTFND)                    00002560
+                                                                        00002570
+                  MOVE 'NAO ENCONTRADO '                                00002580
+                                       TO MSGO                          00002590
+                                                                        00002600
+                WHEN OTHER                                              00002610
+                                                                        00002620
+                   MOVE 'ERRO..:'      TO MSGO                          00002630
+                                                                        00002640
+               END-EVALUATE.                                            00002650
+                                                                        00002660
+      *----------------------------------------------------------------*00002670
+       2200-99-FIM.                              EXIT.                  00002680
+      *----------------------------------------------------------------*00002690
+                                                                        00002700
+      *----------------------------------------------------------------*00002710
+       2250-GRAVAR-LOG                           SECTION.               00002720
+      *----------------------------------------------------------------*00002730
+                                                                        00002740
+           MOVE '2200 '                TO WRK-MSG-ERRO.                 00002750
+           MOVE WRK-CHAVE               TO WRK-STATUS.                  00002760
+           MOVE EIBAID                  TO WRK-LOG-EIBAID.               00002761
+           MOVE EIBTRMID                TO WRK-LOG-TERMINAL.             00002762
+           MOVE EIBDATE                 TO WRK-LOG-DATA.                 00002763
+           MOVE EIBTIME                 TO WRK-LOG-HORA.                 00002764
+                                                                        00002770
+           CALL WRK-GRV                USING WRK-LOG.                   00002780
+                                                                        00002790
+      *----------------------------------------------------------------*00002800
+       2250-99-FIM.                              EXIT.                  00002810
+      *----------------------------------------------------------------*00002820
+                                                                        00002830
+      *----------------------------------------------------------------*00002840
+       2300-ENTER                                SECTION.               00002850
+      *----------------------------------------------------------------*00002860
+                                                                        00002870
+              EXEC CICS SEND                                            00002880
+                MAPSET('F06CIM1')                                       00002890
+                MAP('MAPTEST')                                          00002900
+                ERASE                                                   00002910
+                MAPONLY                                                 00002920
+              END-EXEC.                                                 00002930
+                                                                        00002940
+             MOVE 1 TO WRK-FLAG.                                        00002950
+                                                                        00002960
+             MOVE WRK-ACU-INCONS       TO WRK-CA-ACU-INCONS.             00002961
+                                                                        00002962
+             EXEC CICS                                                  00002970
+               RETURN TRANSID('T063')                                   00002980
+               COMMAREA(DFHCOMMAREA)                                    00002981
+               LENGTH(LENGTH OF DFHCOMMAREA)                             00002982
+             END-EXEC.                                                  00002990
+                                                                        00003000
+      *----------------------------------------------------------------*00003010
+       2300-99-FIM.                             EXIT.                   00003020
+      *----------------------------------------------------------------*00003030
+      *----------------------------------------------------------------*00003040
+       2400-CORRIGIR-SALARIO                     SECTION.               00003050
+      *----------------------------------------------------------------*00003060
+                                                                        00003070
+           MOVE IDI                    TO WRK-CHAVE.                    00003080
+                                                                        00003090
+           EXEC CICS READ                                               00003100
+              FILE ('FUNC')                                             00003110
+              RIDFLD(WRK-CHAVE)                                         00003120
+              INTO(WRK-DADOS)                                           00003130
+              UPDATE                                                    00003140
+              RESP(WRK-RET)                                             00003150
+           END-EXEC.                                                    00003160
+                                                                        00003170
+           IF WRK-RET NOT EQUAL DFHRESP(NORMAL)                         00003180
+              MOVE 'NAO ENCONTRADO '    TO MSGO                         00003190
+           ELSE                                                         00003200
+              IF SALI NOT NUMERIC OR SALI EQUAL ZEROS                   00003210
+                 MOVE 'SAL INCONS'       TO MSGO(14:10)                 00003220
+              ELSE                                                      00003230
+                 MOVE SALI              TO WRK-SALARIO-NUM               00003240
+                 MOVE WRK-SALARIO-NUM   TO WRK-SALARIO                  00003241
+                                                                        00003250
+                 EXEC CICS REWRITE                                      00003260
+                    FILE ('FUNC')                                       00003270
+                    FROM(WRK-DADOS)                                     00003280
+                    RESP(WRK-RET)                                       00003290
+                 END-EXEC                                               00003300
+                                                                        00003310
+                 IF WRK-RET EQUAL DFHRESP(NORMAL)                       00003320
+                    MOVE WRK-SALARIO    TO SALO                         00003330
+                    MOVE 'SALARIO CORRIGIDO'                            00003340
+                                        TO MSGO                         00003350
+                    SUBTRACT 1          FROM WRK-ACU-INCONS             00003360
+                 ELSE                                                   00003370
+                    MOVE 'ERRO NA GRAVACAO'                             00003380
+                                        TO MSGO                         00003390
+                 END-IF                                                 00003400
+              END-IF                                                    00003410
+           END-IF.                                                      00003420
+                                                                        00003430
+      *----------------------------------------------------------------*00003440
+       2400-99-FIM.                              EXIT.                  00003450
+      *----------------------------------------------------------------*00003460
+                                                                        00003470
+      *----------------------------------------------------------------*00003480
+       3000-FINALIZAR                            SECTION.               00003490
+      *----------------------------------------------------------------*00003500
+                                                                        00003510
+           IF WRK-FLAG EQUAL 1                                          00003520
+              EXEC CICS SEND                                            00003530
+                MAPSET('F06CIM1')                                       00003540
+                MAP('MAPTEST')                                          00003550
+                ERASE                                                   00003560
+                MAPONLY                                                 00003570
+              END-EXEC                                                  00003580
+           ELSE                                                         00003590
+                                                                        00003600
+             EXEC CICS SEND                                             00003610
+               MAPSET('F06CIM1')                                        00003620
+               MAP('MAPTEST')                                           00003630
+               DATAONLY                                                 00003640
+             END-EXEC                                                   00003650
+           END-IF.                                                      00003660
+                                                                        00003670
+      *----------------------------------------------------------------*00003680
+       3000-99-FIM.                             EXIT.                   00003690
+      *----------------------------------------------------------------*00003700
+      *----------------------------------------------------------------*00003710
+       9000-TRATAR-ERRO                          SECTION.               00003720
+      *----------------------------------------------------------------*00003730
+                                                                        00003740
+      *----------------------------------------------------------------*00003750
+       9000-99-FIM.                             EXIT.                   00003760
+      *----------------------------------------------------------------*00003770
