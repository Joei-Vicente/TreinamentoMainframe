@@ -1,82 +1,175 @@
-       IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID. F06CIP1.                                             00020000
-       DATA DIVISION.                                                   00030000
-       WORKING-STORAGE SECTION.                                         00040000
-           COPY F06CIM1.                                                00050000
-       01 WRK-SAIDA   PIC X(30) VALUE SPACES.                           00051000
-                                                                        00051101
-                                                                        00054001
-       PROCEDURE DIVISION.                                              00060000
-           EXEC CICS SEND                                               00070000
-             MAPSET('F06CIM1')                                          00080000
-             MAP('MAPTEST')                                             00090000
-             ERASE                                                      00100000
-             MAPONLY                                                    00110000
-           END-EXEC.                                                    00120000
-                                                                        00120100
-           EXEC CICS RECEIVE                                            00120200
-             MAPSET('F06CIM1')                                          00120300
-             MAP('MAPTEST')                                             00120400
-             INTO(MAPTESTI)                                             00120600
-           END-EXEC.                                                    00120700
-                                                                        00120800
-           IF EIBAID = '3'                                              00120901
-           EXEC CICS                                                    00121001
-             RETURN                                                     00121101
-           END-EXEC                                                     00121201
-           END-IF.                                                      00121301
-                                                                        00121401
-           EVALUATE TRUE                                                00121501
-             WHEN IDI EQUAL '00001'                                     00121601
-               MOVE 'CARLA PEREZ      '   TO NOMEO                      00121701
-               MOVE 'TCHN'                TO SETORO                     00121801
-               MOVE '5000'                TO SALO                       00121901
-               MOVE '16'                  TO DATADIAO                   00122002
-               MOVE '11'                  TO DATAMESO                   00122102
-               MOVE '2022'                TO DATAANOO                   00122202
-               MOVE 'LOIRA@TCHAN.COM.BR'  TO EMAILO                     00122401
-               MOVE 'ID - ENCONTRADO  '   TO MSGO                       00122501
-                                                                        00122601
-             WHEN IDI EQUAL '00002'                                     00122701
-               MOVE 'RINGO STAR       '   TO NOMEO                      00122801
-               MOVE 'BEAT'                TO SETORO                     00122901
-               MOVE '5000'                TO SALO                       00123001
-               MOVE '16'                  TO DATADIAO                   00123102
-               MOVE '11'                  TO DATAMESO                   00123202
-               MOVE '2022'                TO DATAANOO                   00123302
-               MOVE 'STAR@BETLES.COM'     TO EMAILO                     00123401
-               MOVE 'ID - ENCONTRADO  '   TO MSGO                       00123501
-                                                                        00123601
-             WHEN IDI EQUAL '00003'                                     00123701
-               MOVE 'TIRIRICA         '   TO NOMEO                      00123801
-               MOVE 'ABST'                TO SETORO                     00123901
-               MOVE '5000'                TO SALO                       00124001
-               MOVE '16'                  TO DATADIAO                   00124102
-               MOVE '11'                  TO DATAMESO                   00124202
-               MOVE '2022'                TO DATAANOO                   00124302
-               MOVE 'ABESTADO@CAMARA.COM' TO EMAILO                     00124401
-               MOVE 'ID - ENCONTRADO  '   TO MSGO                       00124501
-                                                                        00124601
-             WHEN OTHER                                                 00124701
-               MOVE '-----------------'   TO NOMEO                      00124801
-               MOVE '----'                TO SETORO                     00124901
-               MOVE 'ID-NAO ENCONTRADA'   TO MSGO                       00125001
-                                                                        00125101
-             END-EVALUATE.                                              00125201
-                                                                        00125301
-           EXEC CICS SEND                                               00125401
-             MAPSET('F06CIM1')                                          00126001
-             MAP('MAPTEST')                                             00130000
-             DATAONLY                                                   00130200
-           END-EXEC.                                                    00130300
-                                                                        00130400
-            MOVE 'FINAL DO PRIMEIRO PROGRAMA CICS' TO WRK-SAIDA         00131000
-                                                                        00132000
-           EXEC CICS                                                    00140000
-             RETURN TRANSID('T061')                                     00150001
-           END-EXEC.                                                    00160001
-                                                                        00170000
-                                                                        00180000
-                                                                        00190000
-                                                                        00200000
-                                                                        00210000
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. F06CIP1.                                             00000020
+      *----------------------------------------------------------------*00000030
+      *   MANUTENCAO:                                                  *00000040
+      *   17/08/2022 JL - SUBSTITUIDA A TABELA FIXA DE FUNCIONARIOS    *00000050
+      *                   POR LEITURA REAL DO ARQUIVO FUNC E INCLUIDA  *00000060
+      *                   UMA OPCAO DE ATUALIZACAO DE CADASTRO (PF6).  *00000070
+      *   22/08/2022 JL - SALI (4 POSICOES) GRAVAVA DIRETO EM          *00000071
+      *                   WRK-SALARIO (10 POSICOES), COMPLETANDO COM   *00000072
+      *                   BRANCOS E FALHANDO NO TESTE NUMERIC. PASSA A 00000073
+      *                   SER CONVERTIDO POR UM CAMPO NUMERICO         *00000074
+      *                   INTERMEDIARIO. WRK-NOME SO TEM 17 DAS 30     *00000075
+      *                   POSICOES EDITAVEIS NO MAPA, POR ISSO NOMEI   *00000076
+      *                   PASSA A ATUALIZAR SOMENTE ESSA FAIXA, SEM    *00000077
+      *                   TRUNCAR O RESTO DO NOME JA CADASTRADO.       *00000078
+      *----------------------------------------------------------------*00000080
+       DATA DIVISION.                                                   00000090
+       WORKING-STORAGE SECTION.                                         00000100
+           COPY F06CIM1.                                                00000110
+                                                                        00000120
+       01 WRK-SAIDA   PIC X(30) VALUE SPACES.                           00000130
+                                                                        00000140
+       01 WRK-RET                      PIC S9(04) COMP.                 00000150
+
+       77 WRK-SALARIO-NUM              PIC 9(08)V99   VALUE ZEROS.      00000151
+                                                                        00000160
+       01 WRK-DADOS.                                                    00000170
+          05 WRK-CHAVE                 PIC X(05).                       00000180
+          05 WRK-NOME                  PIC X(30).                       00000190
+          05 WRK-SETOR                 PIC X(04).                       00000200
+          05 WRK-SALARIO               PIC X(10).                       00000210
+          05 WRK-DATAADM               PIC X(10).                       00000220
+          05 WRK-EMAIL                 PIC X(40).                       00000230
+                                                                        00000240
+       01 WRK-DATA.                                                     00000250
+          05 WRK-DIA                   PIC X(02) VALUE SPACE.           00000260
+          05 FILLER                    PIC X(01) VALUE '-'.             00000270
+          05 WRK-MES                   PIC X(02) VALUE SPACE.           00000280
+          05 FILLER                    PIC X(01) VALUE '-'.             00000290
+          05 WRK-ANO                   PIC X(04) VALUE SPACE.           00000300
+                                                                        00000310
+       PROCEDURE DIVISION.                                              00000320
+      *----------------------------------------------------------------*00000330
+       0000-PRINCIPAL                  SECTION.                         00000340
+      *----------------------------------------------------------------*00000350
+                                                                        00000360
+           EXEC CICS SEND                                               00000370
+             MAPSET('F06CIM1')                                          00000380
+             MAP('MAPTEST')                                             00000390
+             ERASE                                                      00000400
+             MAPONLY                                                    00000410
+           END-EXEC.                                                    00000420
+                                                                        00000430
+           EXEC CICS RECEIVE                                            00000440
+             MAPSET('F06CIM1')                                          00000450
+             MAP('MAPTEST')                                             00000460
+             INTO(MAPTESTI)                                             00000470
+           END-EXEC.                                                    00000480
+                                                                        00000490
+           IF EIBAID = '3'                                              00000500
+           EXEC CICS                                                    00000510
+             RETURN                                                     00000520
+           END-EXEC                                                     00000530
+           END-IF.                                                      00000540
+                                                                        00000550
+           IF EIBAID = '6'                                              00000560
+              PERFORM 2000-ATUALIZAR                                    00000570
+           ELSE                                                         00000580
+              PERFORM 2100-CONSULTAR                                    00000590
+           END-IF.                                                      00000600
+                                                                        00000610
+           EXEC CICS SEND                                               00000620
+             MAPSET('F06CIM1')                                          00000630
+             MAP('MAPTEST')                                             00000640
+             DATAONLY                                                   00000650
+           END-EXEC.                                                    00000660
+                                                                        00000670
+            MOVE 'FINAL DO PRIMEIRO PROGRAMA CICS' TO WRK-SAIDA         00000680
+                                                                        00000690
+           EXEC CICS                                                    00000700
+             RETURN TRANSID('T061')                                     00000710
+           END-EXEC.                                                    00000720
+                                                                        00000730
+      *----------------------------------------------------------------*00000740
+       0000-99-FIM.                    EXIT.                            00000750
+      *----------------------------------------------------------------*00000760
+                                                                        00000770
+      *----------------------------------------------------------------*00000780
+       2100-CONSULTAR                  SECTION.                         00000790
+      *----------------------------------------------------------------*00000800
+                                                                        00000810
+           MOVE IDI                    TO WRK-CHAVE.                    00000820
+                                                                        00000830
+           EXEC CICS READ                                               00000840
+              FILE ('FUNC')                                             00000850
+              RIDFLD(WRK-CHAVE)                                         00000860
+              INTO(WRK-DADOS)                                           00000870
+              RESP(WRK-RET)                                             00000880
+           END-EXEC.                                                    00000890
+                                                                        00000900
+           EVALUATE TRUE                                                00000910
+             WHEN WRK-RET EQUAL DFHRESP(NORMAL)                         00000920
+               MOVE WRK-CHAVE            TO IDO                         00000930
+               MOVE WRK-NOME             TO NOMEO                       00000940
+               MOVE WRK-SETOR            TO SETORO                      00000950
+               MOVE WRK-SALARIO          TO SALO                        00000960
+               MOVE WRK-DATAADM          TO WRK-DATA                    00000970
+               MOVE WRK-DIA              TO DATADIAO                    00000980
+               MOVE WRK-MES              TO DATAMESO                    00000990
+               MOVE WRK-ANO              TO DATAANOO                    00001000
+               MOVE WRK-EMAIL            TO EMAILO                      00001010
+               MOVE 'ID - ENCONTRADO  '  TO MSGO                        00001020
+                                                                        00001030
+             WHEN WRK-RET EQUAL DFHRESP(NOTFND)                         00001040
+               MOVE '-----------------'  TO NOMEO                       00001050
+               MOVE '----'               TO SETORO                      00001060
+               MOVE 'ID-NAO ENCONTRADA'   TO MSGO                       00001070
+                                                                        00001080
+             WHEN OTHER                                                 00001090
+               MOVE '-----------------'  TO NOMEO                       00001100
+               MOVE '----'               TO SETORO                      00001110
+               MOVE 'ERRO NA LEITURA  '   TO MSGO                       00001120
+                                                                        00001130
+           END-EVALUATE.                                                00001140
+                                                                        00001150
+      *----------------------------------------------------------------*00001160
+       2100-99-FIM.                    EXIT.                            00001170
+      *----------------------------------------------------------------*00001180
+                                                                        00001190
+      *----------------------------------------------------------------*00001200
+       2000-ATUALIZAR                  SECTION.                         00001210
+      *----------------------------------------------------------------*00001220
+                                                                        00001230
+           MOVE IDI                    TO WRK-CHAVE.                    00001240
+                                                                        00001250
+           EXEC CICS READ                                               00001260
+              FILE ('FUNC')                                             00001270
+              RIDFLD(WRK-CHAVE)                                         00001280
+              INTO(WRK-DADOS)                                           00001290
+              UPDATE                                                    00001300
+              RESP(WRK-RET)                                             00001310
+           END-EXEC.                                                    00001320
+                                                                        00001330
+           IF WRK-RET EQUAL DFHRESP(NORMAL)                             00001340
+              MOVE NOMEI                TO WRK-NOME(1:17)                00001350
+              MOVE SETORI                TO WRK-SETOR                   00001360
+              MOVE SALI                 TO WRK-SALARIO-NUM               00001370
+              MOVE WRK-SALARIO-NUM      TO WRK-SALARIO                  00001371
+              MOVE EMAILI                TO WRK-EMAIL                   00001380
+                                                                        00001390
+              EXEC CICS REWRITE                                         00001400
+                 FILE ('FUNC')                                          00001410
+                 FROM(WRK-DADOS)                                        00001420
+                 RESP(WRK-RET)                                          00001430
+              END-EXEC                                                  00001440
+                                                                        00001450
+              IF WRK-RET EQUAL DFHRESP(NORMAL)                          00001460
+                 MOVE WRK-CHAVE            TO IDO                       00001470
+                 MOVE WRK-NOME             TO NOMEO                     00001480
+                 MOVE WRK-SETOR            TO SETORO                    00001490
+                 MOVE WRK-SALARIO          TO SALO                      00001500
+                 MOVE WRK-EMAIL            TO EMAILO                    00001510
+                 MOVE 'ID - ATUALIZADO  '  TO MSGO                      00001520
+              ELSE                                                      00001530
+                 MOVE 'ERRO NA GRAVACAO '   TO MSGO                     00001540
+              END-IF                                                    00001550
+           ELSE                                                         00001560
+              MOVE '-----------------'  TO NOMEO                        00001570
+              MOVE '----'               TO SETORO                       00001580
+              MOVE 'ID-NAO ENCONTRADA'   TO MSGO                        00001590
+           END-IF.                                                      00001600
+                                                                        00001610
+      *----------------------------------------------------------------*00001620
+       2000-99-FIM.                    EXIT.                            00001630
+      *----------------------------------------------------------------*00001640
